@@ -0,0 +1,109 @@
+       ID DIVISION.
+       PROGRAM-ID. AESBATCH.
+      *****************************************************************
+      * Multi-file batch orchestration driver. Reads a control-card
+      * job list (AESBJOB) of input-file/output-file/action/mode/key/
+      * IV tuples and invokes CALL 'AESMAIN' USING LS once per tuple,
+      * using LMAIN-DAT-FILE-OVERRIDE/LMAIN-ODT-FILE-OVERRIDE (see
+      * AESLMAIN.cpy) to point each run at that tuple's own AESIDAT/
+      * AESODAT generation instead of the plain by-day default - so a
+      * night's worth of a dozen different customer files can be
+      * submitted as one job instead of a dozen manual submissions.
+      * Every tuple runs independently; a failure on one (LMAINS-ERR)
+      * is reported and the job moves on to the next tuple rather
+      * than aborting the whole batch.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     JOB LIST (AESBJOB - one record per input/output/key/mode
+      *     tuple)
+            SELECT R-JOB ASSIGN TO 'AESBJOB'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-JOB.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *   AESBJOB
+       FD R-JOB LABEL RECORD STANDARD.
+
+       01 JOB-REC.
+          05 JOB-DAT-FILE                PIC X(20).
+          05 JOB-ODT-FILE                PIC X(20).
+          05 JOB-ACTION                  PIC X(08).
+          05 JOB-MODE                    PIC X(03).
+          05 JOB-BITS                    PIC X(03).
+          05 JOB-KEY                     PIC X(64).
+          05 JOB-IV                      PIC X(32).
+
+       WORKING-STORAGE SECTION.
+         01 FS.
+            05 FS-JOB                    PIC 9(02).
+               88 FS-JOB-OK                       VALUE 0.
+               88 FS-JOB-EOF                      VALUE 10.
+
+         01 WS-EOF-SW                    PIC X(01) VALUE 'N'.
+            88 WS-EOF                             VALUE 'Y'.
+
+         01 WS-JOB-COUNT                 PIC 9(09) VALUE 0.
+         01 WS-OK-COUNT                  PIC 9(09) VALUE 0.
+         01 WS-ERR-COUNT                 PIC 9(09) VALUE 0.
+
+      *  AESMAIN's own linkage, built fresh for each tuple
+         01 LS.
+            COPY 'AESLMAIN.cpy'.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+            OPEN INPUT R-JOB.
+
+            IF FS-JOB-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR ON OPEN AESBJOB: ' FS-JOB
+              STOP RUN
+            END-IF.
+
+            PERFORM UNTIL WS-EOF
+              READ R-JOB
+                AT END
+                  SET WS-EOF              TO TRUE
+                NOT AT END
+                  PERFORM RUN-ONE-JOB
+              END-READ
+            END-PERFORM.
+
+            CLOSE R-JOB.
+
+            DISPLAY 'AESBATCH: ' WS-JOB-COUNT ' tuple(s) run, '
+                    WS-OK-COUNT ' OK, ' WS-ERR-COUNT ' failed'.
+
+            STOP RUN.
+
+
+       RUN-ONE-JOB.
+            ADD 1                          TO WS-JOB-COUNT.
+
+            INITIALIZE LS.
+            MOVE JOB-DAT-FILE               TO LMAIN-DAT-FILE-OVERRIDE.
+            MOVE JOB-ODT-FILE               TO LMAIN-ODT-FILE-OVERRIDE.
+            MOVE JOB-ACTION                 TO LMAIN-ACTION.
+            MOVE JOB-MODE                   TO LMAIN-MODE.
+            MOVE JOB-BITS                   TO LMAIN-BITS.
+            MOVE JOB-KEY                    TO LMAIN-KEY.
+            MOVE JOB-IV                     TO LMAIN-IV.
+
+            CALL 'AESMAIN' USING LS.
+
+            IF LMAINS-OK
+              ADD 1                        TO WS-OK-COUNT
+              DISPLAY 'AESBATCH: OK     ' JOB-DAT-FILE
+                      ' -> ' JOB-ODT-FILE
+            ELSE
+              ADD 1                        TO WS-ERR-COUNT
+              DISPLAY 'AESBATCH: FAILED ' JOB-DAT-FILE
+                      ' -> ' JOB-ODT-FILE
+            END-IF.
