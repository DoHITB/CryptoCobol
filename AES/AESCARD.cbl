@@ -0,0 +1,246 @@
+       ID DIVISION.
+       PROGRAM-ID. AESCARD.
+      *****************************************************************
+      * Control-card front end for AESMAIN. Reads a free-form KEYWORD=
+      * VALUE deck (AESCJOB) and builds AESMAIN's LINKAGE from it, one
+      * CALL 'AESMAIN' per RUN card - so an operator can change a run's
+      * parameters by editing a text deck instead of a COBOL program's
+      * hardcoded LMAIN-* MOVE statements (the way AESTEST/AESBATCH
+      * set them). AESBATCH already externalizes the common DAT-FILE/
+      * ODT-FILE/ACTION/MODE/BITS/KEY/IV tuple into AESBJOB's fixed
+      * columns for a night's worth of customer files; AESCARD instead
+      * covers any LMAIN-* field by keyword, for the one-off or ad hoc
+      * runs (a key rotation REWRAP, a KDF-derived key, a reprocess of
+      * a single bad block) that don't fit AESBJOB's fixed tuple.
+      *
+      * Deck syntax, one item per record (LRECL=80):
+      *   - blank record, or one starting with '*'       - comment
+      *   - KEYWORD=VALUE                                - set a field
+      *   - RUN                                           - CALL AESMAIN
+      *                                                     with the
+      *                                                     fields set
+      *                                                     so far, then
+      *                                                     reset for
+      *                                                     the next job
+      * An unrecognised KEYWORD is reported and skipped rather than
+      * aborting the deck - a typo in one job's card shouldn't cost the
+      * rest of the deck, the same tolerance AESBATCH gives a bad tuple.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     CONTROL-CARD DECK (AESCJOB - one KEYWORD=VALUE/RUN/comment
+      *     per record)
+            SELECT R-CRD ASSIGN TO 'AESCJOB'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-CRD.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *   AESCJOB
+       FD R-CRD LABEL RECORD STANDARD.
+
+       01 CARD-REC                        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         01 FS.
+            05 FS-CRD                    PIC 9(02).
+               88 FS-CRD-OK                       VALUE 0.
+               88 FS-CRD-EOF                       VALUE 10.
+
+         01 WS-EOF-SW                    PIC X(01) VALUE 'N'.
+            88 WS-EOF                             VALUE 'Y'.
+
+         01 WS-CARD-COUNT                PIC 9(09) VALUE 0.
+         01 WS-JOB-COUNT                 PIC 9(09) VALUE 0.
+         01 WS-OK-COUNT                  PIC 9(09) VALUE 0.
+         01 WS-ERR-COUNT                 PIC 9(09) VALUE 0.
+         01 WS-PENDING-SW                PIC X(01) VALUE 'N'.
+            88 WS-PENDING                         VALUE 'Y'.
+
+      *  Parsed keyword/value, and a numeric work area for the fields
+      *  that land on a PIC 9 LMAIN target.
+         01 WS-KEYWORD                   PIC X(20).
+         01 WS-VALUE                     PIC X(80).
+         01 WS-NUMERIC-VALUE             PIC 9(09).
+
+      *  AESMAIN's own linkage, built fresh for each RUN card
+         01 LS.
+            COPY 'AESLMAIN.cpy'.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+            INITIALIZE LS.
+
+            OPEN INPUT R-CRD.
+
+            IF FS-CRD-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR ON OPEN AESCJOB: ' FS-CRD
+              STOP RUN
+            END-IF.
+
+            PERFORM UNTIL WS-EOF
+              READ R-CRD
+                AT END
+                  SET WS-EOF              TO TRUE
+                NOT AT END
+                  ADD 1                   TO WS-CARD-COUNT
+                  PERFORM PROCESS-CARD
+              END-READ
+            END-PERFORM.
+
+            CLOSE R-CRD.
+
+            IF WS-PENDING
+              DISPLAY 'AESCARD: WARNING - deck ended with fields set '
+                      'but no closing RUN card - that job was not run'
+            END-IF.
+
+            DISPLAY 'AESCARD: ' WS-CARD-COUNT ' card(s) read, '
+                    WS-JOB-COUNT ' job(s) run, ' WS-OK-COUNT ' OK, '
+                    WS-ERR-COUNT ' failed'.
+
+            STOP RUN.
+
+
+       PROCESS-CARD.
+            IF CARD-REC = SPACES OR CARD-REC(1:1) = '*'
+              CONTINUE
+            ELSE
+              IF CARD-REC(1:3) = 'RUN' AND
+                 (CARD-REC(4:1) = SPACE OR CARD-REC(4:1) = LOW-VALUES)
+                PERFORM RUN-JOB
+              ELSE
+                PERFORM SET-FIELD
+              END-IF
+            END-IF.
+
+
+       SET-FIELD.
+            MOVE SPACES                  TO WS-KEYWORD WS-VALUE.
+
+            UNSTRING CARD-REC DELIMITED BY '='
+              INTO WS-KEYWORD WS-VALUE.
+
+            SET WS-PENDING                     TO TRUE.
+
+            EVALUATE WS-KEYWORD
+              WHEN 'ACTION'
+                MOVE WS-VALUE               TO LMAIN-ACTION
+              WHEN 'MODE'
+                MOVE WS-VALUE               TO LMAIN-MODE
+              WHEN 'BITS'
+                MOVE WS-VALUE               TO LMAIN-BITS
+              WHEN 'KEY'
+                MOVE WS-VALUE               TO LMAIN-KEY
+              WHEN 'IV'
+                MOVE WS-VALUE               TO LMAIN-IV
+              WHEN 'TAG'
+                MOVE WS-VALUE               TO LMAIN-TAG
+              WHEN 'NEWKEY'
+                MOVE WS-VALUE               TO LMAIN-NEW-KEY
+              WHEN 'NEWIV'
+                MOVE WS-VALUE               TO LMAIN-NEW-IV
+              WHEN 'DATFILE'
+                MOVE WS-VALUE               TO LMAIN-DAT-FILE-OVERRIDE
+              WHEN 'ODTFILE'
+                MOVE WS-VALUE               TO LMAIN-ODT-FILE-OVERRIDE
+              WHEN 'TOLERANT'
+                MOVE WS-VALUE               TO LMAIN-TOLERANT-MODE
+              WHEN 'SELFTEST'
+                MOVE WS-VALUE               TO LMAIN-SELFTEST-MODE
+              WHEN 'PADSCHEME'
+                MOVE WS-VALUE               TO LMAIN-PAD-SCHEME
+              WHEN 'KSCHAUDIT'
+                MOVE WS-VALUE               TO LMAIN-KSCH-AUDIT-MODE
+              WHEN 'PARAMDUMP'
+                MOVE WS-VALUE               TO LMAIN-PARAM-DUMP-MODE
+              WHEN 'HMACMODE'
+                MOVE WS-VALUE               TO LMAIN-HMAC-MODE
+              WHEN 'MACKEY'
+                MOVE WS-VALUE               TO LMAIN-MAC-KEY
+              WHEN 'KDFMODE'
+                MOVE WS-VALUE               TO LMAIN-KDF-MODE
+              WHEN 'KDFPASSPHRASE'
+                MOVE WS-VALUE               TO LMAIN-KDF-PASSPHRASE
+              WHEN 'KDFSALT'
+                MOVE WS-VALUE               TO LMAIN-KDF-SALT
+              WHEN 'KDFITERATIONS'
+                MOVE WS-VALUE               TO WS-NUMERIC-VALUE
+                MOVE WS-NUMERIC-VALUE        TO LMAIN-KDF-ITERATIONS
+              WHEN 'CKPTINTERVAL'
+                MOVE WS-VALUE               TO WS-NUMERIC-VALUE
+                MOVE WS-NUMERIC-VALUE        TO LMAIN-CKPT-INTERVAL
+              WHEN 'RESTARTFROM'
+                MOVE WS-VALUE               TO WS-NUMERIC-VALUE
+                MOVE WS-NUMERIC-VALUE        TO LMAIN-RESTART-FROM
+              WHEN 'REPROCESSBLOCK'
+                MOVE WS-VALUE               TO WS-NUMERIC-VALUE
+                MOVE WS-NUMERIC-VALUE        TO LMAIN-REPROCESS-BLOCK
+              WHEN 'ECBBATCHSIZE'
+                MOVE WS-VALUE               TO WS-NUMERIC-VALUE
+                MOVE WS-NUMERIC-VALUE        TO LMAIN-ECB-BATCH-SIZE
+              WHEN 'AUTOESCALATECOUNT'
+                MOVE WS-VALUE               TO WS-NUMERIC-VALUE
+                MOVE WS-NUMERIC-VALUE     TO LMAIN-AUTO-ESCALATE-COUNT
+              WHEN 'MSGLEVEL'
+                MOVE WS-VALUE               TO WS-NUMERIC-VALUE
+                MOVE WS-NUMERIC-VALUE        TO LMAIN-MESSAGE-LEVEL
+              WHEN 'PARTITIONSTART'
+                MOVE WS-VALUE               TO WS-NUMERIC-VALUE
+                MOVE WS-NUMERIC-VALUE
+                                TO LMAIN-PARTITION-START-BLOCK
+              WHEN 'PARTITIONEND'
+                MOVE WS-VALUE               TO WS-NUMERIC-VALUE
+                MOVE WS-NUMERIC-VALUE
+                                TO LMAIN-PARTITION-END-BLOCK
+              WHEN 'PERRECORDBITS'
+                MOVE WS-VALUE
+                           TO LMAIN-PER-RECORD-BITS-MODE
+              WHEN 'KMSMODE'
+                MOVE WS-VALUE               TO LMAIN-KMS-MODE
+              WHEN 'KEYALIAS'
+                MOVE WS-VALUE               TO LMAIN-KEY-ALIAS
+              WHEN 'COMPRESSMODE'
+                MOVE WS-VALUE               TO LMAIN-COMPRESS-MODE
+              WHEN 'FIELDMODE'
+                MOVE WS-VALUE               TO LMAIN-FIELD-MODE
+              WHEN 'FIELDOFFSET'
+                MOVE WS-VALUE               TO WS-NUMERIC-VALUE
+                MOVE WS-NUMERIC-VALUE        TO LMAIN-FIELD-OFFSET
+              WHEN 'FIELDLENGTH'
+                MOVE WS-VALUE               TO WS-NUMERIC-VALUE
+                MOVE WS-NUMERIC-VALUE        TO LMAIN-FIELD-LENGTH
+              WHEN 'SLATHRESHOLD'
+                MOVE WS-VALUE               TO WS-NUMERIC-VALUE
+                MOVE WS-NUMERIC-VALUE     TO LMAIN-SLA-THRESHOLD-SECS
+              WHEN 'ALERTPUT'
+                MOVE WS-VALUE               TO LMAIN-ALERT-PUT
+              WHEN OTHER
+                DISPLAY 'AESCARD: UNKNOWN KEYWORD AT CARD '
+                        WS-CARD-COUNT ': ' WS-KEYWORD
+            END-EVALUATE.
+
+
+       RUN-JOB.
+            ADD 1                          TO WS-JOB-COUNT.
+
+            CALL 'AESMAIN' USING LS.
+
+            IF LMAINS-OK
+              ADD 1                        TO WS-OK-COUNT
+              DISPLAY 'AESCARD: OK     JOB ' WS-JOB-COUNT
+                      ' ACTION=' LMAIN-ACTION ' MODE=' LMAIN-MODE
+            ELSE
+              ADD 1                        TO WS-ERR-COUNT
+              DISPLAY 'AESCARD: FAILED JOB ' WS-JOB-COUNT
+                      ' ACTION=' LMAIN-ACTION ' MODE=' LMAIN-MODE
+            END-IF.
+
+            INITIALIZE LS.
+            MOVE 'N'                       TO WS-PENDING-SW.
