@@ -0,0 +1,510 @@
+       ID DIVISION.
+       PROGRAM-ID. AESCOMP.
+      *****************************************************************
+      * Compress-before-cipher driver step. Takes the same LMAIN
+      * linkage as AESMAIN itself - CALL 'AESCOMP' USING LS is a
+      * drop-in replacement for CALL 'AESMAIN' USING LS, the same
+      * transparent-wrapper convention AESSTAMP already follows - and,
+      * when LMAIN-COMPRESS-MODE is on, run-length-encodes the whole
+      * AESIDAT generation before a CIPHER run so repetitive
+      * fixed-format source data costs fewer blocks to cipher and
+      * store, and decodes AESODAT back to the original plaintext
+      * after a clean DECIPHER run.
+      *
+      * The encoding runs entirely on the hex text AESIDAT/AESODAT
+      * already carry, two hex characters (one byte) at a time - a
+      * run of 1-255 identical bytes becomes a 3-digit decimal count
+      * followed by that byte's own 2 hex digits, the same "build a
+      * flat hex buffer, then rechunk it into fixed-width records"
+      * idiom AESSTAMP's own WS-HEXBUF already uses for HMAC key
+      * material. Both the raw and run-length-encoded forms of one
+      * generation have to fit in WORKING-STORAGE at once, so a
+      * generation bigger than WS-MAX-RAW-LEN hex characters is
+      * rejected up front rather than silently truncated.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     SOURCE OF A CIPHER RUN (AESIDAT) - reread/rewritten here,
+      *     before AESMAIN ever opens it, to replace its contents with
+      *     their run-length-encoded form. VSAM KSDS keyed on block
+      *     sequence number, same by-day/override dynamic name
+      *     AESXGET's own BUILD-DAT-FILE-NAME uses.
+            SELECT R-IDAT ASSIGN TO DYNAMIC WS-IDAT-FILE-NAME
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS DAT-KEY-I
+                   FILE STATUS  IS FS-IDAT.
+
+      *     RESULT OF A DECIPHER RUN (AESODAT) - reread/rewritten here,
+      *     after AESMAIN closes it, to replace its still-encoded
+      *     contents with the decoded original plaintext. Same by-day/
+      *     override dynamic name AESTPUT's BUILD-DAT-FILE-NAME uses.
+            SELECT R-ODAT ASSIGN TO DYNAMIC WS-ODAT-FILE-NAME
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS DAT-KEY-O
+                   FILE STATUS  IS FS-ODAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *   AESIDAT
+       FD R-IDAT LABEL RECORD STANDARD.
+
+       01 DAT-I.
+          02 DAT-KEY-I                   PIC 9(08).
+          02 DAT-BITS-I                  PIC X(03).
+          02 DAT-HEX-I                   PIC X(32).
+
+      *   AESODAT
+       FD R-ODAT LABEL RECORD STANDARD.
+
+       01 DAT-O.
+          02 DAT-KEY-O                   PIC 9(08).
+          02 DAT-BITS-O                  PIC X(03).
+          02 DAT-HEX-O                   PIC X(32).
+
+       WORKING-STORAGE SECTION.
+         01 FS.
+            05 FS-IDAT                  PIC 9(02).
+               88 FS-IDAT-OK                      VALUE 0.
+               88 FS-IDAT-EOF                      VALUE 10.
+               88 FS-IDAT-AOF                      VALUE 41.
+               88 FS-IDAT-DUPKEY                   VALUE 22.
+            05 FS-ODAT                  PIC 9(02).
+               88 FS-ODAT-OK                      VALUE 0.
+               88 FS-ODAT-EOF                      VALUE 10.
+               88 FS-ODAT-AOF                      VALUE 41.
+               88 FS-ODAT-DUPKEY                   VALUE 22.
+
+      *  AESIDAT/AESODAT generation file names, same by-day/override
+      *  rule as AESXGET/AESTPUT's own BUILD-DAT-FILE-NAME.
+         01 WS-IDAT-FILE-NAME          PIC X(20).
+         01 WS-ODAT-FILE-NAME          PIC X(20).
+         01 WS-COMP-DATE               PIC 9(08).
+
+      *  Sentinel trailer key AESTPUT leaves block-count/checksum
+      *  reconciliation data on - skipped when reading
+      *  AESODAT back in, rewritten to match the decoded content.
+         01 WS-TRAILER-KEY             PIC 9(08)   VALUE 99999999.
+         01 WS-TRAILER-BLOCK-COUNT     PIC 9(08)   VALUE 0.
+         01 WS-TRAILER-CHECKSUM        PIC 9(10)   VALUE 0.
+         77 WS-CKSUM-I                 PIC 9(02).
+
+      *  Whole-generation hex buffers. One 32K raw buffer covers 1024
+      *  AESIDAT/AESODAT blocks (16384 bytes) in one pass - a bigger
+      *  generation is rejected outright (see APPEND-IDAT-RECORD/
+      *  APPEND-ODAT-RECORD) instead of being read and encoded in
+      *  pieces, since a run boundary split across buffers would
+      *  break the encoding. The encoded buffer is sized for the
+      *  worst case (every byte its own 1-byte run, a 2.5x expansion)
+      *  plus headroom.
+         77 WS-MAX-RAW-LEN             PIC 9(06)   VALUE 032768.
+         01 WS-RAW-HEX                 PIC X(32768).
+         77 WS-RAW-LEN                 PIC 9(06)   VALUE 0.
+
+         01 WS-COMP-HEX                PIC X(81920).
+         77 WS-COMP-LEN                PIC 9(06)   VALUE 0.
+
+      *  Bit length carried on the generation's first block - stamped
+      *  back onto every re-chunked record this program writes, the
+      *  same single-value-for-the-whole-run assumption LMAIN-BITS
+      *  itself makes outside of LMAIN-PER-RECORD-BITS-MODE.
+         77 WS-SAVED-BITS              PIC X(03).
+
+      *  Trailing-space scan for a genuinely short final record - the
+      *  same idiom AESXGET's own MOVE-TO-LS already uses, since a
+      *  short last block here (whether compressed or decompressed)
+      *  is indistinguishable from real hex digits any other way.
+         77 WS-SCAN-I                  PIC 9(02).
+
+      *  Run-length encode/decode scratch
+         77 WS-SRC-I                   PIC 9(06).
+         77 WS-RUN-LEN                 PIC 9(03).
+         77 WS-RUN-BYTE                PIC X(02).
+         77 WS-NEXT-BYTE                PIC X(02).
+         77 WS-TOKEN-COUNT             PIC 9(03).
+         77 WS-TOKEN-BYTE              PIC X(02).
+         77 WS-REPEAT-I                PIC 9(03).
+
+      *  Re-chunking into fixed 32-hex-char records
+         77 WS-BLOCK-KEY               PIC 9(08).
+         77 WS-CHUNK-I                 PIC 9(06).
+
+      *  Pluggable message interface - resolved the same way AESMAIN
+      *  resolves its own WS-PUT-MESSAGE, since AESCOMP reports its
+      *  own compress/decompress errors through the same channel a
+      *  caller already watches for AESMAIN's.
+         77 WS-PUT-MESSAGE             PIC X(08).
+
+         01 PMW.
+            COPY 'AESLLOG.cpy'.
+
+       LINKAGE SECTION.
+         01 LS.
+            COPY 'AESLMAIN.cpy'.
+
+
+       PROCEDURE DIVISION USING LS.
+       MAINLINE.
+            MOVE 'OK '                      TO LMAIN-STATUS OF LS.
+
+            IF LMAIN-PUT-MESSAGE OF LS = SPACES OR LOW-VALUES
+              MOVE 'AESMPUT'                 TO WS-PUT-MESSAGE
+            ELSE
+              MOVE LMAIN-PUT-MESSAGE OF LS   TO WS-PUT-MESSAGE
+            END-IF.
+
+            IF LMAIN-COMPRESS-ON OF LS
+               AND LMAIN-ACTION OF LS = 'CIPHER  '
+              PERFORM COMPRESS-INPUT
+            END-IF.
+
+            IF LMAINS-OK OF LS
+              CALL 'AESMAIN' USING LS
+            END-IF.
+
+            IF LMAINS-OK OF LS AND LMAIN-COMPRESS-ON OF LS
+               AND LMAIN-ACTION OF LS = 'DECIPHER'
+              PERFORM DECOMPRESS-OUTPUT
+            END-IF.
+
+            GOBACK.
+
+
+      *****************************************************************
+      * COMPRESS-INPUT - reread AESIDAT, run-length-encode it, and
+      * rewrite it re-chunked before AESMAIN ever sees it.
+      *****************************************************************
+       COMPRESS-INPUT.
+            PERFORM BUILD-IDAT-FILE-NAME.
+            PERFORM READ-IDAT-INTO-BUFFER.
+
+            IF LMAINS-OK OF LS
+              PERFORM ENCODE-RAW-HEX
+              PERFORM WRITE-COMP-TO-IDAT
+            END-IF.
+
+
+       BUILD-IDAT-FILE-NAME.
+            IF LMAIN-DAT-FILE-OVERRIDE OF LS NOT = SPACES
+              MOVE LMAIN-DAT-FILE-OVERRIDE OF LS TO WS-IDAT-FILE-NAME
+            ELSE
+              ACCEPT WS-COMP-DATE            FROM DATE YYYYMMDD
+
+              STRING 'AESIDAT' WS-COMP-DATE
+              DELIMITED BY SIZE            INTO WS-IDAT-FILE-NAME
+            END-IF.
+
+
+       READ-IDAT-INTO-BUFFER.
+            MOVE SPACES                     TO WS-RAW-HEX.
+            MOVE 0                          TO WS-RAW-LEN.
+            MOVE SPACES                     TO WS-SAVED-BITS.
+
+            OPEN INPUT R-IDAT.
+
+            IF FS-IDAT-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'AESCOMP: ERROR OPENING AESIDAT ' FS-IDAT
+              STOP RUN
+            END-IF.
+
+            PERFORM UNTIL FS-IDAT-EOF
+              READ R-IDAT NEXT RECORD
+              IF FS-IDAT-OK
+                PERFORM APPEND-IDAT-RECORD
+              END-IF
+            END-PERFORM.
+
+            CLOSE R-IDAT.
+
+
+       APPEND-IDAT-RECORD.
+            IF WS-SAVED-BITS = SPACES
+              MOVE DAT-BITS-I                 TO WS-SAVED-BITS
+            END-IF.
+
+      *     Scan from the right for a genuinely short final block -
+      *     real hex digits are never spaces, same as AESXGET.
+            MOVE 32                         TO WS-SCAN-I.
+            PERFORM UNTIL WS-SCAN-I = 0
+              OR DAT-HEX-I(WS-SCAN-I:1) NOT = SPACE
+              SUBTRACT 1                    FROM WS-SCAN-I
+            END-PERFORM.
+
+            IF WS-RAW-LEN + WS-SCAN-I > WS-MAX-RAW-LEN
+              MOVE 'ERR'                     TO LMAIN-STATUS OF LS
+              MOVE 'AESCOMP: AESIDAT TOO LARGE TO COMPRESS'
+                                               TO LTEXT OF PMW
+              SET LLEVEL-ERR OF PMW            TO TRUE
+              CALL WS-PUT-MESSAGE USING PMW
+            ELSE
+              MOVE DAT-HEX-I(1:WS-SCAN-I)
+                          TO WS-RAW-HEX(WS-RAW-LEN + 1:WS-SCAN-I)
+              ADD WS-SCAN-I                  TO WS-RAW-LEN
+            END-IF.
+
+
+      *****************************************************************
+      * ENCODE-RAW-HEX - turns WS-RAW-HEX(1:WS-RAW-LEN) (a flat string
+      * of 2-hex-char bytes) into WS-COMP-HEX(1:WS-COMP-LEN) (a flat
+      * string of 3-decimal-digit-count + 2-hex-char-value tokens).
+      *****************************************************************
+       ENCODE-RAW-HEX.
+            MOVE SPACES                     TO WS-COMP-HEX.
+            MOVE 0                          TO WS-COMP-LEN.
+            MOVE 1                          TO WS-SRC-I.
+
+            PERFORM UNTIL WS-SRC-I > WS-RAW-LEN
+              MOVE WS-RAW-HEX(WS-SRC-I:2)     TO WS-RUN-BYTE
+              MOVE 1                          TO WS-RUN-LEN
+              ADD 2                           TO WS-SRC-I
+
+              PERFORM UNTIL WS-SRC-I > WS-RAW-LEN
+                OR WS-RUN-LEN = 255
+                MOVE WS-RAW-HEX(WS-SRC-I:2)    TO WS-NEXT-BYTE
+                IF WS-NEXT-BYTE NOT = WS-RUN-BYTE
+                  EXIT PERFORM
+                END-IF
+                ADD 1                          TO WS-RUN-LEN
+                ADD 2                          TO WS-SRC-I
+              END-PERFORM
+
+              PERFORM EMIT-RUN-TOKEN
+            END-PERFORM.
+
+
+       EMIT-RUN-TOKEN.
+            MOVE WS-RUN-LEN
+                     TO WS-COMP-HEX(WS-COMP-LEN + 1:3).
+            MOVE WS-RUN-BYTE
+                     TO WS-COMP-HEX(WS-COMP-LEN + 4:2).
+            ADD 5                            TO WS-COMP-LEN.
+
+
+       WRITE-COMP-TO-IDAT.
+            OPEN OUTPUT R-IDAT.
+
+            IF FS-IDAT-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'AESCOMP: ERROR REOPENING AESIDAT ' FS-IDAT
+              STOP RUN
+            END-IF.
+
+            MOVE 0                          TO WS-BLOCK-KEY.
+            MOVE 1                          TO WS-CHUNK-I.
+
+            PERFORM UNTIL WS-CHUNK-I > WS-COMP-LEN
+              ADD 1                          TO WS-BLOCK-KEY
+              MOVE WS-BLOCK-KEY              TO DAT-KEY-I
+              MOVE WS-SAVED-BITS             TO DAT-BITS-I
+              MOVE SPACES                    TO DAT-HEX-I
+
+              IF WS-CHUNK-I + 31 <= WS-COMP-LEN
+                MOVE WS-COMP-HEX(WS-CHUNK-I:32) TO DAT-HEX-I
+              ELSE
+                MOVE WS-COMP-HEX(WS-CHUNK-I:WS-COMP-LEN - WS-CHUNK-I
+                                              + 1)
+                                    TO DAT-HEX-I(1:WS-COMP-LEN
+                                              - WS-CHUNK-I + 1)
+              END-IF
+
+              WRITE DAT-I
+
+              IF FS-IDAT-OK
+                CONTINUE
+              ELSE
+                DISPLAY 'AESCOMP: ERROR WRITING AESIDAT ' FS-IDAT
+                STOP RUN
+              END-IF
+
+              ADD 32                         TO WS-CHUNK-I
+            END-PERFORM.
+
+            CLOSE R-IDAT.
+
+
+      *****************************************************************
+      * DECOMPRESS-OUTPUT - reread AESODAT, run-length-decode it, and
+      * rewrite it re-chunked once AESMAIN's DECIPHER run has closed
+      * it.
+      *****************************************************************
+       DECOMPRESS-OUTPUT.
+            PERFORM BUILD-ODAT-FILE-NAME.
+            PERFORM READ-ODAT-INTO-BUFFER.
+
+            IF LMAINS-OK OF LS
+              PERFORM DECODE-COMP-HEX
+              PERFORM WRITE-DECODED-TO-ODAT
+            END-IF.
+
+
+       BUILD-ODAT-FILE-NAME.
+            IF LMAIN-ODT-FILE-OVERRIDE OF LS NOT = SPACES
+              MOVE LMAIN-ODT-FILE-OVERRIDE OF LS TO WS-ODAT-FILE-NAME
+            ELSE
+              ACCEPT WS-COMP-DATE            FROM DATE YYYYMMDD
+
+              STRING 'AESODAT' WS-COMP-DATE
+              DELIMITED BY SIZE            INTO WS-ODAT-FILE-NAME
+            END-IF.
+
+
+       READ-ODAT-INTO-BUFFER.
+            MOVE SPACES                     TO WS-COMP-HEX.
+            MOVE 0                          TO WS-COMP-LEN.
+            MOVE SPACES                     TO WS-SAVED-BITS.
+
+            OPEN INPUT R-ODAT.
+
+            IF FS-ODAT-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'AESCOMP: ERROR OPENING AESODAT ' FS-ODAT
+              STOP RUN
+            END-IF.
+
+            PERFORM UNTIL FS-ODAT-EOF
+              READ R-ODAT NEXT RECORD
+              IF FS-ODAT-OK
+      *         Skip the block-count/checksum trailer -
+      *         only encoded data feeds the decode.
+                IF DAT-KEY-O < WS-TRAILER-KEY
+                  PERFORM APPEND-ODAT-RECORD
+                END-IF
+              END-IF
+            END-PERFORM.
+
+            CLOSE R-ODAT.
+
+
+       APPEND-ODAT-RECORD.
+            IF WS-SAVED-BITS = SPACES
+              MOVE DAT-BITS-O                 TO WS-SAVED-BITS
+            END-IF.
+
+            MOVE 32                         TO WS-SCAN-I.
+            PERFORM UNTIL WS-SCAN-I = 0
+              OR DAT-HEX-O(WS-SCAN-I:1) NOT = SPACE
+              SUBTRACT 1                    FROM WS-SCAN-I
+            END-PERFORM.
+
+            IF WS-COMP-LEN + WS-SCAN-I > 81920
+              MOVE 'ERR'                     TO LMAIN-STATUS OF LS
+              MOVE 'AESCOMP: AESODAT TOO LARGE TO DECOMPRESS'
+                                               TO LTEXT OF PMW
+              SET LLEVEL-ERR OF PMW            TO TRUE
+              CALL WS-PUT-MESSAGE USING PMW
+            ELSE
+              MOVE DAT-HEX-O(1:WS-SCAN-I)
+                          TO WS-COMP-HEX(WS-COMP-LEN + 1:WS-SCAN-I)
+              ADD WS-SCAN-I                  TO WS-COMP-LEN
+            END-IF.
+
+
+      *****************************************************************
+      * DECODE-COMP-HEX - the inverse of ENCODE-RAW-HEX: every 5
+      * characters of WS-COMP-HEX is a 3-digit count followed by a
+      * 2-hex-char byte value, expanded back out count times into
+      * WS-RAW-HEX.
+      *****************************************************************
+       DECODE-COMP-HEX.
+            MOVE SPACES                     TO WS-RAW-HEX.
+            MOVE 0                          TO WS-RAW-LEN.
+            MOVE 1                          TO WS-SRC-I.
+
+            PERFORM UNTIL WS-SRC-I > WS-COMP-LEN
+              MOVE WS-COMP-HEX(WS-SRC-I:3)    TO WS-TOKEN-COUNT
+              MOVE WS-COMP-HEX(WS-SRC-I + 3:2) TO WS-TOKEN-BYTE
+              ADD 5                           TO WS-SRC-I
+
+              PERFORM VARYING WS-REPEAT-I FROM 1 BY 1
+                UNTIL WS-REPEAT-I > WS-TOKEN-COUNT
+                MOVE WS-TOKEN-BYTE
+                         TO WS-RAW-HEX(WS-RAW-LEN + 1:2)
+                ADD 2                          TO WS-RAW-LEN
+              END-PERFORM
+            END-PERFORM.
+
+
+       WRITE-DECODED-TO-ODAT.
+            OPEN OUTPUT R-ODAT.
+
+            IF FS-ODAT-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'AESCOMP: ERROR REOPENING AESODAT ' FS-ODAT
+              STOP RUN
+            END-IF.
+
+            MOVE 0                          TO WS-BLOCK-KEY
+                                                WS-TRAILER-BLOCK-COUNT.
+            MOVE 0                          TO WS-TRAILER-CHECKSUM.
+            MOVE 1                          TO WS-CHUNK-I.
+
+            PERFORM UNTIL WS-CHUNK-I > WS-RAW-LEN
+              ADD 1                          TO WS-BLOCK-KEY
+              MOVE WS-BLOCK-KEY              TO DAT-KEY-O
+              MOVE WS-SAVED-BITS             TO DAT-BITS-O
+              MOVE SPACES                    TO DAT-HEX-O
+
+              IF WS-CHUNK-I + 31 <= WS-RAW-LEN
+                MOVE WS-RAW-HEX(WS-CHUNK-I:32)  TO DAT-HEX-O
+              ELSE
+                MOVE WS-RAW-HEX(WS-CHUNK-I:WS-RAW-LEN - WS-CHUNK-I
+                                              + 1)
+                                    TO DAT-HEX-O(1:WS-RAW-LEN
+                                              - WS-CHUNK-I + 1)
+              END-IF
+
+              WRITE DAT-O
+
+              IF FS-ODAT-OK
+                CONTINUE
+              ELSE
+                DISPLAY 'AESCOMP: ERROR WRITING AESODAT ' FS-ODAT
+                STOP RUN
+              END-IF
+
+              ADD 1                          TO WS-TRAILER-BLOCK-COUNT
+              PERFORM ACCUMULATE-CHECKSUM
+
+              ADD 32                         TO WS-CHUNK-I
+            END-PERFORM.
+
+            PERFORM WRITE-ODAT-TRAILER.
+
+            CLOSE R-ODAT.
+
+
+       ACCUMULATE-CHECKSUM.
+            PERFORM VARYING WS-CKSUM-I FROM 1 BY 1
+              UNTIL WS-CKSUM-I > 32
+              ADD FUNCTION ORD(DAT-HEX-O(WS-CKSUM-I:1))
+                                               TO WS-TRAILER-CHECKSUM
+            END-PERFORM.
+
+
+       WRITE-ODAT-TRAILER.
+            MOVE WS-TRAILER-KEY             TO DAT-KEY-O.
+            MOVE SPACES                     TO DAT-BITS-O.
+            MOVE SPACES                     TO DAT-HEX-O.
+            STRING WS-TRAILER-BLOCK-COUNT
+                   WS-TRAILER-CHECKSUM
+              DELIMITED BY SIZE           INTO DAT-HEX-O.
+
+            WRITE DAT-O.
+
+            IF FS-ODAT-DUPKEY
+              REWRITE DAT-O
+            END-IF.
+
+            IF FS-ODAT-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'AESCOMP: ERROR WRITING AESODAT TRAILER ' FS-ODAT
+              STOP RUN
+            END-IF.
