@@ -139,6 +139,9 @@
          01 CIP.
             05 WS-CR                    PIC 9(2).
 
+         01 BATCH-DATA.
+            05 WS-BATCH-I                PIC 9(4).
+
 
        LINKAGE SECTION.
          COPY 'AESLCOR.cpy'.
@@ -156,6 +159,12 @@
                 MOVE 8414                   TO PARAMS
             END-EVALUATE.
 
+      *     Diagnostic-only output - see AESLCOR.cpy
+            MOVE NK                         TO IO-DIAG-NK OF IOCOMM.
+            MOVE NB                         TO IO-DIAG-NB OF IOCOMM.
+            MOVE NR                         TO IO-DIAG-NR OF IOCOMM.
+            MOVE R-W                        TO IO-DIAG-RCON OF IOCOMM.
+
       *     Temp variables
             MOVE NK                         TO NK1.
             ADD  1                          TO NK1.
@@ -177,19 +186,63 @@
               MOVE IO-KSCH                  TO KED-W-T
             END-IF.
 
+            IF IO-ACTION OF IOCOMM = 'T'
+      *       Round-transform test hook - see AESLCOR.cpy
+              PERFORM RUN-TRANSFORM-TEST
+              GOBACK
+            END-IF.
+
             IF IO-ACTION OF IOCOMM = 'C'
       *       cipher
       *
-              PERFORM CIPHER
+              IF IO-BATCH-COUNT OF IOCOMM > 0
+                PERFORM CIPHER-BATCH
+              ELSE
+                PERFORM CIPHER
+              END-IF
             ELSE
       *       decipher
       *
-              PERFORM DECIPHER
+              IF IO-BATCH-COUNT OF IOCOMM > 0
+                PERFORM DECIPHER-BATCH
+              ELSE
+                PERFORM DECIPHER
+              END-IF
             END-IF.
 
             GOBACK.
 
 
+       RUN-TRANSFORM-TEST.
+      *     Drives one round transform against IO-TEXT in isolation -
+      *     see the IO-XFORM-* fields in AESLCOR.cpy. SHIFTROWS and
+      *     MIXCOLUMNS key their forward/inverse matrix off IO-ACTION
+      *     itself, so it is borrowed for the duration of the PERFORM
+      *     and put back to 'T' afterwards.
+            MOVE IO-TEXT OF IOCOMM          TO STATE-DATA.
+
+            EVALUATE TRUE
+              WHEN IO-XFORM-SUBBYTES OF IOCOMM
+                PERFORM SUBBYTES
+
+              WHEN IO-XFORM-SHIFTROWS OF IOCOMM
+                MOVE IO-XFORM-DIR OF IOCOMM   TO IO-ACTION OF IOCOMM
+                PERFORM SHIFTROWS
+                MOVE 'T'                     TO IO-ACTION OF IOCOMM
+
+              WHEN IO-XFORM-MIXCOLUMNS OF IOCOMM
+                MOVE IO-XFORM-DIR OF IOCOMM   TO IO-ACTION OF IOCOMM
+                PERFORM MIXCOLUMNS
+                MOVE 'T'                     TO IO-ACTION OF IOCOMM
+
+              WHEN IO-XFORM-ADDROUNDKEY OF IOCOMM
+                MOVE IO-XFORM-ROUND OF IOCOMM TO WS-CR
+                PERFORM ADDROUNDKEY
+            END-EVALUATE.
+
+            MOVE STATE-DATA                 TO IO-TEXT OF IOCOMM.
+
+
       ***************************************************************
       * MAIN FUNCTIONS                                              *
       ***************************************************************
@@ -347,6 +400,24 @@
             MOVE STATE-DATA                 TO IO-TEXT OF IOCOMM.
 
 
+       CIPHER-BATCH.
+      *     Same round transform as CIPHER, run once per batched
+      *     block instead of once per CALL - the key schedule above
+      *     is computed a single time for the whole batch, which is
+      *     the actual point of batching (fewer CALL boundary
+      *     crossings, not fewer AES rounds).
+            PERFORM VARYING WS-BATCH-I FROM 1 BY 1
+              UNTIL WS-BATCH-I > IO-BATCH-COUNT OF IOCOMM
+              MOVE IO-BATCH-TEXT OF IOCOMM(WS-BATCH-I)
+                                             TO IO-TEXT OF IOCOMM
+
+              PERFORM CIPHER
+
+              MOVE IO-TEXT OF IOCOMM
+                TO IO-BATCH-TEXT OF IOCOMM(WS-BATCH-I)
+            END-PERFORM.
+
+
        DECIPHER.
       *     Initialize values
             MOVE NR                         TO WS-CR
@@ -398,6 +469,21 @@
             MOVE STATE-DATA                 TO IO-TEXT OF IOCOMM.
 
 
+       DECIPHER-BATCH.
+      *     Same round transform as DECIPHER, run once per batched
+      *     block - see CIPHER-BATCH.
+            PERFORM VARYING WS-BATCH-I FROM 1 BY 1
+              UNTIL WS-BATCH-I > IO-BATCH-COUNT OF IOCOMM
+              MOVE IO-BATCH-TEXT OF IOCOMM(WS-BATCH-I)
+                                             TO IO-TEXT OF IOCOMM
+
+              PERFORM DECIPHER
+
+              MOVE IO-TEXT OF IOCOMM
+                TO IO-BATCH-TEXT OF IOCOMM(WS-BATCH-I)
+            END-PERFORM.
+
+
       ***************************************************************
       * GALOIS FIELD ARITHMETIC FUNCTIONS                           *
       ***************************************************************
