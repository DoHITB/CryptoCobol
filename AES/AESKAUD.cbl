@@ -0,0 +1,188 @@
+       ID DIVISION.
+       PROGRAM-ID. AESKAUD.
+      *****************************************************************
+      * Key-schedule fingerprint audit helper. CALLed from AESMAIN's
+      * AUDIT-RUN-KEY when LMAIN-KSCH-AUDIT-MODE is 'Y' - hashes the
+      * caller's just-computed IO-KSCH expanded round-key schedule
+      * with SHA512 and logs the resulting digest through the run's
+      * own put-message interface, the same idiom AESSTAMP uses to
+      * hash AESODAT via an intermediate AESHBITS bit-string file. An
+      * incident can then confirm two runs used the same key without
+      * the raw key - or even its derived schedule - ever reaching
+      * the log, only a one-way fingerprint of it.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     INTERMEDIATE BIT-STRING SCRATCH FILE (AESKBITS - LRECL=64)
+      *     one record per 64 bits of KAUD-KSCH, in the ASCII '0'/'1'-
+      *     per-bit layout SHA512.cbl's LS-FILE-NAME input expects.
+            SELECT R-BITS ASSIGN TO 'AESKBITS'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-BITS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *   AESKBITS
+       FD R-BITS LABEL RECORD STANDARD
+                 RECORD CONTAINS 64 CHARACTERS.
+
+       01 BITS-REC                       PIC X(64).
+
+       WORKING-STORAGE SECTION.
+         01 FS.
+            05 FS-BITS                 PIC 9(02).
+               88 FS-BITS-OK                      VALUE 0.
+
+      *  Hex-digit-to-4-bit-binary lookup, the same table AESSTAMP
+      *  builds to convert AESODAT's hex digits before hashing them.
+         01 WS-HEX2BIN-TABLE.
+            05 WS-HEX2BIN-ENTRY        OCCURS 16.
+               10 WS-H2B-CHAR          PIC X(01).
+               10 WS-H2B-BITS          PIC X(04).
+         77 WS-H2B-I                   PIC 9(02).
+         77 WS-HEX-CHAR                PIC X(01).
+         77 WS-HEX-BITS-OUT            PIC X(04).
+
+      *  IO-KSCH is 480 hex chars/240 bytes, so it expands to exactly
+      *  1920 bits - 30 fixed 64-bit AESKBITS records, no short final
+      *  record to worry about.
+         77 WS-KSCH-BITS               PIC X(1920).
+         77 WS-KI                      PIC 9(04).
+         77 WS-RI                      PIC 9(02).
+
+      *  Linkage record SHA512.cbl expects, mirrored here the same way
+      *  AESSTAMP mirrors it - SHA512.cbl lives outside the AES/
+      *  Copybook plugin structure and has no copybook of its own.
+         01 WS-SHA-LS.
+            05 WS-SHA-FILE-NAME        PIC X(08).
+      *     Left as SPACES - SHA512.cbl defaults to SHA-512 when this
+      *     is blank, the same default every AESSTAMP digest uses.
+            05 WS-SHA-ALGORITHM        PIC X(08).
+            05 WS-SHA-OUTPUT.
+               10 WS-SHA-OUT           OCCURS 8.
+                  15 WS-SHA-OUT-OCC    PIC X(16).
+
+       LINKAGE SECTION.
+         01 LS.
+            02 KAUD-KSCH               PIC X(480).
+            02 KAUD-LABEL              PIC X(08).
+            02 KAUD-PUT-MESSAGE        PIC X(08).
+         01 PM-S.
+            COPY 'MSGE-PUT.cpy'.
+
+       PROCEDURE DIVISION USING LS PM-S.
+       MAINLINE.
+            PERFORM BUILD-HEX2BIN-TABLE.
+            PERFORM CONVERT-KSCH-TO-BITS.
+            PERFORM WRITE-BITS-FILE.
+
+            MOVE 'AESKBITS'                TO WS-SHA-FILE-NAME.
+
+            CALL 'SHA512' USING WS-SHA-LS.
+
+            PERFORM LOG-FINGERPRINT.
+
+            GOBACK.
+
+
+       CONVERT-KSCH-TO-BITS.
+           PERFORM VARYING WS-KI FROM 1 BY 1
+             UNTIL WS-KI > 480
+             MOVE KAUD-KSCH(WS-KI:1)        TO WS-HEX-CHAR
+             PERFORM FIND-HEX-BITS
+             MOVE WS-HEX-BITS-OUT
+               TO WS-KSCH-BITS(((WS-KI - 1) * 4) + 1:4)
+           END-PERFORM.
+
+
+       WRITE-BITS-FILE.
+           OPEN OUTPUT R-BITS.
+
+           IF FS-BITS-OK
+             CONTINUE
+           ELSE
+             DISPLAY 'ERROR OPENING AESKBITS: ' FS-BITS
+             GOBACK
+           END-IF.
+
+           PERFORM VARYING WS-RI FROM 1 BY 1
+             UNTIL WS-RI > 30
+             MOVE WS-KSCH-BITS(((WS-RI - 1) * 64) + 1:64)
+                                             TO BITS-REC
+             WRITE BITS-REC
+
+             IF FS-BITS-OK
+               CONTINUE
+             ELSE
+               DISPLAY 'ERROR WRITING AESKBITS: ' FS-BITS
+             END-IF
+           END-PERFORM.
+
+           CLOSE R-BITS.
+
+
+       FIND-HEX-BITS.
+           MOVE SPACES                      TO WS-HEX-BITS-OUT.
+
+           PERFORM VARYING WS-H2B-I FROM 1 BY 1
+             UNTIL WS-H2B-I > 16
+             OR WS-H2B-CHAR(WS-H2B-I) = WS-HEX-CHAR
+             CONTINUE
+           END-PERFORM.
+
+           IF WS-H2B-I <= 16
+             MOVE WS-H2B-BITS(WS-H2B-I)      TO WS-HEX-BITS-OUT
+           END-IF.
+
+
+       BUILD-HEX2BIN-TABLE.
+           MOVE '0'                     TO WS-H2B-CHAR(1).
+           MOVE '0000'                  TO WS-H2B-BITS(1).
+           MOVE '1'                     TO WS-H2B-CHAR(2).
+           MOVE '0001'                  TO WS-H2B-BITS(2).
+           MOVE '2'                     TO WS-H2B-CHAR(3).
+           MOVE '0010'                  TO WS-H2B-BITS(3).
+           MOVE '3'                     TO WS-H2B-CHAR(4).
+           MOVE '0011'                  TO WS-H2B-BITS(4).
+           MOVE '4'                     TO WS-H2B-CHAR(5).
+           MOVE '0100'                  TO WS-H2B-BITS(5).
+           MOVE '5'                     TO WS-H2B-CHAR(6).
+           MOVE '0101'                  TO WS-H2B-BITS(6).
+           MOVE '6'                     TO WS-H2B-CHAR(7).
+           MOVE '0110'                  TO WS-H2B-BITS(7).
+           MOVE '7'                     TO WS-H2B-CHAR(8).
+           MOVE '0111'                  TO WS-H2B-BITS(8).
+           MOVE '8'                     TO WS-H2B-CHAR(9).
+           MOVE '1000'                  TO WS-H2B-BITS(9).
+           MOVE '9'                     TO WS-H2B-CHAR(10).
+           MOVE '1001'                  TO WS-H2B-BITS(10).
+           MOVE 'A'                     TO WS-H2B-CHAR(11).
+           MOVE '1010'                  TO WS-H2B-BITS(11).
+           MOVE 'B'                     TO WS-H2B-CHAR(12).
+           MOVE '1011'                  TO WS-H2B-BITS(12).
+           MOVE 'C'                     TO WS-H2B-CHAR(13).
+           MOVE '1100'                  TO WS-H2B-BITS(13).
+           MOVE 'D'                     TO WS-H2B-CHAR(14).
+           MOVE '1101'                  TO WS-H2B-BITS(14).
+           MOVE 'E'                     TO WS-H2B-CHAR(15).
+           MOVE '1110'                  TO WS-H2B-BITS(15).
+           MOVE 'F'                     TO WS-H2B-CHAR(16).
+           MOVE '1111'                  TO WS-H2B-BITS(16).
+
+
+       LOG-FINGERPRINT.
+      *    SHA512's own 128-char digest fills LTEXT on its own, so the
+      *    label and digest go out as two separate messages instead of
+      *    truncating either one to share a line.
+           STRING 'Key schedule fingerprint (' KAUD-LABEL '):'
+             DELIMITED BY SIZE             INTO LTEXT.
+           SET LLEVEL-INF                    TO TRUE.
+
+           CALL KAUD-PUT-MESSAGE USING PM-S.
+
+           MOVE WS-SHA-OUTPUT                 TO LTEXT.
+           SET LLEVEL-INF                     TO TRUE.
+
+           CALL KAUD-PUT-MESSAGE USING PM-S.
