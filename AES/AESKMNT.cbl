@@ -0,0 +1,339 @@
+       ID DIVISION.
+       PROGRAM-ID. AESKMNT.
+      *****************************************************************
+      * Interactive CICS key-maintenance transaction. Pseudo-
+      * conversational: each EXEC CICS RETURN TRANSID(...) COMMAREA(...)
+      * ends this invocation and hands the terminal back to CICS, which
+      * re-invokes this program from MAINLINE on the operator's next
+      * input - no program-level WORKING-STORAGE survives between
+      * screens, so everything that has to survive a round trip (what
+      * step of the conversation we're in, which key-id and action are
+      * in flight) rides in AESKMNT-CA instead.
+      *
+      * AESKEYF is a CICS-managed VSAM KSDS (defined in the FCT, keyed
+      * on KEYF-ID) holding one entry per managed key - no ENVIRONMENT
+      * DIVISION FILE-CONTROL/FD for it here, since CICS file access
+      * goes through EXEC CICS READ/WRITE/REWRITE/DELETE against the
+      * FCT entry by file name, not a COBOL SELECT/FD the way AESMAIN's
+      * batch-side AESIDAT/AESODAT do.
+      *
+      * Conversation:
+      *   screen 1 - operator keys ACTION (A/C/D/I) and an 8-char
+      *              KEY-ID
+      *   screen 2 (A/C only) - operator keys the hex KEY and BITS
+      *              (128/192/256) to store
+      * I/D/inquire-after-add|change all loop back to screen 1 for the
+      * next key-id; a blank input at screen 1 ends the transaction.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 WS-REC.
+            COPY 'AESLKEY.cpy'.
+
+         01 WS-INPUT-AREA                  PIC X(80).
+         01 WS-INPUT-LENGTH                PIC S9(04) COMP VALUE 80.
+         01 WS-OUT-MSG                     PIC X(80).
+
+         01 WS-TODAY                       PIC 9(08).
+         01 WS-ABSTIME                     PIC S9(15) COMP-3.
+
+       LINKAGE SECTION.
+         01 DFHCOMMAREA.
+            05 CA-STEP                     PIC 9(01).
+               88 CA-STEP-ACTION                     VALUE 1.
+               88 CA-STEP-KEYVALUE                   VALUE 2.
+            05 CA-ACTION                   PIC X(01).
+               88 CA-ACTION-ADD                      VALUE 'A'.
+               88 CA-ACTION-CHANGE                   VALUE 'C'.
+               88 CA-ACTION-DELETE                   VALUE 'D'.
+               88 CA-ACTION-INQUIRE                   VALUE 'I'.
+            05 CA-KEY-ID                   PIC X(08).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           EXEC CICS HANDLE CONDITION
+                NOTFND(KEY-NOT-FOUND)
+                DUPREC(KEY-ALREADY-EXISTS)
+                ERROR(GENERAL-ERROR)
+           END-EXEC.
+
+           IF EIBCALEN = 0
+             PERFORM SEND-ACTION-PROMPT
+             MOVE 1                         TO CA-STEP
+             PERFORM RETURN-FOR-NEXT-SCREEN
+           ELSE
+             EVALUATE TRUE
+               WHEN CA-STEP-ACTION
+                 PERFORM RECEIVE-ACTION-SCREEN
+               WHEN CA-STEP-KEYVALUE
+                 PERFORM RECEIVE-KEYVALUE-SCREEN
+             END-EVALUATE
+           END-IF.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+
+       SEND-ACTION-PROMPT.
+           MOVE 'AESKMNT - ACTION(A/C/D/I) KEY-ID, OR BLANK TO END'
+                                            TO WS-OUT-MSG.
+
+           EXEC CICS SEND TEXT
+                FROM(WS-OUT-MSG)
+                LENGTH(80)
+                ERASE
+           END-EXEC.
+
+
+       RETURN-FOR-NEXT-SCREEN.
+           EXEC CICS RETURN
+                TRANSID('AKEY')
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+
+       RECEIVE-ACTION-SCREEN.
+           MOVE SPACES                      TO WS-INPUT-AREA.
+           MOVE 80                          TO WS-INPUT-LENGTH.
+
+           EXEC CICS RECEIVE
+                INTO(WS-INPUT-AREA)
+                LENGTH(WS-INPUT-LENGTH)
+           END-EXEC.
+
+           IF WS-INPUT-AREA = SPACES
+      *       Blank input at screen 1 ends the conversation.
+             EXEC CICS SEND TEXT
+                  FROM('AESKMNT - ENDED')
+                  LENGTH(15)
+                  ERASE
+             END-EXEC
+           ELSE
+             MOVE WS-INPUT-AREA(1:1)         TO CA-ACTION
+             MOVE WS-INPUT-AREA(3:8)         TO CA-KEY-ID
+
+             EVALUATE TRUE
+               WHEN CA-ACTION-ADD
+                 PERFORM PROMPT-FOR-KEYVALUE
+               WHEN CA-ACTION-CHANGE
+                 PERFORM CHANGE-VALIDATE-EXISTS
+                 PERFORM PROMPT-FOR-KEYVALUE
+               WHEN CA-ACTION-DELETE
+                 PERFORM DELETE-KEY
+                 PERFORM SEND-ACTION-PROMPT
+                 MOVE 1                      TO CA-STEP
+                 PERFORM RETURN-FOR-NEXT-SCREEN
+               WHEN CA-ACTION-INQUIRE
+                 PERFORM INQUIRE-KEY
+                 PERFORM SEND-ACTION-PROMPT
+                 MOVE 1                      TO CA-STEP
+                 PERFORM RETURN-FOR-NEXT-SCREEN
+               WHEN OTHER
+                 MOVE 'AESKMNT - INVALID ACTION, TRY AGAIN'
+                                             TO WS-OUT-MSG
+                 EXEC CICS SEND TEXT
+                      FROM(WS-OUT-MSG)
+                      LENGTH(80)
+                      ERASE
+                 END-EXEC
+                 MOVE 1                      TO CA-STEP
+                 PERFORM RETURN-FOR-NEXT-SCREEN
+             END-EVALUATE
+           END-IF.
+
+
+       PROMPT-FOR-KEYVALUE.
+           MOVE 'AESKMNT - ENTER KEY (HEX) AND BITS (128/192/256)'
+                                            TO WS-OUT-MSG.
+
+           EXEC CICS SEND TEXT
+                FROM(WS-OUT-MSG)
+                LENGTH(80)
+                ERASE
+           END-EXEC.
+
+           MOVE 2                           TO CA-STEP.
+           PERFORM RETURN-FOR-NEXT-SCREEN.
+
+
+       RECEIVE-KEYVALUE-SCREEN.
+           MOVE SPACES                      TO WS-INPUT-AREA.
+           MOVE 80                          TO WS-INPUT-LENGTH.
+
+           EXEC CICS RECEIVE
+                INTO(WS-INPUT-AREA)
+                LENGTH(WS-INPUT-LENGTH)
+           END-EXEC.
+
+           MOVE CA-KEY-ID                   TO KEYF-ID.
+
+      *     A CHANGE's REWRITE needs a same-task read-for-update right
+      *     before it - CHANGE-VALIDATE-EXISTS' own READ UPDATE back
+      *     on screen 1 could not survive the RETURN TRANSID between
+      *     tasks, so it only confirmed the key-id exists and could
+      *     not hold the lock this far. Re-read here, into WS-REC,
+      *     before this screen's input overwrites it below.
+           IF CA-ACTION-CHANGE
+             EXEC CICS READ
+                  FILE('AESKEYF')
+                  INTO(WS-REC)
+                  RIDFLD(KEYF-ID)
+                  UPDATE
+             END-EXEC
+           END-IF.
+
+           MOVE WS-INPUT-AREA(1:64)          TO KEYF-KEY.
+           MOVE WS-INPUT-AREA(66:3)          TO KEYF-BITS.
+           SET KEYF-ACTIVE                  TO TRUE.
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-TODAY)
+           END-EXEC.
+           MOVE WS-TODAY                    TO KEYF-CREATED.
+
+           EVALUATE TRUE
+             WHEN CA-ACTION-ADD
+               EXEC CICS WRITE
+                    FILE('AESKEYF')
+                    FROM(WS-REC)
+                    RIDFLD(KEYF-ID)
+               END-EXEC
+               MOVE 'AESKMNT - KEY ADDED'   TO WS-OUT-MSG
+             WHEN CA-ACTION-CHANGE
+               EXEC CICS REWRITE
+                    FILE('AESKEYF')
+                    FROM(WS-REC)
+               END-EXEC
+               MOVE 'AESKMNT - KEY CHANGED' TO WS-OUT-MSG
+           END-EVALUATE.
+
+           EXEC CICS SEND TEXT
+                FROM(WS-OUT-MSG)
+                LENGTH(80)
+                ERASE
+           END-EXEC.
+
+           PERFORM SEND-ACTION-PROMPT.
+           MOVE 1                           TO CA-STEP.
+           PERFORM RETURN-FOR-NEXT-SCREEN.
+
+
+       CHANGE-VALIDATE-EXISTS.
+      *     A CHANGE has to confirm the key-id is really there (so
+      *     NOTFND routes to KEY-NOT-FOUND instead of falling through
+      *     to PROMPT-FOR-KEYVALUE for a key that was never added) -
+      *     but screen 2's input is still a separate task away, on the
+      *     far side of RETURN-FOR-NEXT-SCREEN's pseudo-conversational
+      *     boundary, so a READ ... UPDATE taken here could never be
+      *     carried into the REWRITE that needs it - CICS requires
+      *     both in the same task/UOW. Plain READ here; the read-for-
+      *     update happens again, for real, right before REWRITE in
+      *     RECEIVE-KEYVALUE-SCREEN.
+           MOVE CA-KEY-ID                   TO KEYF-ID.
+
+           EXEC CICS READ
+                FILE('AESKEYF')
+                INTO(WS-REC)
+                RIDFLD(KEYF-ID)
+           END-EXEC.
+
+
+       DELETE-KEY.
+      *     Soft-delete: mark the entry retired instead of removing
+      *     it from AESKEYF outright, so AESKGET's READ-KEY can give a
+      *     caller still referencing this key-id by alias an explicit
+      *     "retired" rejection instead of the ordinary "alias not
+      *     found" the instant the record disappeared. READ UPDATE and
+      *     REWRITE both happen here in the same task, with no RETURN
+      *     TRANSID between them, so (unlike CHANGE's pair) this one
+      *     can just do both normally.
+           MOVE CA-KEY-ID                   TO KEYF-ID.
+
+           EXEC CICS READ
+                FILE('AESKEYF')
+                INTO(WS-REC)
+                RIDFLD(KEYF-ID)
+                UPDATE
+           END-EXEC.
+
+           SET KEYF-RETIRED                 TO TRUE.
+
+           EXEC CICS REWRITE
+                FILE('AESKEYF')
+                FROM(WS-REC)
+           END-EXEC.
+
+           MOVE 'AESKMNT - KEY DELETED'      TO WS-OUT-MSG.
+
+           EXEC CICS SEND TEXT
+                FROM(WS-OUT-MSG)
+                LENGTH(80)
+                ERASE
+           END-EXEC.
+
+
+       INQUIRE-KEY.
+           MOVE CA-KEY-ID                   TO KEYF-ID.
+
+           EXEC CICS READ
+                FILE('AESKEYF')
+                INTO(WS-REC)
+                RIDFLD(KEYF-ID)
+           END-EXEC.
+
+           STRING 'AESKMNT - ' KEYF-ID ' BITS=' KEYF-BITS
+                  ' CREATED=' KEYF-CREATED ' STATUS=' KEYF-STATUS
+             DELIMITED BY SIZE            INTO WS-OUT-MSG.
+
+           EXEC CICS SEND TEXT
+                FROM(WS-OUT-MSG)
+                LENGTH(80)
+                ERASE
+           END-EXEC.
+
+
+       KEY-NOT-FOUND.
+           MOVE 'AESKMNT - KEY-ID NOT FOUND'  TO WS-OUT-MSG.
+
+           EXEC CICS SEND TEXT
+                FROM(WS-OUT-MSG)
+                LENGTH(80)
+                ERASE
+           END-EXEC.
+
+           MOVE 1                            TO CA-STEP.
+           PERFORM RETURN-FOR-NEXT-SCREEN.
+
+
+       KEY-ALREADY-EXISTS.
+           MOVE 'AESKMNT - KEY-ID ALREADY EXISTS'
+                                             TO WS-OUT-MSG.
+
+           EXEC CICS SEND TEXT
+                FROM(WS-OUT-MSG)
+                LENGTH(80)
+                ERASE
+           END-EXEC.
+
+           MOVE 1                            TO CA-STEP.
+           PERFORM RETURN-FOR-NEXT-SCREEN.
+
+
+       GENERAL-ERROR.
+           MOVE 'AESKMNT - UNEXPECTED CICS ERROR, TRANSACTION ENDED'
+                                             TO WS-OUT-MSG.
+
+           EXEC CICS SEND TEXT
+                FROM(WS-OUT-MSG)
+                LENGTH(80)
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+           END-EXEC.
