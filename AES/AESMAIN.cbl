@@ -40,6 +40,14 @@
             COPY 'TEXT-PUT.cpy'.
          01 PM-S.
             COPY 'MSGE-PUT.cpy'.
+         01 CG-S.
+            COPY 'CKPT-GET.cpy'.
+         01 CP-S.
+            COPY 'CKPT-PUT.cpy'.
+         01 XP-S.
+            COPY 'XMIT-PUT.cpy'.
+         01 KG-S.
+            COPY 'KMS-GET.cpy'.
 
       ******************************************
       * AESCORE COMMUNICATION AREA             *
@@ -51,11 +59,99 @@
          77 WS-TEXT-GET                PIC X(08).
          77 WS-TEXT-PUT                PIC X(08).
          77 WS-PUT-MESSAGE             PIC X(08).
+         77 WS-CKPT-GET                PIC X(08).
+         77 WS-CKPT-PUT                PIC X(08).
+         77 WS-XMIT-PUT                PIC X(08).
+         77 WS-ALERT-PUT               PIC X(08).
+         77 WS-KMS-GET                 PIC X(08).
+         77 WS-CKPT-OPENED             PIC X(01)   VALUE 'N'.
+            88 SW-CKPT-OPENED                      VALUE 'Y'.
+         77 WS-BLOCK-COUNT             PIC 9(09)   VALUE 0.
          77 WS-ACTION                  PIC X(08).
          77 WS-MODE                    PIC X(03).
          77 WS-BITS                    PIC X(03).
          77 WS-CIPHER-DATA             PIC X(2860).
          77 WS-DECIPHER-DATA           PIC X(2860).
+         77 WS-ROUND-TRACE-EXPECT      PIC X(32).
+         77 WS-CLOSING                 PIC X(01)   VALUE 'N'.
+            88 SW-CLOSING                          VALUE 'Y'.
+         77 WS-KEY-HEXLEN              PIC 9(02).
+         77 WS-KEY-I                   PIC 9(02).
+         77 WS-KEY-VALID               PIC X(01)   VALUE 'Y'.
+            88 SW-KEY-VALID                        VALUE 'Y'.
+         77 WS-KSCH-DONE               PIC X(01)   VALUE 'N'.
+            88 SW-KSCH-DONE                        VALUE 'Y'.
+
+      *  Per-record bits (LMAIN-PER-RECORD-BITS-MODE). Each block's
+      *  own bit length, resolved from its AESIDAT record; WS-LAST-
+      *  KSCH-BITS tracks which bit length IO-KSCH was last built for
+      *  on a DECIPHER run, so RESOLVE-RECORD-BITS only pays for a
+      *  fresh COMPUTE-KEY-SCHEDULE when a block's bits actually
+      *  change from the block before it.
+         77 WS-RECORD-BITS             PIC X(03).
+         77 WS-LAST-KSCH-BITS          PIC X(03).
+
+      *  ECB-CIPHER block batching (LMAIN-ECB-BATCH-SIZE). WS-ECB-
+      *  SKIP-ITERS tells MAIN-ACTION's loop how many further
+      *  iterations were already fully finished (ciphered, logged,
+      *  written, checkpointed) inside ECB-CIPHER's own internal
+      *  read-ahead, so the loop can fast-forward past them instead
+      *  of fetching/processing anything for them itself.
+         77 WS-ECB-BATCH-SIZE          PIC 9(04)   VALUE 1.
+         77 WS-ECB-SKIP-ITERS          PIC 9(04)   VALUE 0.
+         77 WS-ECB-FINISH-NEXT         PIC 9(04)   VALUE 0.
+         77 WS-ECB-BATCH-I             PIC 9(04).
+
+      *  Field-level encryption (LMAIN-FIELD-MODE) - the hex-text
+      *  offset/length MERGE-FIELD-RANGE patches into LXP-TEXT,
+      *  derived once per block from the byte-based LMAIN-FIELD-
+      *  OFFSET/LMAIN-FIELD-LENGTH (2 hex characters per byte).
+         77 WS-FIELD-HEX-START         PIC 9(02).
+         77 WS-FIELD-HEX-LEN           PIC 9(02).
+
+      *  Run-level throughput metrics for the CLOSE-STREAMS summary
+      *  line - elapsed time is same-day HH:MM:SS only, matching the
+      *  unsophisticated date/time handling AESMPUT already uses.
+         01 WS-START-TIME.
+            02 WS-START-HH             PIC 9(02).
+            02 WS-START-MN             PIC 9(02).
+            02 WS-START-SS             PIC 9(02).
+            02 WS-START-MS             PIC 9(02).
+         01 WS-END-TIME.
+            02 WS-END-HH               PIC 9(02).
+            02 WS-END-MN               PIC 9(02).
+            02 WS-END-SS               PIC 9(02).
+            02 WS-END-MS               PIC 9(02).
+         77 WS-ELAPSED-SECS            PIC 9(07)   VALUE 0.
+
+      *  Mid-run SLA check (LMAIN-SLA-THRESHOLD-SECS) - sampled from
+      *  MAIN-ACTION's own loop so a run tracking to blow through its
+      *  batch window is flagged while there's still time for an
+      *  operator to act, not just in CLOSE-STREAMS' end-of-run
+      *  summary. WS-SLA-ALERTED is one-way, same as the auto-escalate
+      *  switch above, so the WAR alert fires once per run rather
+      *  than again on every block past the breach.
+         01 WS-NOW-TIME.
+            02 WS-NOW-HH               PIC 9(02).
+            02 WS-NOW-MN               PIC 9(02).
+            02 WS-NOW-SS               PIC 9(02).
+            02 WS-NOW-MS               PIC 9(02).
+         77 WS-NOW-ELAPSED-SECS        PIC 9(07)   VALUE 0.
+         77 WS-SLA-ALERTED             PIC X(01)   VALUE 'N'.
+            88 SW-SLA-ALERTED                      VALUE 'Y'.
+
+      *  Tolerant-mode exception tracking
+         77 WS-EXCEPTION-COUNT         PIC 9(09)   VALUE 0.
+         77 WS-EXCEPTION-RECNO         PIC 9(09)   VALUE 0.
+
+      *  Dynamic verbosity escalation - counts consecutive tolerant-
+      *  mode exceptions since the last good record; CHECK-LOG-
+      *  ESCALATE drops LLOG-LEVEL OF PM-S to LLOG-INF (logs
+      *  everything, including per-block detail) once it reaches
+      *  LMAIN-AUTO-ESCALATE-COUNT, so trouble gets full detail from
+      *  the moment it starts instead of only in a rerun. One-way -
+      *  once escalated, a run stays fully verbose to the end.
+         77 WS-CONSECUTIVE-EXC-COUNT   PIC 9(04)   VALUE 0.
 
       *  CTR Mode specific data
          01 COUNTER.
@@ -80,6 +176,74 @@
          01 PAD-DATA.
             02 PAD-X                   PIC X(32).
 
+      *  PKCS#7 padding scheme support (LMAIN-PAD-SCHEME = 'P').
+      *  WS-PEND-* holds a decrypted block back one loop iteration,
+      *  since padding can only be stripped from the block that
+      *  turns out to be the last one - which isn't known until the
+      *  NEXT CALL-TEXT-GET reports EOF. WS-TLENGTH-OVERRIDE lets
+      *  CALL-TEXT-PUT write fewer than 32 hex chars for that block.
+         01 PKCS7-DATA.
+            02 WS-PAD-BYTES             PIC 9(02).
+            02 WS-PAD-HI                PIC 9(02).
+            02 WS-PAD-LO                PIC 9(02).
+            02 WS-PAD-HEX               PIC X(02).
+            02 WS-PAD-I                 PIC 9(02).
+            02 WS-PEND-TEXT             PIC X(32).
+            02 WS-PEND-BITS             PIC X(03).
+            02 WS-CUR-DECRYPTED         PIC X(32).
+            02 WS-CUR-BITS              PIC X(03).
+            02 WS-PEND-VALID            PIC X(01)    VALUE 'N'.
+               88 WS-PEND-IS-VALID                   VALUE 'Y'.
+            02 WS-TLENGTH-OVERRIDE      PIC 9(02)    VALUE 0.
+
+      *  REWRAP: plaintext recovered under the old key, held here
+      *  just long enough to be re-ciphered under the new one
+            02 WS-REWRAP-PLAIN          PIC X(32).
+
+      *  Key-schedule fingerprint audit (LMAIN-KSCH-AUDIT-MODE). Passed
+      *  to AESKAUD as the LS parameter alongside PM-S; WS-KSCH-AUDIT-
+      *  LABEL just says which key a given fingerprint belongs to.
+         01 WS-KAUD-LS.
+            02 KAUD-KSCH                PIC X(480).
+            02 KAUD-LABEL               PIC X(08).
+            02 KAUD-PUT-MESSAGE         PIC X(08).
+         77 WS-KSCH-AUDIT-LABEL         PIC X(08).
+
+      *  Passphrase-based key derivation (LMAIN-KDF-MODE). Linkage
+      *  record PBKDF2.cbl expects, mirrored here the same way
+      *  AESKAUD's is - PBKDF2.cbl lives at the repo root, outside
+      *  the AES/ Copybook plugin structure, with no copybook of its
+      *  own.
+         01 WS-PBKDF2-LS.
+            02 PBK-PASSPHRASE           PIC X(64).
+            02 PBK-SALT                 PIC X(32).
+            02 PBK-ITERATIONS           PIC 9(06).
+            02 PBK-KEY-BITS             PIC X(03).
+            02 PBK-DERIVED-KEY          PIC X(64).
+            02 PBK-STATUS               PIC X(03).
+               88 PBKS-OK                        VALUE 'OK '.
+               88 PBKS-ERR                       VALUE 'ERR'.
+
+      *  Checkpoint record - block counter plus enough chaining
+      *  state to resume any mode (unused fields for a given mode
+      *  are just carried along at their initial value)
+         01 CKPT-DATA.
+            02 CKPT-RECORD.
+               03 CKPT-BLOCK-NO        PIC 9(09).
+               03 CKPT-MODE            PIC X(03).
+               03 CKPT-XOR-A           PIC X(32).
+               03 CKPT-CTR             PIC X(32).
+               03 CKPT-GHASH-Y         PIC X(32).
+               03 CKPT-GCM-BLOCKS      PIC 9(09).
+      *        Shortfall (0-127) of the true GCM ciphertext bit count
+      *        below CKPT-GCM-BLOCKS * 128 - zero for every checkpoint
+      *        except one landing right on a genuine short final
+      *        block, letting RESTART-RESUME rebuild the exact bit
+      *        count GCM-FINALIZE-TAG needs without having to carry
+      *        the full count itself.
+               03 CKPT-GCM-BITLEN-SHORT PIC 9(03).
+            02 CKPT-RECORD-LEN         PIC 9(03)   VALUE 120.
+
       *  XOR computing
          01 SUMM.
             05 XB-X                     PIC 9(2).
@@ -100,6 +264,56 @@
             05 W2D-D                    PIC 9(2).
             05 W2D-R                    PIC 9(2).
 
+      *  GCM mode specific data
+         01 GCM-DATA.
+            02 WS-GHASH-H               PIC X(32).
+            02 WS-GHASH-Y               PIC X(32).
+            02 WS-GCM-J0                PIC X(32).
+            02 WS-GCM-C                 PIC X(32).
+            02 WS-GCM-TAG               PIC X(32).
+            02 WS-GCM-LENBLK            PIC X(32).
+            02 WS-GCM-BLOCKS            PIC 9(9)     VALUE 0.
+      *     True ciphertext bit length seen so far - every full block
+      *     adds 128, but a short final block (LXG-TLENGTH < 32, same
+      *     field AESXGET/AESBGET legitimately report for a genuine
+      *     partial last block) only adds LXG-TLENGTH * 4, so the
+      *     GHASH length block GCM-FINALIZE-TAG builds matches the
+      *     real ciphertext length per SP 800-38D instead of always
+      *     rounding up to a whole number of blocks.
+            02 WS-GCM-CT-BITLEN         PIC 9(18)    VALUE 0.
+            02 WS-GCM-BITLEN            PIC 9(18).
+            02 WS-GCM-BITLEN-REM        PIC 9(18).
+            02 WS-GCM-HEXLEN            PIC X(16).
+            02 GCM-HEX-I                PIC 9(3).
+            02 GCM-HEX-DIGIT            PIC 9(2).
+            02 GCM-HEX-CHAR             PIC X(1).
+
+      *     GCM-RESTART-PREVERIFY-TAG's save area for the checkpointed
+      *     chaining state, while it folds the remaining ciphertext
+      *     into a scratch copy of GHASH to check the tag
+            02 WS-GCM-RESTART-GHASH-Y   PIC X(32).
+            02 WS-GCM-RESTART-BLOCKS    PIC 9(9).
+            02 WS-GCM-RESTART-BITLEN    PIC 9(18).
+
+      *  GHASH GF(2^128) multiplication
+         01 GHASH-MUL-DATA.
+            02 GHM-XHEX                 PIC X(32).
+            02 GHM-VHEX                 PIC X(32).
+            02 GHM-X-BITS               PIC X(128).
+            02 GHM-V-BITS               PIC X(128).
+            02 GHM-Z-BITS               PIC X(128).
+            02 GHM-R-BITS               PIC X(128).
+            02 GHM-RESULT-HEX           PIC X(32).
+            02 GHM-SCR-HEX              PIC X(32).
+            02 GHM-SCR-BITS             PIC X(128).
+            02 GHM-NIBBLE               PIC X(1).
+            02 GHM-BITSTR               PIC X(4).
+            02 GHM-LSB                  PIC X(1).
+            02 GHM-I                    PIC 9(3).
+            02 GHM-J                    PIC 9(3).
+            02 GHM-R-READY-SW           PIC X(1)    VALUE 'N'.
+               88 GHM-R-IS-READY                    VALUE 'Y'.
+
        LINKAGE SECTION.
          01 LS.
             COPY 'AESLMAIN.cpy'.
@@ -112,24 +326,76 @@
        MAINLINE.
             SET LMAINS-OK                   TO TRUE.
 
-      *     Move LINKAGE-SECTION variables to WORKING-STORAGE
-            MOVE LMAIN-MESSAGE-LEVEL        TO LLOG-LEVEL OF PM-S.
-
+      *     IOCOMM is WORKING-STORAGE here (unlike AESCORE's LINKAGE
+      *     copy of the same layout) and every existing single-block
+      *     CALL 'AESCORE' site only moves the fields it needs, so
+      *     IO-BATCH-COUNT would otherwise keep whatever was last left
+      *     in it. Zero it up front so every one-block-per-CALL path
+      *     stays on AESCORE's non-batched CIPHER/DECIPHER paragraphs;
+      *     only ECB-CIPHER-BATCHED ever sets it to something else.
+            MOVE 0                          TO IO-BATCH-COUNT OF IOCOMM.
+
+      *     Move LINKAGE-SECTION variables to WORKING-STORAGE. The
+      *     LMAIN-EXTRA-* seeds are moved in FIRST - each is sized to
+      *     the target's own INPUT/OUTPUT control channel, but a plain
+      *     alphanumeric MOVE fills its target left-justified from
+      *     byte 1, so seeding PM-S also lands on its leading
+      *     LMESSAGE-LEVEL/LLOG-LEVEL/LTEXT bytes when LMAIN-EXTRA-PM
+      *     is shorter than PM-S. LLOG-LEVEL has to be set from
+      *     LMAIN-MESSAGE-LEVEL AFTER that seed, or the run's actual
+      *     requested log threshold gets clobbered back to whatever
+      *     LMAIN-EXTRA-PM happened to hold (SPACES for a caller who
+      *     never uses the seed channel, which then logs everything
+      *     regardless of LMAIN-MESSAGE-LEVEL).
             MOVE LMAIN-EXTRA-DG             TO DG-S.
             MOVE LMAIN-EXTRA-TG             TO TG-S.
             MOVE LMAIN-EXTRA-TP             TO TP-S.
             MOVE LMAIN-EXTRA-PM             TO PM-S.
+            MOVE LMAIN-EXTRA-CG             TO CG-S.
+            MOVE LMAIN-EXTRA-CP             TO CP-S.
+            MOVE LMAIN-EXTRA-XP             TO XP-S.
+            MOVE LMAIN-EXTRA-KG             TO KG-S.
+
+            MOVE LMAIN-MESSAGE-LEVEL        TO LLOG-LEVEL OF PM-S.
             MOVE PM-S                       TO PUT-MESSAGE-LS OF DG-S.
             MOVE PM-S                       TO PUT-MESSAGE-LS OF TG-S.
             MOVE PM-S                       TO PUT-MESSAGE-LS OF TP-S.
+            MOVE PM-S                       TO PUT-MESSAGE-LS OF CG-S.
+            MOVE PM-S                       TO PUT-MESSAGE-LS OF CP-S.
+            MOVE PM-S                       TO PUT-MESSAGE-LS OF XP-S.
+            MOVE PM-S                       TO PUT-MESSAGE-LS OF KG-S.
+
+      *     Batch-orchestration file-name overrides (blank keeps the
+      *     default by-day generation naming)
+            MOVE LMAIN-DAT-FILE-OVERRIDE TO LXGS-FILE-OVERRIDE OF TG-S.
+            MOVE LMAIN-ODT-FILE-OVERRIDE TO LXPS-FILE-OVERRIDE OF TP-S.
 
       *     Perform initial checkings
             PERFORM CHECK-INPUT.
 
-      *     Continue assigning values
-            MOVE WS-PUT-MESSAGE             TO PUT-MESSAGE OF DG-S
-                                               PUT-MESSAGE OF TG-S
-                                               PUT-MESSAGE OF TP-S.
+      *     Mark run start for the CLOSE-STREAMS throughput summary
+            ACCEPT WS-START-TIME            FROM TIME.
+
+      *     Load AESTAB once - shared by the self-test (if requested)
+      *     and by MAIN-ACTION's real cipher/decipher work
+            PERFORM GET-DATA.
+
+            IF LMAIN-SELFTEST
+              PERFORM RUN-SELF-TEST
+            END-IF.
+
+      *     Diagnostic-only key-schedule fingerprint report - runs
+      *     before any real work starts, independent of whichever
+      *     schedule caching MAIN-ACTION/REWRAP-ACTION do internally
+            IF LMAIN-KSCH-AUDIT
+              PERFORM AUDIT-RUN-KEY
+            END-IF.
+
+      *     Diagnostic-only NK/NB/NR/Rcon parameter dump - runs before
+      *     any real work starts, same as the key-schedule audit above
+            IF LMAIN-PARAM-DUMP
+              PERFORM AUDIT-RUN-PARAMS
+            END-IF.
 
       *     Put starting log
             MOVE 'Starting process'         TO LTEXT OF PM-S.
@@ -137,8 +403,21 @@
 
             CALL WS-PUT-MESSAGE USING PM-S.
 
-      *     Do actions until EOF
-            PERFORM MAIN-ACTION.
+      *     Do actions until EOF - LMAIN-ACTION REWRAP runs the whole
+      *     batch through both keys in one pass; a nonzero
+      *     LMAIN-REPROCESS-BLOCK asks for just one AESIDAT block to
+      *     be reread/reciphered/rewritten in place; otherwise it's
+      *     the normal full CIPHER/DECIPHER batch pass
+            EVALUATE TRUE
+              WHEN WS-ACTION = 'VALIDATE'
+                PERFORM VALIDATE-ACTION
+              WHEN WS-ACTION = 'REWRAP  '
+                PERFORM REWRAP-ACTION
+              WHEN LMAIN-REPROCESS-BLOCK > 0
+                PERFORM REPROCESS-ACTION
+              WHEN OTHER
+                PERFORM MAIN-ACTION
+            END-EVALUATE.
 
       *     Put ending log
             MOVE 'Ending process'           TO LTEXT OF PM-S.
@@ -164,7 +443,7 @@
             IF LMAIN-TEXT-GET = SPACES OR LOW-VALUES
               MOVE 'AESXGET'                TO WS-TEXT-GET
             ELSE
-              MOVE LMAIN-DATA-GET           TO WS-TEXT-GET
+              MOVE LMAIN-TEXT-GET           TO WS-TEXT-GET
             END-IF.
 
       *     If no interface name informed, use default
@@ -181,73 +460,588 @@
               MOVE LMAIN-PUT-MESSAGE        TO WS-PUT-MESSAGE
             END-IF.
 
-      *     If no mode informed, use ECB as default
-            IF LMAIN-MODE = 'ECB' OR 'CBC' OR 'CFB' OR 
-                            'OFB' OR 'CTR'
+      *     If no interface name informed, use default
+            IF LMAIN-CKPT-GET = SPACES OR LOW-VALUES
+              MOVE 'AESCGET'                TO WS-CKPT-GET
+            ELSE
+              MOVE LMAIN-CKPT-GET           TO WS-CKPT-GET
+            END-IF.
+
+      *     If no interface name informed, use default
+            IF LMAIN-CKPT-PUT = SPACES OR LOW-VALUES
+              MOVE 'AESCPUT'                TO WS-CKPT-PUT
+            ELSE
+              MOVE LMAIN-CKPT-PUT           TO WS-CKPT-PUT
+            END-IF.
+
+      *     If no interface name informed, use default
+            IF LMAIN-XMIT-PUT = SPACES OR LOW-VALUES
+              MOVE 'AESXMIT'                TO WS-XMIT-PUT
+            ELSE
+              MOVE LMAIN-XMIT-PUT           TO WS-XMIT-PUT
+            END-IF.
+
+      *     If no interface name informed, use default
+            IF LMAIN-KMS-GET = SPACES OR LOW-VALUES
+              MOVE 'AESKGET'                TO WS-KMS-GET
+            ELSE
+              MOVE LMAIN-KMS-GET            TO WS-KMS-GET
+            END-IF.
+
+      *     If no interface name informed, use default
+            IF LMAIN-ALERT-PUT = SPACES OR LOW-VALUES
+              MOVE 'AESALERT'               TO WS-ALERT-PUT
+            ELSE
+              MOVE LMAIN-ALERT-PUT          TO WS-ALERT-PUT
+            END-IF.
+
+      *     Propagate the resolved log-interface name to the other
+      *     interfaces now, so CLOSE-STREAMS can log correctly even
+      *     if this paragraph aborts the run further down
+            MOVE WS-PUT-MESSAGE             TO PUT-MESSAGE OF DG-S
+                                               PUT-MESSAGE OF TG-S
+                                               PUT-MESSAGE OF TP-S
+                                               PUT-MESSAGE OF CG-S
+                                               PUT-MESSAGE OF CP-S
+                                               PUT-MESSAGE OF XP-S
+                                               PUT-MESSAGE OF KG-S.
+
+      *     Propagate the resolved alert-interface name down through
+      *     PM-S's own EXTRA-IN group - AESMPUT is the one that
+      *     actually invokes it (on an ERR/MAX-level message), not
+      *     AESMAIN itself, so it has to ride along on every CALL
+      *     WS-PUT-MESSAGE USING PM-S for the rest of the run.
+            MOVE WS-ALERT-PUT          TO ALERT-PUT-NAME OF EXTRA-IN
+                                                              OF PM-S.
+
+      *     LMAIN-MODE must be a recognized mode - an unrecognized
+      *     value is almost always a typo'd PARM, not an intentional
+      *     choice, so we abend rather than silently pick one for it
+            IF LMAIN-MODE = 'ECB' OR 'CBC' OR 'CFB' OR
+                            'OFB' OR 'CTR' OR 'GCM'
               MOVE LMAIN-MODE               TO WS-MODE
-            ELSE 
-              MOVE 'ECB'                    TO WS-MODE
+            ELSE
+              STRING 'Unrecognized LMAIN-MODE: '
+                     LMAIN-MODE
+              DELIMITED BY SIZE           INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S        TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+
+              PERFORM END-ON-ERROR
             END-IF.
 
-      *     If no action informed, use CIPHER as default
-            IF LMAIN-ACTION = 'CIPHER  ' OR 'DECIPHER'
+      *     LMAIN-ACTION must be CIPHER, DECIPHER, REWRAP or VALIDATE -
+      *     same reasoning
+            IF LMAIN-ACTION = 'CIPHER  ' OR 'DECIPHER' OR 'REWRAP  '
+                             OR 'VALIDATE'
               MOVE LMAIN-ACTION             TO WS-ACTION
             ELSE
-              MOVE 'CIPHER  '               TO WS-ACTION
+              STRING 'Unrecognized LMAIN-ACTION: '
+                     LMAIN-ACTION
+              DELIMITED BY SIZE           INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S        TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+
+              PERFORM END-ON-ERROR
             END-IF.
 
-      *     If no bit lenght informed, use 128 as default
+      *     LMAIN-BITS must be 128/192/256 - same reasoning
             IF LMAIN-BITS = '128' OR '192' OR '256'
               MOVE LMAIN-BITS               TO WS-BITS
             ELSE
-              MOVE '128'                    TO WS-BITS
+              STRING 'Unrecognized LMAIN-BITS: '
+                     LMAIN-BITS
+              DELIMITED BY SIZE           INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S        TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+
+              PERFORM END-ON-ERROR
             END-IF.
 
+      *     LMAIN-ECB-BATCH-SIZE opts an ECB-CIPHER run into batching
+      *     several blocks per CALL 'AESCORE'. Blank/0/1 keeps the
+      *     legacy one-block-per-CALL behaviour; anything above the
+      *     64-entry IO-BATCH-TEXT table is almost certainly a typo'd
+      *     PARM, not an intentional choice, so we abend the same way
+      *     an unrecognized LMAIN-MODE/LMAIN-BITS does
+            IF LMAIN-ECB-BATCH-SIZE = 0
+              MOVE 1                       TO WS-ECB-BATCH-SIZE
+            ELSE
+              IF LMAIN-ECB-BATCH-SIZE > 64
+                STRING 'LMAIN-ECB-BATCH-SIZE too large (max 64): '
+                       LMAIN-ECB-BATCH-SIZE
+                DELIMITED BY SIZE         INTO LTEXT OF PM-S
+                SET LLEVEL-MAX OF PM-S      TO TRUE
 
-       MAIN-ACTION.
-      *     Get cipher/decipher data and move to WORKING-STORAGE
-            PERFORM GET-DATA.
+                CALL WS-PUT-MESSAGE USING PM-S
+
+                PERFORM END-ON-ERROR
+              ELSE
+                MOVE LMAIN-ECB-BATCH-SIZE   TO WS-ECB-BATCH-SIZE
+              END-IF
+            END-IF.
+
+      *     Partitioned ECB batch processing only makes sense the same
+      *     way LMAIN-REPROCESS-BLOCK does - every other mode's blocks
+      *     depend on the one before it, so a job step given only a
+      *     slice of the file could never rebuild that chaining state
+      *     correctly. Reject the combination here instead of quietly
+      *     producing wrong output for a non-ECB partitioned run.
+            IF (LMAIN-PARTITION-START-BLOCK > 0
+                OR LMAIN-PARTITION-END-BLOCK > 0)
+              AND WS-MODE NOT = 'ECB'
+              STRING 'LMAIN-PARTITION-START/END-BLOCK only support '
+                     'ECB mode - use LMAIN-RESTART-FROM for chained '
+                     'modes'
+              DELIMITED BY SIZE            INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S         TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+              PERFORM END-ON-ERROR
+            END-IF.
+
+      *     A restart/checkpoint-resume run already knows where to
+      *     pick the file back up from; combining it with a partition
+      *     range as well is not supported - reject rather than guess
+      *     which one of the two should win.
+            IF (LMAIN-PARTITION-START-BLOCK > 0
+                OR LMAIN-PARTITION-END-BLOCK > 0)
+              AND LMAIN-RESTART-FROM > 0
+              STRING 'LMAIN-PARTITION-START/END-BLOCK cannot be '
+                     'combined with LMAIN-RESTART-FROM'
+              DELIMITED BY SIZE            INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S         TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+              PERFORM END-ON-ERROR
+            END-IF.
+
+      *     Per-record bits only makes sense for ECB - the same
+      *     inter-block-independence reasoning as LMAIN-PARTITION-
+      *     START/END-BLOCK above.
+            IF LMAIN-PER-RECORD-BITS-ON
+              AND WS-MODE NOT = 'ECB'
+              STRING 'LMAIN-PER-RECORD-BITS-MODE only supports ECB '
+                     'mode'
+              DELIMITED BY SIZE            INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S         TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+              PERFORM END-ON-ERROR
+            END-IF.
+
+      *     A batched CALL 'AESCORE' needs one uniform IO-BITS for
+      *     every block in the batch - per-record bits forces the
+      *     legacy one-block-per-CALL path instead.
+            IF LMAIN-PER-RECORD-BITS-ON
+              MOVE 1                       TO WS-ECB-BATCH-SIZE
+            END-IF.
+
+      *     Field-level encryption only makes sound cryptographic
+      *     sense for the stream-cipher-like modes, whose keystream
+      *     XORs independently byte by byte - ECB/CBC/GCM avalanche
+      *     across the whole block, so "cipher just part of it" is
+      *     not a coherent operation for them.
+            IF LMAIN-FIELD-ON
+              AND WS-MODE NOT = 'CFB' AND WS-MODE NOT = 'OFB'
+              AND WS-MODE NOT = 'CTR'
+              STRING 'LMAIN-FIELD-MODE only supports CFB/OFB/CTR '
+                     'modes'
+              DELIMITED BY SIZE            INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S         TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+              PERFORM END-ON-ERROR
+            END-IF.
+
+      *     The field must sit entirely inside one 16-byte block -
+      *     same "typo'd PARM, not intentional" reasoning as the
+      *     other numeric LMAIN-* range checks.
+            IF LMAIN-FIELD-ON
+              AND (LMAIN-FIELD-OFFSET < 1
+                   OR LMAIN-FIELD-LENGTH < 1
+                   OR LMAIN-FIELD-OFFSET + LMAIN-FIELD-LENGTH - 1 > 16)
+              STRING 'LMAIN-FIELD-OFFSET/LMAIN-FIELD-LENGTH must '
+                     'fall within one 16-byte block'
+              DELIMITED BY SIZE            INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S         TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+              PERFORM END-ON-ERROR
+            END-IF.
+
+      *     A PKCS#7 DECIPHER run holds the true last block back in
+      *     WS-PEND-TEXT until EOF confirms it is last and its padding
+      *     can be stripped - CKPT-RECORD has nowhere to carry that
+      *     one held-back block, so a checkpoint taken while it is
+      *     pending would resume one block short on restart. Reject
+      *     the combination up front rather than silently dropping a
+      *     block of AESODAT output on some future restart.
+            IF LMAIN-CKPT-INTERVAL > 0
+              AND LMAIN-PAD-PKCS7 AND WS-ACTION = 'DECIPHER'
+              STRING 'LMAIN-CKPT-INTERVAL does not support '
+                     'LMAIN-PAD-SCHEME P combined with LMAIN-ACTION '
+                     'DECIPHER'
+              DELIMITED BY SIZE           INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S        TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+              PERFORM END-ON-ERROR
+            END-IF.
+
+      *     LMAIN-KMS-MODE and LMAIN-KDF-MODE both resolve LMAIN-KEY
+      *     from something other than itself - only one can win, so
+      *     reject the combination rather than silently letting one
+      *     clobber the other
+            IF LMAIN-KMS-ON AND LMAIN-KDF-ON
+              STRING 'LMAIN-KMS-MODE cannot be combined with '
+                     'LMAIN-KDF-MODE'
+              DELIMITED BY SIZE           INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S        TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+              PERFORM END-ON-ERROR
+            END-IF.
+
+      *     External key-management-service lookup - resolves
+      *     LMAIN-KEY from LMAIN-KEY-ALIAS via WS-KMS-GET before
+      *     CHECK-KEY validates it, so a raw key never has to be
+      *     staged in readable JCL/PARM/source for this run
+            IF LMAIN-KMS-ON
+              PERFORM RESOLVE-KEY-FROM-KMS
+            END-IF.
+
+      *     Passphrase-based key derivation - derives LMAIN-KEY from
+      *     LMAIN-KDF-PASSPHRASE/LMAIN-KDF-SALT before CHECK-KEY
+      *     validates it, so a derivation failure is reported the
+      *     same way a bad hand-typed hex key is
+            IF LMAIN-KDF-ON
+              PERFORM DERIVE-KEY-FROM-PASSPHRASE
+            END-IF.
+
+      *     LMAIN-KEY must be full valid hex of exactly the length
+      *     LMAIN-BITS calls for - a short or malformed key otherwise
+      *     flows straight into KEY-EXPANSION and produces a
+      *     confidently wrong key schedule with no other warning
+            PERFORM CHECK-KEY.
+
+      *     REWRAP also needs a validated new key/IV to cipher under
+      *     after deciphering under the old one
+            IF WS-ACTION = 'REWRAP  '
+              PERFORM CHECK-NEW-KEY
+            END-IF.
+
+
+       RESOLVE-KEY-FROM-KMS.
+      *     LMAIN-BITS is already validated against WS-BITS by this
+      *     point - the KMS only supplies key material for that bit
+      *     size, never overrides which bit size the run is using.
+            MOVE 'Resolving key from KMS...'    TO LTEXT OF PM-S.
+            SET LLEVEL-INF OF PM-S              TO TRUE.
+            CALL WS-PUT-MESSAGE USING PM-S.
+
+            MOVE LMAIN-KEY-ALIAS                TO LKGS-ALIAS OF KG-S.
+            MOVE SPACES                         TO LKG-KEY OF KG-S.
+
+            CALL WS-KMS-GET USING KG-S.
+
+            EVALUATE LKG-STATUS OF KG-S
+              WHEN 'OK '
+                MOVE LKG-KEY OF KG-S             TO LMAIN-KEY
+              WHEN 'ERR'
+                STRING 'Key-management lookup failed for alias '
+                       LMAIN-KEY-ALIAS
+                DELIMITED BY SIZE           INTO LTEXT OF PM-S
+                SET LLEVEL-MAX OF PM-S        TO TRUE
+
+                CALL WS-PUT-MESSAGE USING PM-S
+
+                PERFORM END-ON-ERROR
+            END-EVALUATE.
 
+
+       DERIVE-KEY-FROM-PASSPHRASE.
+            MOVE LMAIN-KDF-PASSPHRASE          TO PBK-PASSPHRASE.
+            MOVE LMAIN-KDF-SALT                TO PBK-SALT.
+            MOVE LMAIN-KDF-ITERATIONS          TO PBK-ITERATIONS.
+            MOVE LMAIN-BITS                    TO PBK-KEY-BITS.
+            MOVE SPACES                        TO PBK-DERIVED-KEY.
+            SET PBKS-OK                        TO TRUE.
+
+            CALL 'PBKDF2' USING WS-PBKDF2-LS.
+
+            IF PBKS-ERR
+              STRING 'Passphrase key derivation failed - check '
+                     'LMAIN-KDF-ITERATIONS and LMAIN-BITS'
+              DELIMITED BY SIZE           INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S        TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+
+              PERFORM END-ON-ERROR
+            ELSE
+              MOVE PBK-DERIVED-KEY             TO LMAIN-KEY
+            END-IF.
+
+
+       CHECK-KEY.
+            EVALUATE WS-BITS
+              WHEN '128'
+                MOVE 32                        TO WS-KEY-HEXLEN
+              WHEN '192'
+                MOVE 48                        TO WS-KEY-HEXLEN
+              WHEN '256'
+                MOVE 64                        TO WS-KEY-HEXLEN
+            END-EVALUATE.
+
+            SET SW-KEY-VALID                   TO TRUE.
+
+      *     Anything past the bit size's hex length must be unused
+            IF WS-KEY-HEXLEN < 64
+              AND LMAIN-KEY(WS-KEY-HEXLEN + 1:64 - WS-KEY-HEXLEN)
+                                                NOT = SPACES
+              MOVE 'N'                         TO WS-KEY-VALID
+            END-IF.
+
+            PERFORM VARYING WS-KEY-I FROM 1 BY 1
+              UNTIL WS-KEY-I > WS-KEY-HEXLEN
+              EVALUATE LMAIN-KEY(WS-KEY-I:1)
+                WHEN '0' THRU '9'
+                WHEN 'A' THRU 'F'
+                WHEN 'a' THRU 'f'
+                  CONTINUE
+                WHEN OTHER
+                  MOVE 'N'                     TO WS-KEY-VALID
+              END-EVALUATE
+            END-PERFORM.
+
+            IF NOT SW-KEY-VALID
+              STRING 'LMAIN-KEY is not valid hex for LMAIN-BITS '
+                     LMAIN-BITS
+              DELIMITED BY SIZE           INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S        TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+
+              PERFORM END-ON-ERROR
+            END-IF.
+
+      *     CBC/CFB/OFB/CTR/GCM all chain or seed off LMAIN-IV - a
+      *     forgotten IV silently ciphers with LOW-VALUES instead of
+      *     the intended value, producing ciphertext that looks fine
+      *     but is wrong (or, for GCM, a J0 built from an all-zero IV)
+            IF WS-MODE = 'CBC' OR 'CFB' OR 'OFB' OR 'CTR' OR 'GCM'
+              IF LMAIN-IV = SPACES OR LOW-VALUES
+                STRING 'LMAIN-IV is required for LMAIN-MODE '
+                       WS-MODE
+                DELIMITED BY SIZE         INTO LTEXT OF PM-S
+                SET LLEVEL-MAX OF PM-S      TO TRUE
+
+                CALL WS-PUT-MESSAGE USING PM-S
+
+                PERFORM END-ON-ERROR
+              END-IF
+            END-IF.
+
+
+       CHECK-NEW-KEY.
+      *     Rewrapping a block means deciphering it under the old key/
+      *     chaining state and immediately ciphering it under the new
+      *     one in the same pass. For ECB that's just two independent
+      *     table lookups per block. For CBC/CFB/OFB/CTR/GCM it would
+      *     mean carrying TWO separate chaining states (old-key
+      *     decipher chain and new-key cipher chain) through the same
+      *     loop - reject those here rather than build that out now;
+      *     operators can still rewrap them the original way, two
+      *     passes (DECIPHER, then CIPHER) with a manual file-swap
+      *     between, exactly as they always could.
+            IF WS-MODE NOT = 'ECB'
+              STRING 'LMAIN-ACTION REWRAP only supports LMAIN-MODE '
+                     'ECB - run DECIPHER then CIPHER as two passes '
+                     'for chained modes'
+              DELIMITED BY SIZE           INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S        TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+
+              PERFORM END-ON-ERROR
+            END-IF.
+
+      *     Same hex validation as CHECK-KEY, against LMAIN-NEW-KEY
+      *     instead - REWRAP's new key, same LMAIN-BITS
+            SET SW-KEY-VALID                   TO TRUE.
+
+            IF WS-KEY-HEXLEN < 64
+              AND LMAIN-NEW-KEY(WS-KEY-HEXLEN + 1:64 - WS-KEY-HEXLEN)
+                                                NOT = SPACES
+              MOVE 'N'                         TO WS-KEY-VALID
+            END-IF.
+
+            PERFORM VARYING WS-KEY-I FROM 1 BY 1
+              UNTIL WS-KEY-I > WS-KEY-HEXLEN
+              EVALUATE LMAIN-NEW-KEY(WS-KEY-I:1)
+                WHEN '0' THRU '9'
+                WHEN 'A' THRU 'F'
+                WHEN 'a' THRU 'f'
+                  CONTINUE
+                WHEN OTHER
+                  MOVE 'N'                     TO WS-KEY-VALID
+              END-EVALUATE
+            END-PERFORM.
+
+            IF NOT SW-KEY-VALID
+              STRING 'LMAIN-NEW-KEY is not valid hex for LMAIN-BITS '
+                     LMAIN-BITS
+              DELIMITED BY SIZE           INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S        TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+
+              PERFORM END-ON-ERROR
+            END-IF.
+
+
+       MAIN-ACTION.
       *     Basic setting of AESCORE
             MOVE WS-ACTION(1:1)             TO IO-ACTION OF IOCOMM.
             MOVE WS-MODE                    TO IO-MODE OF IOCOMM.
             MOVE WS-BITS                    TO IO-BITS OF IOCOMM.
             MOVE PM-S                       TO IOPUTM.
 
-      *     Get the first chunk of text            
-            PERFORM CALL-TEXT-GET.
+      *     ECB/CBC-DECIPHER used to rerun the full KEY-EXPANSION via
+      *     AESCORE's 'K' action on every single block - compute it
+      *     once here instead and let KEY-SCHEDULE just reuse IO-KSCH
+            MOVE 'N'                        TO WS-KSCH-DONE.
+            IF WS-ACTION = 'DECIPHER' AND (WS-MODE = 'ECB' OR 'CBC')
+              PERFORM COMPUTE-KEY-SCHEDULE
+              MOVE WS-BITS                  TO WS-LAST-KSCH-BITS
+            END-IF.
 
-      *     Initial set-up for each mode
-            EVALUATE WS-MODE
-              WHEN 'CBC'
-      *         Initial move for CBC mode
-                MOVE LMAIN-IV               TO XOR-A
-              WHEN 'CFB'
-      *       Initial move for CFB mode
-                MOVE LMAIN-IV               TO IO-TEXT OF IOCOMM
-                MOVE LMAIN-KEY              TO IO-KEY OF IOCOMM               
-                MOVE WS-CIPHER-DATA         TO IOTAB
+      *     No decrypted block held back for PKCS#7 stripping yet
+            MOVE 'N'                        TO WS-PEND-VALID.
+
+      *     No ECB batch iterations to fast-forward past yet
+            MOVE 0                          TO WS-ECB-SKIP-ITERS.
+
+      *     A fresh run sets up the chaining state for the mode from
+      *     scratch; a restart re-run (LMAIN-RESTART-FROM > 0) reads
+      *     that state back from the last checkpoint instead
+            IF LMAIN-RESTART-FROM = 0
+              MOVE 0                       TO WS-BLOCK-COUNT
+              EVALUATE WS-MODE
+                WHEN 'CBC'
+      *           Initial move for CBC mode
+                  MOVE LMAIN-IV             TO XOR-A
+                WHEN 'CFB'
+      *         Initial move for CFB mode
+                  MOVE LMAIN-IV             TO IO-TEXT OF IOCOMM
+                  MOVE LMAIN-KEY            TO IO-KEY OF IOCOMM
+                  MOVE WS-CIPHER-DATA       TO IOTAB
+
+      *           Force encoding
+                  MOVE 'C'                  TO IO-ACTION
+
+                  CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM
+
+                  MOVE IO-TEXT              TO XOR-A
+                WHEN 'OFB'
+      *         Initial move for OFB mode
+                  MOVE LMAIN-IV             TO IO-TEXT OF IOCOMM
+                WHEN 'CTR'
+      *         Initial move for CTR mode - the caller-supplied
+      *         LMAIN-IV is the starting nonce/counter value.
+      *         CHECK-KEY already rejects a blank/zeroed LMAIN-IV
+      *         for CTR mode, so reusing the same fixed all-zero-
+      *         plus-one start across different keys/runs (a known
+      *         way to break CTR-mode confidentiality) is no longer
+      *         possible - every run counts from its own nonce
+                  MOVE LMAIN-IV             TO WS-CTR
+                WHEN 'GCM'
+      *         Initial set-up for GCM mode: derive H = E(K,0),
+      *         build J0 from the 96-bit IV and start counting at
+      *         inc32(J0); GHASH accumulator starts at zero.
+                  PERFORM GCM-DERIVE-H
+
+                  MOVE LMAIN-IV(1:24)       TO WS-GCM-J0(1:24)
+                  MOVE '00000001'           TO WS-GCM-J0(25:8)
+
+                  MOVE WS-GCM-J0            TO WS-CTR
+                  PERFORM GCM-INC32
+
+                  MOVE ALL '0'              TO WS-GHASH-Y
+                  MOVE 0                    TO WS-GCM-BLOCKS
+                  MOVE 0                    TO WS-GCM-CT-BITLEN
+              END-EVALUATE
+            ELSE
+              PERFORM RESTART-RESUME
+            END-IF.
 
-      *         Force encoding
-                MOVE 'C'                    TO IO-ACTION
+      *     GCM-DECIPHER must never hand a single block's plaintext to
+      *     AESODAT before the whole file's authentication tag has
+      *     been checked - see GCM-PREVERIFY-TAG. Restricted to a
+      *     fresh, unpartitioned run; RESTART-RESUME/a partitioned
+      *     slice don't have the whole file on hand to pre-check.
+            IF WS-MODE = 'GCM' AND WS-ACTION = 'DECIPHER'
+              AND LMAIN-RESTART-FROM = 0
+              AND LMAIN-PARTITION-START-BLOCK = 0
+              PERFORM GCM-PREVERIFY-TAG
+            END-IF.
 
-                CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM
+      *     A partitioned run (CHECK-INPUT already restricted this to
+      *     ECB) seeks straight to its own slice of AESIDAT instead of
+      *     walking every block before it, the same direct-key
+      *     positioning REPROCESS-ACTION uses for a single block; the
+      *     block count is offset to match so CALL-TEXT-PUT's blind
+      *     WS-BLOCK-COUNT + 1 keying still lands each written block
+      *     at its real AESODAT key, not a key starting back at 1.
+      *     AESODAT may already hold output from an earlier-numbered
+      *     partition's job step, so write I-O (not OUTPUT) against it
+      *     the same way REPROCESS-ACTION/RESTART-RESUME do.
+            IF LMAIN-PARTITION-START-BLOCK > 0
+              MOVE LMAIN-PARTITION-START-BLOCK
+                                          TO LXGS-DIRECT-KEY OF TG-S
+              COMPUTE WS-BLOCK-COUNT =
+                  LMAIN-PARTITION-START-BLOCK - 1
+              MOVE 'Y'                     TO LXPS-RESTART OF TP-S
+            END-IF.
 
-                MOVE IO-TEXT                TO XOR-A
-              WHEN 'OFB'
-      *       Initial move for OFB mode
-                MOVE LMAIN-IV               TO IO-TEXT OF IOCOMM
-              WHEN 'CTR'
-      *       Initial move for CTR mode
-                MOVE ALL '0'                TO WS-CTR
-                MOVE '1'                    TO WS-C(32)
-            END-EVALUATE.
+      *     Get the first (or, on a restart, the first not-yet-done)
+      *     chunk of text
+            PERFORM CALL-TEXT-GET.
 
-      *     Uniti EOF, keep parsing
-            PERFORM UNTIL LXGS-EOF OR LXGS-ERR
+      *     LXGS-DIRECT-KEY only seeks once - clear it back to 0 so
+      *     the rest of this run (including ECB-CIPHER-BATCHED's own
+      *     read-ahead) just reads the next record in key sequence,
+      *     the same as an unpartitioned run, through to the range's
+      *     end (LMAIN-PARTITION-END-BLOCK, checked in CALL-TEXT-GET)
+            MOVE 0                          TO LXGS-DIRECT-KEY OF TG-S.
+
+      *     Uniti EOF, keep parsing - a batch's own read-ahead can hit
+      *     EOF while blocks it already ciphered are still waiting to
+      *     be finished by a later ghost iteration (WS-ECB-SKIP-ITERS),
+      *     so EOF/ERR alone must not stop the loop until those drain
+            PERFORM UNTIL (LXGS-EOF OR LXGS-ERR)
+                      AND WS-ECB-SKIP-ITERS = 0
+              IF WS-ECB-SKIP-ITERS > 0
+      *         This block was already ciphered inside ECB-CIPHER's
+      *         own internal batch read-ahead, as part of a prior
+      *         iteration's batch - finish it (log, write, checkpoint)
+      *         in its correct sequence position, and no CALL-TEXT-GET
+      *         either, since that same read-ahead already advanced
+      *         past it
+                PERFORM FINISH-ECB-BATCH-BLOCK
+                SUBTRACT 1                 FROM WS-ECB-SKIP-ITERS
+              ELSE
               IF LXGS-SKP
                 CONTINUE
               ELSE
+                IF LMAIN-PER-RECORD-BITS-ON
+                  PERFORM RESOLVE-RECORD-BITS
+                END-IF
+
       *         Action, then move result to output
                 EVALUATE WS-MODE ALSO WS-ACTION
                   WHEN 'ECB' ALSO 'CIPHER  '
@@ -258,12 +1052,15 @@
                     MOVE IO-TEXT OF IOCOMM  TO LXP-TEXT
                   WHEN 'CFB' ALSO 'CIPHER  '
                     PERFORM CFB-CIPHER
-                    MOVE XOR-R              TO LXP-TEXT
+                    PERFORM MOVE-XOR-R-TO-LXP-TEXT
                   WHEN 'OFB' ALSO 'CIPHER  '
                     PERFORM OFB-CIPHER
-                    MOVE XOR-R              TO LXP-TEXT
+                    PERFORM MOVE-XOR-R-TO-LXP-TEXT
                   WHEN 'CTR' ALSO 'CIPHER  '
                     PERFORM CTR-CIPHER
+                    PERFORM MOVE-XOR-R-TO-LXP-TEXT
+                  WHEN 'GCM' ALSO 'CIPHER  '
+                    PERFORM GCM-CIPHER
                     MOVE XOR-R              TO LXP-TEXT
                   WHEN 'ECB' ALSO 'DECIPHER'
                     PERFORM ECB-DECIPHER
@@ -271,14 +1068,17 @@
                   WHEN 'CBC' ALSO 'DECIPHER'
                     PERFORM CBC-DECIPHER
                     MOVE XOR-R              TO LXP-TEXT
-                  WHEN 'CFB' ALSO 'DECIPHER' 
+                  WHEN 'CFB' ALSO 'DECIPHER'
                     PERFORM CFB-DECIPHER
-                    MOVE XOR-R              TO LXP-TEXT
+                    PERFORM MOVE-XOR-R-TO-LXP-TEXT
                   WHEN 'OFB' ALSO 'DECIPHER'
                     PERFORM OFB-DECIPHER
-                    MOVE XOR-R              TO LXP-TEXT
+                    PERFORM MOVE-XOR-R-TO-LXP-TEXT
                   WHEN 'CTR' ALSO 'DECIPHER'
                     PERFORM CTR-DECIPHER
+                    PERFORM MOVE-XOR-R-TO-LXP-TEXT
+                  WHEN 'GCM' ALSO 'DECIPHER'
+                    PERFORM GCM-DECIPHER
                     MOVE XOR-R              TO LXP-TEXT
                 END-EVALUATE
 
@@ -291,13 +1091,43 @@
 
                 CALL WS-PUT-MESSAGE USING PM-S
 
-      *         Move result to output
-                PERFORM CALL-TEXT-PUT
+      *         Move result to output. PKCS#7 padding can only be
+      *         stripped from the block that turns out to be the
+      *         last one, which isn't known until the NEXT
+      *         CALL-TEXT-GET reports EOF - so on a PKCS#7 DECIPHER
+      *         run, hold the just-produced block back one iteration.
+      *         WS-CUR-DECRYPTED saves this block's plaintext before
+      *         FLUSH-PENDING-BLOCK overwrites LXP-TEXT with the
+      *         previously-held block for its own write.
+                IF LMAIN-PAD-PKCS7 AND WS-ACTION = 'DECIPHER'
+                  MOVE LXP-TEXT                TO WS-CUR-DECRYPTED
+      *           LXPS-BITS OF TP-S was just set (RESOLVE-RECORD-BITS)
+      *           for THIS block, but FLUSH-PENDING-BLOCK is about to
+      *           write the PREVIOUS block held in WS-PEND-TEXT - swap
+      *           in its bits for that write, then hold this block's
+      *           own bits for when its turn comes.
+                  MOVE LXPS-BITS OF TP-S       TO WS-CUR-BITS
+                  IF LMAIN-PER-RECORD-BITS-ON
+                    MOVE WS-PEND-BITS           TO LXPS-BITS OF TP-S
+                  END-IF
+                  PERFORM FLUSH-PENDING-BLOCK
+                  MOVE WS-CUR-DECRYPTED        TO WS-PEND-TEXT
+                  MOVE WS-CUR-BITS             TO WS-PEND-BITS
+                  MOVE 'Y'                     TO WS-PEND-VALID
+                ELSE
+                  PERFORM CALL-TEXT-PUT
+                END-IF
 
       *         Post-actions
                 EVALUATE WS-MODE ALSO WS-ACTION
                   WHEN 'CFB' ALSO 'CIPHER  '
-                    MOVE XOR-R              TO IO-TEXT OF IOCOMM
+      *             CFB feeds the actual transmitted block (not just
+      *             the would-be full-block cipher result) back in as
+      *             next block's keystream input - this is LXP-TEXT
+      *             itself whether or not LMAIN-FIELD-MODE is on,
+      *             since LXP-TEXT equals XOR-R unchanged when it's
+      *             off
+                    MOVE LXP-TEXT           TO IO-TEXT OF IOCOMM
                     MOVE LMAIN-KEY          TO IO-KEY OF IOCOMM
 
                     CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM
@@ -315,13 +1145,317 @@
 
                     MOVE IO-TEXT OF IOCOMM  TO XOR-A
                 END-EVALUATE
+
+      *         Count blocks processed and checkpoint the chaining
+      *         state periodically so a rerun can resume mid-file
+                ADD 1                       TO WS-BLOCK-COUNT
+                IF LMAIN-CKPT-INTERVAL > 0
+                  AND FUNCTION MOD(WS-BLOCK-COUNT LMAIN-CKPT-INTERVAL)
+                                            = 0
+                  PERFORM WRITE-CHECKPOINT
+                END-IF
+                PERFORM CHECK-SLA-ELAPSED
+              END-IF
+
+      *         Get next chunk of text
+                PERFORM CALL-TEXT-GET
+              END-IF
+            END-PERFORM.
+
+      *     The true last decrypted block was held back above so its
+      *     PKCS#7 padding could be stripped now that EOF is known
+            IF WS-PEND-IS-VALID
+              MOVE WS-PEND-TEXT               TO LXP-TEXT
+              IF LMAIN-PER-RECORD-BITS-ON
+                MOVE WS-PEND-BITS             TO LXPS-BITS OF TP-S
+              END-IF
+              PERFORM STRIP-PAD
+              PERFORM CALL-TEXT-PUT
+              MOVE 'N'                        TO WS-PEND-VALID
+            END-IF.
+
+      *     GCM: finalize and verify/emit the authentication tag
+            IF WS-MODE = 'GCM'
+              PERFORM GCM-FINALIZE-TAG
+            END-IF.
+
+
+       VALIDATE-ACTION.
+      *     Dry run - confirms the job is ready to go (AESIDAT exists
+      *     and is readable under this run's parameters) without
+      *     ciphering a single block or touching AESODAT at all.
+      *     LMAIN-MODE/LMAIN-BITS/LMAIN-KEY/partition range etc. are
+      *     already validated by CHECK-INPUT before MAINLINE ever gets
+      *     here; this paragraph only adds the one check CHECK-INPUT
+      *     can't do on its own - whether AESIDAT itself can actually
+      *     be opened and read.
+            PERFORM CALL-TEXT-GET.
+
+            IF LXGS-ERR OF TG-S
+              MOVE 'VALIDATION FAILED - AESIDAT unreadable'
+                                           TO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S         TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+              PERFORM END-ON-ERROR
+            END-IF.
+
+            MOVE 'VALIDATION OK - job is ready to run'
+                                         TO LTEXT OF PM-S.
+            SET LLEVEL-INF OF PM-S         TO TRUE.
+
+            CALL WS-PUT-MESSAGE USING PM-S.
+
+
+       REPROCESS-ACTION.
+      *     Direct single-block reprocessing only makes sense for ECB,
+      *     where every block is cipherable independently - CBC/CFB/
+      *     OFB/CTR/GCM's chaining state as of a given block can only
+      *     be correctly rebuilt by replaying everything before it,
+      *     which is exactly what LMAIN-RESTART-FROM/checkpoint-resume
+      *     (see RESTART-RESUME) already does. Reject other modes here
+      *     rather than silently reprocessing them with wrong output.
+            IF WS-MODE NOT = 'ECB'
+              STRING 'LMAIN-REPROCESS-BLOCK only supports ECB mode - '
+                     'use LMAIN-RESTART-FROM for chained modes'
+              DELIMITED BY SIZE            INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S         TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+              PERFORM END-ON-ERROR
+            END-IF.
+
+            MOVE WS-ACTION(1:1)              TO IO-ACTION OF IOCOMM.
+            MOVE WS-MODE                     TO IO-MODE OF IOCOMM.
+            MOVE WS-BITS                     TO IO-BITS OF IOCOMM.
+            MOVE PM-S                        TO IOPUTM.
+
+            MOVE 'N'                         TO WS-KSCH-DONE.
+            IF WS-ACTION = 'DECIPHER'
+              PERFORM COMPUTE-KEY-SCHEDULE
+            END-IF.
+
+      *     Position AESIDAT directly at the requested block instead
+      *     of walking every record before it
+            MOVE LMAIN-REPROCESS-BLOCK       TO LXGS-DIRECT-KEY OF TG-S.
+            PERFORM CALL-TEXT-GET.
+
+            IF LXGS-ERR OF TG-S
+              PERFORM END-ON-ERROR
+            END-IF.
+
+            EVALUATE WS-ACTION
+              WHEN 'CIPHER  '
+                PERFORM ECB-CIPHER
+              WHEN 'DECIPHER'
+                PERFORM ECB-DECIPHER
+            END-EVALUATE.
+
+            MOVE IO-TEXT OF IOCOMM            TO LXP-TEXT.
+
+      *     AESODAT already has a record at this key from the original
+      *     run - open it I-O (not OUTPUT) so CALL-TEXT-PUT's WRITE/
+      *     REWRITE-on-duplicate-key fallback (see AESTPUT) rewrites
+      *     the existing record instead of failing or truncating.
+            MOVE 'Y'                          TO LXPS-RESTART OF TP-S.
+
+      *     CALL-TEXT-PUT always writes at WS-BLOCK-COUNT + 1; borrow
+      *     that same logic to target the reprocessed block's key
+      *     without needing a separate direct-key path on the PUT side
+            COMPUTE WS-BLOCK-COUNT = LMAIN-REPROCESS-BLOCK - 1.
+            PERFORM CALL-TEXT-PUT.
+
+
+       REWRAP-ACTION.
+      *     Full-file key rotation in one pass: decipher every block
+      *     under the old key (LMAIN-KEY) and immediately cipher it
+      *     under the new one (LMAIN-NEW-KEY) before writing AESODAT -
+      *     one batch pass instead of DECIPHER-to-a-temp-file then
+      *     CIPHER-from-it as two. CHECK-NEW-KEY already rejected
+      *     anything but ECB, so there is no chaining state to carry.
+      *
+      *     PKCS#7 needs to know which block is last (only known one
+      *     CALL-TEXT-GET past it) to strip the old padding before
+      *     re-padding under the new key - combining that with a
+      *     single-pass rewrap isn't supported here; reject it up
+      *     front rather than silently mishandling the final block,
+      *     and point at the existing two-pass DECIPHER/CIPHER
+      *     workflow instead.
+            IF LMAIN-PAD-PKCS7
+              STRING 'LMAIN-ACTION REWRAP does not support '
+                     'LMAIN-PAD-SCHEME P - run DECIPHER then CIPHER '
+                     'as two passes instead'
+              DELIMITED BY SIZE            INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S         TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+              PERFORM END-ON-ERROR
+            END-IF.
+
+            MOVE 'ECB'                        TO IO-MODE OF IOCOMM.
+            MOVE WS-BITS                      TO IO-BITS OF IOCOMM.
+            MOVE PM-S                         TO IOPUTM.
+            MOVE 0                            TO WS-BLOCK-COUNT.
+            MOVE 'N'                          TO WS-KSCH-DONE.
+
+            PERFORM CALL-TEXT-GET.
+
+            PERFORM UNTIL LXGS-EOF OR LXGS-ERR
+              IF LXGS-SKP
+                CONTINUE
+              ELSE
+      *           AESCORE's 'C' action (below, re-ciphering under the
+      *           new key) always recomputes IO-KSCH from whatever
+      *           IO-KEY it was given, overwriting the old key's
+      *           schedule - so unlike a plain DECIPHER-only run, the
+      *           old key's schedule has to be rebuilt before every
+      *           single block here, not just once up front.
+                PERFORM COMPUTE-KEY-SCHEDULE
+                PERFORM ECB-DECIPHER
+                MOVE IO-TEXT OF IOCOMM         TO WS-REWRAP-PLAIN
+
+      *           Re-cipher the recovered plaintext under the new key
+                MOVE WS-REWRAP-PLAIN           TO IO-TEXT OF IOCOMM
+                MOVE LMAIN-NEW-KEY             TO IO-KEY OF IOCOMM
+                MOVE 'C'                       TO IO-ACTION OF IOCOMM
+                MOVE WS-CIPHER-DATA            TO IOTAB
+
+                CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM
+
+                MOVE IO-TEXT OF IOCOMM         TO LXP-TEXT
+
+                STRING 'Rewrapped: '
+                        LXP-TEXT
+                DELIMITED BY SIZE            INTO LTEXT OF PM-S
+                SET LLEVEL-INF OF PM-S         TO TRUE
+
+                CALL WS-PUT-MESSAGE USING PM-S
+
+                PERFORM CALL-TEXT-PUT
+
+                ADD 1                          TO WS-BLOCK-COUNT
               END-IF
 
-      *       Get next chunk of text
               PERFORM CALL-TEXT-GET
             END-PERFORM.
 
 
+       RESTART-RESUME.
+      *     Read AESCKPI to end, keeping the record whose block
+      *     count matches LMAIN-RESTART-FROM, then restore the
+      *     chaining state from it and skip that many already-done
+      *     blocks in AESIDAT before the main loop starts
+            MOVE 'Resuming from checkpoint'   TO LTEXT OF PM-S.
+            SET LLEVEL-INF OF PM-S            TO TRUE.
+            CALL WS-PUT-MESSAGE USING PM-S.
+
+            MOVE 0                            TO WS-BLOCK-COUNT.
+
+            PERFORM CALL-CKPT-GET
+            PERFORM UNTIL LCGS-EOF OF CG-S OR LCGS-ERR OF CG-S
+              MOVE LCG-TEXT OF CG-S(1:CKPT-RECORD-LEN) TO CKPT-RECORD
+              IF CKPT-BLOCK-NO = LMAIN-RESTART-FROM
+                MOVE CKPT-XOR-A                TO XOR-A
+                MOVE CKPT-CTR                   TO WS-CTR
+                MOVE CKPT-GHASH-Y               TO WS-GHASH-Y
+                MOVE CKPT-GCM-BLOCKS            TO WS-GCM-BLOCKS
+                COMPUTE WS-GCM-CT-BITLEN =
+                    CKPT-GCM-BLOCKS * 128 - CKPT-GCM-BITLEN-SHORT
+                MOVE CKPT-BLOCK-NO              TO WS-BLOCK-COUNT
+              END-IF
+              PERFORM CALL-CKPT-GET
+            END-PERFORM.
+
+            MOVE 'C'                          TO LCGS-CFILE OF CG-S.
+            PERFORM CALL-CKPT-GET.
+
+            IF WS-BLOCK-COUNT = 0
+              STRING 'Checkpoint for LMAIN-RESTART-FROM not found: '
+                     LMAIN-RESTART-FROM
+              DELIMITED BY SIZE            INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S          TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+
+              PERFORM END-ON-ERROR
+            END-IF.
+
+      *     H depends only on the key, not on chaining state, so it
+      *     is simply recomputed rather than persisted
+            IF WS-MODE = 'GCM'
+              PERFORM GCM-DERIVE-H
+            END-IF.
+
+      *     Resume AESODAT by extending it, not truncating it
+            MOVE 'Y'                          TO LXPS-RESTART OF TP-S.
+
+            PERFORM WS-BLOCK-COUNT TIMES
+              PERFORM CALL-TEXT-GET
+            END-PERFORM.
+
+      *     GCM-PREVERIFY-TAG only covers a fresh, unpartitioned run -
+      *     a restart still owes the same guarantee (never decipher a
+      *     single block to AESODAT before the tag has been checked),
+      *     just against whatever ciphertext this invocation actually
+      *     has on hand: the blocks from here to EOF.
+            IF WS-MODE = 'GCM' AND WS-ACTION = 'DECIPHER'
+              PERFORM GCM-RESTART-PREVERIFY-TAG
+            END-IF.
+
+
+       CHECK-SLA-ELAPSED.
+      *     Zero threshold (the default) never compares, same as
+      *     LOG-RUN-SUMMARY's end-of-run check; once this run has
+      *     already been flagged there's nothing further to say until
+      *     the end-of-run summary.
+            IF LMAIN-SLA-THRESHOLD-SECS > 0
+              AND NOT SW-SLA-ALERTED
+              ACCEPT WS-NOW-TIME                FROM TIME
+
+      *         Same-day HH:MM:SS elapsed-so-far, same arithmetic
+      *         LOG-RUN-SUMMARY uses for the final elapsed time
+              COMPUTE WS-NOW-ELAPSED-SECS =
+                  (WS-NOW-HH   * 3600 + WS-NOW-MN   * 60 + WS-NOW-SS)
+                - (WS-START-HH * 3600 + WS-START-MN * 60 + WS-START-SS)
+
+              IF WS-NOW-ELAPSED-SECS < 0
+                ADD 86400                      TO WS-NOW-ELAPSED-SECS
+              END-IF
+
+              IF WS-NOW-ELAPSED-SECS > LMAIN-SLA-THRESHOLD-SECS
+                STRING 'SLA ALERT - run still in progress after '
+                       WS-NOW-ELAPSED-SECS
+                       ' seconds, exceeding the '
+                       LMAIN-SLA-THRESHOLD-SECS ' second threshold'
+                DELIMITED BY SIZE             INTO LTEXT OF PM-S
+                SET LLEVEL-WAR OF PM-S          TO TRUE
+
+                CALL WS-PUT-MESSAGE USING PM-S
+                SET SW-SLA-ALERTED              TO TRUE
+              END-IF
+            END-IF.
+
+
+       WRITE-CHECKPOINT.
+            MOVE WS-BLOCK-COUNT                TO CKPT-BLOCK-NO.
+            MOVE WS-MODE                       TO CKPT-MODE.
+            MOVE XOR-A                         TO CKPT-XOR-A.
+            MOVE WS-CTR                        TO CKPT-CTR.
+            MOVE WS-GHASH-Y                    TO CKPT-GHASH-Y.
+            MOVE WS-GCM-BLOCKS                 TO CKPT-GCM-BLOCKS.
+            COMPUTE CKPT-GCM-BITLEN-SHORT =
+                WS-GCM-BLOCKS * 128 - WS-GCM-CT-BITLEN.
+
+            MOVE CKPT-RECORD                   TO LCP-TEXT OF CP-S.
+
+            MOVE 'Writing checkpoint'          TO LTEXT OF PM-S.
+            SET LLEVEL-INF OF PM-S             TO TRUE.
+            CALL WS-PUT-MESSAGE USING PM-S.
+
+            SET SW-CKPT-OPENED                 TO TRUE.
+            PERFORM CALL-CKPT-PUT.
+
+
        GET-DATA.
       *     Call interface and check for errors
             PERFORM CALL-DATA-GET.
@@ -339,18 +1473,242 @@
             PERFORM CALL-DATA-GET.
 
 
-      *****************************************************************
-      *                       CIPHER / DECIPHER                       *
-      *****************************************************************
-       ECB-CIPHER.
-           PERFORM PAD.
+       RUN-SELF-TEST.
+      *     FIPS-197 Appendix C.1 known-answer vector: AES-128 ECB of
+      *     a fixed plaintext under a fixed key against its published
+      *     ciphertext. Run entirely in memory against the AESTAB just
+      *     loaded by GET-DATA and the real AESCORE, before any real
+      *     AESIDAT record is touched - a corrupted/stale AESTAB (or
+      *     a broken AESCORE) fails right here instead of quietly
+      *     producing wrong ciphertext against production data.
+            MOVE 'Running known-answer self-test' TO LTEXT OF PM-S.
+            SET LLEVEL-INF OF PM-S              TO TRUE.
+            CALL WS-PUT-MESSAGE USING PM-S.
+
+            MOVE '00112233445566778899AABBCCDDEEFF'
+                                             TO IO-TEXT OF IOCOMM.
+            MOVE '000102030405060708090A0B0C0D0E0F'
+                                             TO IO-KEY OF IOCOMM.
+            MOVE 'ECB'                      TO IO-MODE OF IOCOMM.
+            MOVE '128'                      TO IO-BITS OF IOCOMM.
+            MOVE 'C'                        TO IO-ACTION OF IOCOMM.
+            MOVE WS-CIPHER-DATA             TO IOTAB.
+
+            CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+            IF IO-TEXT OF IOCOMM = '69C4E0D86A7B0430D8CDB78070B4C55A'
+              MOVE 'Self-test OK'            TO LTEXT OF PM-S
+              SET LLEVEL-INF OF PM-S         TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+            ELSE
+              STRING 'SELF-TEST FAILED - EXPECTED '
+                     '69C4E0D86A7B0430D8CDB78070B4C55A GOT '
+                     IO-TEXT OF IOCOMM
+              DELIMITED BY SIZE           INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S        TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+
+              PERFORM END-ON-ERROR
+            END-IF.
+
+            PERFORM RUN-ROUND-TRACE-TEST.
+
+
+       RUN-ROUND-TRACE-TEST.
+      *     FIPS-197 Appendix B round-by-round trace for AES-128,
+      *     round 1 - exercised against AESCORE's own SUBBYTES/
+      *     SHIFTROWS/MIXCOLUMNS/ADDROUNDKEY paragraphs one at a time
+      *     (AESCORE's IO-ACTION 'T' hook, see AESLCOR.cpy) rather than
+      *     only the final self-test ciphertext above. A transform
+      *     that corrupts the state but happens to cancel out by the
+      *     end of the block would still pass RUN-SELF-TEST - this
+      *     catches it at the round-transform level instead.
+            MOVE '2B7E151628AED2A6ABF7158809CF4F3C'
+                                             TO IO-KEY OF IOCOMM.
+            MOVE '128'                      TO IO-BITS OF IOCOMM.
+            MOVE 'K'                        TO IO-ACTION OF IOCOMM.
+            MOVE WS-CIPHER-DATA             TO IOTAB.
+
+            CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+      *     round[1].start = AddRoundKey(round[0].input, round[0].k_sch)
+            MOVE '3243F6A8885A308D313198A2E0370734'
+                                             TO IO-TEXT OF IOCOMM.
+            MOVE '193DE3BEA0F4E22B9AC68D2AE9F84808'
+                                             TO WS-ROUND-TRACE-EXPECT.
+            SET IO-XFORM-ADDROUNDKEY OF IOCOMM TO TRUE.
+            MOVE 1                          TO IO-XFORM-ROUND OF IOCOMM.
+            MOVE 'T'                        TO IO-ACTION OF IOCOMM.
+
+            CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+            PERFORM CHECK-ROUND-TRACE-STEP.
+
+      *     round[1].s_box = SubBytes(round[1].start)
+            MOVE 'D42711AEE0BF98F1B8B45DE51E415230'
+                                             TO WS-ROUND-TRACE-EXPECT.
+            SET IO-XFORM-SUBBYTES OF IOCOMM TO TRUE.
+
+            CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+            PERFORM CHECK-ROUND-TRACE-STEP.
+
+      *     round[1].s_row = ShiftRows(round[1].s_box)
+            MOVE 'D4BF5D30E0B452AEB84111F11E2798E5'
+                                             TO WS-ROUND-TRACE-EXPECT.
+            SET IO-XFORM-SHIFTROWS OF IOCOMM TO TRUE.
+            SET IO-XFORM-DIR-FORWARD OF IOCOMM TO TRUE.
+
+            CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+            PERFORM CHECK-ROUND-TRACE-STEP.
+
+      *     round[1].m_col = MixColumns(round[1].s_row)
+            MOVE '046681E5E0CB199A48F8D37A2806264C'
+                                             TO WS-ROUND-TRACE-EXPECT.
+            SET IO-XFORM-MIXCOLUMNS OF IOCOMM TO TRUE.
+
+            CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+            PERFORM CHECK-ROUND-TRACE-STEP.
+
+      *     round[2].start = AddRoundKey(round[1].m_col, round[1].k_sch)
+            MOVE 'A49C7FF2689F352B6B5BEA43026A5049'
+                                             TO WS-ROUND-TRACE-EXPECT.
+            SET IO-XFORM-ADDROUNDKEY OF IOCOMM TO TRUE.
+            MOVE 2                          TO IO-XFORM-ROUND OF IOCOMM.
+
+            CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+            PERFORM CHECK-ROUND-TRACE-STEP.
+
+            MOVE 'Round-trace self-test OK'  TO LTEXT OF PM-S.
+            SET LLEVEL-INF OF PM-S              TO TRUE.
+            CALL WS-PUT-MESSAGE USING PM-S.
+
+
+       CHECK-ROUND-TRACE-STEP.
+            IF IO-TEXT OF IOCOMM = WS-ROUND-TRACE-EXPECT
+              CONTINUE
+            ELSE
+              STRING 'ROUND-TRACE SELF-TEST FAILED - EXPECTED '
+                     WS-ROUND-TRACE-EXPECT ' GOT '
+                     IO-TEXT OF IOCOMM
+              DELIMITED BY SIZE           INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S        TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+
+              PERFORM END-ON-ERROR
+            END-IF.
+
+
+      *****************************************************************
+      *                       CIPHER / DECIPHER                       *
+      *****************************************************************
+       ECB-CIPHER.
+           IF WS-ECB-BATCH-SIZE > 1
+             PERFORM ECB-CIPHER-BATCHED
+           ELSE
+      *      Legacy behaviour - one CALL 'AESCORE' per block
+             PERFORM PAD
+
+             MOVE PAD-X                     TO IO-TEXT OF IOCOMM
+             MOVE LMAIN-KEY                 TO IO-KEY OF IOCOMM
+             MOVE WS-CIPHER-DATA            TO IOTAB
+
+             CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM
+           END-IF.
+
+
+       ECB-CIPHER-BATCHED.
+      *     Fills IO-BATCH-TEXT with the current block plus up to
+      *     (WS-ECB-BATCH-SIZE - 1) more read ahead right here, and
+      *     issues a single CALL 'AESCORE' for the whole batch instead
+      *     of one CALL per block - ECB has no inter-block chaining
+      *     state (see REPROCESS-ACTION's own reasoning), so batching
+      *     blocks this way has no effect on the result. This block's
+      *     own result comes back through IO-TEXT OF IOCOMM exactly
+      *     like the unbatched path above, for the caller's normal
+      *     finishing steps (log/write/checkpoint); WS-ECB-SKIP-ITERS
+      *     tells MAIN-ACTION's loop how many further iterations were
+      *     already fully finished right here for the rest of the
+      *     batch, so it can fast-forward past them.
+           PERFORM PAD.
+
+           MOVE 1                       TO IO-BATCH-COUNT OF IOCOMM.
+           MOVE PAD-X    TO IO-BATCH-TEXT OF IOCOMM(1).
+           MOVE 0                            TO WS-ECB-SKIP-ITERS.
+
+           PERFORM VARYING WS-ECB-BATCH-I FROM 2 BY 1
+             UNTIL WS-ECB-BATCH-I > WS-ECB-BATCH-SIZE
+                OR LXGS-EOF
+             PERFORM CALL-TEXT-GET
+
+             IF LXGS-SKP
+      *        Bad/unreadable record - CALL-TEXT-GET already logged
+      *        it as an exception; just leave it out of this batch
+                CONTINUE
+             ELSE
+               IF NOT LXGS-EOF
+                 PERFORM PAD
+
+                 ADD 1                  TO IO-BATCH-COUNT OF IOCOMM
+                 MOVE PAD-X
+                   TO IO-BATCH-TEXT OF IOCOMM(IO-BATCH-COUNT OF IOCOMM)
+                 ADD 1                        TO WS-ECB-SKIP-ITERS
+               END-IF
+             END-IF
+           END-PERFORM.
 
-           MOVE PAD-X                       TO IO-TEXT OF IOCOMM.
-           MOVE LMAIN-KEY                   TO IO-KEY OF IOCOMM.
-           MOVE WS-CIPHER-DATA              TO IOTAB.
+           MOVE LMAIN-KEY                    TO IO-KEY OF IOCOMM.
+           MOVE WS-CIPHER-DATA               TO IOTAB.
 
            CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
 
+           MOVE IO-BATCH-TEXT OF IOCOMM(1)    TO IO-TEXT OF IOCOMM.
+
+      *     Block 1 is finished the normal way by MAIN-ACTION's own
+      *     loop body right after this PERFORM returns (log, write,
+      *     checkpoint) - the rest of the batch is already ciphered
+      *     above, but must NOT be finished here, before that happens,
+      *     or blocks would land on AESODAT out of sequence order.
+      *     WS-ECB-FINISH-NEXT/WS-ECB-SKIP-ITERS instead have each of
+      *     MAIN-ACTION's later fast-forward "ghost" iterations finish
+      *     one more batched block, in order, right after block 1.
+           MOVE 2                             TO WS-ECB-FINISH-NEXT.
+
+
+       FINISH-ECB-BATCH-BLOCK.
+      *     Same log/write/checkpoint steps MAIN-ACTION's loop runs
+      *     for a normal (unbatched) block, replicated here for a
+      *     block ECB-CIPHER-BATCHED already ciphered internally.
+      *     ECB-CIPHER never touches PKCS#7 pending-block stripping
+      *     (that only applies to DECIPHER) or GCM tag finalization,
+      *     so neither is needed here.
+           MOVE IO-BATCH-TEXT OF IOCOMM(WS-ECB-FINISH-NEXT) TO LXP-TEXT.
+
+           STRING 'Result: '
+                   LXP-TEXT
+           DELIMITED BY SIZE         INTO LTEXT OF PM-S
+           SET LLEVEL-INF OF PM-S      TO TRUE
+
+           CALL WS-PUT-MESSAGE USING PM-S
+
+           PERFORM CALL-TEXT-PUT
+
+           ADD 1                       TO WS-BLOCK-COUNT
+           IF LMAIN-CKPT-INTERVAL > 0
+             AND FUNCTION MOD(WS-BLOCK-COUNT LMAIN-CKPT-INTERVAL) = 0
+             PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+           PERFORM CHECK-SLA-ELAPSED.
+
+           ADD 1                       TO WS-ECB-FINISH-NEXT.
+
 
        CBC-CIPHER.
            PERFORM PAD.
@@ -358,7 +1716,7 @@
 
            MOVE WS-CIPHER-DATA              TO IOTAB.
            MOVE PAD-X                       TO XOR-B.
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
            MOVE XOR-R                       TO IO-TEXT OF IOCOMM.
            MOVE LMAIN-KEY                   TO IO-KEY OF IOCOMM.
 
@@ -373,7 +1731,7 @@
            MOVE WS-CIPHER-DATA              TO IOTAB.
            MOVE PAD-X                       TO XOR-B.
 
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
 
 
        OFB-CIPHER.
@@ -386,7 +1744,7 @@
 
            MOVE IO-TEXT OF IOCOMM           TO XOR-A.
            MOVE PAD-X                       TO XOR-B.
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
 
 
        CTR-CIPHER.       
@@ -400,10 +1758,202 @@
 
            MOVE IO-TEXT OF IOCOMM           TO XOR-A.
            MOVE PAD-X                       TO XOR-B.
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
            PERFORM HEX-ADDITION.
 
 
+       GCM-CIPHER.
+      *    Same keystream construction as CTR, but the counter is
+      *    only ever incremented in its low 32 bits (inc32), and the
+      *    resulting ciphertext block is folded into GHASH.
+           MOVE WS-CTR                      TO IO-TEXT OF IOCOMM.
+           MOVE LMAIN-KEY                   TO IO-KEY OF IOCOMM.
+           MOVE WS-CIPHER-DATA              TO IOTAB.
+           MOVE 'C'                         TO IO-ACTION OF IOCOMM.
+
+           CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+           PERFORM PAD.
+
+           MOVE IO-TEXT OF IOCOMM           TO XOR-A.
+           MOVE PAD-X                       TO XOR-B.
+           PERFORM XOR-BLOCK.
+
+           MOVE XOR-R                       TO WS-GCM-C.
+
+           MOVE WS-GHASH-Y                  TO XOR-A.
+           MOVE WS-GCM-C                    TO XOR-B.
+           PERFORM XOR-BLOCK.
+
+           MOVE XOR-R                       TO GHM-XHEX.
+           MOVE WS-GHASH-H                  TO GHM-VHEX.
+           PERFORM GHASH-MULTIPLY.
+           MOVE GHM-RESULT-HEX              TO WS-GHASH-Y.
+
+           MOVE WS-GCM-C                    TO XOR-R.
+
+           ADD 1                            TO WS-GCM-BLOCKS.
+           COMPUTE WS-GCM-CT-BITLEN = WS-GCM-CT-BITLEN
+               + LXG-TLENGTH * 4.
+           PERFORM GCM-INC32.
+
+
+       GCM-DECIPHER.
+      *    Ciphertext for this block arrives via LXG-TEXT/PAD; fold
+      *    it into GHASH first, then recover the plaintext with the
+      *    same keystream construction used on cipher.
+           PERFORM GCM-GHASH-FOLD-BLOCK.
+
+           MOVE WS-CTR                      TO IO-TEXT OF IOCOMM.
+           MOVE LMAIN-KEY                   TO IO-KEY OF IOCOMM.
+           MOVE WS-CIPHER-DATA              TO IOTAB.
+           MOVE 'C'                         TO IO-ACTION OF IOCOMM.
+
+           CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+           MOVE IO-TEXT OF IOCOMM           TO XOR-A.
+           MOVE WS-GCM-C                    TO XOR-B.
+           PERFORM XOR-BLOCK.
+
+           PERFORM GCM-INC32.
+
+
+       GCM-GHASH-FOLD-BLOCK.
+      *    Fold one ciphertext block (LXG-TEXT/PAD, already on
+      *    AESIDAT) into the running GHASH accumulator and tally it -
+      *    this depends only on the ciphertext bytes and H, never on
+      *    actually decrypting the block, so GCM-DECIPHER's real pass
+      *    and GCM-PREVERIFY-TAG's tag-only pre-pass both drive the
+      *    chaining state through this same paragraph without either
+      *    one duplicating the other's GHASH math.
+           PERFORM PAD.
+           MOVE PAD-X                       TO WS-GCM-C.
+
+           MOVE WS-GHASH-Y                  TO XOR-A.
+           MOVE WS-GCM-C                    TO XOR-B.
+           PERFORM XOR-BLOCK.
+
+           MOVE XOR-R                       TO GHM-XHEX.
+           MOVE WS-GHASH-H                  TO GHM-VHEX.
+           PERFORM GHASH-MULTIPLY.
+           MOVE GHM-RESULT-HEX              TO WS-GHASH-Y.
+
+           ADD 1                            TO WS-GCM-BLOCKS.
+           COMPUTE WS-GCM-CT-BITLEN = WS-GCM-CT-BITLEN
+               + LXG-TLENGTH * 4.
+
+
+       GCM-PREVERIFY-TAG.
+      *    Read every AESIDAT block once, folding its ciphertext into
+      *    GHASH (GCM-GHASH-FOLD-BLOCK) but never calling AESCORE to
+      *    decrypt it or CALL-TEXT-PUT to write it anywhere - GHASH
+      *    depends only on the ciphertext bytes and H, never on the
+      *    decrypted plaintext, so the whole file's tag can be caught
+      *    here before AESODAT is even opened, instead of only after
+      *    every block has already been deciphered to disk the way
+      *    GCM-FINALIZE-TAG's end-of-run check leaves it. Called by
+      *    MAIN-ACTION only for a fresh, unpartitioned run - a restart
+      *    gets the same guarantee from GCM-RESTART-PREVERIFY-TAG
+      *    instead (scoped to the ciphertext this invocation actually
+      *    has on hand), and a partitioned run only ever sees its own
+      *    slice of AESIDAT, with no way to check a tag that covers
+      *    blocks outside that slice.
+           PERFORM CALL-TEXT-GET.
+
+           PERFORM UNTIL LXGS-EOF OF TG-S OR LXGS-ERR OF TG-S
+             IF LXGS-SKP OF TG-S
+               CONTINUE
+             ELSE
+               PERFORM GCM-GHASH-FOLD-BLOCK
+             END-IF
+             PERFORM CALL-TEXT-GET
+           END-PERFORM.
+
+           PERFORM GCM-COMPUTE-TAG.
+
+           IF WS-GCM-TAG NOT = LMAIN-TAG
+             MOVE 'GCM tag verification failed - data tampered'
+                                            TO LTEXT OF PM-S
+             SET LLEVEL-MAX OF PM-S          TO TRUE
+             CALL WS-PUT-MESSAGE USING PM-S
+
+             PERFORM END-ON-ERROR
+           END-IF.
+
+      *    Tag verified against the whole file - rewind AESIDAT and
+      *    reset the GCM chaining state back to the same initial
+      *    values MAIN-ACTION's own fresh-start set-up just gave it,
+      *    so the real decrypt-and-write pass that follows runs
+      *    exactly as if this pre-pass had never happened.
+           MOVE 'C'                          TO LXGS-CFILE OF TG-S.
+           PERFORM CALL-TEXT-GET.
+           MOVE SPACES                       TO LXGS-CFILE OF TG-S.
+           MOVE SPACES                       TO LXGS-ISOPEN OF TG-S.
+
+           MOVE WS-GCM-J0                     TO WS-CTR.
+           PERFORM GCM-INC32.
+
+           MOVE ALL '0'                       TO WS-GHASH-Y.
+           MOVE 0                             TO WS-GCM-BLOCKS.
+           MOVE 0                             TO WS-GCM-CT-BITLEN.
+
+
+       GCM-RESTART-PREVERIFY-TAG.
+      *    Mirrors GCM-PREVERIFY-TAG for the restart/checkpoint-resume
+      *    case: this invocation only ever sees the ciphertext from
+      *    the restart block to EOF, so fold just those blocks into a
+      *    GHASH chain seeded from the checkpoint's own partial state
+      *    (already restored into WS-GHASH-Y/WS-GCM-BLOCKS/WS-GCM-CT-
+      *    BITLEN by the time RESTART-RESUME calls this) instead of
+      *    starting from zero. Called for GCM DECIPHER only, right
+      *    after RESTART-RESUME has skipped AESIDAT up to the restart
+      *    block - same "never decipher a block before the whole
+      *    available ciphertext's tag checks out" guarantee the fresh-
+      *    run pre-pass gives, just scoped to what a resumed run
+      *    actually has on hand.
+           MOVE WS-GHASH-Y                    TO WS-GCM-RESTART-GHASH-Y.
+           MOVE WS-GCM-BLOCKS                 TO WS-GCM-RESTART-BLOCKS.
+           MOVE WS-GCM-CT-BITLEN              TO WS-GCM-RESTART-BITLEN.
+
+           PERFORM UNTIL LXGS-EOF OF TG-S OR LXGS-ERR OF TG-S
+             IF LXGS-SKP OF TG-S
+               CONTINUE
+             ELSE
+               PERFORM GCM-GHASH-FOLD-BLOCK
+             END-IF
+             PERFORM CALL-TEXT-GET
+           END-PERFORM.
+
+           PERFORM GCM-COMPUTE-TAG.
+
+           IF WS-GCM-TAG NOT = LMAIN-TAG
+             MOVE 'GCM tag verification failed - data tampered'
+                                            TO LTEXT OF PM-S
+             SET LLEVEL-MAX OF PM-S          TO TRUE
+             CALL WS-PUT-MESSAGE USING PM-S
+
+             PERFORM END-ON-ERROR
+           END-IF.
+
+      *    Tag verified against the remaining ciphertext - rewind
+      *    AESIDAT and re-skip back to the restart block, then put the
+      *    checkpointed chaining state back the way RESTART-RESUME
+      *    left it, so the real decrypt-and-write pass that follows
+      *    runs exactly as if this pre-pass had never happened.
+           MOVE 'C'                           TO LXGS-CFILE OF TG-S.
+           PERFORM CALL-TEXT-GET.
+           MOVE SPACES                        TO LXGS-CFILE OF TG-S.
+           MOVE SPACES                        TO LXGS-ISOPEN OF TG-S.
+
+           PERFORM WS-BLOCK-COUNT TIMES
+             PERFORM CALL-TEXT-GET
+           END-PERFORM.
+
+           MOVE WS-GCM-RESTART-GHASH-Y        TO WS-GHASH-Y.
+           MOVE WS-GCM-RESTART-BLOCKS         TO WS-GCM-BLOCKS.
+           MOVE WS-GCM-RESTART-BITLEN         TO WS-GCM-CT-BITLEN.
+
+
        ECB-DECIPHER.
            PERFORM PAD.
 
@@ -422,7 +1972,7 @@
 
            MOVE IO-TEXT OF IOCOMM           TO XOR-B.
 
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
            PERFORM PAD.
 
            MOVE PAD-X                       TO XOR-A.
@@ -434,7 +1984,7 @@
            MOVE WS-CIPHER-DATA              TO IOTAB.
            MOVE PAD-X                       TO XOR-B.
 
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
 
 
        OFB-DECIPHER.
@@ -451,7 +2001,7 @@
            MOVE IO-TEXT OF IOCOMM           TO XOR-A.
            MOVE PAD-X                       TO XOR-B.
 
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
 
 
        CTR-DECIPHER.
@@ -469,7 +2019,7 @@
            MOVE IO-TEXT OF IOCOMM           TO XOR-A.
            MOVE PAD-X                       TO XOR-B.
 
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
            PERFORM HEX-ADDITION.
 
 
@@ -503,21 +2053,97 @@
 
             EVALUATE LXG-STATUS
               WHEN 'OK '
-              WHEN 'SKP'
               WHEN 'EOF'
+      *         A genuine good read (or a clean EOF) breaks any run of
+      *         consecutive exceptions
+                MOVE 0                  TO WS-CONSECUTIVE-EXC-COUNT
+              WHEN 'SKP'
                 CONTINUE
               WHEN 'ERR'
-                MOVE 'Error on TEXT-GET'    TO LTEXT OF PM-S
-                SET LLEVEL-MAX OF PM-S      TO TRUE
+                IF LMAIN-TOLERANT
+      *           Bad/unreadable AESIDAT record - log it as an
+      *           exception (record number, file-status) instead of
+      *           aborting the whole batch, and skip past it: forcing
+      *           LXG-STATUS to SKP keeps MAIN-ACTION's loop going,
+      *           and the next CALL-TEXT-GET reads the record after it
+                  ADD 1                       TO WS-EXCEPTION-COUNT
+                  ADD 1                 TO WS-CONSECUTIVE-EXC-COUNT
+                  COMPUTE WS-EXCEPTION-RECNO =
+                      WS-BLOCK-COUNT + WS-EXCEPTION-COUNT
+
+                  STRING 'EXCEPTION - SKIPPING BAD AESIDAT RECORD '
+                         WS-EXCEPTION-RECNO
+                         ' TEXT-GET FILE STATUS ' LXG-FSTAT
+                  DELIMITED BY SIZE         INTO LTEXT OF PM-S
+                  SET LLEVEL-ERR OF PM-S      TO TRUE
+
+                  CALL WS-PUT-MESSAGE USING PM-S
+
+                  PERFORM CHECK-LOG-ESCALATE
+
+                  SET LXGS-SKP               TO TRUE
+                ELSE
+                  MOVE 'Error on TEXT-GET'    TO LTEXT OF PM-S
+                  SET LLEVEL-MAX OF PM-S      TO TRUE
+
+                  CALL WS-PUT-MESSAGE USING PM-S
+
+                  PERFORM END-ON-ERROR
+                END-IF
+            END-EVALUATE.
 
-                CALL WS-PUT-MESSAGE USING PM-S
+      *     Partitioned run past its own range - stop here the same
+      *     way a real end of file stops a full-file run, without
+      *     writing this block (it belongs to a later partition's job
+      *     step). Covers every caller of CALL-TEXT-GET, including
+      *     ECB-CIPHER-BATCHED's internal read-ahead, since a batched
+      *     read-ahead could otherwise run past the boundary before
+      *     MAIN-ACTION's own loop gets a chance to check it.
+            IF LMAIN-PARTITION-END-BLOCK > 0
+              AND LXGS-OK OF TG-S
+              AND LXGS-BLOCK-NO OF TG-S > LMAIN-PARTITION-END-BLOCK
+              SET LXGS-EOF OF TG-S          TO TRUE
+            END-IF.
 
-                PERFORM END-ON-ERROR
-            END-EVALUATE.
+
+       CHECK-LOG-ESCALATE.
+      *     LMAIN-AUTO-ESCALATE-COUNT of 0 (the default) leaves LLOG-
+      *     LEVEL exactly where AESMAIN's own start-up set it from
+      *     LMAIN-MESSAGE-LEVEL - no behaviour change for a caller
+      *     that never asked for this.
+            IF LMAIN-AUTO-ESCALATE-COUNT > 0
+              AND WS-CONSECUTIVE-EXC-COUNT >= LMAIN-AUTO-ESCALATE-COUNT
+              AND NOT LLOG-INF OF PM-S
+              SET LLOG-INF OF PM-S            TO TRUE
+
+              STRING WS-CONSECUTIVE-EXC-COUNT
+                     ' consecutive exceptions - escalating log level'
+                     ' to full detail for the rest of the run'
+              DELIMITED BY SIZE         INTO LTEXT OF PM-S
+              SET LLEVEL-MAX OF PM-S      TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+            END-IF.
 
 
        CALL-TEXT-PUT.
-            MOVE 32                         TO LXP-TLENGTH
+      *     AESODAT is a VSAM KSDS keyed on block sequence number -
+      *     every real write (not the end-of-run close) carries the
+      *     1-based block number it belongs at. WS-BLOCK-COUNT is the
+      *     count of blocks already completed, so this one is +1.
+            IF LXPS-CFILE OF TP-S NOT = 'C'
+              COMPUTE LXPS-BLOCK-NO OF TP-S = WS-BLOCK-COUNT + 1
+            END-IF.
+
+      *     WS-TLENGTH-OVERRIDE lets STRIP-PAD write fewer than 32
+      *     hex chars for a PKCS#7-stripped final block; every other
+      *     call keeps the long-standing always-32 behaviour
+            IF WS-TLENGTH-OVERRIDE > 0
+              MOVE WS-TLENGTH-OVERRIDE      TO LXP-TLENGTH
+              MOVE 0                        TO WS-TLENGTH-OVERRIDE
+            ELSE
+              MOVE 32                       TO LXP-TLENGTH
+            END-IF
 
             CALL WS-TEXT-PUT USING TP-S
 
@@ -534,10 +2160,73 @@
             END-EVALUATE.
 
 
+       CALL-CKPT-GET.
+      *     Log action
+            MOVE 'Getting checkpoint...'      TO LTEXT OF PM-S.
+            SET LLEVEL-INF OF PM-S            TO TRUE.
+            CALL WS-PUT-MESSAGE USING PM-S.
+
+      *     Call interface and check return
+            CALL WS-CKPT-GET USING CG-S.
+
+            EVALUATE LCG-STATUS OF CG-S
+              WHEN 'OK '
+              WHEN 'EOF'
+                CONTINUE
+              WHEN 'ERR'
+                MOVE 'Error on CKPT-GET'       TO LTEXT OF PM-S
+                SET LLEVEL-MAX OF PM-S         TO TRUE
+
+                CALL WS-PUT-MESSAGE USING PM-S
+
+                PERFORM END-ON-ERROR
+            END-EVALUATE.
+
+
+       CALL-CKPT-PUT.
+            MOVE CKPT-RECORD-LEN               TO LCP-TLENGTH OF CP-S.
+
+            CALL WS-CKPT-PUT USING CP-S.
+
+            EVALUATE LCP-STATUS OF CP-S
+              WHEN 'OK '
+                CONTINUE
+              WHEN 'ERR'
+                MOVE 'Error on CKPT-PUT'        TO LTEXT OF PM-S
+                SET LLEVEL-MAX OF PM-S          TO TRUE
+
+                CALL WS-PUT-MESSAGE USING PM-S
+
+                PERFORM END-ON-ERROR
+            END-EVALUATE.
+
+
+       CALL-XMIT-PUT.
+            MOVE LXPS-FILE-NAME OF TP-S
+                                       TO LXMS-FILE-NAME OF XP-S.
+            MOVE WS-BLOCK-COUNT
+                                       TO LXMS-BLOCK-COUNT OF XP-S.
+
+            CALL WS-XMIT-PUT USING XP-S.
+
+            EVALUATE LXM-STATUS OF XP-S
+              WHEN 'OK '
+                CONTINUE
+              WHEN 'ERR'
+      *         Log only - a failed hand-off doesn't undo a
+      *         successfully-written AESODAT, so it doesn't flip
+      *         LMAINS-ERR the way a CKPT-PUT error does
+                MOVE 'Error on XMIT-PUT'        TO LTEXT OF PM-S
+                SET LLEVEL-MAX OF PM-S          TO TRUE
+
+                CALL WS-PUT-MESSAGE USING PM-S
+            END-EVALUATE.
+
+
       *****************************************************************
       *                       SUPPORT FUNCTIONS                       *
       *****************************************************************      
-       XOR.
+       XOR-BLOCK.
       *    This XOR version will delegate on XB table from IOTAB
       *    that will have specific data for cipher or deciper
       *
@@ -657,42 +2346,523 @@
            END-IF.
 
 
+       GCM-INC32.
+      *    GCM's inc32: add 1 to the low 32 bits (8 hex nibbles)
+      *    of the counter block only, wrapping without touching
+      *    the IV-derived upper bits.
+           SET SW-CARRY-T                   TO TRUE
+
+           PERFORM VARYING HA-I FROM 32 BY -1
+             UNTIL HA-I < 25 OR
+                   SW-CARRY-F
+             PERFORM HEX-ADD
+           END-PERFORM.
+
+
+       GCM-DERIVE-H.
+      *    H = E(K, 0^128) - depends only on the key, so it is
+      *    always safe to (re)compute rather than persist
+           MOVE ALL '0'                     TO IO-TEXT OF IOCOMM.
+           MOVE LMAIN-KEY                   TO IO-KEY OF IOCOMM.
+           MOVE WS-CIPHER-DATA              TO IOTAB.
+           MOVE 'C'                         TO IO-ACTION OF IOCOMM.
+
+           CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+           MOVE IO-TEXT OF IOCOMM           TO WS-GHASH-H.
+
+
+       GHASH-MULTIPLY.
+      *    GF(2^128) multiplication of GHM-XHEX by GHM-VHEX (as
+      *    defined by NIST SP800-38D), result left in GHM-RESULT-HEX.
+           IF NOT GHM-R-IS-READY
+             PERFORM GHASH-INIT-R
+           END-IF.
+
+           MOVE GHM-XHEX                    TO GHM-SCR-HEX.
+           PERFORM GHASH-HEX-TO-BITS.
+           MOVE GHM-SCR-BITS                TO GHM-X-BITS.
+
+           MOVE GHM-VHEX                    TO GHM-SCR-HEX.
+           PERFORM GHASH-HEX-TO-BITS.
+           MOVE GHM-SCR-BITS                TO GHM-V-BITS.
+
+           MOVE ALL '0'                     TO GHM-Z-BITS.
+
+           PERFORM VARYING GHM-I FROM 1 BY 1
+             UNTIL GHM-I > 128
+             IF GHM-X-BITS(GHM-I:1) = '1'
+               PERFORM GHASH-XOR-Z-V
+             END-IF
+
+             MOVE GHM-V-BITS(128:1)         TO GHM-LSB
+
+             PERFORM GHASH-SHIFT-V-RIGHT
+
+             IF GHM-LSB = '1'
+               PERFORM GHASH-XOR-V-R
+             END-IF
+           END-PERFORM.
+
+           MOVE GHM-Z-BITS                  TO GHM-SCR-BITS.
+           PERFORM GHASH-BITS-TO-HEX.
+           MOVE GHM-SCR-HEX                 TO GHM-RESULT-HEX.
+
+
+       GHASH-XOR-Z-V.
+           PERFORM VARYING GHM-J FROM 1 BY 1
+             UNTIL GHM-J > 128
+             IF GHM-Z-BITS(GHM-J:1) = GHM-V-BITS(GHM-J:1)
+               MOVE '0'                     TO GHM-Z-BITS(GHM-J:1)
+             ELSE
+               MOVE '1'                     TO GHM-Z-BITS(GHM-J:1)
+             END-IF
+           END-PERFORM.
+
+
+       GHASH-XOR-V-R.
+           PERFORM VARYING GHM-J FROM 1 BY 1
+             UNTIL GHM-J > 128
+             IF GHM-V-BITS(GHM-J:1) = GHM-R-BITS(GHM-J:1)
+               MOVE '0'                     TO GHM-V-BITS(GHM-J:1)
+             ELSE
+               MOVE '1'                     TO GHM-V-BITS(GHM-J:1)
+             END-IF
+           END-PERFORM.
+
+
+       GHASH-SHIFT-V-RIGHT.
+           MOVE GHM-V-BITS(1:127)           TO GHM-SCR-BITS(1:127).
+           MOVE GHM-SCR-BITS(1:127)         TO GHM-V-BITS(2:127).
+           MOVE '0'                         TO GHM-V-BITS(1:1).
+
+
+       GHASH-INIT-R.
+      *    R = 11100001 followed by 120 zero bits (x^128+x^7+x^2+x+1)
+           MOVE '11100001'                  TO GHM-R-BITS(1:8).
+           MOVE ALL '0'                     TO GHM-R-BITS(9:120).
+           SET GHM-R-IS-READY               TO TRUE.
+
+
+       GHASH-HEX-TO-BITS.
+           PERFORM VARYING GHM-I FROM 1 BY 1
+             UNTIL GHM-I > 32
+             MOVE GHM-SCR-HEX(GHM-I:1)      TO GHM-NIBBLE
+             PERFORM GHASH-NIBBLE-TO-BITS
+             MOVE GHM-BITSTR
+               TO GHM-SCR-BITS(((GHM-I - 1) * 4) + 1:4)
+           END-PERFORM.
+
+
+       GHASH-BITS-TO-HEX.
+           PERFORM VARYING GHM-I FROM 1 BY 1
+             UNTIL GHM-I > 32
+             MOVE GHM-SCR-BITS(((GHM-I - 1) * 4) + 1:4)
+               TO GHM-BITSTR
+             PERFORM GHASH-BITS-TO-NIBBLE
+             MOVE GHM-NIBBLE                TO GHM-SCR-HEX(GHM-I:1)
+           END-PERFORM.
+
+
+       GHASH-NIBBLE-TO-BITS.
+           EVALUATE GHM-NIBBLE
+             WHEN '0' MOVE '0000'           TO GHM-BITSTR
+             WHEN '1' MOVE '0001'           TO GHM-BITSTR
+             WHEN '2' MOVE '0010'           TO GHM-BITSTR
+             WHEN '3' MOVE '0011'           TO GHM-BITSTR
+             WHEN '4' MOVE '0100'           TO GHM-BITSTR
+             WHEN '5' MOVE '0101'           TO GHM-BITSTR
+             WHEN '6' MOVE '0110'           TO GHM-BITSTR
+             WHEN '7' MOVE '0111'           TO GHM-BITSTR
+             WHEN '8' MOVE '1000'           TO GHM-BITSTR
+             WHEN '9' MOVE '1001'           TO GHM-BITSTR
+             WHEN 'A' MOVE '1010'           TO GHM-BITSTR
+             WHEN 'B' MOVE '1011'           TO GHM-BITSTR
+             WHEN 'C' MOVE '1100'           TO GHM-BITSTR
+             WHEN 'D' MOVE '1101'           TO GHM-BITSTR
+             WHEN 'E' MOVE '1110'           TO GHM-BITSTR
+             WHEN 'F' MOVE '1111'           TO GHM-BITSTR
+           END-EVALUATE.
+
+
+       GHASH-BITS-TO-NIBBLE.
+           EVALUATE GHM-BITSTR
+             WHEN '0000' MOVE '0'           TO GHM-NIBBLE
+             WHEN '0001' MOVE '1'           TO GHM-NIBBLE
+             WHEN '0010' MOVE '2'           TO GHM-NIBBLE
+             WHEN '0011' MOVE '3'           TO GHM-NIBBLE
+             WHEN '0100' MOVE '4'           TO GHM-NIBBLE
+             WHEN '0101' MOVE '5'           TO GHM-NIBBLE
+             WHEN '0110' MOVE '6'           TO GHM-NIBBLE
+             WHEN '0111' MOVE '7'           TO GHM-NIBBLE
+             WHEN '1000' MOVE '8'           TO GHM-NIBBLE
+             WHEN '1001' MOVE '9'           TO GHM-NIBBLE
+             WHEN '1010' MOVE 'A'           TO GHM-NIBBLE
+             WHEN '1011' MOVE 'B'           TO GHM-NIBBLE
+             WHEN '1100' MOVE 'C'           TO GHM-NIBBLE
+             WHEN '1101' MOVE 'D'           TO GHM-NIBBLE
+             WHEN '1110' MOVE 'E'           TO GHM-NIBBLE
+             WHEN '1111' MOVE 'F'           TO GHM-NIBBLE
+           END-EVALUATE.
+
+
+       D2W.
+           EVALUATE GCM-HEX-DIGIT
+             WHEN 0  MOVE '0'                TO GCM-HEX-CHAR
+             WHEN 1  MOVE '1'                TO GCM-HEX-CHAR
+             WHEN 2  MOVE '2'                TO GCM-HEX-CHAR
+             WHEN 3  MOVE '3'                TO GCM-HEX-CHAR
+             WHEN 4  MOVE '4'                TO GCM-HEX-CHAR
+             WHEN 5  MOVE '5'                TO GCM-HEX-CHAR
+             WHEN 6  MOVE '6'                TO GCM-HEX-CHAR
+             WHEN 7  MOVE '7'                TO GCM-HEX-CHAR
+             WHEN 8  MOVE '8'                TO GCM-HEX-CHAR
+             WHEN 9  MOVE '9'                TO GCM-HEX-CHAR
+             WHEN 10 MOVE 'A'                TO GCM-HEX-CHAR
+             WHEN 11 MOVE 'B'                TO GCM-HEX-CHAR
+             WHEN 12 MOVE 'C'                TO GCM-HEX-CHAR
+             WHEN 13 MOVE 'D'                TO GCM-HEX-CHAR
+             WHEN 14 MOVE 'E'                TO GCM-HEX-CHAR
+             WHEN 15 MOVE 'F'                TO GCM-HEX-CHAR
+           END-EVALUATE.
+
+
+       GCM-BITLEN-TO-HEX.
+      *    Decimal-to-hex conversion of WS-GCM-BITLEN into the
+      *    16-hex-char WS-GCM-HEXLEN, most significant digit first.
+           MOVE WS-GCM-BITLEN                TO WS-GCM-BITLEN-REM.
+           MOVE ALL '0'                      TO WS-GCM-HEXLEN.
+
+           PERFORM VARYING GCM-HEX-I FROM 16 BY -1
+             UNTIL GCM-HEX-I < 1
+             DIVIDE WS-GCM-BITLEN-REM BY 16
+               GIVING WS-GCM-BITLEN-REM
+               REMAINDER GCM-HEX-DIGIT
+             PERFORM D2W
+             MOVE GCM-HEX-CHAR TO WS-GCM-HEXLEN(GCM-HEX-I:1)
+           END-PERFORM.
+
+
+       GCM-COMPUTE-TAG.
+      *    Fold the length block (bit-length of AAD, always zero
+      *    here since AAD isn't supported by this front end, then
+      *    bit-length of the ciphertext) into GHASH, then combine
+      *    with E(K,J0) to get the tag into WS-GCM-TAG - shared by
+      *    GCM-FINALIZE-TAG's real end-of-run check and GCM-PREVERIFY-
+      *    TAG's whole-file pre-pass check, since the math is
+      *    identical either way.
+           MOVE ALL '0'                      TO WS-GCM-LENBLK(1:16).
+
+           MOVE WS-GCM-CT-BITLEN             TO WS-GCM-BITLEN.
+           PERFORM GCM-BITLEN-TO-HEX.
+           MOVE WS-GCM-HEXLEN                TO WS-GCM-LENBLK(17:16).
+
+           MOVE WS-GHASH-Y                   TO XOR-A.
+           MOVE WS-GCM-LENBLK                TO XOR-B.
+           PERFORM XOR-BLOCK.
+
+           MOVE XOR-R                        TO GHM-XHEX.
+           MOVE WS-GHASH-H                   TO GHM-VHEX.
+           PERFORM GHASH-MULTIPLY.
+           MOVE GHM-RESULT-HEX               TO WS-GHASH-Y.
+
+           MOVE WS-GCM-J0                    TO IO-TEXT OF IOCOMM.
+           MOVE LMAIN-KEY                    TO IO-KEY OF IOCOMM.
+           MOVE WS-CIPHER-DATA               TO IOTAB.
+           MOVE 'C'                          TO IO-ACTION OF IOCOMM.
+
+           CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+           MOVE IO-TEXT OF IOCOMM            TO XOR-A.
+           MOVE WS-GHASH-Y                   TO XOR-B.
+           PERFORM XOR-BLOCK.
+
+           MOVE XOR-R                        TO WS-GCM-TAG.
+
+
+       GCM-FINALIZE-TAG.
+           PERFORM GCM-COMPUTE-TAG.
+
+           EVALUATE WS-ACTION
+             WHEN 'CIPHER  '
+               MOVE WS-GCM-TAG               TO LMAIN-TAG
+               MOVE 'GCM tag generated'      TO LTEXT OF PM-S
+               SET LLEVEL-INF OF PM-S        TO TRUE
+               CALL WS-PUT-MESSAGE USING PM-S
+             WHEN 'DECIPHER'
+               IF WS-GCM-TAG = LMAIN-TAG
+                 MOVE 'GCM tag verified OK'  TO LTEXT OF PM-S
+                 SET LLEVEL-INF OF PM-S      TO TRUE
+                 CALL WS-PUT-MESSAGE USING PM-S
+               ELSE
+                 MOVE 'GCM tag verification failed - data tampered'
+                                             TO LTEXT OF PM-S
+                 SET LLEVEL-MAX OF PM-S      TO TRUE
+                 CALL WS-PUT-MESSAGE USING PM-S
+
+                 SET LMAINS-ERR             TO TRUE
+               END-IF
+           END-EVALUATE.
+
+
        KEY-SCHEDULE.
-      *    Override data with cipher, then get KEY-SCHEDULE
+      *    Key schedule was already computed once in MAIN-ACTION (see
+      *    COMPUTE-KEY-SCHEDULE) and is sitting in IO-KSCH; just put
+      *    IO-ACTION/IOTAB back the way the real DECIPHER call needs
+      *    them after that one-time 'K' detour.
+           MOVE 'D'                         TO IO-ACTION OF IOCOMM.
+           MOVE WS-DECIPHER-DATA            TO IOTAB.
+
+
+       COMPUTE-KEY-SCHEDULE.
+      *    Runs once per job (MAIN-ACTION), not once per block
+           MOVE WS-CIPHER-DATA              TO IOTAB.
+           MOVE LMAIN-KEY                   TO IO-KEY OF IOCOMM.
+           MOVE 'K'                         TO IO-ACTION OF IOCOMM.
+
+           CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+           SET SW-KSCH-DONE                 TO TRUE.
+
+
+       RESOLVE-RECORD-BITS.
+      *     Each block's own bit length (LMAIN-PER-RECORD-BITS-MODE) -
+      *     falls back to WS-BITS when its AESIDAT record predates
+      *     this field. Stamped into both IO-BITS OF IOCOMM (so this
+      *     block's CALL 'AESCORE' uses the right NK/NB/NR) and
+      *     LXPS-BITS OF TP-S (so the AESODAT record it produces
+      *     self-describes its own bits too).
+           IF LXGS-BITS OF TG-S = SPACES OR LOW-VALUES
+             MOVE WS-BITS                   TO WS-RECORD-BITS
+           ELSE
+             MOVE LXGS-BITS OF TG-S         TO WS-RECORD-BITS
+           END-IF.
+
+           MOVE WS-RECORD-BITS              TO IO-BITS OF IOCOMM.
+           MOVE WS-RECORD-BITS              TO LXPS-BITS OF TP-S.
+
+      *     DECIPHER relies on IO-KSCH being pre-built for the bit
+      *     length about to be used (see KEY-SCHEDULE) - rebuild it
+      *     whenever this block's bits differ from the schedule
+      *     currently cached, instead of once per run.
+           IF WS-ACTION = 'DECIPHER'
+             AND WS-RECORD-BITS NOT = WS-LAST-KSCH-BITS
+             PERFORM COMPUTE-KEY-SCHEDULE
+             MOVE WS-RECORD-BITS            TO WS-LAST-KSCH-BITS
+           END-IF.
+
+
+       AUDIT-RUN-KEY.
+      *    LMAIN-KSCH-AUDIT-MODE diagnostic report. Computes IO-KSCH
+      *    for LMAIN-KEY here, purely to fingerprint it - a REWRAP run
+      *    also fingerprints LMAIN-NEW-KEY. This happens once, up
+      *    front, before MAIN-ACTION/REPROCESS-ACTION/REWRAP-ACTION
+      *    touch IOCOMM for real, so the report can't be thrown off by
+      *    whichever schedule-caching shortcuts they take internally.
+           MOVE WS-CIPHER-DATA              TO IOTAB.
+           MOVE LMAIN-KEY                   TO IO-KEY OF IOCOMM.
+           MOVE WS-BITS                     TO IO-BITS OF IOCOMM.
+           MOVE 'K'                         TO IO-ACTION OF IOCOMM.
+
+           CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+           MOVE 'KEY     '                  TO WS-KSCH-AUDIT-LABEL.
+           PERFORM AUDIT-KEY-FINGERPRINT.
+
+           IF WS-ACTION = 'REWRAP  '
+             MOVE LMAIN-NEW-KEY             TO IO-KEY OF IOCOMM
+             MOVE 'K'                       TO IO-ACTION OF IOCOMM
+
+             CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM
+
+             MOVE 'NEW KEY '                TO WS-KSCH-AUDIT-LABEL
+             PERFORM AUDIT-KEY-FINGERPRINT
+           END-IF.
+
+
+       AUDIT-KEY-FINGERPRINT.
+      *    Hands the just-computed IO-KSCH off to AESKAUD, which
+      *    hashes it with SHA512 and logs the digest through the run's
+      *    own put-message interface - the raw key/schedule itself
+      *    never reaches the log, only a one-way fingerprint of it.
+           MOVE IO-KSCH OF IOCOMM           TO KAUD-KSCH.
+           MOVE WS-KSCH-AUDIT-LABEL         TO KAUD-LABEL.
+           MOVE WS-PUT-MESSAGE              TO KAUD-PUT-MESSAGE.
+
+           CALL 'AESKAUD' USING WS-KAUD-LS PM-S.
+
+
+       AUDIT-RUN-PARAMS.
+      *    LMAIN-PARAM-DUMP-MODE diagnostic report. A plain 'K' action
+      *    CALL is enough to have AESCORE resolve NK/NB/NR/Rcon for
+      *    WS-BITS and hand them back through the new IO-DIAG-* fields
+      *    - no key material needs to be real or even set yet, so this
+      *    runs before CHECK-KEY-derived state matters, same timing as
+      *    AUDIT-RUN-KEY.
            MOVE WS-CIPHER-DATA              TO IOTAB.
-           MOVE 'K'                         TO IO-ACTION OF IOCOMM
-           CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM
+           MOVE LMAIN-KEY                   TO IO-KEY OF IOCOMM.
+           MOVE WS-BITS                     TO IO-BITS OF IOCOMM.
+           MOVE 'K'                         TO IO-ACTION OF IOCOMM.
+
+           CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+           STRING 'Active AES parameter set - NK='
+                   IO-DIAG-NK OF IOCOMM
+                   ' NB='   IO-DIAG-NB OF IOCOMM
+                   ' NR='   IO-DIAG-NR OF IOCOMM
+                   ' RCON=' IO-DIAG-RCON OF IOCOMM
+           DELIMITED BY SIZE         INTO LTEXT OF PM-S
+           SET LLEVEL-INF OF PM-S      TO TRUE
+
+           CALL WS-PUT-MESSAGE USING PM-S.
+
 
-      *    Restore data
-           MOVE 'D'                         TO IO-ACTION OF IOCOMM
-           MOVE WS-DECIPHER-DATA            TO IOTAB.       
+       MOVE-XOR-R-TO-LXP-TEXT.
+      *    The plain case (LMAIN-FIELD-MODE off) every CFB/OFB/CTR
+      *    block already followed before this feature existed; field
+      *    mode diverts through MERGE-FIELD-RANGE instead.
+           IF LMAIN-FIELD-ON
+             PERFORM MERGE-FIELD-RANGE
+           ELSE
+             MOVE XOR-R                     TO LXP-TEXT
+           END-IF.
+
+
+       MERGE-FIELD-RANGE.
+      *    Start this block's output as a straight copy of this
+      *    block's own raw input (LXG-TEXT) - for CIPHER that is the
+      *    original plaintext, for DECIPHER it is ciphertext that, for
+      *    every byte outside the field, already equals the original
+      *    plaintext (the matching CIPHER run never touched it) - so
+      *    copying it through is correct either way. Then patch in the
+      *    real cipher/decipher result (XOR-R) for only the field's
+      *    own byte range, converted from LMAIN-FIELD-OFFSET/LMAIN-
+      *    FIELD-LENGTH (1-based bytes into the 16-byte block) to hex-
+      *    character positions (2 hex characters per byte).
+           MOVE LXG-TEXT                    TO LXP-TEXT.
+
+           COMPUTE WS-FIELD-HEX-START =
+               (LMAIN-FIELD-OFFSET - 1) * 2 + 1.
+           COMPUTE WS-FIELD-HEX-LEN = LMAIN-FIELD-LENGTH * 2.
+
+           MOVE XOR-R(WS-FIELD-HEX-START:WS-FIELD-HEX-LEN)
+             TO LXP-TEXT(WS-FIELD-HEX-START:WS-FIELD-HEX-LEN).
 
 
        PAD.
       *    Pad input data to X(32) structure
-           MOVE ALL '0'                     TO PAD-X.
-           MOVE LXG-TEXT(1:LXG-TLENGTH)     
-             TO PAD-X(33 - LXG-TLENGTH: LXG-TLENGTH).
+           IF LMAIN-PAD-PKCS7 AND LXG-TLENGTH < 32
+             PERFORM PAD-PKCS7
+           ELSE
+             MOVE ALL '0'                   TO PAD-X
+             MOVE LXG-TEXT(1:LXG-TLENGTH)
+               TO PAD-X(33 - LXG-TLENGTH: LXG-TLENGTH)
+           END-IF.
+
+
+       PAD-PKCS7.
+      *    Real data at the front, PKCS#7 padding (repeated pad-byte
+      *    count) filling the rest - unlike the legacy leading
+      *    zero-fill above, this lets STRIP-PAD tell real trailing
+      *    zero bytes apart from padding on DECIPHER.
+           MOVE LXG-TEXT(1:LXG-TLENGTH)      TO PAD-X(1:LXG-TLENGTH).
+
+           COMPUTE WS-PAD-BYTES = (32 - LXG-TLENGTH) / 2.
+           PERFORM PAD-BYTE-TO-HEX.
+
+           COMPUTE WS-PAD-I = LXG-TLENGTH + 1.
+           PERFORM VARYING WS-PAD-I
+             FROM WS-PAD-I BY 2
+             UNTIL WS-PAD-I > 32
+             MOVE WS-PAD-HEX                 TO PAD-X(WS-PAD-I:2)
+           END-PERFORM.
+
+
+       PAD-BYTE-TO-HEX.
+      *    WS-PAD-BYTES (1-16) as a 2-digit hex pair, using the same
+      *    digit-to-char lookup (D2W) the GCM length block already
+      *    uses further up
+           DIVIDE WS-PAD-BYTES BY 16        GIVING WS-PAD-HI
+                                        REMAINDER WS-PAD-LO.
+
+           MOVE WS-PAD-HI                    TO GCM-HEX-DIGIT.
+           PERFORM D2W.
+           MOVE GCM-HEX-CHAR                 TO WS-PAD-HEX(1:1).
+
+           MOVE WS-PAD-LO                    TO GCM-HEX-DIGIT.
+           PERFORM D2W.
+           MOVE GCM-HEX-CHAR                 TO WS-PAD-HEX(2:1).
+
+
+       STRIP-PAD.
+      *    Strip PKCS#7 padding from the final decrypted block
+      *    (LXP-TEXT): the last byte's hex value (1-15) is the pad
+      *    length; anything else is treated as unpadded, so AESODAT
+      *    written before this scheme existed still round-trips
+      *    unchanged. Reuses W2D, the hex-char-to-digit paragraph
+      *    AESCORE's own byte arithmetic already relies on.
+           MOVE LXP-TEXT(31:1)               TO W2D-A.
+           PERFORM W2D.
+           MOVE W2D-R                        TO WS-PAD-HI.
+
+           MOVE LXP-TEXT(32:1)               TO W2D-A.
+           PERFORM W2D.
+           MOVE W2D-R                        TO WS-PAD-LO.
+
+           COMPUTE WS-PAD-BYTES = WS-PAD-HI * 16 + WS-PAD-LO.
+
+           IF WS-PAD-BYTES > 0 AND WS-PAD-BYTES < 16
+             COMPUTE WS-TLENGTH-OVERRIDE = 32 - (WS-PAD-BYTES * 2)
+           ELSE
+             MOVE 32                         TO WS-TLENGTH-OVERRIDE
+           END-IF.
+
+
+       FLUSH-PENDING-BLOCK.
+      *    Write back a decrypted block held one iteration so its
+      *    PKCS#7 padding (if any) could only be stripped once EOF
+      *    confirmed it was the true last block - see MAIN-ACTION
+           IF WS-PEND-IS-VALID
+             MOVE WS-PEND-TEXT                TO LXP-TEXT
+             PERFORM CALL-TEXT-PUT
+             MOVE 'N'                         TO WS-PEND-VALID
+           END-IF.
 
 
        END-ON-ERROR.
-            PERFORM CLOSE-STREAMS.
+      *     CLOSE-STREAMS itself can hit a close error on a stream
+      *     that was never opened (e.g. an abend in CHECK-INPUT,
+      *     before any file was touched) and land back here - guard
+      *     against re-entering CLOSE-STREAMS in that case
             SET LMAINS-ERR                  TO TRUE.
+            IF NOT SW-CLOSING
+              PERFORM CLOSE-STREAMS
+            END-IF.
             GOBACK.
 
 
        CLOSE-STREAMS.
+            SET SW-CLOSING                  TO TRUE.
+
             MOVE 'Closing streams'          TO LTEXT OF PM-S.
             SET LLEVEL-INF OF PM-S          TO TRUE.
             CALL WS-PUT-MESSAGE USING PM-S.
 
-      *     AESODAT
-            MOVE 'Closing Output'           TO LTEXT OF PM-S.
-            SET LLEVEL-INF OF PM-S          TO TRUE.
-            CALL WS-PUT-MESSAGE USING PM-S.
+      *     Blocks-processed/throughput summary, for capacity
+      *     planning on batch-window sizing
+            PERFORM LOG-RUN-SUMMARY.
 
-            MOVE 'C'                        TO LXPS-CFILE OF TP-S.
-            PERFORM CALL-TEXT-PUT.
+      *     AESODAT - VALIDATE never opens this (see VALIDATE-ACTION),
+      *     so closing it here would just fail on a file that was
+      *     never opened in the first place
+            IF WS-ACTION NOT = 'VALIDATE'
+              MOVE 'Closing Output'         TO LTEXT OF PM-S
+              SET LLEVEL-INF OF PM-S        TO TRUE
+              CALL WS-PUT-MESSAGE USING PM-S
+
+              MOVE 'C'                      TO LXPS-CFILE OF TP-S
+              PERFORM CALL-TEXT-PUT
+            END-IF.
 
       *     AESIDAT
             MOVE 'Closing Input'            TO LTEXT OF PM-S.
@@ -702,6 +2872,18 @@
             MOVE 'C'                        TO LXGS-CFILE OF TG-S.
             PERFORM CALL-TEXT-GET
 
+      *     AESCKPT (only if this run actually wrote a checkpoint -
+      *     it was never opened otherwise, and closing an unopened
+      *     file would falsely flag an otherwise-clean run as ERR)
+            IF SW-CKPT-OPENED
+              MOVE 'Closing Checkpoint'       TO LTEXT OF PM-S
+              SET LLEVEL-INF OF PM-S          TO TRUE
+              CALL WS-PUT-MESSAGE USING PM-S
+
+              MOVE 'C'                        TO LCPS-CFILE OF CP-S
+              PERFORM CALL-CKPT-PUT
+            END-IF
+
       *     AESLOG
             MOVE 'Closing Log'              TO LTEXT OF PM-S.
             SET LLEVEL-INF OF PM-S          TO TRUE.
@@ -709,3 +2891,76 @@
 
             MOVE 'C'                        TO CFILE OF PM-S.
             CALL WS-PUT-MESSAGE USING PM-S.
+
+      *     Downstream transmission hand-off - only for a run that
+      *     actually produced a complete AESODAT; an aborted or
+      *     GCM-tag-failed run has nothing downstream should pick up
+            IF LMAIN-XMIT-ON AND LMAINS-OK
+              PERFORM CALL-XMIT-PUT
+            END-IF.
+
+            PERFORM ZEROIZE-KEY-MATERIAL.
+
+
+       ZEROIZE-KEY-MATERIAL.
+      *     AESMAIN's own WORKING-STORAGE (IO-KEY/IO-KSCH, the derived-
+      *     key/passphrase work areas) persists across CALLs within
+      *     the same run unit - AESTEST's RESET-AESMAIN paragraph
+      *     already relies on that, CANCELling AESMAIN between
+      *     iterations specifically to clear it back out. A caller
+      *     that never CANCELs (AESCARD/AESBATCH run many jobs through
+      *     one CALL 'AESMAIN' per job without cancelling in between)
+      *     would otherwise leave one job's key sitting in memory for
+      *     the whole rest of the run. Clear every copy of key
+      *     material this program ever held, here at the very end of
+      *     every run (including an abended one, via END-ON-ERROR's
+      *     own PERFORM CLOSE-STREAMS) - LMAIN-KEY/LMAIN-NEW-KEY/
+      *     LMAIN-MAC-KEY/LMAIN-KDF-PASSPHRASE in the caller-visible
+      *     LINKAGE SECTION too, since GOBACK leaves LS exactly as
+      *     AESMAIN last set it for the caller to see.
+            MOVE SPACES                     TO IO-KEY OF IOCOMM.
+            MOVE SPACES                     TO IO-KSCH OF IOCOMM.
+            MOVE SPACES                     TO PBK-DERIVED-KEY.
+            MOVE SPACES                     TO LKG-KEY OF KG-S.
+
+            MOVE SPACES                     TO LMAIN-KEY.
+            MOVE SPACES                     TO LMAIN-NEW-KEY.
+            MOVE SPACES                     TO LMAIN-MAC-KEY.
+            MOVE SPACES                     TO LMAIN-KDF-PASSPHRASE.
+
+
+       LOG-RUN-SUMMARY.
+            ACCEPT WS-END-TIME               FROM TIME.
+
+      *     Same-day HH:MM:SS elapsed only - good enough for capacity
+      *     planning and consistent with AESMPUT's own date handling,
+      *     which likewise doesn't cross midnight.
+            COMPUTE WS-ELAPSED-SECS =
+                (WS-END-HH   * 3600 + WS-END-MN   * 60 + WS-END-SS)
+              - (WS-START-HH * 3600 + WS-START-MN * 60 + WS-START-SS).
+
+            IF WS-ELAPSED-SECS < 0
+              ADD 86400                      TO WS-ELAPSED-SECS
+            END-IF.
+
+            STRING 'RUN SUMMARY - BLOCKS: ' WS-BLOCK-COUNT
+                   ' MODE: '   WS-MODE
+                   ' BITS: '   WS-BITS
+                   ' ELAPSED-SECS: ' WS-ELAPSED-SECS
+            DELIMITED BY SIZE             INTO LTEXT OF PM-S.
+            SET LLEVEL-INF OF PM-S           TO TRUE.
+
+            CALL WS-PUT-MESSAGE USING PM-S.
+
+      *     SLA alert - a zero threshold means no caller-supplied
+      *     expectation to compare against, so nothing is logged
+            IF LMAIN-SLA-THRESHOLD-SECS > 0
+              AND WS-ELAPSED-SECS > LMAIN-SLA-THRESHOLD-SECS
+              STRING 'SLA ALERT - run took ' WS-ELAPSED-SECS
+                     ' seconds, exceeding the '
+                     LMAIN-SLA-THRESHOLD-SECS ' second threshold'
+              DELIMITED BY SIZE           INTO LTEXT OF PM-S
+              SET LLEVEL-WAR OF PM-S        TO TRUE
+
+              CALL WS-PUT-MESSAGE USING PM-S
+            END-IF.
