@@ -0,0 +1,752 @@
+       ID DIVISION.
+       PROGRAM-ID. AESSTAMP.
+      *****************************************************************
+      * Encrypt-then-hash driver step. Takes the same LMAIN linkage as
+      * AESMAIN itself - CALL 'AESSTAMP' USING LS is a drop-in
+      * replacement for CALL 'AESMAIN' USING LS - and, once a CIPHER
+      * run finishes cleanly, hashes the resulting AESODAT with
+      * SHA512 and appends the digest to AESSTMP as tamper-evidence
+      * for that batch of ciphertext. DECIPHER runs and runs that
+      * come back LMAINS-ERR pass straight through with no stamp -
+      * there is nothing to attest to yet in the first case, and
+      * nothing trustworthy to attest to in the second.
+      *
+      * LMAIN-HMAC-MODE additionally computes an HMAC-SHA512 over the
+      * same ciphertext, keyed with LMAIN-MAC-KEY (a key independent
+      * of the cipher key), and appends it as a trailer on AESODAT -
+      * encrypt-then-MAC tamper-evidence for the chained modes that
+      * have no authentication tag of their own (CBC/CFB/OFB/CTR;
+      * GCM already carries LMAIN-TAG and has no need of this).
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     RESULT OF THE CIPHER RUN (AESODAT) - re-read here purely
+      *     to build the SHA512 input stream(s) - AESMAIN itself
+      *     already closed it by the time control returns. VSAM KSDS,
+      *     keyed on block sequence number, same as AESTPUT writes it,
+      *     and under the same by-day/override dynamic file-naming
+      *     rule - assigned dynamically so this reads the exact
+      *     generation AESMAIN's run just produced.
+            SELECT R-OUT ASSIGN TO DYNAMIC WS-OUT-FILE-NAME
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS DAT-KEY-OUT
+                   FILE STATUS  IS FS-OUT.
+
+      *     INTERMEDIATE BIT-STRING FILES (LRECL=64) - one record per
+      *     8 bytes of input, in the ASCII '0'/'1'-per-bit layout
+      *     SHA512.cbl's LS-FILE-NAME input expects. AESHBITS carries
+      *     the plain ciphertext for the unkeyed digest; AESHMIN/
+      *     AESHMOU carry the HMAC inner/outer hash inputs (key pad
+      *     XOR block, followed by message or inner digest).
+            SELECT R-BITS ASSIGN TO 'AESHBITS'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-BITS.
+
+            SELECT R-HMIN ASSIGN TO 'AESHMIN'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-HMIN.
+
+            SELECT R-HMOU ASSIGN TO 'AESHMOU'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-HMOU.
+
+      *     INTEGRITY-STAMP AUDIT TRAIL (AESSTMP) - one record per
+      *     stamped run, appended over time the same way AESLOG is.
+            SELECT R-STMP ASSIGN TO 'AESSTMP'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-STMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *   AESODAT - DAT-KEY-OUT is the block sequence number (same
+      *   field AESTPUT writes); trailer records AESTPUT/this program
+      *   leave behind sit at sentinel keys above any real block
+      *   number and are skipped when rebuilding the hash input.
+       FD R-OUT LABEL RECORD STANDARD.
+
+       01 DAT-OUT.
+          02 DAT-KEY-OUT                 PIC 9(08).
+          02 OUTPUT-HEX                  PIC X(32).
+
+      *   AESHBITS/AESHMIN/AESHMOU
+       FD R-BITS LABEL RECORD STANDARD
+                 RECORD CONTAINS 64 CHARACTERS.
+
+       01 BITS-REC                       PIC X(64).
+
+       FD R-HMIN LABEL RECORD STANDARD
+                 RECORD CONTAINS 64 CHARACTERS.
+
+       01 HMIN-REC                       PIC X(64).
+
+       FD R-HMOU LABEL RECORD STANDARD
+                 RECORD CONTAINS 64 CHARACTERS.
+
+       01 HMOU-REC                       PIC X(64).
+
+      *   AESSTMP
+       FD R-STMP LABEL RECORD STANDARD.
+
+       01 STAMP-REC.
+          05 STMP-SRC-FILE               PIC X(08).
+          05 STMP-SEP1                   PIC X(01).
+          05 STMP-TST.
+             10 STMP-DD                  PIC X(02).
+             10 STMP-TST1                PIC X(01).
+             10 STMP-MM                  PIC X(02).
+             10 STMP-TST2                PIC X(01).
+             10 STMP-YYYY                PIC X(04).
+             10 STMP-TST3                PIC X(01).
+             10 STMP-HH                  PIC X(02).
+             10 STMP-TST4                PIC X(01).
+             10 STMP-MN                  PIC X(02).
+             10 STMP-TST5                PIC X(01).
+             10 STMP-SS                  PIC X(02).
+          05 STMP-SEP2                   PIC X(01).
+          05 STMP-ACTION                 PIC X(08).
+          05 STMP-SEP3                   PIC X(01).
+          05 STMP-DIGEST                 PIC X(128).
+          05 STMP-SEP4                   PIC X(01).
+          05 STMP-HMAC                   PIC X(128).
+          05 STMP-SEP5                   PIC X(01).
+          05 STMP-STATUS                 PIC X(03).
+             88 STMPS-OK                          VALUE 'OK '.
+             88 STMPS-ERR                         VALUE 'ERR'.
+
+       WORKING-STORAGE SECTION.
+         01 FS.
+            05 FS-OUT                  PIC 9(02).
+               88 FS-OUT-OK                      VALUE 0.
+               88 FS-OUT-EOF                     VALUE 10.
+               88 FS-OUT-AOF                     VALUE 41.
+               88 FS-OUT-DUPKEY                  VALUE 22.
+            05 FS-BITS                 PIC 9(02).
+               88 FS-BITS-OK                      VALUE 0.
+               88 FS-BITS-EOF                      VALUE 10.
+            05 FS-HMIN                 PIC 9(02).
+               88 FS-HMIN-OK                      VALUE 0.
+            05 FS-HMOU                 PIC 9(02).
+               88 FS-HMOU-OK                      VALUE 0.
+            05 FS-STMP                 PIC 9(02).
+               88 FS-STMP-OK                      VALUE 0.
+               88 FS-STMP-AOP                     VALUE 41.
+
+      *  AESODAT generation file name, same by-day/override rule as
+      *  AESTPUT's own BUILD-DAT-FILE-NAME.
+         01 WS-OUT-FILE-NAME           PIC X(20).
+         01 WS-OUT-DATE                PIC 9(08).
+
+      *  Block-count/checksum trailer sits at key
+      *  99999999; the HMAC trailer sits one block of
+      *  keys below it so the two trailers never collide and both are
+      *  skipped when this program rebuilds the hash input.
+         01 WS-CKSUM-TRAILER-KEY       PIC 9(08)   VALUE 99999999.
+         01 WS-HMAC-TRAILER-KEY-1      PIC 9(08)   VALUE 99999990.
+         01 WS-HMAC-TRAILER-KEY-2      PIC 9(08)   VALUE 99999991.
+         01 WS-HMAC-TRAILER-KEY-3      PIC 9(08)   VALUE 99999992.
+         01 WS-HMAC-TRAILER-KEY-4      PIC 9(08)   VALUE 99999993.
+         01 WS-LOWEST-TRAILER-KEY      PIC 9(08)   VALUE 99999990.
+
+      *  Current-date/time capture, same idiom AESMPUT uses for AESLOG
+         01 AUX-DATA.
+            02 SDATE.
+               03 SYYYY                PIC 9(04).
+               03 SMM                  PIC 9(02).
+               03 SDD                  PIC 9(02).
+            02 STIME.
+               03 SHH                  PIC 9(02).
+               03 SMN                  PIC 9(02).
+               03 SSS                  PIC 9(02).
+               03 SMS                  PIC 9(02).
+
+      *  Hex-digit-to-4-bit-binary lookup, the reverse of the
+      *  byte-to-hex-nibble table AESBGET/AESGEN already use
+         01 WS-HEX2BIN-TABLE.
+            05 WS-HEX2BIN-ENTRY        OCCURS 16.
+               10 WS-H2B-CHAR          PIC X(01).
+               10 WS-H2B-BITS          PIC X(04).
+         77 WS-H2B-BUILT               PIC X(01)   VALUE 'N'.
+            88 WS-H2B-IS-BUILT                     VALUE 'Y'.
+         77 WS-H2B-I                   PIC 9(02).
+         77 WS-HEX-CHAR                PIC X(01).
+         77 WS-HEX-BITS-OUT            PIC X(04).
+
+      *  Precomputed hex-nibble XOR table (16x16) used to build the
+      *  HMAC inner/outer keys (K' XOR ipad / K' XOR opad) one hex
+      *  digit at a time, instead of unpacking to raw binary and back
+      *  - same table-driven spirit as AESCORE's MB-R/XB-R/SB-R tables.
+         01 WS-HEX-XOR-TABLE.
+            05 WS-XOR-ROW              OCCURS 16.
+               10 WS-XOR-COL           PIC X(01) OCCURS 16.
+         77 WS-XOR-BUILT               PIC X(01)   VALUE 'N'.
+            88 WS-XOR-IS-BUILT                     VALUE 'Y'.
+         77 WS-XOR-I                   PIC 9(02).
+         77 WS-XOR-J                   PIC 9(02).
+         77 WS-XOR-HEXDIGITS           PIC X(16)   VALUE
+                                           '0123456789ABCDEF'.
+
+      *  HMAC-SHA512 work areas. K' is LMAIN-MAC-KEY zero-padded (hex
+      *  '00') out to SHA-512's 128-byte block size; ipad/opad are the
+      *  standard RFC 2104 constants 0x36/0x5C repeated across that
+      *  same block size.
+         01 WS-KPRIME-HEX              PIC X(256).
+         01 WS-IPAD-HEX                PIC X(256).
+         01 WS-OPAD-HEX                PIC X(256).
+         01 WS-INNERKEY-HEX            PIC X(256).
+         01 WS-OUTERKEY-HEX            PIC X(256).
+         77 WS-HMAC-I                  PIC 9(03).
+         77 WS-HEXCHUNK-I              PIC 9(03).
+
+      *  Bit-serial nibble-XOR scratch, same floor-divide/MOD idiom
+      *  used throughout to pick a single bit out of a small integer.
+         77 WS-NIB-A                   PIC 9(02).
+         77 WS-NIB-B                   PIC 9(02).
+         77 WS-NIB-R                   PIC 9(02).
+         77 WS-BIT-P                   PIC 9(01).
+         77 WS-BIT-POW                 PIC 9(04).
+         77 WS-ABIT                    PIC 9(01).
+         77 WS-BBIT                    PIC 9(01).
+         77 WS-RBIT                    PIC 9(01).
+
+      *  Single-hex-digit-to-nibble-value lookup (0-15), used to index
+      *  into WS-XOR-COL when XOR-ing the MAC key against ipad/opad.
+         77 WS-HEXCHAR                 PIC X(01).
+         77 WS-HEXVAL                  PIC 9(02).
+
+      *  General-purpose hex buffer, long enough for the 256-hex-char
+      *  inner/outer HMAC key material, fed to WRITE-HEXBUF-TO-HMIN/
+      *  -HMOU in 32-char/16-byte chunks.
+         01 WS-HEXBUF                  PIC X(256).
+         77 WS-HEXBUF-LEN              PIC 9(03).
+
+      *  One 32-hex-char AESODAT record (16 bytes) expands to 128
+      *  bits, written out as two 64-bit records
+         77 WS-BLOCK-BITS              PIC X(128).
+         77 WS-CI                      PIC 9(03).
+
+      *  Linkage record SHA512.cbl expects, mirrored here since
+      *  SHA512.cbl lives outside the AES/Copybook plugin structure
+      *  and has no copybook of its own to COPY
+         01 WS-SHA-LS.
+            05 WS-SHA-FILE-NAME        PIC X(08).
+      *     Left as SPACES - SHA512.cbl defaults to SHA-512 when this
+      *     is blank, which is what every AESSTAMP stamp uses today.
+            05 WS-SHA-ALGORITHM        PIC X(08).
+            05 WS-SHA-OUTPUT.
+               10 WS-SHA-OUT           OCCURS 8.
+                  15 WS-SHA-OUT-OCC    PIC X(16).
+
+      *  Holds the plain digest's result separately so computing the
+      *  HMAC afterward (which reuses WS-SHA-LS/WS-SHA-OUTPUT) can't
+      *  clobber it before WRITE-STAMP moves both out to STAMP-REC.
+         01 WS-DIGEST-OUT               PIC X(128).
+         01 WS-INNER-DIGEST-OUT         PIC X(128).
+
+       LINKAGE SECTION.
+         01 LS.
+            COPY 'AESLMAIN.cpy'.
+
+
+       PROCEDURE DIVISION USING LS.
+       MAINLINE.
+            CALL 'AESMAIN' USING LS.
+
+      *     Only a clean CIPHER run gets stamped - a DECIPHER run has
+      *     no new ciphertext to attest to, and an errored run has
+      *     nothing trustworthy to hash.
+            IF LMAINS-OK OF LS AND LMAIN-ACTION OF LS = 'CIPHER  '
+              PERFORM BUILD-OUT-FILE-NAME
+              PERFORM CONVERT-AND-HASH
+              MOVE WS-SHA-OUTPUT            TO WS-DIGEST-OUT
+
+              IF LMAIN-HMAC-ON OF LS
+                PERFORM COMPUTE-HMAC
+                PERFORM WRITE-HMAC-TRAILER
+              ELSE
+                MOVE SPACES                  TO WS-INNER-DIGEST-OUT
+              END-IF
+
+              PERFORM WRITE-STAMP
+            END-IF.
+
+            GOBACK.
+
+
+       BUILD-OUT-FILE-NAME.
+      *     Same by-day/override rule AESTPUT's BUILD-DAT-FILE-NAME
+      *     used to name the generation AESMAIN's run just wrote -
+      *     mirrored here so this re-read lands on that exact file.
+            IF LMAIN-ODT-FILE-OVERRIDE OF LS NOT = SPACES
+              MOVE LMAIN-ODT-FILE-OVERRIDE OF LS TO WS-OUT-FILE-NAME
+            ELSE
+              ACCEPT WS-OUT-DATE             FROM DATE YYYYMMDD
+
+              STRING 'AESODAT' WS-OUT-DATE
+              DELIMITED BY SIZE           INTO WS-OUT-FILE-NAME
+            END-IF.
+
+
+       CONVERT-AND-HASH.
+            IF NOT WS-H2B-IS-BUILT
+              PERFORM BUILD-HEX2BIN-TABLE
+              SET WS-H2B-IS-BUILT        TO TRUE
+            END-IF.
+
+            OPEN INPUT R-OUT.
+
+            IF FS-OUT-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR OPENING AESODAT: ' FS-OUT
+              STOP RUN
+            END-IF.
+
+            OPEN OUTPUT R-BITS.
+
+            IF FS-BITS-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR OPENING AESHBITS: ' FS-BITS
+              STOP RUN
+            END-IF.
+
+            PERFORM UNTIL FS-OUT-EOF
+              READ R-OUT NEXT RECORD
+              IF FS-OUT-OK
+      *         Skip trailer records (checksum and, on a restamped
+      *         run, a previous HMAC) - only real ciphertext blocks
+      *         feed the digest/HMAC.
+                IF DAT-KEY-OUT < WS-LOWEST-TRAILER-KEY
+                  PERFORM CONVERT-RECORD-TO-BITS
+                END-IF
+              END-IF
+            END-PERFORM.
+
+            CLOSE R-OUT.
+            CLOSE R-BITS.
+
+      *     Hash the intermediate bit-string file just built
+            MOVE SPACES                  TO WS-SHA-FILE-NAME.
+            MOVE 'AESHBITS'               TO WS-SHA-FILE-NAME.
+            MOVE SPACES                   TO WS-SHA-ALGORITHM.
+
+            CALL 'SHA512' USING WS-SHA-LS.
+
+
+       CONVERT-RECORD-TO-BITS.
+      *     Ciphertext blocks are always a full 16 bytes/32 hex chars
+      *     - AES always emits a full block on CIPHER - so, unlike
+      *     AESXGET's read side, there is no genuinely-short final
+      *     record to detect here.
+            PERFORM VARYING WS-CI FROM 1 BY 1
+              UNTIL WS-CI > 32
+              MOVE OUTPUT-HEX(WS-CI:1)   TO WS-HEX-CHAR
+              PERFORM FIND-HEX-BITS
+              MOVE WS-HEX-BITS-OUT
+                            TO WS-BLOCK-BITS(WS-CI * 4 - 3:4)
+            END-PERFORM.
+
+            MOVE WS-BLOCK-BITS(1:64)     TO BITS-REC.
+            WRITE BITS-REC.
+
+            IF FS-BITS-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR WRITING AESHBITS: ' FS-BITS
+              STOP RUN
+            END-IF.
+
+            MOVE WS-BLOCK-BITS(65:64)    TO BITS-REC.
+            WRITE BITS-REC.
+
+            IF FS-BITS-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR WRITING AESHBITS: ' FS-BITS
+              STOP RUN
+            END-IF.
+
+
+       FIND-HEX-BITS.
+            MOVE SPACES                  TO WS-HEX-BITS-OUT.
+
+            PERFORM VARYING WS-H2B-I FROM 1 BY 1
+              UNTIL WS-H2B-I > 16
+              OR WS-H2B-CHAR(WS-H2B-I) = WS-HEX-CHAR
+              CONTINUE
+            END-PERFORM.
+
+            IF WS-H2B-I <= 16
+              MOVE WS-H2B-BITS(WS-H2B-I)  TO WS-HEX-BITS-OUT
+            END-IF.
+
+
+       BUILD-HEX2BIN-TABLE.
+            MOVE '0'                     TO WS-H2B-CHAR(1).
+            MOVE '0000'                  TO WS-H2B-BITS(1).
+            MOVE '1'                     TO WS-H2B-CHAR(2).
+            MOVE '0001'                  TO WS-H2B-BITS(2).
+            MOVE '2'                     TO WS-H2B-CHAR(3).
+            MOVE '0010'                  TO WS-H2B-BITS(3).
+            MOVE '3'                     TO WS-H2B-CHAR(4).
+            MOVE '0011'                  TO WS-H2B-BITS(4).
+            MOVE '4'                     TO WS-H2B-CHAR(5).
+            MOVE '0100'                  TO WS-H2B-BITS(5).
+            MOVE '5'                     TO WS-H2B-CHAR(6).
+            MOVE '0101'                  TO WS-H2B-BITS(6).
+            MOVE '6'                     TO WS-H2B-CHAR(7).
+            MOVE '0110'                  TO WS-H2B-BITS(7).
+            MOVE '7'                     TO WS-H2B-CHAR(8).
+            MOVE '0111'                  TO WS-H2B-BITS(8).
+            MOVE '8'                     TO WS-H2B-CHAR(9).
+            MOVE '1000'                  TO WS-H2B-BITS(9).
+            MOVE '9'                     TO WS-H2B-CHAR(10).
+            MOVE '1001'                  TO WS-H2B-BITS(10).
+            MOVE 'A'                     TO WS-H2B-CHAR(11).
+            MOVE '1010'                  TO WS-H2B-BITS(11).
+            MOVE 'B'                     TO WS-H2B-CHAR(12).
+            MOVE '1011'                  TO WS-H2B-BITS(12).
+            MOVE 'C'                     TO WS-H2B-CHAR(13).
+            MOVE '1100'                  TO WS-H2B-BITS(13).
+            MOVE 'D'                     TO WS-H2B-CHAR(14).
+            MOVE '1101'                  TO WS-H2B-BITS(14).
+            MOVE 'E'                     TO WS-H2B-CHAR(15).
+            MOVE '1110'                  TO WS-H2B-BITS(15).
+            MOVE 'F'                     TO WS-H2B-CHAR(16).
+            MOVE '1111'                  TO WS-H2B-BITS(16).
+
+
+       BUILD-XOR-TABLE.
+      *     WS-XOR-COL(i,j) = hex digit for (i-1) XOR (j-1), 0-based
+      *     nibble values - a fixed 16x16 table, built once, each
+      *     entry resolved bit-by-bit the same floor-divide/MOD way
+      *     SHA512.cbl's own packed-binary helpers pick a single bit
+      *     out of a small integer.
+            PERFORM VARYING WS-XOR-I FROM 0 BY 1 UNTIL WS-XOR-I > 15
+              PERFORM VARYING WS-XOR-J FROM 0 BY 1 UNTIL WS-XOR-J > 15
+                MOVE WS-XOR-I               TO WS-NIB-A
+                MOVE WS-XOR-J               TO WS-NIB-B
+                PERFORM COMPUTE-NIBBLE-XOR
+                MOVE WS-XOR-HEXDIGITS(WS-NIB-R + 1:1)
+                                             TO WS-XOR-COL(WS-XOR-I + 1,
+                                                           WS-XOR-J + 1)
+              END-PERFORM
+            END-PERFORM.
+
+
+       COMPUTE-NIBBLE-XOR.
+            MOVE 0                          TO WS-NIB-R.
+
+            PERFORM VARYING WS-BIT-P FROM 0 BY 1 UNTIL WS-BIT-P > 3
+              COMPUTE WS-BIT-POW = 2 ** WS-BIT-P
+              COMPUTE WS-ABIT =
+                FUNCTION MOD(FUNCTION INTEGER(WS-NIB-A / WS-BIT-POW), 2)
+              COMPUTE WS-BBIT =
+                FUNCTION MOD(FUNCTION INTEGER(WS-NIB-B / WS-BIT-POW), 2)
+              COMPUTE WS-RBIT =
+                WS-ABIT + WS-BBIT - (2 * WS-ABIT * WS-BBIT)
+              IF WS-RBIT = 1
+                COMPUTE WS-NIB-R = WS-NIB-R + WS-BIT-POW
+              END-IF
+            END-PERFORM.
+
+
+       COMPUTE-HMAC.
+            IF NOT WS-XOR-IS-BUILT
+              PERFORM BUILD-XOR-TABLE
+              SET WS-XOR-IS-BUILT         TO TRUE
+            END-IF.
+
+      *     K' = LMAIN-MAC-KEY, zero-padded (hex '00') to 128 bytes/
+      *     256 hex chars - SHA-512's block size. LMAIN-MAC-KEY is a
+      *     flat PIC X(64) hex field (up to 32 bytes); it never needs
+      *     the hash-the-key-down step RFC 2104 requires for keys
+      *     longer than the block size.
+            MOVE SPACES                    TO WS-KPRIME-HEX.
+            MOVE LMAIN-MAC-KEY OF LS       TO WS-KPRIME-HEX(1:64).
+
+            PERFORM VARYING WS-HMAC-I FROM 1 BY 1 UNTIL WS-HMAC-I > 256
+              IF WS-KPRIME-HEX(WS-HMAC-I:1) = SPACE
+                MOVE '0'                 TO WS-KPRIME-HEX(WS-HMAC-I:1)
+              END-IF
+            END-PERFORM.
+
+            PERFORM VARYING WS-HMAC-I FROM 1 BY 1 UNTIL WS-HMAC-I > 128
+              MOVE '36'            TO WS-IPAD-HEX(WS-HMAC-I * 2 - 1:2)
+              MOVE '5C'            TO WS-OPAD-HEX(WS-HMAC-I * 2 - 1:2)
+            END-PERFORM.
+
+            PERFORM VARYING WS-HMAC-I FROM 1 BY 1 UNTIL WS-HMAC-I > 256
+              MOVE WS-KPRIME-HEX(WS-HMAC-I:1)     TO WS-HEXCHAR
+              PERFORM FIND-HEX-NIBBLE-VALUE
+              MOVE WS-HEXVAL                      TO WS-NIB-A
+
+              MOVE WS-IPAD-HEX(WS-HMAC-I:1)        TO WS-HEXCHAR
+              PERFORM FIND-HEX-NIBBLE-VALUE
+              MOVE WS-HEXVAL                       TO WS-NIB-B
+
+              MOVE WS-XOR-COL(WS-NIB-A + 1, WS-NIB-B + 1)
+                                      TO WS-INNERKEY-HEX(WS-HMAC-I:1)
+
+              MOVE WS-OPAD-HEX(WS-HMAC-I:1)        TO WS-HEXCHAR
+              PERFORM FIND-HEX-NIBBLE-VALUE
+              MOVE WS-HEXVAL                       TO WS-NIB-B
+
+              MOVE WS-XOR-COL(WS-NIB-A + 1, WS-NIB-B + 1)
+                                      TO WS-OUTERKEY-HEX(WS-HMAC-I:1)
+            END-PERFORM.
+
+      *     Inner hash: H((K' XOR ipad) || message)
+            OPEN OUTPUT R-HMIN.
+
+            IF FS-HMIN-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR OPENING AESHMIN: ' FS-HMIN
+              STOP RUN
+            END-IF.
+
+            MOVE WS-INNERKEY-HEX            TO WS-HEXBUF.
+            MOVE 256                        TO WS-HEXBUF-LEN.
+            PERFORM WRITE-HEXBUF-TO-HMIN.
+
+            PERFORM COPY-MESSAGE-BITS-INTO-HMIN.
+
+            CLOSE R-HMIN.
+
+            MOVE SPACES                   TO WS-SHA-FILE-NAME.
+            MOVE 'AESHMIN'                TO WS-SHA-FILE-NAME.
+            MOVE SPACES                   TO WS-SHA-ALGORITHM.
+
+            CALL 'SHA512' USING WS-SHA-LS.
+
+            MOVE WS-SHA-OUTPUT             TO WS-INNER-DIGEST-OUT.
+
+      *     Outer hash: H((K' XOR opad) || inner-digest)
+            OPEN OUTPUT R-HMOU.
+
+            IF FS-HMOU-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR OPENING AESHMOU: ' FS-HMOU
+              STOP RUN
+            END-IF.
+
+            MOVE WS-OUTERKEY-HEX            TO WS-HEXBUF.
+            MOVE 256                        TO WS-HEXBUF-LEN.
+            PERFORM WRITE-HEXBUF-TO-HMOU.
+
+            MOVE WS-INNER-DIGEST-OUT        TO WS-HEXBUF(1:128).
+            MOVE 128                        TO WS-HEXBUF-LEN.
+            PERFORM WRITE-HEXBUF-TO-HMOU.
+
+            CLOSE R-HMOU.
+
+            MOVE SPACES                   TO WS-SHA-FILE-NAME.
+            MOVE 'AESHMOU'                TO WS-SHA-FILE-NAME.
+            MOVE SPACES                   TO WS-SHA-ALGORITHM.
+
+            CALL 'SHA512' USING WS-SHA-LS.
+
+
+       FIND-HEX-NIBBLE-VALUE.
+      *     Position (1-based) of WS-HEXCHAR within WS-XOR-HEXDIGITS
+      *     minus 1 is its 0-15 nibble value.
+            PERFORM VARYING WS-HMAC-I FROM 1 BY 1
+              UNTIL WS-HMAC-I > 16
+              OR WS-XOR-HEXDIGITS(WS-HMAC-I:1) = WS-HEXCHAR
+              CONTINUE
+            END-PERFORM.
+
+            COMPUTE WS-HEXVAL = WS-HMAC-I - 1.
+
+
+       WRITE-HEXBUF-TO-HMIN.
+      *     Splits WS-HEXBUF(1:WS-HEXBUF-LEN) into 32-hex-char chunks
+      *     and writes each as two 64-bit AESHMIN records, the same
+      *     hex-to-bit conversion CONVERT-RECORD-TO-BITS already
+      *     does for plain ciphertext blocks.
+            PERFORM VARYING WS-HEXCHUNK-I FROM 1 BY 32
+              UNTIL WS-HEXCHUNK-I > WS-HEXBUF-LEN
+              MOVE WS-HEXBUF(WS-HEXCHUNK-I:32) TO OUTPUT-HEX
+              PERFORM CONVERT-RECORD-TO-HMIN-BITS
+            END-PERFORM.
+
+
+       CONVERT-RECORD-TO-HMIN-BITS.
+            PERFORM VARYING WS-CI FROM 1 BY 1
+              UNTIL WS-CI > 32
+              MOVE OUTPUT-HEX(WS-CI:1)   TO WS-HEX-CHAR
+              PERFORM FIND-HEX-BITS
+              MOVE WS-HEX-BITS-OUT
+                            TO WS-BLOCK-BITS(WS-CI * 4 - 3:4)
+            END-PERFORM.
+
+            MOVE WS-BLOCK-BITS(1:64)     TO HMIN-REC.
+            WRITE HMIN-REC.
+            MOVE WS-BLOCK-BITS(65:64)    TO HMIN-REC.
+            WRITE HMIN-REC.
+
+
+       WRITE-HEXBUF-TO-HMOU.
+            PERFORM VARYING WS-HEXCHUNK-I FROM 1 BY 32
+              UNTIL WS-HEXCHUNK-I > WS-HEXBUF-LEN
+              MOVE WS-HEXBUF(WS-HEXCHUNK-I:32) TO OUTPUT-HEX
+              PERFORM CONVERT-RECORD-TO-HMOU-BITS
+            END-PERFORM.
+
+
+       CONVERT-RECORD-TO-HMOU-BITS.
+            PERFORM VARYING WS-CI FROM 1 BY 1
+              UNTIL WS-CI > 32
+              MOVE OUTPUT-HEX(WS-CI:1)   TO WS-HEX-CHAR
+              PERFORM FIND-HEX-BITS
+              MOVE WS-HEX-BITS-OUT
+                            TO WS-BLOCK-BITS(WS-CI * 4 - 3:4)
+            END-PERFORM.
+
+            MOVE WS-BLOCK-BITS(1:64)     TO HMOU-REC.
+            WRITE HMOU-REC.
+            MOVE WS-BLOCK-BITS(65:64)    TO HMOU-REC.
+            WRITE HMOU-REC.
+
+
+       COPY-MESSAGE-BITS-INTO-HMIN.
+      *     AESHBITS (the message's bit-stream, already built by
+      *     CONVERT-AND-HASH for the plain digest) is copied in here
+      *     after the inner-key bit records rather than rebuilt from
+      *     AESODAT a second time.
+            OPEN INPUT R-BITS.
+
+            IF FS-BITS-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR REOPENING AESHBITS: ' FS-BITS
+              STOP RUN
+            END-IF.
+
+            PERFORM UNTIL FS-BITS-EOF
+              READ R-BITS
+                AT END
+                  SET FS-BITS-EOF           TO TRUE
+                NOT AT END
+                  MOVE BITS-REC             TO HMIN-REC
+                  WRITE HMIN-REC
+              END-READ
+            END-PERFORM.
+
+            CLOSE R-BITS.
+
+
+       WRITE-STAMP.
+            MOVE 'AESODAT '              TO STMP-SRC-FILE.
+            MOVE LMAIN-ACTION OF LS      TO STMP-ACTION.
+            MOVE WS-DIGEST-OUT           TO STMP-DIGEST.
+            MOVE WS-INNER-DIGEST-OUT     TO STMP-HMAC.
+            SET STMPS-OK                 TO TRUE.
+
+            ACCEPT SDATE                 FROM DATE YYYYMMDD.
+            ACCEPT STIME                 FROM TIME.
+
+            MOVE SDD                     TO STMP-DD.
+            MOVE SMM                     TO STMP-MM.
+            MOVE SYYYY                   TO STMP-YYYY.
+            MOVE SHH                     TO STMP-HH.
+            MOVE SMN                     TO STMP-MN.
+            MOVE SSS                     TO STMP-SS.
+
+            MOVE '.'                     TO STMP-TST1
+                                            STMP-TST2.
+            MOVE SPACE                   TO STMP-TST3.
+            MOVE ':'                     TO STMP-TST4
+                                            STMP-TST5.
+
+            MOVE '|'                     TO STMP-SEP1
+                                            STMP-SEP2
+                                            STMP-SEP3
+                                            STMP-SEP4
+                                            STMP-SEP5.
+
+      *     Append to any earlier stamps rather than truncating -
+      *     same OPEN EXTEND/fall-back-to-OUTPUT idiom AESMPUT uses
+      *     for AESLOG.
+            OPEN EXTEND R-STMP.
+
+            IF FS-STMP-OK OR FS-STMP-AOP
+              CONTINUE
+            ELSE
+              OPEN OUTPUT R-STMP
+
+              IF FS-STMP-OK OR FS-STMP-AOP
+                CONTINUE
+              ELSE
+                DISPLAY 'ERROR OPENING AESSTMP: ' FS-STMP
+                STOP RUN
+              END-IF
+            END-IF.
+
+            WRITE STAMP-REC.
+
+            IF FS-STMP-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR WRITING AESSTMP: ' FS-STMP
+              STOP RUN
+            END-IF.
+
+            CLOSE R-STMP.
+
+
+       WRITE-HMAC-TRAILER.
+      *     HMAC-SHA512 is 128 hex chars/64 bytes - wider than one
+      *     32-byte AESODAT record, so it's split across the four
+      *     sentinel keys reserved for it, same REWRITE-on-duplicate-
+      *     key idiom AESTPUT's own checksum trailer already uses.
+            OPEN I-O R-OUT.
+
+            IF FS-OUT-OK OR FS-OUT-AOF
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR REOPENING AESODAT FOR HMAC TRAILER: '
+                       FS-OUT
+              STOP RUN
+            END-IF.
+
+            MOVE WS-HMAC-TRAILER-KEY-1     TO DAT-KEY-OUT.
+            MOVE WS-INNER-DIGEST-OUT(1:32) TO OUTPUT-HEX.
+            PERFORM WRITE-OR-REWRITE-TRAILER.
+
+            MOVE WS-HMAC-TRAILER-KEY-2     TO DAT-KEY-OUT.
+            MOVE WS-INNER-DIGEST-OUT(33:32) TO OUTPUT-HEX.
+            PERFORM WRITE-OR-REWRITE-TRAILER.
+
+            MOVE WS-HMAC-TRAILER-KEY-3     TO DAT-KEY-OUT.
+            MOVE WS-INNER-DIGEST-OUT(65:32) TO OUTPUT-HEX.
+            PERFORM WRITE-OR-REWRITE-TRAILER.
+
+            MOVE WS-HMAC-TRAILER-KEY-4     TO DAT-KEY-OUT.
+            MOVE WS-INNER-DIGEST-OUT(97:32) TO OUTPUT-HEX.
+            PERFORM WRITE-OR-REWRITE-TRAILER.
+
+            CLOSE R-OUT.
+
+
+       WRITE-OR-REWRITE-TRAILER.
+            WRITE DAT-OUT.
+
+            IF FS-OUT-DUPKEY
+              REWRITE DAT-OUT
+            END-IF.
+
+            IF FS-OUT-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR WRITING HMAC TRAILER: ' FS-OUT
+              STOP RUN
+            END-IF.
