@@ -9,19 +9,46 @@
                    ACCESS MODE  IS SEQUENTIAL
                    FILE STATUS  IS FS-DAT.
 
+      *     RESULT FILE (AESODAT - LRECL=32), read back to check the
+      *     real output AESMAIN produced against DAT-RES below.
+            SELECT R-OUT ASSIGN TO 'AESODAT'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-OUT.
+
        DATA DIVISION.
        FILE SECTION.
       *   AESIDAT
        FD R-DAT LABEL RECORD STANDARD.
-      *          
+      *
        01 DAT                            PIC X(32).
 
+      *   AESODAT
+       FD R-OUT LABEL RECORD STANDARD.
+
+       01 DAT-OUT                        PIC X(32).
+
        WORKING-STORAGE SECTION.
       *  File Status
          01 FS.
             05 FS-DAT                   PIC 9(02).
                88 FS-DAT-OK                       VALUE 0.
                88 FS-DAT-EOF                      VALUE 10.
+            05 FS-OUT                   PIC 9(02).
+               88 FS-OUT-OK                       VALUE 0.
+               88 FS-OUT-EOF                      VALUE 10.
+
+      *  Actual results read back from AESODAT, for comparison against
+      *  the pre-calculated DAT-RES expected values
+         01 WS-ACTUAL-1                 PIC X(32).
+         01 WS-ACTUAL-2                 PIC X(32).
+
+      *  Pass/fail regression counters - a non-zero RETURN-CODE at
+      *  STOP RUN is what lets this be wired into an unattended
+      *  promotion job instead of requiring someone to read the
+      *  DISPLAY output
+         77 WS-PASS-COUNT               PIC 9(04) VALUE 0.
+         77 WS-FAIL-COUNT               PIC 9(04) VALUE 0.
 
       *  Main copy
          01 AES-MAIN.
@@ -97,12 +124,27 @@
 
               CALL 'AESMAIN' USING AES-MAIN
 
+              PERFORM RESET-AESMAIN
+              PERFORM READ-RESULT
+
               DISPLAY '---------------------------------------------'
-              DISPLAY 'EXPECTED:' DAT-RES(DAT-I, 1, DAT-J) 
+              DISPLAY 'EXPECTED:' DAT-RES(DAT-I, 1, DAT-J)
                       ' ' DAT-RES(DAT-I, 2, DAT-J)
+              DISPLAY 'ACTUAL  :' WS-ACTUAL-1 ' ' WS-ACTUAL-2
               DISPLAY '---------------------------------------------'
               DISPLAY SPACES
 
+              IF WS-ACTUAL-1 = DAT-RES(DAT-I, 1, DAT-J)
+                AND WS-ACTUAL-2 = DAT-RES(DAT-I, 2, DAT-J)
+                DISPLAY 'PASS: CIPHER ' DAT-MODE-R(DAT-I)
+                        ' ' DAT-BITS-R(DAT-J)
+                ADD 1                          TO WS-PASS-COUNT
+              ELSE
+                DISPLAY 'FAIL: CIPHER ' DAT-MODE-R(DAT-I)
+                        ' ' DAT-BITS-R(DAT-J)
+                ADD 1                          TO WS-FAIL-COUNT
+              END-IF
+
               DISPLAY '---------------------------------------------'
               DISPLAY '* TESTING DECIPHER (' DAT-MODE-R(DAT-I) ')'
               DISPLAY '* BIT LENGTH: ' DAT-BITS-R(DAT-J)
@@ -134,15 +176,93 @@
 
               CALL 'AESMAIN' USING AES-MAIN
 
+              PERFORM RESET-AESMAIN
+              PERFORM READ-RESULT
+
               DISPLAY '---------------------------------------------'
               DISPLAY 'EXPECTED: 00112233445566778899AABBCCDDEEFF'
+              DISPLAY 'ACTUAL  :' WS-ACTUAL-1 ' ' WS-ACTUAL-2
               DISPLAY '---------------------------------------------'
+
+              IF WS-ACTUAL-1 = '00112233445566778899AABBCCDDEEFF'
+                AND WS-ACTUAL-2 = '00112233445566778899AABBCCDDEEFF'
+                DISPLAY 'PASS: DECIPHER ' DAT-MODE-R(DAT-I)
+                        ' ' DAT-BITS-R(DAT-J)
+                ADD 1                          TO WS-PASS-COUNT
+              ELSE
+                DISPLAY 'FAIL: DECIPHER ' DAT-MODE-R(DAT-I)
+                        ' ' DAT-BITS-R(DAT-J)
+                ADD 1                          TO WS-FAIL-COUNT
+              END-IF
             END-PERFORM
             END-PERFORM.
 
+            DISPLAY '==============================================='
+            DISPLAY 'REGRESSION SUMMARY - PASS: ' WS-PASS-COUNT
+                    ' FAIL: ' WS-FAIL-COUNT
+            DISPLAY '==============================================='
+
+            IF WS-FAIL-COUNT > 0
+              MOVE 16                          TO RETURN-CODE
+            ELSE
+              MOVE 0                           TO RETURN-CODE
+            END-IF.
+
             STOP RUN.
 
 
+       RESET-AESMAIN.
+      *     AESMAIN and the interfaces it CALLs (AESXGET/AESTPUT/etc.)
+      *     keep their WORKING-STORAGE - including the file open/close
+      *     latches - alive across CALLs within one run unit, since
+      *     nothing here ever CANCELs them. A single production run
+      *     only ever CALLs AESMAIN once, so it never shows up there,
+      *     but this harness CALLs it 30 times in one process - without
+      *     a CANCEL between iterations the second AESODAT write finds
+      *     stale open-file state and silently produces an empty
+      *     AESIDAT/AESODAT pass. Force each iteration to start clean.
+            CANCEL 'AESMAIN'.
+            CANCEL 'AESXGET'.
+            CANCEL 'AESTPUT'.
+            CANCEL 'AESTGET'.
+            CANCEL 'AESMPUT'.
+            CANCEL 'AESCGET'.
+            CANCEL 'AESCPUT'.
+            CANCEL 'AESCORE'.
+
+
+       READ-RESULT.
+      *     Read back the two 32-char hex blocks AESMAIN actually
+      *     wrote to AESODAT, for comparison against DAT-RES/the
+      *     fixed plaintext instead of a human eyeballing DISPLAY
+      *     output.
+            MOVE SPACES                        TO WS-ACTUAL-1
+                                                   WS-ACTUAL-2
+
+            OPEN INPUT R-OUT.
+
+            IF FS-OUT-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR ON OPEN AESODAT: ' FS-OUT
+              STOP RUN
+            END-IF.
+
+            READ R-OUT.
+
+            IF FS-OUT-OK
+              MOVE DAT-OUT                     TO WS-ACTUAL-1
+            END-IF.
+
+            READ R-OUT.
+
+            IF FS-OUT-OK
+              MOVE DAT-OUT                     TO WS-ACTUAL-2
+            END-IF.
+
+            CLOSE R-OUT.
+
+
        CIPHER.
       *     Creates fixed data for cipher
             OPEN OUTPUT R-DAT.
