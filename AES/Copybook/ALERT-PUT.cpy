@@ -0,0 +1,15 @@
+            02 LAL-STATUS              PIC X(3).
+               88 LALS-OK                       VALUE 'OK '.
+               88 LALS-ERR                      VALUE 'ERR'.
+            02 LAL-INPUT.
+      *        Level of the AESMPUT message that triggered this
+      *        alert (see LMESSAGE-LEVEL in AESFLOG.cpy/MSGE-PUT.cpy -
+      *        AESMPUT's own LOG-MESSAGE only calls this interface for
+      *        LLEVEL-ERR/LLEVEL-MAX) and its text, passed through
+      *        unchanged so the alert program doesn't have to re-
+      *        derive anything AESMPUT already worked out.
+               03 LAL-LEVEL            PIC 9(01).
+               03 LAL-TEXT             PIC X(128).
+               03 FILLER               PIC X(895).
+            02 LAL-OUTPUT.
+               03 FILLER               PIC X(1024).
