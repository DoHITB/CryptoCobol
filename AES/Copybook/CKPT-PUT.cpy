@@ -0,0 +1,12 @@
+            02 PUT-MESSAGE-LS          PIC X(2178).
+            02 PUT-MESSAGE             PIC X(8).
+            02 LCP-TEXT                PIC X(128).
+            02 LCP-TLENGTH             PIC 9(3).
+            02 LCP-STATUS              PIC X(3).
+               88 LCPS-OK                       VALUE 'OK '.
+               88 LCPS-ERR                      VALUE 'ERR'.
+            02 LCP-INPUT.
+               03 LCPS-CFILE           PIC X(1).
+               03 FILLER               PIC X(1023).
+            02 LCP-OUTPUT.
+               03 FILLER               PIC X(1024).
