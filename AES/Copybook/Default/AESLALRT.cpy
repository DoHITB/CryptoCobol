@@ -0,0 +1,9 @@
+            02 LAL-STATUS              PIC X(3).
+               88 LALS-OK                       VALUE 'OK '.
+               88 LALS-ERR                      VALUE 'ERR'.
+            02 LAL-INPUT.
+               03 LAL-LEVEL            PIC 9(01).
+               03 LAL-TEXT             PIC X(128).
+               03 FILLER               PIC X(895).
+            02 LAL-OUTPUT.
+               03 FILLER               PIC X(1024).
