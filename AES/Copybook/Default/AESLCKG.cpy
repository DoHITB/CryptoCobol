@@ -0,0 +1,13 @@
+            02 PUT-MESSAGE             PIC X(8).
+            02 LCG-TEXT                PIC X(128).
+            02 LCG-TLENGTH             PIC 9(03).
+            02 LCG-STATUS              PIC X(3).
+               88 LCGS-OK                       VALUE 'OK '.
+               88 LCGS-ERR                      VALUE 'ERR'.
+               88 LCGS-EOF                      VALUE 'EOF'.
+            02 LCG-INPUT.
+               03 LCG-CFILE            PIC X(1).
+               03 FILLER               PIC X(1023).
+            02 LCG-OUTPUT.
+               03 LCG-ISOPEN           PIC X(1).
+               03 FILLER               PIC X(1023).
