@@ -5,6 +5,40 @@
             02 IO-TEXT                 PIC X(32).
             02 IO-KEY                  PIC X(64).
             02 IO-KSCH                 PIC X(480).
+      *     Optional block batch - lets a caller cipher/decipher up to
+      *     64 blocks in one CALL instead of one CALL per block. 0 (the
+      *     default) keeps every existing caller on the original
+      *     single-block IO-TEXT path with no behaviour change.
+            02 IO-BATCH-COUNT          PIC 9(4).
+            02 IO-BATCH-TEXT           PIC X(32) OCCURS 64.
+      *     Diagnostic-only output - the NK/NB/NR parameter set and
+      *     Rcon table AESCORE actually resolved from IO-BITS for this
+      *     CALL, so a caller troubleshooting an interop mismatch can
+      *     log them without a code review. Filled in on every CALL;
+      *     costs nothing since KEY-EXPANSION/R-FILL compute them
+      *     anyway - it's up to the caller whether to look at or log
+      *     them.
+            02 IO-DIAG-NK              PIC 9(1).
+            02 IO-DIAG-NB              PIC 9(1).
+            02 IO-DIAG-NR              PIC 9(2).
+            02 IO-DIAG-RCON            PIC X(20).
+      *     Round-transform test hook - lets a caller drive one of
+      *     AESCORE's own SUBBYTES/SHIFTROWS/MIXCOLUMNS/ADDROUNDKEY
+      *     paragraphs against a single state block in isolation, the
+      *     way a FIPS-197 Appendix B trace checks a cipher round one
+      *     step at a time instead of only the final ciphertext.
+      *     IO-ACTION = 'T' selects this path; every other IO-ACTION
+      *     value ignores the fields below. ADDROUNDKEY also needs the
+      *     key schedule already sitting on IO-KSCH (from a prior
+      *     IO-ACTION 'K' CALL) and the round number on IO-XFORM-ROUND.
+            02 IO-XFORM-SELECT         PIC X(1).
+               88 IO-XFORM-SUBBYTES              VALUE 'S'.
+               88 IO-XFORM-SHIFTROWS             VALUE 'R'.
+               88 IO-XFORM-MIXCOLUMNS            VALUE 'M'.
+               88 IO-XFORM-ADDROUNDKEY           VALUE 'A'.
+            02 IO-XFORM-DIR            PIC X(1).
+               88 IO-XFORM-DIR-FORWARD           VALUE 'C'.
+            02 IO-XFORM-ROUND          PIC 9(2).
          01 IOTAB.
             COPY 'AESTAB.cpy'.
          01 IOPUTM                     PIC X(2178).
