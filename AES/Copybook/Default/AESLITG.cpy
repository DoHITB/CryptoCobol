@@ -0,0 +1,17 @@
+      *****************************************************************
+      * ITGEN LINKAGE                                                 *
+      *****************************************************************
+         02 LITG-STATUS               PIC X(3).
+            88 LITGS-OK                        VALUE 'OK '.
+            88 LITGS-ERR                       VALUE 'ERR'.
+
+      *  Hex payload written to every AESIDAT record this run produces.
+      *  Blank uses the legacy default test payload
+      *  '00112233445566778899AABBCCDDEEFF'.
+         02 LITG-PAYLOAD              PIC X(32).
+
+      *  Number of AESIDAT records to write. Zero uses the legacy
+      *  default of 2, so a caller that leaves the whole LINKAGE record
+      *  at its initialized state reproduces ITGEN's original behaviour
+      *  exactly - useful for regression comparison.
+         02 LITG-RECORD-COUNT         PIC 9(09).
