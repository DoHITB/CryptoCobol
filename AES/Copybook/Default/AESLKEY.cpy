@@ -0,0 +1,10 @@
+      *  AESKEYF record layout - one entry per managed key, keyed on
+      *  KEYF-ID. Shared between AESKMNT (the interactive maintenance
+      *  transaction) and anything that reads AESKEYF directly.
+          02 KEYF-ID                     PIC X(08).
+          02 KEYF-KEY                    PIC X(64).
+          02 KEYF-BITS                   PIC X(03).
+          02 KEYF-CREATED                PIC 9(08).
+          02 KEYF-STATUS                 PIC X(01).
+             88 KEYF-ACTIVE                        VALUE 'A'.
+             88 KEYF-RETIRED                        VALUE 'R'.
