@@ -0,0 +1,11 @@
+            02 PUT-MESSAGE             PIC X(8).
+            02 LKG-KEY                 PIC X(64).
+            02 LKG-BITS                PIC X(03).
+            02 LKG-STATUS              PIC X(3).
+               88 LKGS-OK                       VALUE 'OK '.
+               88 LKGS-ERR                      VALUE 'ERR'.
+            02 LKG-INPUT.
+               03 LKG-ALIAS            PIC X(08).
+               03 FILLER               PIC X(1016).
+            02 LKG-OUTPUT.
+               03 FILLER               PIC X(1024).
