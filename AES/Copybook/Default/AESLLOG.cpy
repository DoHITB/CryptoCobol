@@ -11,7 +11,8 @@
           02 LTEXT                   PIC X(128).
           02 EXTRA-IN.
              03 CFILE                PIC X(01).
-             03 FILLER               PIC X(1023).
+             03 ALERT-PUT-NAME       PIC X(08).
+             03 FILLER               PIC X(1015).
           02 EXTRA-OUT.
              03 ISOPEN               PIC X(01).
              03 FILLER               PIC X(1023).
