@@ -0,0 +1,305 @@
+      *****************************************************************
+      * AESMAIN LINKAGE                                               *
+      *****************************************************************
+         02 LMAIN-STATUS               PIC X(3).
+            88 LMAINS-OK                        VALUE 'OK '.
+            88 LMAINS-ERR                       VALUE 'ERR'.
+
+         02 LMAIN-MESSAGE-LEVEL        PIC 9(01).
+            88 LMAIN-LEVEL-INF                  VALUE 0.
+            88 LMAIN-LEVEL-WAR                  VALUE 1.
+            88 LMAIN-LEVEL-ERR                  VALUE 2.
+            88 LMAIN-LEVEL-MAX                  VALUE 9.
+
+      *  Pluggable interface names (blank = use the repo default)
+         02 LMAIN-DATA-GET             PIC X(08).
+         02 LMAIN-TEXT-GET             PIC X(08).
+         02 LMAIN-TEXT-PUT             PIC X(08).
+         02 LMAIN-PUT-MESSAGE          PIC X(08).
+
+      *  Seed values for each nested interface's control channel
+         02 LMAIN-EXTRA-DG             PIC X(2048).
+         02 LMAIN-EXTRA-TG             PIC X(2048).
+         02 LMAIN-EXTRA-TP             PIC X(2048).
+         02 LMAIN-EXTRA-PM             PIC X(2048).
+
+      *  Run parameters
+         02 LMAIN-ACTION               PIC X(08).
+         02 LMAIN-MODE                 PIC X(03).
+         02 LMAIN-BITS                 PIC X(03).
+         02 LMAIN-KEY                  PIC X(64).
+         02 LMAIN-IV                   PIC X(32).
+
+      *  GCM mode: caller supplies the 96-bit IV in LMAIN-IV(1:24).
+      *  LMAIN-TAG carries the 128-bit authentication tag - AESMAIN
+      *  fills it in on CIPHER, and expects it populated for the
+      *  tag check on DECIPHER.
+         02 LMAIN-TAG                  PIC X(32).
+
+      *  Checkpoint/restart for long batch runs. LMAIN-CKPT-INTERVAL
+      *  of 0 disables periodic checkpointing (the default). On a
+      *  restart run, LMAIN-RESTART-FROM carries the block count from
+      *  the checkpoint to resume from - MAIN-ACTION reads it back
+      *  from AESCKPI, restores the chaining state and skips that
+      *  many already-completed AESIDAT blocks.
+         02 LMAIN-CKPT-GET             PIC X(08).
+         02 LMAIN-CKPT-PUT             PIC X(08).
+         02 LMAIN-EXTRA-CG             PIC X(2048).
+         02 LMAIN-EXTRA-CP             PIC X(2048).
+         02 LMAIN-CKPT-INTERVAL        PIC 9(09).
+         02 LMAIN-RESTART-FROM         PIC 9(09).
+
+      *  Tolerant mode: a bad/unreadable AESIDAT record is logged to
+      *  AESLOG as an exception (record number, file-status) and
+      *  skipped instead of aborting the whole batch. Blank/'N' keeps
+      *  the strict abort-on-first-bad-record behaviour.
+         02 LMAIN-TOLERANT-MODE        PIC X(01).
+            88 LMAIN-TOLERANT                   VALUE 'Y'.
+
+      *  Known-answer self-test: cipher the fixed FIPS-197 128-bit ECB
+      *  test vector against the just-loaded AESTAB/AESCORE before
+      *  touching real AESIDAT, and abend if it doesn't match - catches
+      *  a corrupted AESTAB (bad AESGEN build, truncated file, etc.)
+      *  before it reaches production data.
+         02 LMAIN-SELFTEST-MODE        PIC X(01).
+            88 LMAIN-SELFTEST                   VALUE 'Y'.
+
+      *  Final-block padding scheme. Blank/anything else keeps the
+      *  legacy behaviour (PAD zero-fills a short final block, left-
+      *  justified into a leading gap) which can't be told apart from
+      *  real trailing zero bytes on DECIPHER. 'P' selects PKCS#7-
+      *  style padding: pad bytes are appended after the real data
+      *  and each one's value is the pad length, so DECIPHER can
+      *  strip it and recover the exact original length.
+         02 LMAIN-PAD-SCHEME           PIC X(01).
+            88 LMAIN-PAD-PKCS7                  VALUE 'P'.
+
+      *  AESIDAT/AESODAT are now VSAM KSDS, keyed on block sequence
+      *  number, so a single bad block can be repositioned to and
+      *  reprocessed directly instead of requiring a full sequential
+      *  pass. 0 (the default) runs the normal full-file batch: every
+      *  block, in sequence, same as before. A nonzero
+      *  LMAIN-REPROCESS-BLOCK instead reads just that one AESIDAT
+      *  block by key, ciphers/deciphers it exactly as MAIN-ACTION
+      *  would, and REWRITEs just that one AESODAT record in place.
+         02 LMAIN-REPROCESS-BLOCK      PIC 9(09).
+
+      *  Key-rotation "rewrap": LMAIN-ACTION 'REWRAP  ' deciphers each
+      *  block under LMAIN-KEY/LMAIN-IV (the old key) and immediately
+      *  re-ciphers it under LMAIN-NEW-KEY/LMAIN-NEW-IV (the new key)
+      *  before writing AESODAT, in one pass instead of two full
+      *  batch runs with a manual file-swap between them.
+         02 LMAIN-NEW-KEY              PIC X(64).
+         02 LMAIN-NEW-IV               PIC X(32).
+
+      *  Key-schedule/fingerprint audit. 'Y' has AESMAIN compute
+      *  IO-KSCH for LMAIN-KEY (and, for a REWRAP run, LMAIN-NEW-KEY
+      *  too) up front and log a non-reversible SHA512 fingerprint of
+      *  each expanded schedule via AESKAUD, so an incident can
+      *  confirm which key a run used without the raw key - or even
+      *  the schedule itself - ever reaching the log. Blank/anything
+      *  else skips the report; it costs one extra KEY-EXPANSION plus
+      *  a SHA512 pass, so it is opt-in rather than always-on.
+         02 LMAIN-KSCH-AUDIT-MODE      PIC X(01).
+            88 LMAIN-KSCH-AUDIT                 VALUE 'Y'.
+
+      *  Explicit AESIDAT/AESODAT generation name overrides, for a
+      *  batch orchestration driver looping over a list of distinct
+      *  input-file/output-file/key/mode tuples (one CALL 'AESMAIN'
+      *  per tuple) instead of one AESIDAT/AESODAT pair a day. Blank
+      *  keeps the default AESIDAT<CCYYMMDD>/AESODAT<CCYYMMDD>-by-day
+      *  generation naming.
+         02 LMAIN-DAT-FILE-OVERRIDE    PIC X(20).
+         02 LMAIN-ODT-FILE-OVERRIDE    PIC X(20).
+
+      *  Passphrase-based key derivation (PBKDF2-style). 'Y' has
+      *  AESMAIN derive LMAIN-KEY from LMAIN-KDF-PASSPHRASE/
+      *  LMAIN-KDF-SALT/LMAIN-KDF-ITERATIONS via CALL 'PBKDF2' before
+      *  CHECK-KEY validates it, so an operator can hand-type a
+      *  memorable passphrase instead of generating and transcribing
+      *  a raw hex key for every job. Blank/anything else keeps the
+      *  existing behaviour - LMAIN-KEY is taken as-is.
+         02 LMAIN-KDF-MODE             PIC X(01).
+            88 LMAIN-KDF-ON                     VALUE 'Y'.
+         02 LMAIN-KDF-PASSPHRASE       PIC X(64).
+         02 LMAIN-KDF-SALT             PIC X(32).
+         02 LMAIN-KDF-ITERATIONS       PIC 9(06).
+
+      *  Batch multiple blocks per CALL 'AESCORE' to cut inter-program
+      *  CALL overhead on big files. Only ECB-mode CIPHER can safely
+      *  batch this way - it is the only mode with no inter-block
+      *  chaining dependency (see REPROCESS-ACTION's own reasoning for
+      *  the same limitation). Blank/0/1 (the default) keeps today's
+      *  exact one-CALL-per-block behaviour for every mode/direction;
+      *  a value from 2 to 64 has ECB-CIPHER read ahead that many
+      *  blocks and cipher them in a single CALL 'AESCORE'.
+         02 LMAIN-ECB-BATCH-SIZE       PIC 9(04).
+
+      *  Diagnostic dump of the NK/NB/NR parameter set and Rcon table
+      *  AESCORE resolves from LMAIN-BITS, logged once up front (same
+      *  timing as LMAIN-KSCH-AUDIT-MODE) - lets an interop mismatch
+      *  with another AES implementation be checked against the log
+      *  instead of a code review. Blank/anything else skips it.
+         02 LMAIN-PARAM-DUMP-MODE      PIC X(01).
+            88 LMAIN-PARAM-DUMP                 VALUE 'Y'.
+
+      *  Dynamic verbosity escalation. 0 (the default) leaves LLOG-
+      *  LEVEL fixed at LMAIN-MESSAGE-LEVEL for the whole run, today's
+      *  behaviour. A value from 1 to 9999 has AESMAIN watch for that
+      *  many CONSECUTIVE tolerant-mode exceptions (LMAIN-TOLERANT-
+      *  MODE skipped-record events) and, the moment the run hits
+      *  that many in a row, drop LLOG-LEVEL to LLOG-INF so every
+      *  message - including per-block detail - logs for the rest of
+      *  the run, instead of only in a rerun after the fact.
+         02 LMAIN-AUTO-ESCALATE-COUNT  PIC 9(04).
+
+      *  Encrypt-then-MAC: an HMAC-SHA512 over the full AESODAT
+      *  ciphertext, keyed with LMAIN-MAC-KEY (hex, same format rules
+      *  as LMAIN-KEY but validated against its own length - a 64-
+      *  hex-char/32-byte key regardless of LMAIN-BITS, since the MAC
+      *  key is independent of the cipher key's strength). 'Y' has
+      *  AESSTAMP compute the HMAC once its CIPHER run's own unkeyed
+      *  digest trailer is written and append it to AESODAT as a
+      *  trailer, so tampering of CBC/CFB/OFB/CTR ciphertext in
+      *  transit is detectable without switching the job to GCM,
+      *  whose built-in tag already covers this. Blank/anything else
+      *  skips it - the existing unkeyed digest trailer is unchanged.
+         02 LMAIN-HMAC-MODE            PIC X(01).
+            88 LMAIN-HMAC-ON                     VALUE 'Y'.
+         02 LMAIN-MAC-KEY              PIC X(64).
+
+      *  Partitioned ECB-mode batch processing: lets several job steps
+      *  split one AESIDAT/AESODAT pair between them and run side by
+      *  side, each one responsible only for its own disjoint range of
+      *  block keys. LMAIN-PARTITION-START-BLOCK seeks straight to that
+      *  range's first block (the same direct-key positioning LMAIN-
+      *  REPROCESS-BLOCK already uses) instead of walking every block
+      *  before it; LMAIN-PARTITION-END-BLOCK stops the run once it
+      *  would read past the range's last block, the same way a real
+      *  end of file stops a full-file run. Both 0 (the default) is
+      *  today's single-job full-file behaviour. Restricted to ECB,
+      *  the only mode with no inter-block chaining dependency for a
+      *  block range to be cipherable independently of what comes
+      *  before or after it (see REPROCESS-ACTION's own reasoning).
+         02 LMAIN-PARTITION-START-BLOCK PIC 9(09).
+         02 LMAIN-PARTITION-END-BLOCK   PIC 9(09).
+
+      *  Per-record bit length: lets one ECB-mode batch mix 128/192/
+      *  256-bit blocks in the same AESIDAT file instead of requiring
+      *  a uniform LMAIN-BITS for the whole run (a key-rotation job
+      *  that is migrating customer records from one key strength to
+      *  another a block at a time, say). Blank/'N' (the default)
+      *  keeps today's behaviour - every block uses LMAIN-BITS, and
+      *  AESIDAT/AESODAT's DAT-BITS field is just carried along
+      *  unused. 'Y' has MAIN-ACTION take each block's bits from its
+      *  own AESIDAT record (falling back to LMAIN-BITS when that
+      *  field is blank, for files written before this field existed)
+      *  and stamp the resolved bits into the AESODAT record it
+      *  writes. Restricted to ECB, the same inter-block-independence
+      *  restriction as LMAIN-PARTITION-START-BLOCK/LMAIN-REPROCESS-
+      *  BLOCK above - and it also forces LMAIN-ECB-BATCH-SIZE down to
+      *  one CALL 'AESCORE' per block, since a batched CALL needs one
+      *  uniform IO-BITS for every block in the batch.
+         02 LMAIN-PER-RECORD-BITS-MODE  PIC X(01).
+            88 LMAIN-PER-RECORD-BITS-ON         VALUE 'Y'.
+
+      *  Downstream transmission hand-off: 'Y' has CLOSE-STREAMS CALL
+      *  LMAIN-XMIT-PUT (default AESXMIT) once AESODAT is closed,
+      *  passing the generation name just closed and the run's block
+      *  count, so a downstream transport step (FTP/MQ/CICS, whatever
+      *  this shop actually uses) can be kicked off without waiting
+      *  for an operator to notice the job ended. Blank/anything else
+      *  (the default) leaves AESODAT sitting there exactly as every
+      *  run before this one did. Pluggable the same way LMAIN-TEXT-
+      *  PUT/LMAIN-CKPT-PUT are, since the transport is the one part
+      *  of this hand-off no two shops do the same way.
+         02 LMAIN-XMIT-MODE             PIC X(01).
+            88 LMAIN-XMIT-ON                    VALUE 'Y'.
+         02 LMAIN-XMIT-PUT              PIC X(08).
+         02 LMAIN-EXTRA-XP              PIC X(2048).
+
+      *  External key-management-service lookup: 'Y' has AESMAIN
+      *  resolve LMAIN-KEY by calling LMAIN-KMS-GET (default AESKGET)
+      *  with LMAIN-KEY-ALIAS instead of requiring the raw hex key to
+      *  already be sitting in LMAIN-KEY, so a key never has to be
+      *  staged in readable JCL, a PARM string, or a hardcoded MOVE
+      *  for a run that uses it. Pluggable the same way LMAIN-TEXT-
+      *  GET/LMAIN-CKPT-GET are, since the actual KMS (or, for the
+      *  default implementation, AESKEYF - the VSAM KSDS AESKMNT's
+      *  interactive key-maintenance transaction already maintains)
+      *  is the one part of this lookup no two shops do the same way.
+      *  Runs before CHECK-KEY, the same timing LMAIN-KDF-MODE uses -
+      *  a failed lookup is reported the same way a bad hand-typed
+      *  hex key is. Not combinable with LMAIN-KDF-MODE - both
+      *  resolve LMAIN-KEY from something other than itself, and only
+      *  one can win.
+         02 LMAIN-KMS-MODE              PIC X(01).
+            88 LMAIN-KMS-ON                     VALUE 'Y'.
+         02 LMAIN-KEY-ALIAS             PIC X(08).
+         02 LMAIN-KMS-GET               PIC X(08).
+         02 LMAIN-EXTRA-KG              PIC X(2048).
+
+      *  Compress-before-cipher: 'Y' has AESCOMP (a drop-in CALL
+      *  'AESCOMP' USING LS replacement for CALL 'AESMAIN' USING LS,
+      *  the same transparent-wrapper convention AESSTAMP already
+      *  follows) run-length-encode the whole AESIDAT generation and
+      *  rewrite it, re-chunked into fresh 32-hex-char records, before
+      *  a CIPHER run - so repetitive fixed-format source data costs
+      *  fewer blocks to cipher and store. A clean DECIPHER run
+      *  reverses it - AESODAT comes back out of AESMAIN still
+      *  run-length-encoded, and AESCOMP decodes it back to the
+      *  original plaintext and rewrites AESODAT again before
+      *  returning. Blank/anything else (the default) leaves both
+      *  files exactly as every run before this one did.
+         02 LMAIN-COMPRESS-MODE         PIC X(01).
+            88 LMAIN-COMPRESS-ON                VALUE 'Y'.
+
+      *  Field-level (format-preserving) encryption: 'Y' ciphers/
+      *  deciphers only LMAIN-FIELD-LENGTH bytes of each block
+      *  starting at LMAIN-FIELD-OFFSET (1-based into the block's 16
+      *  bytes), leaving every other byte of the block exactly as it
+      *  arrived - so a sub-field of a fixed-format record (e.g. an
+      *  account number sitting inside an otherwise-unencrypted
+      *  block) can be protected without disturbing the rest of the
+      *  layout. Only meaningful for CFB/OFB/CTR - those are the only
+      *  modes whose keystream XORs one byte at a time against the
+      *  matching plaintext/ciphertext byte; ECB/CBC/GCM avalanche
+      *  across the whole block, so "encrypt part of the block" has
+      *  no sound meaning for them and CHECK-INPUT rejects the
+      *  combination the same way it already rejects LMAIN-PARTITION-
+      *  START/END-BLOCK and LMAIN-PER-RECORD-BITS-MODE on a non-ECB
+      *  mode. LMAIN-FIELD-OFFSET + LMAIN-FIELD-LENGTH - 1 must not
+      *  exceed 16.
+         02 LMAIN-FIELD-MODE            PIC X(01).
+            88 LMAIN-FIELD-ON                   VALUE 'Y'.
+         02 LMAIN-FIELD-OFFSET          PIC 9(02).
+         02 LMAIN-FIELD-LENGTH          PIC 9(02).
+
+      *  SLA elapsed-time alert: a non-zero value has MAIN-ACTION's own
+      *  block loop (CHECK-SLA-ELAPSED) compare same-day HH:MM:SS
+      *  elapsed-so-far against this threshold on every block, so a
+      *  run tracking to blow through its batch window raises a
+      *  WAR-level message while it is still in progress, not just
+      *  after the fact - one such mid-run alert per run, whichever
+      *  block first crosses the threshold. LOG-RUN-SUMMARY makes the
+      *  same comparison again at end of run and logs its own WAR
+      *  message there too, alongside the usual INF-level run-summary
+      *  line, as a final restatement whether or not the mid-run
+      *  check already caught it - a completed run is still LMAINS-OK
+      *  either way, this only flags it as having missed its expected
+      *  batch-window duration. Zero (the default) never compares -
+      *  not every caller knows or cares what a normal run should
+      *  take.
+         02 LMAIN-SLA-THRESHOLD-SECS    PIC 9(07).
+
+      *  Operator alert integration: whenever AESMPUT logs an ERR- or
+      *  MAX-level message it also invokes an alert hand-off program,
+      *  the same always-on-but-pluggable-implementation pattern
+      *  LMAIN-PUT-MESSAGE itself already follows - there is no on/
+      *  off switch here, only which program actually delivers the
+      *  alert is configurable. Blank/anything else (the default)
+      *  resolves to AESALERT, which appends the alert to a queue
+      *  file an operator console/paging tool can poll and DISPLAYs
+      *  an operator-facing line, the same stand-in for a real WTO
+      *  this shop's other console-facing pieces already settle for.
+         02 LMAIN-ALERT-PUT             PIC X(08).
