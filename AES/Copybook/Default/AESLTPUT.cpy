@@ -6,7 +6,27 @@
                88 LXPS-ERR                      VALUE 'ERR'.
             02 LXP-INPUT.
                03 LXP-CFILE            PIC X(1).
-               03 FILLER               PIC X(1023).
+      *        'Y' on a restart re-run: extend AESODAT instead of
+      *        truncating it, so output already written for the
+      *        blocks a restart skips over survives
+               03 LXP-RESTART          PIC X(1).
+      *        AESODAT is a VSAM KSDS keyed on block sequence number.
+      *        The caller supplies the key for this record here - a
+      *        WRITE against a key that's already present (single-
+      *        block reprocessing) is retried as a REWRITE instead of
+      *        failing on a duplicate key.
+               03 LXP-BLOCK-NO         PIC 9(08).
+      *        Explicit AESODAT generation name override - see
+      *        LXPS-FILE-OVERRIDE in TEXT-PUT.cpy.
+               03 LXP-FILE-OVERRIDE    PIC X(20).
+      *        Bit length this block was ciphered under - see
+      *        LXPS-BITS in TEXT-PUT.cpy.
+               03 LXP-BITS             PIC X(3).
+               03 FILLER               PIC X(991).
             02 LXP-OUTPUT.
                03 LXP-ISOPEN           PIC X(1).
-               03 FILLER               PIC X(1023).
+      *        AESODAT generation name just closed (by-day or
+      *        LXP-FILE-OVERRIDE) - set on CLOSE, for a caller driving
+      *        a downstream transmission hand-off.
+               03 LXP-FILE-NAME        PIC X(20).
+               03 FILLER               PIC X(1003).
