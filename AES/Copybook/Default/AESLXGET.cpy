@@ -8,7 +8,29 @@
                88 LXGS-SKP                      VALUE 'SKP'.
             02 LXG-INPUT.
                03 LXG-CFILE            PIC X(1).
-               03 FILLER               PIC X(1023).
+      *        AESIDAT is a VSAM KSDS keyed on block sequence number.
+      *        0 (the default) reads the next record in key sequence,
+      *        same as the old plain-sequential behaviour. A nonzero
+      *        LXG-DIRECT-KEY instead positions directly to that one
+      *        block, for reprocessing a single bad block without a
+      *        full sequential pass.
+               03 LXG-DIRECT-KEY       PIC 9(08).
+      *        Explicit AESIDAT generation name override - see
+      *        LXGS-FILE-OVERRIDE in TEXT-GET.cpy.
+               03 LXG-FILE-OVERRIDE    PIC X(20).
+               03 FILLER               PIC X(995).
             02 LXG-OUTPUT.
                03 LXG-ISOPEN           PIC X(1).
-               03 FILLER               PIC X(1023).
+      *        Raw file-status of the read that failed - only
+      *        meaningful when LXG-STATUS is 'ERR', for the exception
+      *        trail a tolerant-mode caller logs to AESLOG.
+               03 LXG-FSTAT            PIC 9(02).
+      *        Block sequence number (the VSAM key) of the record
+      *        just read, so a caller can report exactly which block
+      *        an exception happened on.
+               03 LXG-BLOCK-NO         PIC 9(08).
+      *        Bit length this block was written under (from its own
+      *        AESIDAT record's DAT-BITS) - blank for a record written
+      *        before this field existed.
+               03 LXG-BITS             PIC X(3).
+               03 FILLER               PIC X(1010).
