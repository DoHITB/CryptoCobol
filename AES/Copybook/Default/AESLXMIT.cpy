@@ -0,0 +1,10 @@
+            02 PUT-MESSAGE             PIC X(8).
+            02 LXM-STATUS              PIC X(3).
+               88 LXMS-OK                       VALUE 'OK '.
+               88 LXMS-ERR                      VALUE 'ERR'.
+            02 LXM-INPUT.
+               03 LXM-FILE-NAME        PIC X(20).
+               03 LXM-BLOCK-COUNT      PIC 9(09).
+               03 FILLER               PIC X(995).
+            02 LXM-OUTPUT.
+               03 FILLER               PIC X(1024).
