@@ -0,0 +1,5 @@
+          02 HDR-ID                   PIC X(08).
+          02 HDR-GEN-DATE             PIC X(08).
+          02 HDR-FIPS-REV             PIC X(08).
+          02 HDR-BUILD-CTR            PIC 9(09).
+          02 FILLER                   PIC X(2787).
