@@ -0,0 +1,15 @@
+            02 PUT-MESSAGE-LS          PIC X(2178).
+            02 PUT-MESSAGE             PIC X(8).
+            02 LKG-KEY                 PIC X(64).
+            02 LKG-BITS                PIC X(03).
+            02 LKG-STATUS              PIC X(3).
+               88 LKGS-OK                       VALUE 'OK '.
+               88 LKGS-ERR                      VALUE 'ERR'.
+            02 LKG-INPUT.
+      *        Key alias/identifier to resolve - looked up by the
+      *        KMS (or, for the default implementation, AESKEYF) in
+      *        place of a raw hex key arriving in LMAIN-KEY.
+               03 LKGS-ALIAS           PIC X(08).
+               03 FILLER               PIC X(1016).
+            02 LKG-OUTPUT.
+               03 FILLER               PIC X(1024).
