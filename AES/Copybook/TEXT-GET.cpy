@@ -9,6 +9,31 @@
                88 LXGS-SKP                      VALUE 'SKP'.
             02 LXG-INPUT.
                03 LXGS-CFILE           PIC X(1).
-               03 FILLER               PIC X(1023).
+      *        AESIDAT block sequence number (VSAM KSDS key) to
+      *        position directly to - 0 reads the next record in key
+      *        sequence, same as the old plain-sequential behaviour.
+               03 LXGS-DIRECT-KEY      PIC 9(08).
+      *        Explicit AESIDAT generation name override, for a batch
+      *        orchestration driver looping over a list of distinct
+      *        customer file pairs in one job. Blank keeps the
+      *        default AESIDAT<CCYYMMDD>-by-day generation naming.
+               03 LXGS-FILE-OVERRIDE   PIC X(20).
+               03 FILLER               PIC X(995).
             02 LXG-OUTPUT.
-               03 FILLER               PIC X(1024).
+      *        'O' once AESXGET's own OPEN-FILE has opened AESIDAT;
+      *        AESXGET never resets this back to spaces on close, so
+      *        a caller that wants a genuine reopen on its next call
+      *        (GCM-PREVERIFY-TAG rewinding AESIDAT for its own second
+      *        pass) has to clear it here itself first.
+               03 LXGS-ISOPEN          PIC X(1).
+      *        Raw file-status of the read that failed - only
+      *        meaningful when LXG-STATUS is 'ERR'
+               03 LXG-FSTAT            PIC 9(02).
+      *        Block sequence number (the VSAM key) of the record
+      *        just read.
+               03 LXGS-BLOCK-NO        PIC 9(08).
+      *        Bit length this block was written under (from its own
+      *        AESIDAT record's DAT-BITS) - blank for a record written
+      *        before this field existed.
+               03 LXGS-BITS            PIC X(3).
+               03 FILLER               PIC X(1010).
