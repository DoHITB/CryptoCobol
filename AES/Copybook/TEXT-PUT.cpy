@@ -7,6 +7,24 @@
                88 LXPS-ERR                      VALUE 'ERR'.
             02 LXP-INPUT.
                03 LXPS-CFILE           PIC X(1).
-               03 FILLER               PIC X(1023).
+               03 LXPS-RESTART         PIC X(1).
+      *        AESODAT block sequence number (VSAM KSDS key) this
+      *        record is written/rewritten under.
+               03 LXPS-BLOCK-NO        PIC 9(08).
+      *        Explicit AESODAT generation name override, for a batch
+      *        orchestration driver looping over a list of distinct
+      *        customer file pairs in one job. Blank keeps the
+      *        default AESODAT<CCYYMMDD>-by-day generation naming.
+               03 LXPS-FILE-OVERRIDE   PIC X(20).
+      *        Bit length this block was ciphered under - stamped
+      *        into the AESODAT record's own DAT-BITS so the record
+      *        self-describes its bits regardless of whether the run
+      *        used a uniform or a per-record LMAIN-BITS.
+               03 LXPS-BITS            PIC X(3).
+               03 FILLER               PIC X(991).
             02 LXP-OUTPUT.
-               03 FILLER               PIC X(1024).
+               03 FILLER               PIC X(1).
+      *        AESODAT generation name just closed - see LXP-FILE-NAME
+      *        in AESLTPUT.cpy.
+               03 LXPS-FILE-NAME       PIC X(20).
+               03 FILLER               PIC X(1003).
