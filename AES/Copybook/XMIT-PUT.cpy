@@ -0,0 +1,16 @@
+            02 PUT-MESSAGE-LS          PIC X(2178).
+            02 PUT-MESSAGE             PIC X(8).
+            02 LXM-STATUS              PIC X(3).
+               88 LXMS-OK                       VALUE 'OK '.
+               88 LXMS-ERR                      VALUE 'ERR'.
+            02 LXM-INPUT.
+      *        AESODAT generation name this run just closed (see
+      *        LXP-FILE-NAME in AESLTPUT.cpy) - what the downstream
+      *        hand-off is for.
+               03 LXMS-FILE-NAME       PIC X(20).
+      *        Blocks written this run, for the receiving system to
+      *        cross-check against AESODAT's own trailer record.
+               03 LXMS-BLOCK-COUNT     PIC 9(09).
+               03 FILLER               PIC X(995).
+            02 LXM-OUTPUT.
+               03 FILLER               PIC X(1024).
