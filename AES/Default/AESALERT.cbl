@@ -0,0 +1,108 @@
+       ID DIVISION.
+       PROGRAM-ID. AESALERT.
+      *****************************************************************
+      * Default operator-alert hand-off. CALLed from AESMPUT's LOG-
+      * MESSAGE whenever the message it just wrote to AESLOG was ERR
+      * or MAX level - appends one record to AESALRT, a sequential
+      * queue an operator console/paging tool can poll, and DISPLAYs
+      * an operator-facing line as this shop's stand-in for a real
+      * WTO. A site with its own console/paging integration swaps
+      * this default out for its own program via LMAIN-ALERT-PUT, the
+      * same way LMAIN-XMIT-PUT already lets a site replace AESXMIT.
+      *
+      * The DISPLAY is the alert itself and always fires; the AESALRT
+      * record is only a supplementary audit trail, so a failure to
+      * open/write it is reported back via LAL-STATUS but never
+      * abends here - AESMPUT already has the error it cares about
+      * safely written to AESLOG, so a dead queue file can't be
+      * allowed to take that down too.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     OPERATOR ALERT QUEUE (AESALRT - LRECL=146) - one record
+      *     per alert, appended to (never truncated) the same way
+      *     AESXTRG accumulates transmission hand-offs.
+            SELECT R-ALR ASSIGN TO 'AESALRT'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-ALR.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *   AESALRT
+       FD R-ALR LABEL RECORD STANDARD.
+
+       01 ALR-REC.
+          02 ALR-LEVEL                PIC 9(01).
+          02 ALR-TEXT                 PIC X(128).
+          02 ALR-DATE                 PIC 9(08).
+          02 ALR-TIME                 PIC 9(06).
+          02 FILLER                   PIC X(03).
+
+       WORKING-STORAGE SECTION.
+         01 FS.
+            05 FS-ALR                  PIC 9(02).
+               88 FS-ALR-OK                      VALUE 0.
+               88 FS-ALR-AOP                     VALUE 41.
+
+       LINKAGE SECTION.
+         01 LS.
+            COPY 'AESLALRT.cpy'.
+
+       PROCEDURE DIVISION USING LS.
+       MAINLINE.
+            MOVE 'OK '                      TO LAL-STATUS.
+
+            DISPLAY '*** OPERATOR ALERT *** LEVEL=' LAL-LEVEL
+                    ' ' LAL-TEXT.
+
+            PERFORM OPEN-FILE.
+
+            IF LALS-OK
+              PERFORM WRITE-FILE
+            END-IF.
+
+            IF LALS-OK
+              PERFORM CLOSE-FILE
+            END-IF.
+
+            GOBACK.
+
+
+       OPEN-FILE.
+      *     Same day's queue already exists (an earlier alert today) -
+      *     append to it instead of truncating.
+            OPEN EXTEND R-ALR.
+
+            IF FS-ALR-OK OR FS-ALR-AOP
+              CONTINUE
+            ELSE
+              OPEN OUTPUT R-ALR
+
+              IF FS-ALR-OK OR FS-ALR-AOP
+                CONTINUE
+              ELSE
+                MOVE 'ERR'                  TO LAL-STATUS
+              END-IF
+            END-IF.
+
+
+       WRITE-FILE.
+            MOVE SPACES                     TO ALR-REC.
+            MOVE LAL-LEVEL                  TO ALR-LEVEL.
+            MOVE LAL-TEXT                   TO ALR-TEXT.
+            ACCEPT ALR-DATE                 FROM DATE YYYYMMDD.
+            ACCEPT ALR-TIME                 FROM TIME.
+
+            WRITE ALR-REC.
+
+            IF FS-ALR-OK
+              CONTINUE
+            ELSE
+              MOVE 'ERR'                    TO LAL-STATUS
+            END-IF.
+
+
+       CLOSE-FILE.
+            CLOSE R-ALR.
