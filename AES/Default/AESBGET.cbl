@@ -0,0 +1,283 @@
+       ID DIVISION.
+       PROGRAM-ID. AESBGET.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     ARBITRARY BINARY/TEXT INPUT FILE (AESBDAT - LRECL=16)
+      *     A drop-in TEXT-GET.cpy interface, selected via LMAIN-TEXT-GET
+      *     set to 'AESBGET', for feeding AESMAIN directly from a raw
+      *     file instead of a pre-chunked, pre-hex-encoded AESIDAT.
+            SELECT R-BIN ASSIGN TO 'AESBDAT'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-BIN.
+
+      *     Second SELECT on the very same file, opened and read
+      *     byte-by-byte just long enough to count its size - see
+      *     SCAN-FILE-SIZE below for why.
+            SELECT R-SCAN ASSIGN TO 'AESBDAT'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-SCAN.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *   AESBDAT
+       FD R-BIN LABEL RECORD STANDARD
+                RECORD CONTAINS 16 CHARACTERS.
+
+       01 BIN-REC                        PIC X(16).
+
+      *   AESBDAT, re-read one byte at a time by SCAN-FILE-SIZE
+       FD R-SCAN LABEL RECORD STANDARD
+                 RECORD CONTAINS 1 CHARACTERS.
+
+       01 SCAN-REC                       PIC X(1).
+
+       WORKING-STORAGE SECTION.
+         01 FS.
+            05 FS-BIN                  PIC 9(02).
+               88 FS-BIN-OK                      VALUE 0.
+               88 FS-BIN-EOF                     VALUE 10.
+               88 FS-BIN-AOF                     VALUE 41.
+            05 FS-SCAN                 PIC 9(02).
+               88 FS-SCAN-OK                     VALUE 0.
+               88 FS-SCAN-EOF                    VALUE 10.
+               88 FS-SCAN-AOF                    VALUE 41.
+
+      *  True size of AESBDAT, and where the single genuinely-short
+      *  final block (if any) falls, so LXG-TLENGTH can report it
+      *  honestly instead of always claiming a full 32 hex chars -
+      *  needed for AESMAIN's PKCS#7 padding to have a real signal
+      *  to pad against. Counted once, up front, since GnuCOBOL's
+      *  fixed RECORD CONTAINS reads never report a short last
+      *  record via FILE STATUS (see the WS-BLOCK-RAW comment below).
+         77 WS-TOTAL-BYTES             PIC 9(09) VALUE 0.
+         77 WS-SCAN-Q                  PIC 9(09) VALUE 0.
+         77 WS-TOTAL-BLOCKS            PIC 9(09) VALUE 0.
+         77 WS-LAST-BLOCK-LEN          PIC 9(02) VALUE 16.
+         77 WS-BLOCKS-READ             PIC 9(09) VALUE 0.
+
+      *  OPEN-FILE actually runs on every call (LXG-ISOPEN never
+      *  sticks - see the MOVE 'O' TO ISOPEN comment elsewhere in
+      *  this repo), so the size scan needs its own guard, kept in
+      *  AESBGET's own WORKING-STORAGE rather than the LINKAGE flag,
+      *  to run exactly once per file
+         77 WS-SCANNED                 PIC X(01) VALUE 'N'.
+            88 WS-IS-SCANNED                    VALUE 'Y'.
+
+         01 PMW.
+            COPY 'AESLLOG.cpy'.
+
+      *  16-byte block staged for hex encoding. Cleared to LOW-VALUES
+      *  ahead of every READ - GnuCOBOL leaves bytes past a short
+      *  final physical record untouched in the FD buffer (stale data
+      *  from the previous block, not blanks), so this is what turns
+      *  that leftover data into a genuine zero-padded last block.
+         01 WS-BLOCK-RAW                PIC X(16).
+
+      *  Byte-to-hex-nibble lookup, same table-driven idiom AESGEN
+      *  already uses for its own hex/binary conversions
+         01 WS-HEX-TABLE.
+            05 WS-HEX-TAB OCCURS 16    PIC X(1).
+         77 WS-HEX-I                   PIC 9(02).
+         77 WS-BYTE-VAL                PIC 9(03).
+         77 WS-HEX-HI                  PIC 9(02).
+         77 WS-HEX-LO                  PIC 9(02).
+         01 WS-HEX-OUT                 PIC X(32).
+
+       LINKAGE SECTION.
+         01 LS.
+      *     PUT-MESSAGE AREA
+            02 PUT-MESSAGE-LS          PIC X(2178).
+      *     TEXT-GET AREA - same layout AESXGET uses, so this plugs
+      *     into AESMAIN's TG-S with no caller-side changes
+            COPY 'AESLXGET.cpy'.
+
+
+       PROCEDURE DIVISION USING LS.
+       MAINLINE.
+            MOVE PUT-MESSAGE-LS             TO PMW.
+            MOVE 'OK '                      TO LXG-STATUS.
+
+            IF LXG-CFILE = SPACES OR LOW-VALUES
+              IF LXG-ISOPEN = SPACES OR LOW-VALUES
+      *         File is not opened, open it
+                MOVE 'OPENING AESBDAT FILE' TO LTEXT OF PMW
+                SET LLEVEL-INF OF PMW       TO TRUE
+
+                CALL PUT-MESSAGE USING PMW
+                PERFORM OPEN-FILE
+              END-IF
+
+      *       Read next block of file and hex-encode it into LS
+              MOVE 'READING AESBDAT FILE'   TO LTEXT OF PMW
+              SET LLEVEL-INF OF PMW         TO TRUE
+
+              CALL PUT-MESSAGE USING PMW
+              PERFORM READ-FILE
+            ELSE
+      *       Request to close the file
+              MOVE 'CLOSING AESBDAT FILE'   TO LTEXT OF PMW
+              SET LLEVEL-INF OF PMW         TO TRUE
+
+              CALL PUT-MESSAGE USING PMW
+              PERFORM CLOSE-FILE
+            END-IF.
+
+            IF FS-BIN-EOF
+              MOVE 'EOF'                    TO LXG-STATUS
+            END-IF.
+
+            GOBACK.
+
+
+       OPEN-FILE.
+            PERFORM BUILD-HEX-TABLE.
+
+            IF NOT WS-IS-SCANNED
+              PERFORM SCAN-FILE-SIZE
+              SET WS-IS-SCANNED          TO TRUE
+            END-IF.
+
+            OPEN INPUT R-BIN.
+
+            IF FS-BIN-OK OR FS-BIN-AOF
+              MOVE 'O'                      TO ISOPEN
+            ELSE
+              STRING 'ERROR OPENING AESBDAT FILE '
+                     FS-BIN
+              DELIMITED BY SIZE           INTO LTEXT OF PMW
+              SET LLEVEL-ERR OF PMW         TO TRUE
+
+              CALL PUT-MESSAGE USING PMW
+              PERFORM END-ON-ERROR
+            END-IF.
+
+
+       SCAN-FILE-SIZE.
+      *     Count the file's true size with a throwaway 1-byte-record
+      *     read pass, since a fixed 16-byte RECORD CONTAINS read
+      *     never reports a short final record via FILE STATUS - it
+      *     silently returns 00 with the tail of the buffer left
+      *     stale (see the WS-BLOCK-RAW comment in READ-FILE).
+            MOVE 0                          TO WS-TOTAL-BYTES.
+
+            OPEN INPUT R-SCAN.
+
+            IF FS-SCAN-OK OR FS-SCAN-AOF
+              PERFORM UNTIL FS-SCAN-EOF
+                READ R-SCAN
+                IF FS-SCAN-OK
+                  ADD 1                      TO WS-TOTAL-BYTES
+                END-IF
+              END-PERFORM
+
+              CLOSE R-SCAN
+            END-IF.
+
+            DIVIDE WS-TOTAL-BYTES BY 16     GIVING WS-SCAN-Q
+                                        REMAINDER WS-LAST-BLOCK-LEN.
+
+            IF WS-LAST-BLOCK-LEN = 0
+              MOVE WS-SCAN-Q                 TO WS-TOTAL-BLOCKS
+              MOVE 16                        TO WS-LAST-BLOCK-LEN
+            ELSE
+              COMPUTE WS-TOTAL-BLOCKS = WS-SCAN-Q + 1
+            END-IF.
+
+            MOVE 0                          TO WS-BLOCKS-READ.
+
+
+       READ-FILE.
+      *     Zero the staging area before every physical read - see the
+      *     WS-BLOCK-RAW comment above for why this is what actually
+      *     pads the final short block with zeros
+            MOVE LOW-VALUES                 TO BIN-REC.
+
+            READ R-BIN.
+
+            IF FS-BIN-OK
+              ADD 1                          TO WS-BLOCKS-READ
+            END-IF.
+
+            EVALUATE TRUE
+              WHEN FS-BIN-OK
+                CONTINUE
+              WHEN FS-BIN-EOF
+                MOVE 'END-OF-FILE(AESBDAT)' TO LTEXT OF PMW
+                SET LLEVEL-INF OF PMW        TO TRUE
+
+                CALL PUT-MESSAGE USING PMW
+              WHEN OTHER
+                STRING 'ERROR READING AESBDAT FILE '
+                       FS-BIN
+                DELIMITED BY SIZE         INTO LTEXT OF PMW
+                SET LLEVEL-ERR OF PMW       TO TRUE
+
+                CALL PUT-MESSAGE USING PMW
+                PERFORM END-ON-ERROR
+            END-EVALUATE.
+
+            PERFORM MOVE-TO-LS.
+
+
+       CLOSE-FILE.
+            CLOSE R-BIN.
+
+            IF FS-BIN-OK
+              CONTINUE
+            ELSE
+              STRING 'ERROR CLOSING AESBDAT FILE '
+                     FS-BIN
+              DELIMITED BY SIZE           INTO LTEXT OF PMW
+              SET LLEVEL-ERR OF PMW         TO TRUE
+
+              CALL PUT-MESSAGE USING PMW
+              PERFORM END-ON-ERROR
+            END-IF.
+
+
+       MOVE-TO-LS.
+      *     Hex-encode the (now zero-padded, if short) 16 raw bytes
+      *     into the 32-char hex text AESMAIN's cipher/decipher logic
+      *     expects from every TEXT-GET implementation
+            MOVE BIN-REC                    TO WS-BLOCK-RAW.
+
+            PERFORM VARYING WS-HEX-I FROM 1 BY 1
+              UNTIL WS-HEX-I > 16
+              COMPUTE WS-BYTE-VAL =
+                FUNCTION ORD(WS-BLOCK-RAW(WS-HEX-I:1)) - 1
+
+              DIVIDE WS-BYTE-VAL BY 16     GIVING WS-HEX-HI
+                                        REMAINDER WS-HEX-LO
+
+              MOVE WS-HEX-TAB(WS-HEX-HI + 1)
+                                 TO WS-HEX-OUT(WS-HEX-I * 2 - 1:1)
+              MOVE WS-HEX-TAB(WS-HEX-LO + 1)
+                                 TO WS-HEX-OUT(WS-HEX-I * 2:1)
+            END-PERFORM.
+
+            MOVE WS-HEX-OUT                 TO LXG-TEXT.
+
+      *     Only the true final block (as counted by SCAN-FILE-SIZE)
+      *     can be short - report its real length so a PKCS#7 padding
+      *     scheme has something genuine to pad; every other block,
+      *     including an exact-multiple-of-16 file's last one, is a
+      *     full 32 hex chars as before
+            IF WS-BLOCKS-READ = WS-TOTAL-BLOCKS
+              AND WS-LAST-BLOCK-LEN < 16
+              COMPUTE LXG-TLENGTH = WS-LAST-BLOCK-LEN * 2
+            ELSE
+              MOVE 32                       TO LXG-TLENGTH
+            END-IF.
+
+
+       BUILD-HEX-TABLE.
+            MOVE '0123456789ABCDEF'         TO WS-HEX-TABLE.
+
+
+       END-ON-ERROR.
+         MOVE 'ERR'                         TO LXG-STATUS.
+         MOVE FS-BIN                        TO LXG-FSTAT.
+         GOBACK.
