@@ -0,0 +1,140 @@
+       ID DIVISION.
+       PROGRAM-ID. AESKGET.
+      *****************************************************************
+      * Default external key-management lookup. AESMAIN calls this (or
+      * a site's own swapped-in replacement, the same pluggable
+      * convention TEXT-GET/CKPT-GET/XMIT-PUT already follow) with a
+      * key alias instead of requiring the raw hex key to already be
+      * sitting in LMAIN-KEY - so a key never has to be staged in
+      * readable JCL, a PARM string, or a hardcoded MOVE for a run
+      * that uses it.
+      *
+      * This default implementation resolves the alias against
+      * AESKEYF, the VSAM KSDS AESKMNT's interactive key-maintenance
+      * transaction already maintains one entry per managed key in -
+      * a site with a real external KMS swaps in its own AESKGET-
+      * compatible program against that KMS instead, without AESMAIN
+      * having to change at all.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     MANAGED KEY STORE (AESKEYF - LRECL=84) - VSAM KSDS keyed
+      *     on KEYF-ID, maintained interactively via AESKMNT.
+            SELECT R-KEY ASSIGN TO 'AESKEYF'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS RANDOM
+                   RECORD KEY   IS KEYF-ID
+                   FILE STATUS  IS FS-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *   AESKEYF
+       FD R-KEY LABEL RECORD STANDARD.
+
+       01 KEYF-REC.
+          COPY 'AESLKEY.cpy'.
+
+       WORKING-STORAGE SECTION.
+         01 FS.
+            05 FS-KEY                  PIC 9(02).
+               88 FS-KEY-OK                      VALUE 0.
+               88 FS-KEY-NOTFND                  VALUE 23.
+
+         01 PMW.
+            COPY 'AESLLOG.cpy'.
+
+       LINKAGE SECTION.
+         01 LS.
+      *     PUT-MESSAGE AREA
+            02 PUT-MESSAGE-LS          PIC X(2178).
+      *     KMS-GET AREA
+            COPY 'AESLKMS.cpy'.
+
+       PROCEDURE DIVISION USING LS.
+       MAINLINE.
+            MOVE PUT-MESSAGE-LS             TO PMW.
+            MOVE 'OK '                      TO LKG-STATUS.
+
+            PERFORM OPEN-FILE.
+            PERFORM READ-KEY.
+            PERFORM CLOSE-FILE.
+
+            GOBACK.
+
+
+       OPEN-FILE.
+            OPEN INPUT R-KEY.
+
+            IF FS-KEY-OK
+              CONTINUE
+            ELSE
+              STRING 'ERROR OPENING AESKEYF FILE '
+                     FS-KEY
+              DELIMITED BY SIZE           INTO LTEXT OF PMW
+              SET LLEVEL-ERR OF PMW         TO TRUE
+
+              CALL PUT-MESSAGE USING PMW
+              PERFORM END-ON-ERROR
+            END-IF.
+
+
+       READ-KEY.
+            MOVE LKG-ALIAS                  TO KEYF-ID.
+
+            READ R-KEY.
+
+            EVALUATE TRUE
+              WHEN FS-KEY-OK AND KEYF-RETIRED
+      *         AESKMNT's DELETE-KEY soft-retires an entry rather than
+      *         removing it (so AESKGET can say exactly this instead
+      *         of an ordinary "alias not found") - a retired key is
+      *         never handed back for use.
+                STRING 'KEY ALIAS IS RETIRED IN AESKEYF: '
+                       LKG-ALIAS
+                DELIMITED BY SIZE         INTO LTEXT OF PMW
+                SET LLEVEL-ERR OF PMW        TO TRUE
+
+                CALL PUT-MESSAGE USING PMW
+                PERFORM END-ON-ERROR
+              WHEN FS-KEY-OK
+                MOVE KEYF-KEY                TO LKG-KEY
+                MOVE KEYF-BITS               TO LKG-BITS
+              WHEN FS-KEY-NOTFND
+                STRING 'KEY ALIAS NOT FOUND IN AESKEYF: '
+                       LKG-ALIAS
+                DELIMITED BY SIZE         INTO LTEXT OF PMW
+                SET LLEVEL-ERR OF PMW        TO TRUE
+
+                CALL PUT-MESSAGE USING PMW
+                PERFORM END-ON-ERROR
+              WHEN OTHER
+                STRING 'ERROR READING AESKEYF FILE '
+                       FS-KEY
+                DELIMITED BY SIZE         INTO LTEXT OF PMW
+                SET LLEVEL-ERR OF PMW        TO TRUE
+
+                CALL PUT-MESSAGE USING PMW
+                PERFORM END-ON-ERROR
+            END-EVALUATE.
+
+
+       CLOSE-FILE.
+            CLOSE R-KEY.
+
+            IF FS-KEY-OK
+              CONTINUE
+            ELSE
+              STRING 'ERROR CLOSING AESKEYF FILE '
+                     FS-KEY
+              DELIMITED BY SIZE           INTO LTEXT OF PMW
+              SET LLEVEL-ERR OF PMW         TO TRUE
+
+              CALL PUT-MESSAGE USING PMW
+              PERFORM END-ON-ERROR
+            END-IF.
+
+
+       END-ON-ERROR.
+         MOVE 'ERR'                         TO LKG-STATUS.
+         GOBACK.
