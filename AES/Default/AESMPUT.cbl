@@ -4,7 +4,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *     OUTPUT FILE (AESLOG - LRECL=150)
-            SELECT R-LOG ASSIGN TO 'AESLOG'
+      *     Assigned dynamically (WS-LOG-FILE-NAME, built in
+      *     BUILD-LOG-FILE-NAME) so each day gets its own generation
+      *     instead of every run truncating one fixed 'AESLOG' name.
+            SELECT R-LOG ASSIGN TO DYNAMIC WS-LOG-FILE-NAME
                    ORGANIZATION IS SEQUENTIAL
                    ACCESS MODE  IS SEQUENTIAL
                    FILE STATUS  IS FS-LOG.
@@ -36,6 +39,16 @@
                03 SSS                  PIC 9(02).
                03 SMS                  PIC 9(02).
 
+      *     AESLOG generation file name - AESLOG<CCYYMMDD>
+         01 WS-LOG-FILE-NAME           PIC X(14).
+         01 WS-LOG-DATE                PIC 9(08).
+
+      *     Operator alert hand-off, resolved from ALERT-PUT-NAME OF
+      *     EXTRA-IN each time an ERR/MAX-level message is logged
+         01 WS-ALERT-PUT               PIC X(08).
+         01 AL-S.
+            COPY 'ALERT-PUT.cpy'.
+
 
        LINKAGE SECTION.
          01 LS.
@@ -64,6 +77,7 @@
 
             PERFORM SET-DATA.
             PERFORM WRITE-FILE.
+            PERFORM CALL-ALERT-PUT.
 
 
        SET-DATA.
@@ -95,16 +109,35 @@
 
 
        OPEN-FILE.
-            OPEN OUTPUT R-LOG.
+            PERFORM BUILD-LOG-FILE-NAME.
+
+      *     Same day's file already exists (an earlier run today) -
+      *     append to it instead of truncating; OPEN OUTPUT is only
+      *     for the first run of a given day, when there's nothing
+      *     yet to extend.
+            OPEN EXTEND R-LOG.
 
             IF FS-LOG-OK OR FS-LOG-AOP
               MOVE 'O'                      TO ISOPEN
             ELSE
-              DISPLAY 'ERROR OPENING LOG: ' FS-LOG
-              STOP RUN
+              OPEN OUTPUT R-LOG
+
+              IF FS-LOG-OK OR FS-LOG-AOP
+                MOVE 'O'                    TO ISOPEN
+              ELSE
+                DISPLAY 'ERROR OPENING LOG: ' FS-LOG
+                STOP RUN
+              END-IF
             END-IF.
 
 
+       BUILD-LOG-FILE-NAME.
+            ACCEPT WS-LOG-DATE               FROM DATE YYYYMMDD.
+
+            STRING 'AESLOG' WS-LOG-DATE
+            DELIMITED BY SIZE             INTO WS-LOG-FILE-NAME.
+
+
        WRITE-FILE.
             WRITE LOG.
 
@@ -118,10 +151,41 @@
 
        CLOSE-FILE.
             CLOSE R-LOG.
- 
+
             IF FS-LOG-OK
               CONTINUE
             ELSE
               DISPLAY 'ERROR CLOSING LOG: ' FS-LOG
               STOP RUN
             END-IF.
+
+
+       CALL-ALERT-PUT.
+      *     ERR/MAX-level messages always warrant an operator alert;
+      *     so does the one WAR-level message this repo logs today -
+      *     AESMAIN's SLA-threshold-exceeded notice, deliberately kept
+      *     below ERR so a slow run doesn't also flip LMAINS-ERR/abend
+      *     the job, but still something an operator needs paged on.
+      *     Plain INF (and the alert program's own follow-up, if it
+      *     logs one) just flows through to AESLOG as always.
+            IF LLEVEL-ERR OR LLEVEL-MAX OR LLEVEL-WAR
+              MOVE ALERT-PUT-NAME OF EXTRA-IN  TO WS-ALERT-PUT
+
+              IF WS-ALERT-PUT = SPACES OR LOW-VALUES
+                MOVE 'AESALERT'                TO WS-ALERT-PUT
+              END-IF
+
+              MOVE LMESSAGE-LEVEL              TO LAL-LEVEL OF AL-S
+              MOVE LTEXT                       TO LAL-TEXT OF AL-S
+
+              CALL WS-ALERT-PUT USING AL-S
+
+      *         An alert-delivery failure must never abend the run
+      *         that is simply trying to log an error of its own -
+      *         the same log-only tolerance AESMAIN already gives a
+      *         failed XMIT-PUT hand-off
+              IF LALS-ERR OF AL-S
+                DISPLAY 'AESMPUT: ALERT DELIVERY FAILED VIA '
+                        WS-ALERT-PUT
+              END-IF
+            END-IF.
