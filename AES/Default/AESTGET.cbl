@@ -16,6 +16,8 @@
 
        01 TAB.
           COPY 'AESTAB.cpy'.
+       01 TAB-HEADER REDEFINES TAB.
+          COPY 'AESTABH.cpy'.
 
 
        WORKING-STORAGE SECTION.
@@ -25,6 +27,12 @@
                88 FS-TAB-EOF                     VALUE 10.
                88 FS-TAB-AOF                     VALUE 41.
 
+      *  Latches once the AESTAB header has been read and validated,
+      *  so re-opens of the already-open file (see the AOF tolerance
+      *  above) don't try to consume the header record twice.
+         01 WS-HDR-CHECKED             PIC X(01)   VALUE 'N'.
+            88 SW-HDR-CHECKED                      VALUE 'Y'.
+
          01 PMW.
             COPY 'AESLLOG.cpy'.
 
@@ -81,7 +89,32 @@
             IF FS-TAB-OK OR FS-TAB-AOF
               MOVE 'O'                      TO ISOPEN
             ELSE
-              STRING 'ERROR OPENING AESTABLE FILE ' 
+              STRING 'ERROR OPENING AESTABLE FILE '
+                     FS-TAB
+              DELIMITED BY SIZE           INTO LTEXT OF PMW
+              SET LLEVEL-ERR                TO TRUE
+
+              CALL PUT-MESSAGE USING PMW
+
+              PERFORM END-ON-ERROR
+            END-IF.
+
+            IF NOT SW-HDR-CHECKED
+              PERFORM CHECK-HEADER
+              SET SW-HDR-CHECKED            TO TRUE
+            END-IF.
+
+
+       CHECK-HEADER.
+      *     First record in AESTAB is the header AESGEN stamps with
+      *     its generation date/FIPS revision/build counter - read
+      *     and validate it before trusting any table record that
+      *     follows, so a stale or half-regenerated AESTAB is caught
+      *     here instead of quietly feeding garbage into AESCORE.
+            READ R-TAB.
+
+            IF NOT FS-TAB-OK
+              STRING 'ERROR READING AESTAB HEADER '
                      FS-TAB
               DELIMITED BY SIZE           INTO LTEXT OF PMW
               SET LLEVEL-ERR                TO TRUE
@@ -91,6 +124,23 @@
               PERFORM END-ON-ERROR
             END-IF.
 
+            IF HDR-ID NOT = 'AESTABH1'
+              MOVE 'AESTAB HAS NO VALID HEADER - REGENERATE WITH AESGEN'
+                                             TO LTEXT OF PMW
+              SET LLEVEL-ERR                 TO TRUE
+
+              CALL PUT-MESSAGE USING PMW
+
+              PERFORM END-ON-ERROR
+            ELSE
+              STRING 'AESTAB HEADER OK - GEN DATE ' HDR-GEN-DATE
+                     ' REV ' HDR-FIPS-REV ' BUILD ' HDR-BUILD-CTR
+              DELIMITED BY SIZE           INTO LTEXT OF PMW
+              SET LLEVEL-INF OF PMW         TO TRUE
+
+              CALL PUT-MESSAGE USING PMW
+            END-IF.
+
 
        READ-FILE.
             READ R-TAB.
