@@ -3,18 +3,33 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *     OUTPUT FILE (AESODAT - LRECL=32)
-            SELECT R-DAT ASSIGN TO 'AESODAT'
-                   ORGANIZATION IS SEQUENTIAL
-                   ACCESS MODE  IS SEQUENTIAL
+      *     OUTPUT FILE (AESODAT - LRECL=43) - VSAM KSDS keyed on
+      *     block sequence number, so an operator can go back and
+      *     reprocess/rewrite a single bad block in place. ACCESS
+      *     MODE DYNAMIC keeps the plain sequential-append batch path
+      *     (WRITE, in ascending key order) working exactly as it did
+      *     against the old ORGANIZATION SEQUENTIAL file.
+      *     Assigned dynamically (WS-DAT-FILE-NAME, built in
+      *     BUILD-DAT-FILE-NAME) so each day gets its own retained
+      *     generation instead of every run overwriting one fixed
+      *     'AESODAT' name - same GDG-by-day idiom AESMPUT already
+      *     uses for AESLOG.
+            SELECT R-DAT ASSIGN TO DYNAMIC WS-DAT-FILE-NAME
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS DAT-KEY
                    FILE STATUS  IS FS-DAT.
 
        DATA DIVISION.
        FILE SECTION.
-      *   AESDAT
+      *   AESODAT
        FD R-DAT LABEL RECORD STANDARD.
 
        01 DAT.
+          02 DAT-KEY                  PIC 9(08).
+      *     Bit length this block was ciphered under - see DAT-BITS
+      *     in AESXGET.
+          02 DAT-BITS                 PIC X(3).
           02 OUTPUT-DATA.
              03 ODT OCCURS 32.
                 04 OD-ITEM             PIC X(01).
@@ -25,6 +40,26 @@
                88 FS-DAT-OK                      VALUE 0.
                88 FS-DAT-EOF                     VALUE 10.
                88 FS-DAT-AOF                     VALUE 41.
+               88 FS-DAT-DUPKEY                  VALUE 22.
+
+      *   AESODAT generation file name - AESODAT<CCYYMMDD>
+         01 WS-DAT-FILE-NAME           PIC X(20).
+         01 WS-DAT-DATE                PIC 9(08).
+
+      *   Trailer/reconciliation record - written to a sentinel key
+      *   (all-9s, beyond any real block number a caller would ever
+      *   assign) when the file is closed, so a receiving system can
+      *   confirm a transferred AESODAT wasn't truncated in transit
+      *   before trusting it. Block count and checksum only tally
+      *   genuinely new blocks (a REWRITE of an already-written block
+      *   during single-block reprocessing doesn't change either -
+      *   this is a transit-truncation check, not tamper-evidence of
+      *   an edited block).
+         01 WS-TRAILER-KEY             PIC 9(08)   VALUE 99999999.
+         01 WS-TRAILER-BLOCK-COUNT     PIC 9(08)   VALUE 0.
+         01 WS-TRAILER-CHECKSUM        PIC 9(10)   VALUE 0.
+         01 WS-CKSUM-I                 PIC 9(02).
+         01 WS-OPEN-FS-DAT             PIC 9(02).
 
          01 PMW.
             COPY 'AESLLOG.cpy'.
@@ -71,7 +106,29 @@
 
 
        OPEN-FILE.
-            OPEN OUTPUT R-DAT.
+            PERFORM BUILD-DAT-FILE-NAME.
+
+            IF LXP-RESTART = 'Y'
+      *       Resuming a previous run, or rewriting a single already-
+      *       written block for reprocessing - I-O mode against the
+      *       existing KSDS so WRITE (new keys) and REWRITE (existing
+      *       keys) both work, instead of truncating it.
+              OPEN I-O R-DAT
+
+              IF FS-DAT-OK OR FS-DAT-AOF
+      *         Existing file being extended/reprocessed - pick up
+      *         the running trailer tally already on it, so the
+      *         trailer this run eventually leaves behind still
+      *         reflects the whole file, not just what this run adds
+                PERFORM READ-TRAILER
+              ELSE
+      *         Restart/reprocess requested but AESODAT doesn't exist
+      *         yet - nothing to extend, so create it fresh instead.
+                OPEN OUTPUT R-DAT
+              END-IF
+            ELSE
+              OPEN OUTPUT R-DAT
+            END-IF.
 
             IF FS-DAT-OK OR FS-DAT-AOF
               MOVE 'O'                      TO ISOPEN
@@ -86,12 +143,44 @@
             END-IF.
 
 
+       BUILD-DAT-FILE-NAME.
+            IF LXP-FILE-OVERRIDE OF LS NOT = SPACES
+      *       Batch-orchestration driver supplied an explicit name -
+      *       use it verbatim instead of the by-day generation name.
+              MOVE LXP-FILE-OVERRIDE OF LS   TO WS-DAT-FILE-NAME
+            ELSE
+              ACCEPT WS-DAT-DATE             FROM DATE YYYYMMDD
+
+              STRING 'AESODAT' WS-DAT-DATE
+              DELIMITED BY SIZE           INTO WS-DAT-FILE-NAME
+            END-IF.
+
+
        WRITE-FILE.
+            MOVE LXP-BLOCK-NO               TO DAT-KEY.
+            MOVE LXP-BITS                   TO DAT-BITS.
             MOVE SPACES                     TO OUTPUT-DATA.
             MOVE LXP-TEXT(1:LXP-TLENGTH)    TO OUTPUT-DATA.
 
             WRITE DAT.
 
+            IF FS-DAT-DUPKEY
+      *       Block already on file - this is a reprocess of a block
+      *       that was already written, not a new one; REWRITE it in
+      *       place instead of failing.
+              REWRITE DAT
+            ELSE
+              IF FS-DAT-OK
+      *         Genuinely new block, and the WRITE actually made it to
+      *         disk - tally it into the trailer. A failed WRITE (disk
+      *         full, VSAM error, anything other than dupkey) must
+      *         never be tallied, or the trailer persisted at CLOSE
+      *         time would claim a block count/checksum that doesn't
+      *         match what is actually on disk.
+                PERFORM ACCUMULATE-TRAILER
+              END-IF
+            END-IF.
+
             IF FS-DAT-OK
               CONTINUE
             ELSE
@@ -105,9 +194,74 @@
             END-IF.
 
 
+       READ-TRAILER.
+      *     Runs right after a successful OPEN, whose status the
+      *     caller still needs to test afterward - save/restore
+      *     FS-DAT around this READ so a "trailer not found yet"
+      *     status here doesn't masquerade as an OPEN failure there.
+            MOVE FS-DAT                     TO WS-OPEN-FS-DAT.
+
+            MOVE WS-TRAILER-KEY             TO DAT-KEY.
+            READ R-DAT KEY IS DAT-KEY.
+
+            IF FS-DAT-OK
+              MOVE OUTPUT-DATA(1:8)           TO WS-TRAILER-BLOCK-COUNT
+              MOVE OUTPUT-DATA(9:10)          TO WS-TRAILER-CHECKSUM
+            END-IF.
+
+            MOVE WS-OPEN-FS-DAT              TO FS-DAT.
+
+
+       ACCUMULATE-TRAILER.
+            ADD 1                            TO WS-TRAILER-BLOCK-COUNT.
+
+            PERFORM VARYING WS-CKSUM-I FROM 1 BY 1
+              UNTIL WS-CKSUM-I > 32
+              ADD FUNCTION ORD(OD-ITEM(WS-CKSUM-I)) TO
+                                               WS-TRAILER-CHECKSUM
+            END-PERFORM.
+
+
+       WRITE-TRAILER.
+            MOVE WS-TRAILER-KEY             TO DAT-KEY.
+            MOVE SPACES                     TO DAT-BITS.
+            MOVE SPACES                     TO OUTPUT-DATA.
+            STRING WS-TRAILER-BLOCK-COUNT
+                   WS-TRAILER-CHECKSUM
+              DELIMITED BY SIZE           INTO OUTPUT-DATA.
+
+            WRITE DAT.
+
+            IF FS-DAT-DUPKEY
+      *       A prior run already left a trailer at this key - a
+      *       restart/reprocess run replaces it with the final tally
+              REWRITE DAT
+            END-IF.
+
+            IF FS-DAT-OK
+              CONTINUE
+            ELSE
+              STRING 'ERROR WRITTING TRAILER RECORD '
+                     FS-DAT
+              DELIMITED BY SIZE           INTO LTEXT OF PMW
+              SET LLEVEL-ERR OF PMW         TO TRUE
+
+              CALL PUT-MESSAGE USING PMW
+              PERFORM END-ON-ERROR
+            END-IF.
+
+
        CLOSE-FILE.
+            PERFORM WRITE-TRAILER.
+
             CLOSE R-DAT.
- 
+
+      *     Report back the generation name just closed, so a caller
+      *     driving a downstream transmission hand-off knows exactly
+      *     which file to pick up without rebuilding this same by-day/
+      *     override naming logic itself.
+            MOVE WS-DAT-FILE-NAME            TO LXP-FILE-NAME.
+
             IF FS-DAT-OK
               CONTINUE
             ELSE
