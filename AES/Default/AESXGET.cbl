@@ -3,10 +3,22 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *     INPUT FILE (AESDAT - LRECL=32)
-            SELECT R-DAT ASSIGN TO 'AESIDAT'
-                   ORGANIZATION IS SEQUENTIAL
-                   ACCESS MODE  IS SEQUENTIAL
+      *     INPUT FILE (AESIDAT - LRECL=43) - VSAM KSDS keyed on block
+      *     sequence number, so a single bad block can be positioned
+      *     to and reread directly (LXG-DIRECT-KEY) instead of always
+      *     requiring a full sequential pass. ACCESS MODE DYNAMIC
+      *     keeps the plain-sequential (READ NEXT) path AESMAIN's
+      *     normal batch loop uses working exactly as it did against
+      *     the old ORGANIZATION SEQUENTIAL file.
+      *     Assigned dynamically (WS-DAT-FILE-NAME, built in
+      *     BUILD-DAT-FILE-NAME) so each day gets its own retained
+      *     generation instead of every run overwriting one fixed
+      *     'AESIDAT' name - same GDG-by-day idiom AESMPUT already
+      *     uses for AESLOG.
+            SELECT R-DAT ASSIGN TO DYNAMIC WS-DAT-FILE-NAME
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS DAT-KEY
                    FILE STATUS  IS FS-DAT.
 
        DATA DIVISION.
@@ -15,7 +27,13 @@
        FD R-DAT LABEL RECORD STANDARD.
 
        01 DAT.
-          02 INPUT-DATA.   
+          02 DAT-KEY                  PIC 9(08).
+      *     Bit length this block was ciphered under - blank on a
+      *     record written before this field existed. Only meaningful
+      *     to a per-record-bits run (LMAIN-PER-RECORD-BITS-MODE); any
+      *     other run leaves it carried along unread.
+          02 DAT-BITS                 PIC X(3).
+          02 INPUT-DATA.
              03 IDT OCCURS 32.
                 04 ID-ITEM             PIC X(1).
 
@@ -26,6 +44,22 @@
                88 FS-DAT-OK                      VALUE 0.
                88 FS-DAT-EOF                     VALUE 10.
                88 FS-DAT-AOF                     VALUE 41.
+               88 FS-DAT-KEYINV                  VALUE 23.
+
+      *  Scans DAT from the right for the true length of a genuinely
+      *  short final record - see MOVE-TO-LS.
+         77 WS-SCAN-I               PIC 9(02).
+
+      *  AESIDAT generation file name - AESIDAT<CCYYMMDD>
+         01 WS-DAT-FILE-NAME        PIC X(20).
+         01 WS-DAT-DATE             PIC 9(08).
+
+      *  Lowest key AESTPUT/AESSTAMP ever write a trailer record under
+      *  (checksum at 99999999, HMAC at 99999990-99999993) - same
+      *  constant name/value AESSTAMP/AESCOMP already guard their own
+      *  AESODAT re-reads with. A prior run's AESODAT fed back in as
+      *  this run's AESIDAT carries those trailers along with it.
+         01 WS-LOWEST-TRAILER-KEY   PIC 9(08)   VALUE 99999990.
 
          01 PMW.
             COPY 'AESLLOG.cpy'.
@@ -76,12 +110,14 @@
 
 
        OPEN-FILE.
+            PERFORM BUILD-DAT-FILE-NAME.
+
             OPEN INPUT R-DAT.
 
             IF FS-DAT-OK OR FS-DAT-AOF
               MOVE 'O'                      TO ISOPEN
             ELSE
-              STRING 'ERROR OPENING AESIDAT FILE ' 
+              STRING 'ERROR OPENING AESIDAT FILE '
                      FS-DAT
               DELIMITED BY SIZE           INTO LTEXT OF PMW
               SET LLEVEL-ERR                TO TRUE
@@ -91,17 +127,58 @@
             END-IF.
 
 
+       BUILD-DAT-FILE-NAME.
+            IF LXG-FILE-OVERRIDE OF LS NOT = SPACES
+      *       Batch-orchestration driver supplied an explicit name -
+      *       use it verbatim instead of the by-day generation name.
+              MOVE LXG-FILE-OVERRIDE OF LS   TO WS-DAT-FILE-NAME
+            ELSE
+              ACCEPT WS-DAT-DATE             FROM DATE YYYYMMDD
+
+              STRING 'AESIDAT' WS-DAT-DATE
+              DELIMITED BY SIZE           INTO WS-DAT-FILE-NAME
+            END-IF.
+
+
        READ-FILE.
-            READ R-DAT.
+            IF LXG-DIRECT-KEY > 0
+      *       Reprocessing a single bad block - position directly to
+      *       it by key instead of walking every record before it.
+              MOVE LXG-DIRECT-KEY          TO DAT-KEY
+              READ R-DAT KEY IS DAT-KEY
+            ELSE
+      *       Normal batch pass - next record in ascending key order,
+      *       same sequence the old ORGANIZATION SEQUENTIAL file read.
+              READ R-DAT NEXT RECORD
+            END-IF.
+
+      *     AESODAT's own trailer records (checksum/HMAC, keyed
+      *     WS-LOWEST-TRAILER-KEY and up - AESTPUT's WRITE-TRAILER and
+      *     AESSTAMP's WRITE-HMAC-TRAILER) ride along whenever a prior
+      *     run's AESODAT is fed back in as this run's AESIDAT. They
+      *     are not a data block - treat reaching one the same as true
+      *     end-of-file instead of handing its digit bytes to the
+      *     caller as a bogus extra block.
+            IF FS-DAT-OK AND DAT-KEY >= WS-LOWEST-TRAILER-KEY
+              SET FS-DAT-EOF              TO TRUE
+            END-IF.
 
             EVALUATE TRUE
-              WHEN FS-DAT-OK 
+              WHEN FS-DAT-OK
                 CONTINUE
               WHEN FS-DAT-EOF
                 MOVE 'END-OF-FILE(AESIDAT)' TO LTEXT OF PMW
                 SET LLEVEL-INF              TO TRUE
 
                 CALL PUT-MESSAGE USING PMW
+              WHEN FS-DAT-KEYINV
+                STRING 'BLOCK NOT FOUND IN AESIDAT: '
+                       LXG-DIRECT-KEY
+                DELIMITED BY SIZE         INTO LTEXT OF PMW
+                SET LLEVEL-ERR              TO TRUE
+
+                CALL PUT-MESSAGE USING PMW
+                PERFORM END-ON-ERROR
               WHEN OTHER
                 STRING 'ERROR READING AESIDAT FILE '
                        FS-DAT
@@ -112,7 +189,9 @@
                 PERFORM END-ON-ERROR
             END-EVALUATE.
 
-            PERFORM MOVE-TO-LS.
+            IF FS-DAT-OK
+              PERFORM MOVE-TO-LS
+            END-IF.
 
 
        CLOSE-FILE.
@@ -132,10 +211,31 @@
 
 
        MOVE-TO-LS.
-            MOVE DAT                        TO LXG-TEXT.
-            MOVE 32                         TO LXG-TLENGTH.
+            MOVE INPUT-DATA                 TO LXG-TEXT.
+            MOVE DAT-KEY                    TO LXG-BLOCK-NO.
+            MOVE DAT-BITS                   TO LXG-BITS.
+
+      *     AESIDAT is pre-hex-encoded text, not raw binary - a real
+      *     hex digit is never a space, so a genuinely short final
+      *     block written by an upstream producer as fewer than 32
+      *     hex digits, space-padded to fill the fixed record, can be
+      *     told apart from a full one just by scanning for trailing
+      *     spaces. No separate size pre-scan pass is needed here the
+      *     way AESBGET needs one for raw binary blocks.
+            MOVE 32                         TO WS-SCAN-I.
+            PERFORM UNTIL WS-SCAN-I = 0
+              OR INPUT-DATA(WS-SCAN-I:1) NOT = SPACE
+              SUBTRACT 1                    FROM WS-SCAN-I
+            END-PERFORM.
+
+            IF WS-SCAN-I = 0
+              MOVE 32                       TO LXG-TLENGTH
+            ELSE
+              MOVE WS-SCAN-I                TO LXG-TLENGTH
+            END-IF.
 
 
        END-ON-ERROR.
          MOVE 'ERR'                         TO LXG-STATUS.
+         MOVE FS-DAT                        TO LXG-FSTAT.
          GOBACK.
