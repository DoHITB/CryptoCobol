@@ -0,0 +1,121 @@
+       ID DIVISION.
+       PROGRAM-ID. AESXMIT.
+      *****************************************************************
+      * Default downstream-transmission hand-off. CALLed once from
+      * AESMAIN's CLOSE-STREAMS, after AESODAT is closed, when
+      * LMAIN-XMIT-MODE is 'Y' - writes one manifest record to
+      * AESXTRG, a sequential trigger queue a downstream job step
+      * (FTP, MQ, CICS transmission, whatever this shop's transport
+      * actually is) polls for AESODAT generations ready to ship, so
+      * AESMAIN itself never has to know anything about the real
+      * transport. A site with its own transmission mechanism swaps
+      * this default out for its own program via LMAIN-XMIT-PUT, the
+      * same way LMAIN-TEXT-PUT/LMAIN-CKPT-PUT already let a site
+      * replace AESTPUT/AESCPUT.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     TRANSMISSION TRIGGER QUEUE (AESXTRG - LRECL=40) - one
+      *     record per hand-off, appended to (never truncated) so a
+      *     downstream poller sees every generation this job has ever
+      *     handed off, not just the latest.
+            SELECT R-TRG ASSIGN TO 'AESXTRG'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-TRG.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *   AESXTRG
+       FD R-TRG LABEL RECORD STANDARD.
+
+       01 TRG-REC.
+          02 TRG-FILE-NAME           PIC X(20).
+          02 TRG-BLOCK-COUNT         PIC 9(09).
+          02 TRG-READY-DATE          PIC 9(08).
+          02 FILLER                  PIC X(03).
+
+       WORKING-STORAGE SECTION.
+         01 FS.
+            05 FS-TRG                  PIC 9(02).
+               88 FS-TRG-OK                      VALUE 0.
+               88 FS-TRG-AOP                     VALUE 41.
+
+         01 PMW.
+            COPY 'AESLLOG.cpy'.
+
+       LINKAGE SECTION.
+         01 LS.
+      *     PUT-MESSAGE AREA
+            02 PUT-MESSAGE-LS          PIC X(2178).
+      *     XMIT-PUT AREA
+            COPY 'AESLXMIT.cpy'.
+
+       PROCEDURE DIVISION USING LS.
+       MAINLINE.
+            MOVE PUT-MESSAGE-LS             TO PMW.
+            MOVE 'OK '                      TO LXM-STATUS.
+
+            PERFORM OPEN-FILE.
+            PERFORM WRITE-FILE.
+            PERFORM CLOSE-FILE.
+
+            GOBACK.
+
+
+       OPEN-FILE.
+      *     Same day's queue already exists (an earlier hand-off
+      *     today) - append to it instead of truncating.
+            OPEN EXTEND R-TRG.
+
+            IF FS-TRG-OK OR FS-TRG-AOP
+              CONTINUE
+            ELSE
+              OPEN OUTPUT R-TRG
+
+              IF FS-TRG-OK OR FS-TRG-AOP
+                CONTINUE
+              ELSE
+                STRING 'ERROR OPENING AESXTRG '
+                       FS-TRG
+                DELIMITED BY SIZE           INTO LTEXT OF PMW
+                SET LLEVEL-ERR OF PMW         TO TRUE
+
+                CALL PUT-MESSAGE USING PMW
+                PERFORM END-ON-ERROR
+              END-IF
+            END-IF.
+
+
+       WRITE-FILE.
+            MOVE SPACES                     TO TRG-REC.
+            MOVE LXM-FILE-NAME               TO TRG-FILE-NAME.
+            MOVE LXM-BLOCK-COUNT             TO TRG-BLOCK-COUNT.
+            ACCEPT TRG-READY-DATE            FROM DATE YYYYMMDD.
+
+            WRITE TRG-REC.
+
+            IF FS-TRG-OK
+              MOVE 'Transmission hand-off queued' TO LTEXT OF PMW
+              SET LLEVEL-INF OF PMW           TO TRUE
+
+              CALL PUT-MESSAGE USING PMW
+            ELSE
+              STRING 'ERROR WRITING AESXTRG '
+                     FS-TRG
+              DELIMITED BY SIZE             INTO LTEXT OF PMW
+              SET LLEVEL-ERR OF PMW           TO TRUE
+
+              CALL PUT-MESSAGE USING PMW
+              PERFORM END-ON-ERROR
+            END-IF.
+
+
+       CLOSE-FILE.
+            CLOSE R-TRG.
+
+
+       END-ON-ERROR.
+            MOVE 'ERR'                      TO LXM-STATUS.
+            GOBACK.
