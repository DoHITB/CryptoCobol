@@ -0,0 +1,194 @@
+       ID DIVISION.
+       PROGRAM-ID. AESCMP.
+      *****************************************************************
+      * AESTAB compare/diff utility. Reads a just-regenerated AESTAB
+      * (the candidate) and a previously-saved-off known-good copy
+      * (the baseline, AESTABB) record-by-record via the AESTAB.cpy
+      * layout and reports every MB-R/XB-R/SB-R table entry that
+      * differs between them, for both the CIPHER-mode and DECIPHER-
+      * mode body records AESGEN writes. Lets a regenerated table be
+      * validated against a known-good baseline before it's promoted,
+      * instead of a raw file diff outside the application.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     CANDIDATE FILE (the AESTAB just produced by AESGEN)
+            SELECT R-NEW ASSIGN TO 'AESTAB'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-NEW.
+
+      *     BASELINE FILE (a known-good AESTAB saved off earlier)
+            SELECT R-OLD ASSIGN TO 'AESTABB'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-OLD.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *   AESTAB (candidate)
+       FD R-NEW LABEL RECORD STANDARD.
+
+       01 TAB-NEW.
+          COPY 'AESTAB.cpy'.
+       01 TAB-NEW-HDR REDEFINES TAB-NEW.
+          COPY 'AESTABH.cpy'.
+
+      *   AESTABB (baseline)
+       FD R-OLD LABEL RECORD STANDARD.
+
+       01 TAB-OLD.
+          COPY 'AESTAB.cpy'.
+       01 TAB-OLD-HDR REDEFINES TAB-OLD.
+          COPY 'AESTABH.cpy'.
+
+       WORKING-STORAGE SECTION.
+         01 FS.
+            05 FS-NEW                   PIC 9(02).
+               88 FS-NEW-OK                       VALUE 0.
+               88 FS-NEW-EOF                      VALUE 10.
+            05 FS-OLD                   PIC 9(02).
+               88 FS-OLD-OK                       VALUE 0.
+               88 FS-OLD-EOF                      VALUE 10.
+
+         77 WS-MODE-LABEL               PIC X(08).
+         77 WS-DIFF-COUNT               PIC 9(06) VALUE 0.
+         77 X                           PIC 9(03).
+         77 Y                           PIC 9(03).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+            OPEN INPUT R-NEW.
+
+            IF FS-NEW-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR ON OPEN AESTAB (candidate): ' FS-NEW
+              STOP RUN
+            END-IF.
+
+            OPEN INPUT R-OLD.
+
+            IF FS-OLD-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR ON OPEN AESTABB (baseline): ' FS-OLD
+              STOP RUN
+            END-IF.
+
+            PERFORM READ-HEADERS.
+
+            MOVE 'CIPHER'                   TO WS-MODE-LABEL.
+            PERFORM READ-AND-COMPARE-MODE.
+
+            MOVE 'DECIPHER'                 TO WS-MODE-LABEL.
+            PERFORM READ-AND-COMPARE-MODE.
+
+            CLOSE R-NEW R-OLD.
+
+            IF WS-DIFF-COUNT = 0
+              DISPLAY 'AESTAB compare: MATCH - candidate and baseline '
+                      'are identical.'
+            ELSE
+              DISPLAY 'AESTAB compare: ' WS-DIFF-COUNT
+                      ' differing table entries found.'
+            END-IF.
+
+            STOP RUN.
+
+
+      ***************************************************************
+      * HEADER RECORDS                                               *
+      ***************************************************************
+       READ-HEADERS.
+            READ R-NEW INTO TAB-NEW-HDR.
+
+            IF FS-NEW-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR READING AESTAB HEADER: ' FS-NEW
+              STOP RUN
+            END-IF.
+
+            READ R-OLD INTO TAB-OLD-HDR.
+
+            IF FS-OLD-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR READING AESTABB HEADER: ' FS-OLD
+              STOP RUN
+            END-IF.
+
+            DISPLAY 'Candidate build ' HDR-BUILD-CTR OF TAB-NEW-HDR
+                    ' (' HDR-GEN-DATE OF TAB-NEW-HDR ') vs baseline '
+                    'build ' HDR-BUILD-CTR OF TAB-OLD-HDR
+                    ' (' HDR-GEN-DATE OF TAB-OLD-HDR ')'.
+
+
+      ***************************************************************
+      * BODY RECORDS (one per mode - CIPHER, then DECIPHER)          *
+      ***************************************************************
+       READ-AND-COMPARE-MODE.
+            READ R-NEW INTO TAB-NEW.
+
+            IF FS-NEW-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR READING AESTAB ' WS-MODE-LABEL
+                      ' RECORD: ' FS-NEW
+              STOP RUN
+            END-IF.
+
+            READ R-OLD INTO TAB-OLD.
+
+            IF FS-OLD-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR READING AESTABB ' WS-MODE-LABEL
+                      ' RECORD: ' FS-OLD
+              STOP RUN
+            END-IF.
+
+            PERFORM COMPARE-M-BOX.
+            PERFORM COMPARE-X-BOX.
+            PERFORM COMPARE-S-BOX.
+
+
+       COMPARE-M-BOX.
+            PERFORM VARYING X FROM 1 BY 1 UNTIL X > 4
+              PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > 256
+                IF MB-R OF TAB-NEW(X, Y) NOT = MB-R OF TAB-OLD(X, Y)
+                  DISPLAY 'DIFF M-BOX(' X ', ' Y ') [' WS-MODE-LABEL
+                          ']: candidate=' MB-R OF TAB-NEW(X, Y)
+                          ' baseline=' MB-R OF TAB-OLD(X, Y)
+                  ADD 1                     TO WS-DIFF-COUNT
+                END-IF
+              END-PERFORM
+            END-PERFORM.
+
+
+       COMPARE-X-BOX.
+            PERFORM VARYING X FROM 1 BY 1 UNTIL X > 16
+              PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > 16
+                IF XB-R OF TAB-NEW(X, Y) NOT = XB-R OF TAB-OLD(X, Y)
+                  DISPLAY 'DIFF X-BOX(' X ', ' Y ') [' WS-MODE-LABEL
+                          ']: candidate=' XB-R OF TAB-NEW(X, Y)
+                          ' baseline=' XB-R OF TAB-OLD(X, Y)
+                  ADD 1                     TO WS-DIFF-COUNT
+                END-IF
+              END-PERFORM
+            END-PERFORM.
+
+
+       COMPARE-S-BOX.
+            PERFORM VARYING X FROM 1 BY 1 UNTIL X > 16
+              PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > 16
+                IF SB-R OF TAB-NEW(X, Y) NOT = SB-R OF TAB-OLD(X, Y)
+                  DISPLAY 'DIFF S-BOX(' X ', ' Y ') [' WS-MODE-LABEL
+                          ']: candidate=' SB-R OF TAB-NEW(X, Y)
+                          ' baseline=' SB-R OF TAB-OLD(X, Y)
+                  ADD 1                     TO WS-DIFF-COUNT
+                END-IF
+              END-PERFORM
+            END-PERFORM.
