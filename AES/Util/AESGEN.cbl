@@ -9,6 +9,22 @@
                    ACCESS MODE  IS SEQUENTIAL
                    FILE STATUS  IS FS-TAB.
 
+      *     Build counter (persists across AESGEN runs so the AESTAB
+      *     header can carry a monotonically increasing build number)
+            SELECT OPTIONAL R-CTR ASSIGN TO 'AESGENC'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-CTR.
+
+      *     Control card (QA table-variant overrides). Absent/blank
+      *     fields keep the standard '0123'/'9BDE' M-MAP nibble maps;
+      *     QA can drop in an alternate AESGENP to regression-test a
+      *     variant AESTAB build without editing/recompiling AESGEN.
+            SELECT OPTIONAL R-CARD ASSIGN TO 'AESGENP'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-CARD.
+
        DATA DIVISION.
        FILE SECTION.
       *   AESTAB
@@ -16,12 +32,43 @@
 
        01 TAB.
           COPY 'AESTAB.cpy'.
+       01 TAB-HEADER REDEFINES TAB.
+          COPY 'AESTABH.cpy'.
+
+      *   AESGENC (build counter)
+       FD R-CTR LABEL RECORD STANDARD.
+
+       01 CTR-REC.
+          02 CTR-BUILD-NO              PIC 9(09).
+
+      *   AESGENP (control card)
+       FD R-CARD LABEL RECORD STANDARD.
+
+       01 CARD-REC.
+          02 CARD-MMAP-CIPHER          PIC X(04).
+          02 CARD-MMAP-DECIPHER        PIC X(04).
 
        WORKING-STORAGE SECTION.
          01 FS.
             05 FS-TAB                   PIC 9(02).
                88 FS-TAB-OK                       VALUE 0.
                88 FS-TAB-EOF                      VALUE 10.
+            05 FS-CTR                   PIC 9(02).
+               88 FS-CTR-OK                       VALUE 0.
+               88 FS-CTR-EOF                      VALUE 10.
+               88 FS-CTR-NOFILE                   VALUE 05.
+            05 FS-CARD                  PIC 9(02).
+               88 FS-CARD-OK                      VALUE 0.
+               88 FS-CARD-EOF                     VALUE 10.
+               88 FS-CARD-NOFILE                  VALUE 05.
+
+         01 WS-BUILD-NO                 PIC 9(09) VALUE 0.
+
+      *  M-MAP nibble maps that drive M-BOX generation. Defaulted to
+      *  the standard FIPS-197 maps; READ-CONTROL-CARD overrides them
+      *  from AESGENP when it exists and supplies a non-blank value.
+         01 WS-MMAP-CIPHER              PIC X(04) VALUE '0123'.
+         01 WS-MMAP-DECIPHER            PIC X(04) VALUE '9BDE'.
 
          01 AUX-DATA.
             05 X                        PIC 9(03).
@@ -170,7 +217,10 @@
       *     First of all, fill the tables.
             PERFORM B2W-FILL.
             PERFORM NORM-FILL.
-            PERFORM W2B-FILL.         
+            PERFORM W2B-FILL.
+
+            PERFORM NEXT-BUILD-NUMBER.
+            PERFORM READ-CONTROL-CARD.
 
             OPEN OUTPUT R-TAB.
 
@@ -181,9 +231,26 @@
               STOP RUN
             END-IF.
 
+      *     HEADER RECORD
+      *     Lets AESTGET confirm which build of AESGEN produced the
+      *     mounted AESTAB before it trusts any table record in it.
+            MOVE 'AESTABH1'                 TO HDR-ID.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO HDR-GEN-DATE.
+            MOVE 'FIPS-197'                 TO HDR-FIPS-REV.
+            MOVE WS-BUILD-NO                TO HDR-BUILD-CTR.
+
+            WRITE TAB-HEADER.
+
+            IF FS-TAB-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR ON WRITTING: ' FS-TAB
+              STOP RUN
+            END-IF.
+
       *     CIPHER MODE
       *     Fill M-BOX
-            MOVE '0123'                     TO M-MAP.
+            MOVE WS-MMAP-CIPHER             TO M-MAP.
             MOVE '0000'                     TO MMR-F.
 
             PERFORM VARYING X FROM 1 BY 1
@@ -298,7 +365,7 @@
 
       *     DECIPHRER MODE
       *     Fill M-BOX
-            MOVE '9BDE'                     TO M-MAP.
+            MOVE WS-MMAP-DECIPHER           TO M-MAP.
             MOVE '0000'                     TO MMR-F.
 
             PERFORM VARYING X FROM 1 BY 1
@@ -395,9 +462,95 @@
               STOP RUN
             END-IF.
 
+            PERFORM SAVE-BUILD-NUMBER.
+
             STOP RUN.
 
 
+      ***************************************************************
+      * BUILD COUNTER                                                *
+      ***************************************************************
+       NEXT-BUILD-NUMBER.
+      *     AESGENC holds the build number stamped into the last
+      *     AESTAB header; bump it by one for this run (starts at 1
+      *     the first time AESGEN is ever run, when AESGENC doesn't
+      *     exist yet).
+            OPEN INPUT R-CTR.
+
+            IF FS-CTR-OK
+              READ R-CTR
+              IF FS-CTR-OK
+                MOVE CTR-BUILD-NO            TO WS-BUILD-NO
+              END-IF
+            ELSE
+              IF FS-CTR-NOFILE
+                CONTINUE
+              ELSE
+                DISPLAY 'ERROR ON OPEN AESGENC: ' FS-CTR
+                STOP RUN
+              END-IF
+            END-IF.
+
+            CLOSE R-CTR.
+
+            ADD 1                            TO WS-BUILD-NO.
+
+
+       SAVE-BUILD-NUMBER.
+            MOVE WS-BUILD-NO                 TO CTR-BUILD-NO.
+
+            OPEN OUTPUT R-CTR.
+
+            IF FS-CTR-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR ON OPEN AESGENC: ' FS-CTR
+              STOP RUN
+            END-IF.
+
+            WRITE CTR-REC.
+
+            IF FS-CTR-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR ON WRITTING AESGENC: ' FS-CTR
+              STOP RUN
+            END-IF.
+
+            CLOSE R-CTR.
+
+
+      ***************************************************************
+      * CONTROL CARD                                                *
+      ***************************************************************
+       READ-CONTROL-CARD.
+      *     AESGENP is optional - when absent, WS-MMAP-CIPHER/
+      *     WS-MMAP-DECIPHER just keep their standard '0123'/'9BDE'
+      *     VALUE defaults, so a normal production build needs no
+      *     control card at all.
+            OPEN INPUT R-CARD.
+
+            IF FS-CARD-OK
+              READ R-CARD
+              IF FS-CARD-OK
+                IF CARD-MMAP-CIPHER NOT = SPACES
+                  MOVE CARD-MMAP-CIPHER      TO WS-MMAP-CIPHER
+                END-IF
+                IF CARD-MMAP-DECIPHER NOT = SPACES
+                  MOVE CARD-MMAP-DECIPHER    TO WS-MMAP-DECIPHER
+                END-IF
+              END-IF
+              CLOSE R-CARD
+            ELSE
+              IF FS-CARD-NOFILE
+                CONTINUE
+              ELSE
+                DISPLAY 'ERROR ON OPEN AESGENP: ' FS-CARD
+                STOP RUN
+              END-IF
+            END-IF.
+
+
       ***************************************************************
       * GALOIS FIELD ARITHMETIC                                     *
       ***************************************************************
