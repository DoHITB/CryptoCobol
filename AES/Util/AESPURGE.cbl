@@ -0,0 +1,138 @@
+       ID DIVISION.
+       PROGRAM-ID. AESPURGE.
+      *****************************************************************
+      * Retention/purge utility for dated AESLOG generations. AESMPUT
+      * already gives every day its own AESLOG<CCYYMMDD> generation
+      * instead of truncating one fixed name, so the
+      * generations just keep accumulating - this walks backward from
+      * yesterday, day by day, and deletes any AESLOG generation older
+      * than WS-KEEP-DAYS, the same dated-generation convention AESXGET/
+      * AESTPUT/AESMPUT themselves use for AESIDAT/AESODAT/AESLOG.
+      *
+      * COBOL has no directory-listing verb, so there's no way to ask
+      * "which AESLOG generations actually exist" directly - instead
+      * each candidate day's name is built and handed to
+      * CBL_DELETE_FILE, which quietly reports "not found" for a day
+      * that never had a generation (a weekend, a day AESMPUT was never
+      * called) the same way it reports a day that's already been
+      * purged by an earlier run. WS-SCAN-DAYS bounds how far back
+      * past the retention window this walk goes before giving up -
+      * there being no directory listing to detect "no generations
+      * exist past here" any other way.
+      *
+      * Parameters come from a small control record (AESPPARM) instead
+      * of AESCARD's general KEYWORD=VALUE deck, the same one-record-
+      * per-run simplicity AESGEN's own control card already uses for
+      * its QA table-variant overrides - a purge run only ever needs
+      * the two fields below, not a full LMAIN-* style linkage.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     CONTROL CARD (AESPPARM - one record, KEEP-DAYS/SCAN-DAYS)
+            SELECT OPTIONAL R-PARM ASSIGN TO 'AESPPARM'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *   AESPPARM
+       FD R-PARM LABEL RECORD STANDARD.
+
+       01 PARM-REC.
+          05 PARM-KEEP-DAYS              PIC 9(04).
+          05 PARM-SCAN-DAYS              PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+         01 FS.
+            05 FS-PARM                  PIC 9(02).
+               88 FS-PARM-OK                      VALUE 0.
+               88 FS-PARM-EOF                     VALUE 10.
+
+      *  Retention settings - AESPPARM's values when that optional
+      *  control card is present and readable, otherwise these
+      *  defaults (keep 90 days, scan back an extra year past that
+      *  looking for older generations still sitting around).
+         77 WS-KEEP-DAYS                PIC 9(04)   VALUE 0090.
+         77 WS-SCAN-DAYS                PIC 9(04)   VALUE 0365.
+
+         77 WS-TODAY                    PIC 9(08).
+         77 WS-TODAY-LILIAN             PIC 9(08).
+         77 WS-CAND-LILIAN              PIC 9(08).
+         77 WS-CAND-DATE                PIC 9(08).
+         77 WS-SCAN-I                   PIC 9(04).
+
+      *  AESLOG<CCYYMMDD> generation name under examination
+         77 WS-LOG-FILE-NAME            PIC X(14).
+
+         77 WS-CHECKED-COUNT            PIC 9(05)   VALUE 0.
+         77 WS-PURGED-COUNT             PIC 9(05)   VALUE 0.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM READ-PARAMETERS.
+
+           ACCEPT WS-TODAY                 FROM DATE YYYYMMDD.
+           COMPUTE WS-TODAY-LILIAN = FUNCTION INTEGER-OF-DATE(WS-TODAY).
+
+           PERFORM VARYING WS-SCAN-I FROM 1 BY 1
+             UNTIL WS-SCAN-I > WS-KEEP-DAYS + WS-SCAN-DAYS
+             PERFORM PURGE-ONE-DAY
+           END-PERFORM.
+
+           DISPLAY 'AESPURGE: ' WS-CHECKED-COUNT ' generation(s) '
+                   'older than ' WS-KEEP-DAYS ' day(s) checked, '
+                   WS-PURGED-COUNT ' purged'.
+
+           STOP RUN.
+
+
+       READ-PARAMETERS.
+           OPEN INPUT R-PARM.
+
+           IF FS-PARM-OK
+             READ R-PARM
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE PARM-KEEP-DAYS        TO WS-KEEP-DAYS
+                 MOVE PARM-SCAN-DAYS        TO WS-SCAN-DAYS
+             END-READ
+
+             CLOSE R-PARM
+           ELSE
+      *      AESPPARM is OPTIONAL - a missing control card just keeps
+      *      the defaults above, the same tolerance AESGEN's own
+      *      optional control card gives a QA override deck that
+      *      isn't there
+             CONTINUE
+           END-IF.
+
+
+       PURGE-ONE-DAY.
+      *     Only days strictly older than the retention window are
+      *     ever candidates - WS-SCAN-I walks from WS-KEEP-DAYS + 1
+      *     days ago back through WS-KEEP-DAYS + WS-SCAN-DAYS days ago
+           COMPUTE WS-CAND-LILIAN =
+               WS-TODAY-LILIAN - WS-KEEP-DAYS - WS-SCAN-I.
+           COMPUTE WS-CAND-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CAND-LILIAN).
+
+           STRING 'AESLOG' WS-CAND-DATE
+           DELIMITED BY SIZE             INTO WS-LOG-FILE-NAME.
+
+           ADD 1                          TO WS-CHECKED-COUNT.
+
+           CALL 'CBL_DELETE_FILE' USING WS-LOG-FILE-NAME.
+
+      *     RETURN-CODE 0 means a generation for that day really did
+      *     exist and was just removed - any other value (not found,
+      *     already gone) is silently skipped, the same tolerance a
+      *     weekend or down day with no AESLOG generation at all needs
+           IF RETURN-CODE = 0
+             ADD 1                        TO WS-PURGED-COUNT
+             DISPLAY 'AESPURGE: PURGED ' WS-LOG-FILE-NAME
+           END-IF.
