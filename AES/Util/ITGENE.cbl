@@ -23,49 +23,66 @@
                88 FS-DAT-OK                       VALUE 0.
                88 FS-DAT-EOF                      VALUE 10.
 
+      *  Legacy default test deck: 2 copies of the original hardcoded
+      *  payload. Used whenever the caller leaves LITG-PAYLOAD/
+      *  LITG-RECORD-COUNT blank/zero.
+         01 WS-PAYLOAD                  PIC X(32).
+         01 WS-RECORD-COUNT             PIC 9(09).
+         01 WS-I                        PIC 9(09).
+
        LINKAGE SECTION.
-      
-       PROCEDURE DIVISION.
+         01 LS.
+            COPY 'AESLITG.cpy'.
+
+       PROCEDURE DIVISION USING LS.
        MAINLINE.
-            OPEN OUTPUT R-DAT.
+            SET LITGS-OK                    TO TRUE.
 
-            IF FS-DAT-OK
-              CONTINUE
+            IF LITG-PAYLOAD = SPACES
+              MOVE '00112233445566778899AABBCCDDEEFF'
+                                             TO WS-PAYLOAD
             ELSE
-              DISPLAY 'ERROR ON OPEN: ' FS-DAT
-              STOP RUN
+              MOVE LITG-PAYLOAD              TO WS-PAYLOAD
             END-IF.
 
-            MOVE 
-              '00112233445566778899AABBCCDDEEFF'
-              TO DAT.
-
-      *     WRITE A LINE
-            WRITE DAT.
-
-            IF FS-DAT-OK
-              CONTINUE
+            IF LITG-RECORD-COUNT = 0
+              MOVE 2                         TO WS-RECORD-COUNT
             ELSE
-              DISPLAY 'ERROR ON WRITTING: ' FS-DAT
-              STOP RUN
+              MOVE LITG-RECORD-COUNT         TO WS-RECORD-COUNT
             END-IF.
 
-            WRITE DAT.
+            OPEN OUTPUT R-DAT.
 
             IF FS-DAT-OK
               CONTINUE
             ELSE
-              DISPLAY 'ERROR ON WRITTING: ' FS-DAT
-              STOP RUN
+              DISPLAY 'ERROR ON OPEN: ' FS-DAT
+              SET LITGS-ERR                  TO TRUE
+              GOBACK
             END-IF.
 
+            MOVE WS-PAYLOAD                  TO DAT.
+
+            PERFORM VARYING WS-I FROM 1 BY 1
+              UNTIL WS-I > WS-RECORD-COUNT
+      *       WRITE A LINE
+              WRITE DAT
+
+              IF FS-DAT-OK
+                CONTINUE
+              ELSE
+                DISPLAY 'ERROR ON WRITTING: ' FS-DAT
+                SET LITGS-ERR                TO TRUE
+              END-IF
+            END-PERFORM.
+
             CLOSE R-DAT.
 
             IF FS-DAT-OK
               CONTINUE
             ELSE
               DISPLAY 'ERORR ON CLOSING: ' FS-DAT
-              STOP RUN
+              SET LITGS-ERR                  TO TRUE
             END-IF.
 
-            STOP RUN.
+            GOBACK.
