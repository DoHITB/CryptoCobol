@@ -0,0 +1,454 @@
+      *****************************************************************
+      * PBKDF2-style passphrase-based key derivation, built on top of
+      * SHA512.cbl the same way AESKAUD/AESSTAMP already lean on it -
+      * an intermediate ASCII '0'/'1'-per-bit scratch file (PBKBITS,
+      * see AESKBITS/AESHBITS precedent) feeds each SHA512 call.
+      *
+      * No HMAC primitive existed in the repo, so this program builds
+      * its own HMAC-SHA512 internally (BUILD-IPAD-OPAD-KEYS/HMAC-
+      * ROUND) and then runs the standard PBKDF2 accumulation
+      * (U1 XOR U2 XOR ... XOR Uc) on top of it. Every value the
+      * "style" leaves us free to choose - the HMAC message block for
+      * U1 - is fixed at a full 64-byte width (salt padded with a
+      * trailing zero-fill instead of RFC 2898's variable-length
+      * SALT || INT32BE(counter)) so every HMAC round, first and
+      * later, hashes an identical-length message. That keeps every
+      * SHA512 call fed a whole number of 64-bit PBKBITS records with
+      * no leading-zero-byte record-alignment padding anywhere - the
+      * one case that would risk tripping SHA512.cbl's "skip leading
+      * all-zero bytes" convention (see the note on BUILD-MSG-BLOCK).
+      *
+      * Only one PBKDF2 block (i=1) is ever produced - LS-KEY-BITS
+      * tops out at 256 bits (32 bytes), well under a single HMAC-
+      * SHA512 output block (64 bytes), so the multi-block DK
+      * concatenation RFC 2898 describes never applies here.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBKDF2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     INTERMEDIATE BIT-STRING SCRATCH FILE (PBKBITS - LRECL=64)
+      *     same ASCII '0'/'1'-per-bit layout SHA512.cbl expects, one
+      *     record per 64 bits of whatever HASH-HEX-STRING is hashing.
+            SELECT R-BITS ASSIGN TO 'PBKBITS'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-BITS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *   PBKBITS
+       FD R-BITS LABEL RECORD STANDARD
+                 RECORD CONTAINS 64 CHARACTERS.
+
+       01 BITS-REC                       PIC X(64).
+
+       WORKING-STORAGE SECTION.
+         01 FS.
+            05 FS-BITS                 PIC 9(02).
+               88 FS-BITS-OK                      VALUE 0.
+
+      *  Hex-digit-to-4-bit-binary lookup and its reverse lookup, the
+      *  same table AESKAUD/AESSTAMP build to convert hex digits
+      *  before hashing them - reused here in both directions, for
+      *  hex-to-bits expansion (HASH-HEX-STRING) and for the nibble
+      *  XOR that builds ipad/opad and folds U(n) into the PBKDF2
+      *  accumulator (HEX-XOR-NIBBLE).
+         01 WS-HEX2BIN-TABLE.
+            05 WS-HEX2BIN-ENTRY        OCCURS 16.
+               10 WS-H2B-CHAR          PIC X(01).
+               10 WS-H2B-BITS          PIC X(04).
+         77 WS-H2B-I                   PIC 9(02).
+         77 WS-HEX-CHAR-TMP            PIC X(01).
+         77 WS-HEX-BITS-OUT            PIC X(04).
+
+      *  ASCII-byte-to-hex table and scratch, the same FUNCTION ORD /
+      *  DIVIDE BY 16 idiom AESBGET uses to turn a raw byte into two
+      *  hex digits - used here to hex-encode the caller's raw ASCII
+      *  passphrase/salt fields.
+         77 WS-HEX-TABLE               PIC X(16) VALUE
+            '0123456789ABCDEF'.
+         77 WS-HEX-TAB REDEFINES WS-HEX-TABLE
+                                  OCCURS 16 PIC X(01).
+         77 WS-A2H-IN                  PIC X(64).
+         77 WS-A2H-LEN                 PIC 9(02).
+         77 WS-A2H-OUT                 PIC X(128).
+         77 WS-A2H-I                   PIC 9(02).
+         77 WS-A2H-BYTE-VAL            PIC 9(03).
+         77 WS-A2H-HI                  PIC 9(02).
+         77 WS-A2H-LO                  PIC 9(02).
+
+      *  Hex representations of the caller's raw passphrase/salt -
+      *  always the full fixed-field width (space-padded), so a
+      *  passphrase/salt pair is always exactly 64/32 bytes' worth of
+      *  key material, the same fixed-width-field convention LMAIN-KEY
+      *  itself already uses.
+         77 WS-KEY-HEX                 PIC X(128).
+         77 WS-SALT-HEX                PIC X(64).
+         77 WS-COUNTER-HEX             PIC X(08) VALUE '00000001'.
+
+      *  HMAC-SHA512 key setup - key block padded/truncated to the
+      *  512-bit hash's 128-byte block size, then XORed with the
+      *  ipad/opad constants once per CALL (the key never changes
+      *  across PBKDF2 iterations, only the message does).
+         77 WS-KEY-BLOCK-HEX           PIC X(256).
+         77 WS-IPAD-CONST-HEX          PIC X(256).
+         77 WS-OPAD-CONST-HEX          PIC X(256).
+         77 WS-IPAD-KEY-HEX            PIC X(256).
+         77 WS-OPAD-KEY-HEX            PIC X(256).
+         77 WS-PAD-I                   PIC 9(03).
+
+      *  HMAC-SHA512 per-round working fields. WS-MSG-HEX is always
+      *  exactly 64 bytes/128 hex chars - for U1 that is SALT (32
+      *  bytes) followed by a 4-byte big-endian block counter and 28
+      *  zero-fill bytes; for U2 onward it is simply the previous
+      *  round's 64-byte HMAC output. Either way every SHA512 call
+      *  this program ever makes hashes exactly 384 hex chars (192
+      *  bytes = 24 PBKBITS records), so no partial trailing record
+      *  and no leading-zero-byte alignment padding is ever needed.
+         77 WS-MSG-HEX                 PIC X(128).
+         77 WS-HASH-IN                 PIC X(384).
+         77 WS-HASH-OUT-HEX            PIC X(128).
+         77 WS-INNER-DIGEST-HEX        PIC X(128).
+         77 WS-U-PREV                  PIC X(128).
+         77 WS-T-ACC                   PIC X(128).
+         77 WS-ITER-I                  PIC 9(06).
+
+      *  Hex-to-bits expansion buffer feeding PBKBITS - fixed at 384
+      *  hex chars (1536 bits/24 records), see WS-MSG-HEX note above.
+         77 WS-EXPAND-BITS             PIC X(1536).
+         77 WS-EXPAND-I                PIC 9(04).
+         77 WS-EXPAND-RI               PIC 9(04).
+
+      *  Generic hex-string XOR, one nibble at a time - shared by
+      *  BUILD-IPAD-OPAD-KEYS (256 hex chars) and the PBKDF2 U(n)
+      *  accumulation (128 hex chars).
+         77 WS-XOR-STR-A               PIC X(256).
+         77 WS-XOR-STR-B               PIC X(256).
+         77 WS-XOR-STR-R               PIC X(256).
+         77 WS-XOR-LEN                 PIC 9(03).
+         77 WS-XOR-I                   PIC 9(03).
+         77 WS-XOR-A-CHAR              PIC X(01).
+         77 WS-XOR-B-CHAR              PIC X(01).
+         77 WS-XOR-R-CHAR              PIC X(01).
+         77 WS-XOR-BIN-A               PIC X(04).
+         77 WS-XOR-BIN-A-X REDEFINES WS-XOR-BIN-A
+                                  OCCURS 4 PIC X(01).
+         77 WS-XOR-BIN-B               PIC X(04).
+         77 WS-XOR-BIN-B-X REDEFINES WS-XOR-BIN-B
+                                  OCCURS 4 PIC X(01).
+         77 WS-XOR-BIN-R               PIC X(04).
+         77 WS-XOR-BIN-R-X REDEFINES WS-XOR-BIN-R
+                                  OCCURS 4 PIC X(01).
+         77 WS-XOR-BI                  PIC 9(01).
+
+         77 WS-KEY-OUT-HEXLEN          PIC 9(03).
+
+      *  Linkage record SHA512.cbl expects, mirrored here the same
+      *  way AESKAUD/AESSTAMP mirror it - SHA512.cbl lives at the
+      *  repo root with no copybook of its own.
+         01 WS-SHA-LS.
+            05 WS-SHA-FILE-NAME        PIC X(08).
+            05 WS-SHA-ALGORITHM        PIC X(08).
+            05 WS-SHA-OUTPUT.
+               10 WS-SHA-OUT           OCCURS 8.
+                  15 WS-SHA-OUT-OCC    PIC X(16).
+
+       LINKAGE SECTION.
+         01 LS-SECTION.
+      *     Full fixed-width fields, space-padded by the caller -
+      *     matches LMAIN-KEY's own fixed-field convention.
+            05 PBK-PASSPHRASE          PIC X(64).
+            05 PBK-SALT                PIC X(32).
+            05 PBK-ITERATIONS          PIC 9(06).
+            05 PBK-KEY-BITS            PIC X(03).
+            05 PBK-DERIVED-KEY         PIC X(64).
+            05 PBK-STATUS              PIC X(03).
+               88 PBKS-OK                       VALUE 'OK '.
+               88 PBKS-ERR                      VALUE 'ERR'.
+
+       PROCEDURE DIVISION USING LS-SECTION.
+       MAINLINE.
+            SET PBKS-OK                      TO TRUE.
+            MOVE SPACES                      TO PBK-DERIVED-KEY.
+
+            IF PBK-ITERATIONS = 0
+              SET PBKS-ERR                   TO TRUE
+              GOBACK
+            END-IF.
+
+            EVALUATE PBK-KEY-BITS
+              WHEN '128'
+                MOVE 32                      TO WS-KEY-OUT-HEXLEN
+              WHEN '192'
+                MOVE 48                      TO WS-KEY-OUT-HEXLEN
+              WHEN '256'
+                MOVE 64                      TO WS-KEY-OUT-HEXLEN
+              WHEN OTHER
+                SET PBKS-ERR                 TO TRUE
+                GOBACK
+            END-EVALUATE.
+
+            PERFORM BUILD-HEX2BIN-TABLE.
+
+            MOVE PBK-PASSPHRASE              TO WS-A2H-IN.
+            MOVE 64                          TO WS-A2H-LEN.
+            PERFORM ASCII-TO-HEX.
+            MOVE WS-A2H-OUT(1:128)           TO WS-KEY-HEX.
+
+            MOVE SPACES                      TO WS-A2H-IN.
+            MOVE PBK-SALT                    TO WS-A2H-IN(1:32).
+            MOVE 32                          TO WS-A2H-LEN.
+            PERFORM ASCII-TO-HEX.
+            MOVE WS-A2H-OUT(1:64)            TO WS-SALT-HEX.
+
+            PERFORM BUILD-KEY-BLOCK.
+            PERFORM BUILD-PAD-CONSTANTS.
+            PERFORM BUILD-IPAD-OPAD-KEYS.
+
+      *     U1 = HMAC-SHA512(passphrase, SALT || counter || zero-fill)
+            PERFORM BUILD-FIRST-MSG-BLOCK.
+            PERFORM HMAC-ROUND.
+            MOVE WS-HASH-OUT-HEX             TO WS-U-PREV.
+            MOVE WS-U-PREV                   TO WS-T-ACC.
+
+      *     U(n) = HMAC-SHA512(passphrase, U(n-1)); T = T XOR U(n)
+            PERFORM VARYING WS-ITER-I FROM 2 BY 1
+              UNTIL WS-ITER-I > PBK-ITERATIONS
+              MOVE WS-U-PREV                 TO WS-MSG-HEX
+              PERFORM HMAC-ROUND
+              MOVE WS-HASH-OUT-HEX           TO WS-U-PREV
+
+              MOVE WS-T-ACC                  TO WS-XOR-STR-A
+              MOVE WS-U-PREV                 TO WS-XOR-STR-B
+              MOVE 128                       TO WS-XOR-LEN
+              PERFORM HEX-XOR-STRING
+              MOVE WS-XOR-STR-R(1:128)       TO WS-T-ACC
+            END-PERFORM.
+
+            MOVE WS-T-ACC(1:WS-KEY-OUT-HEXLEN)
+                                             TO PBK-DERIVED-KEY
+                                                (1:WS-KEY-OUT-HEXLEN).
+
+            GOBACK.
+
+
+       BUILD-FIRST-MSG-BLOCK.
+      *    Always exactly 64 bytes: 32-byte salt, 4-byte big-endian
+      *    block counter (always 1 - see the header note on why only
+      *    one PBKDF2 block is ever needed), 28 zero-fill bytes. This
+      *    is the deliberate "PBKDF2-style" deviation from RFC 2898's
+      *    variable-length SALT || INT32BE(counter) - see the header
+      *    comment for why a fixed width matters here.
+            MOVE ALL '0'                     TO WS-MSG-HEX.
+            MOVE WS-SALT-HEX                 TO WS-MSG-HEX(1:64).
+            MOVE WS-COUNTER-HEX              TO WS-MSG-HEX(65:8).
+
+
+       BUILD-KEY-BLOCK.
+      *    HMAC key normalized to the hash's 128-byte block size. The
+      *    passphrase field is capped at 64 bytes/128 hex chars, well
+      *    under the 128-byte block size, so the RFC 2104 "hash the
+      *    key down first if it's longer than a block" branch never
+      *    applies here - just right-pad with zero bytes.
+            MOVE ALL '0'                     TO WS-KEY-BLOCK-HEX.
+            MOVE WS-KEY-HEX                  TO WS-KEY-BLOCK-HEX(1:128).
+
+
+       BUILD-PAD-CONSTANTS.
+            PERFORM VARYING WS-PAD-I FROM 1 BY 2
+              UNTIL WS-PAD-I > 256
+              MOVE '36'                TO WS-IPAD-CONST-HEX(WS-PAD-I:2)
+              MOVE '5C'                TO WS-OPAD-CONST-HEX(WS-PAD-I:2)
+            END-PERFORM.
+
+
+       BUILD-IPAD-OPAD-KEYS.
+            MOVE WS-KEY-BLOCK-HEX            TO WS-XOR-STR-A.
+            MOVE WS-IPAD-CONST-HEX           TO WS-XOR-STR-B.
+            MOVE 256                         TO WS-XOR-LEN.
+            PERFORM HEX-XOR-STRING.
+            MOVE WS-XOR-STR-R                TO WS-IPAD-KEY-HEX.
+
+            MOVE WS-KEY-BLOCK-HEX            TO WS-XOR-STR-A.
+            MOVE WS-OPAD-CONST-HEX           TO WS-XOR-STR-B.
+            MOVE 256                         TO WS-XOR-LEN.
+            PERFORM HEX-XOR-STRING.
+            MOVE WS-XOR-STR-R                TO WS-OPAD-KEY-HEX.
+
+
+       HMAC-ROUND.
+      *    inner = SHA512(ipad-key || message)
+            MOVE WS-IPAD-KEY-HEX             TO WS-HASH-IN(1:256).
+            MOVE WS-MSG-HEX                  TO WS-HASH-IN(257:128).
+            PERFORM HASH-HEX-STRING.
+            MOVE WS-HASH-OUT-HEX             TO WS-INNER-DIGEST-HEX.
+
+      *    outer = SHA512(opad-key || inner) - the HMAC result
+            MOVE WS-OPAD-KEY-HEX             TO WS-HASH-IN(1:256).
+            MOVE WS-INNER-DIGEST-HEX         TO WS-HASH-IN(257:128).
+            PERFORM HASH-HEX-STRING.
+
+
+       HASH-HEX-STRING.
+      *    Expands WS-HASH-IN's fixed 384 hex chars to their 1536-bit
+      *    ASCII binary representation, writes it as 24 fixed 64-bit
+      *    PBKBITS records, and hashes it via SHA512 - result comes
+      *    back in WS-HASH-OUT-HEX.
+            PERFORM VARYING WS-EXPAND-I FROM 1 BY 1
+              UNTIL WS-EXPAND-I > 384
+              MOVE WS-HASH-IN(WS-EXPAND-I:1) TO WS-HEX-CHAR-TMP
+              PERFORM FIND-HEX-BITS
+              MOVE WS-HEX-BITS-OUT
+                TO WS-EXPAND-BITS(((WS-EXPAND-I - 1) * 4) + 1:4)
+            END-PERFORM.
+
+            OPEN OUTPUT R-BITS.
+
+            IF FS-BITS-OK
+              CONTINUE
+            ELSE
+              DISPLAY 'ERROR OPENING PBKBITS: ' FS-BITS
+              GOBACK
+            END-IF.
+
+            PERFORM VARYING WS-EXPAND-RI FROM 1 BY 1
+              UNTIL WS-EXPAND-RI > 24
+              MOVE WS-EXPAND-BITS(((WS-EXPAND-RI - 1) * 64) + 1:64)
+                                              TO BITS-REC
+              WRITE BITS-REC
+
+              IF FS-BITS-OK
+                CONTINUE
+              ELSE
+                DISPLAY 'ERROR WRITING PBKBITS: ' FS-BITS
+              END-IF
+            END-PERFORM.
+
+            CLOSE R-BITS.
+
+            MOVE 'PBKBITS'                   TO WS-SHA-FILE-NAME.
+            MOVE SPACES                      TO WS-SHA-ALGORITHM.
+
+            CALL 'SHA512' USING WS-SHA-LS.
+
+            MOVE WS-SHA-OUTPUT                TO WS-HASH-OUT-HEX.
+
+
+       FIND-HEX-BITS.
+            MOVE SPACES                      TO WS-HEX-BITS-OUT.
+
+            PERFORM VARYING WS-H2B-I FROM 1 BY 1
+              UNTIL WS-H2B-I > 16
+              OR WS-H2B-CHAR(WS-H2B-I) = WS-HEX-CHAR-TMP
+              CONTINUE
+            END-PERFORM.
+
+            IF WS-H2B-I <= 16
+              MOVE WS-H2B-BITS(WS-H2B-I)      TO WS-HEX-BITS-OUT
+            END-IF.
+
+
+       FIND-HEX-CHAR.
+      *    Reverse lookup of FIND-HEX-BITS - given a 4-bit pattern in
+      *    WS-XOR-BIN-R, returns the matching hex digit in
+      *    WS-XOR-R-CHAR.
+            PERFORM VARYING WS-H2B-I FROM 1 BY 1
+              UNTIL WS-H2B-I > 16
+              OR WS-H2B-BITS(WS-H2B-I) = WS-XOR-BIN-R
+              CONTINUE
+            END-PERFORM.
+
+            IF WS-H2B-I <= 16
+              MOVE WS-H2B-CHAR(WS-H2B-I)      TO WS-XOR-R-CHAR
+            END-IF.
+
+
+       HEX-XOR-NIBBLE.
+            MOVE WS-XOR-A-CHAR                TO WS-HEX-CHAR-TMP.
+            PERFORM FIND-HEX-BITS.
+            MOVE WS-HEX-BITS-OUT               TO WS-XOR-BIN-A.
+
+            MOVE WS-XOR-B-CHAR                TO WS-HEX-CHAR-TMP.
+            PERFORM FIND-HEX-BITS.
+            MOVE WS-HEX-BITS-OUT               TO WS-XOR-BIN-B.
+
+            PERFORM VARYING WS-XOR-BI FROM 1 BY 1
+              UNTIL WS-XOR-BI > 4
+              IF WS-XOR-BIN-A-X(WS-XOR-BI) = WS-XOR-BIN-B-X(WS-XOR-BI)
+                MOVE '0'                  TO WS-XOR-BIN-R-X(WS-XOR-BI)
+              ELSE
+                MOVE '1'                  TO WS-XOR-BIN-R-X(WS-XOR-BI)
+              END-IF
+            END-PERFORM.
+
+            PERFORM FIND-HEX-CHAR.
+
+
+       HEX-XOR-STRING.
+      *    WS-XOR-STR-A XOR WS-XOR-STR-B over WS-XOR-LEN hex chars,
+      *    result in WS-XOR-STR-R - one hex nibble at a time.
+            PERFORM VARYING WS-XOR-I FROM 1 BY 1
+              UNTIL WS-XOR-I > WS-XOR-LEN
+              MOVE WS-XOR-STR-A(WS-XOR-I:1)   TO WS-XOR-A-CHAR
+              MOVE WS-XOR-STR-B(WS-XOR-I:1)   TO WS-XOR-B-CHAR
+              PERFORM HEX-XOR-NIBBLE
+              MOVE WS-XOR-R-CHAR            TO WS-XOR-STR-R(WS-XOR-I:1)
+            END-PERFORM.
+
+
+       ASCII-TO-HEX.
+      *    Same FUNCTION ORD / DIVIDE BY 16 / hex-table idiom AESBGET
+      *    uses to turn a raw byte into two hex digits - here applied
+      *    to WS-A2H-IN's first WS-A2H-LEN bytes, result in
+      *    WS-A2H-OUT.
+            MOVE SPACES                       TO WS-A2H-OUT.
+
+            PERFORM VARYING WS-A2H-I FROM 1 BY 1
+              UNTIL WS-A2H-I > WS-A2H-LEN
+              COMPUTE WS-A2H-BYTE-VAL =
+                FUNCTION ORD(WS-A2H-IN(WS-A2H-I:1)) - 1
+              DIVIDE WS-A2H-BYTE-VAL BY 16   GIVING WS-A2H-HI
+                                          REMAINDER WS-A2H-LO
+              MOVE WS-HEX-TAB(WS-A2H-HI + 1)
+                TO WS-A2H-OUT(WS-A2H-I * 2 - 1:1)
+              MOVE WS-HEX-TAB(WS-A2H-LO + 1)
+                TO WS-A2H-OUT(WS-A2H-I * 2:1)
+            END-PERFORM.
+
+
+       BUILD-HEX2BIN-TABLE.
+            MOVE '0'                     TO WS-H2B-CHAR(1).
+            MOVE '0000'                  TO WS-H2B-BITS(1).
+            MOVE '1'                     TO WS-H2B-CHAR(2).
+            MOVE '0001'                  TO WS-H2B-BITS(2).
+            MOVE '2'                     TO WS-H2B-CHAR(3).
+            MOVE '0010'                  TO WS-H2B-BITS(3).
+            MOVE '3'                     TO WS-H2B-CHAR(4).
+            MOVE '0011'                  TO WS-H2B-BITS(4).
+            MOVE '4'                     TO WS-H2B-CHAR(5).
+            MOVE '0100'                  TO WS-H2B-BITS(5).
+            MOVE '5'                     TO WS-H2B-CHAR(6).
+            MOVE '0101'                  TO WS-H2B-BITS(6).
+            MOVE '6'                     TO WS-H2B-CHAR(7).
+            MOVE '0110'                  TO WS-H2B-BITS(7).
+            MOVE '7'                     TO WS-H2B-CHAR(8).
+            MOVE '0111'                  TO WS-H2B-BITS(8).
+            MOVE '8'                     TO WS-H2B-CHAR(9).
+            MOVE '1000'                  TO WS-H2B-BITS(9).
+            MOVE '9'                     TO WS-H2B-CHAR(10).
+            MOVE '1001'                  TO WS-H2B-BITS(10).
+            MOVE 'A'                     TO WS-H2B-CHAR(11).
+            MOVE '1010'                  TO WS-H2B-BITS(11).
+            MOVE 'B'                     TO WS-H2B-CHAR(12).
+            MOVE '1011'                  TO WS-H2B-BITS(12).
+            MOVE 'C'                     TO WS-H2B-CHAR(13).
+            MOVE '1100'                  TO WS-H2B-BITS(13).
+            MOVE 'D'                     TO WS-H2B-CHAR(14).
+            MOVE '1101'                  TO WS-H2B-BITS(14).
+            MOVE 'E'                     TO WS-H2B-CHAR(15).
+            MOVE '1110'                  TO WS-H2B-BITS(15).
+            MOVE 'F'                     TO WS-H2B-CHAR(16).
+            MOVE '1111'                  TO WS-H2B-BITS(16).
