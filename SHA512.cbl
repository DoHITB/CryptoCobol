@@ -58,17 +58,25 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *     LS-FILE-NAME (LRECL=64)
-            SELECT R-HASH ASSIGN TO RANDOM CNS-FILE-NAME
+            SELECT R-HASH ASSIGN TO DYNAMIC CNS-FILE-NAME
                    ORGANIZATION IS SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    FILE STATUS IS FS-HASH.
                    
       *     LS-FILE-NAME-X (LRECL=64)
-            SELECT R-OUT ASSIGN TO RANDOM CNS-FILE-OUT
+            SELECT R-OUT ASSIGN TO DYNAMIC CNS-FILE-OUT
                    ORGANIZATION IS SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    FILE STATUS IS FS-OUT.
 
+      *     HASHLOG (LRECL=150) - one appended record per digest this
+      *     module ever produces, the same append-only audit trail
+      *     idiom AESMPUT uses for AESLOG and AESSTAMP uses for AESSTMP.
+            SELECT R-HLOG ASSIGN TO 'HASHLOG'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS FS-HLOG.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -77,41 +85,55 @@
 
        01 HASH.
           05 HCHAR PIC X(08) OCCURS 8.
-       
+
       *   LS-FILE-NAME-X
        FD R-OUT LABEL RECORD STANDARD.
 
        01 OUT.
           05 HOUT PIC X(08) OCCURS 8.
-       
-       WORKING-STORAGE SECTION.       
-      *Max length of XOR input
-       77 CNS-XOR-MAX             PIC 9(02)  VALUE 64.
-      
-      *Max length of NOT input
-       77 CNS-NOT-MAX             PIC 9(02)  VALUE 64.
-      
-      *Max length of AND input
-       77 CNS-AND-MAX             PIC 9(02)  VALUE 64.
-      
-      *Max length of OR input
-       77 CNS-OR-MAX              PIC 9(02)  VALUE 64.
-       
-      *Max length of SUM input
-       77 CNS-SUM-MAX             PIC 9(02)  VALUE 64.
-       
-      *Max length of SL input
-       77 CNS-SL-MAX              PIC 9(02)  VALUE 64.
-       
-      *Max length of RS input
-       77 CNS-RS-MAX              PIC 9(02)  VALUE 64.
-				 
+
+      *   HASHLOG
+       FD R-HLOG LABEL RECORD STANDARD.
+
+       01 HLOG-REC.
+          05 HLOG-SRC-FILE            PIC X(08).
+          05 HLOG-SEP1                PIC X(01).
+          05 HLOG-ALGORITHM           PIC X(08).
+          05 HLOG-SEP2                PIC X(01).
+          05 HLOG-TST.
+             10 HLOG-DD               PIC X(02).
+             10 HLOG-TST1             PIC X(01).
+             10 HLOG-MM               PIC X(02).
+             10 HLOG-TST2             PIC X(01).
+             10 HLOG-YYYY             PIC X(04).
+             10 HLOG-TST3             PIC X(01).
+             10 HLOG-HH               PIC X(02).
+             10 HLOG-TST4             PIC X(01).
+             10 HLOG-MN               PIC X(02).
+             10 HLOG-TST5             PIC X(01).
+             10 HLOG-SS               PIC X(02).
+          05 HLOG-SEP3                PIC X(01).
+          05 HLOG-DIGEST              PIC X(128).
+
+       WORKING-STORAGE SECTION.
+      *Loop limits for the bit-logic functions. XOR/AND/OR/NOT now
+      *work a 4-bit nibble at a time (see WS-NIB-* tables below), so
+      *their max is 16 groups instead of 64 bits; SUM and the shift
+      *paragraphs still walk the string one character at a time.
+       77 CNS-NIB-MAX             PIC 9(02) VALUE 16.
+       77 CNS-SUM-MAX             PIC 9(02) VALUE 64.
+       77 CNS-SL-MAX              PIC 9(02) VALUE 64.
+       77 CNS-RS-MAX              PIC 9(02) VALUE 64.
+
       *Input file name
        77 CNS-FILE-NAME           PIC X(08).
        
       *Output fule name
        77 CNS-FILE-OUT            PIC X(08).
-       
+
+      *Return code from the CBL_DELETE_FILE cleanup of CNS-FILE-OUT
+       77 WS-DELETE-RC            PIC S9(09) COMP-5 VALUE ZEROES.
+
       *Hex calculation
        77 CNS-B1                  PIC 9(01)  VALUE 1.
        77 CNS-B2                  PIC 9(02)  VALUE 2.
@@ -136,6 +158,23 @@
           05 FS-OUT               PIC 9(02) VALUE ZEROES.
              88 FS-OUT-OK                   VALUE ZEROES.
              88 FS-OUT-EOF                  VALUE 10.
+      *      HASHLOG File-Status
+          05 FS-HLOG               PIC 9(02) VALUE ZEROES.
+             88 FS-HLOG-OK                  VALUE ZEROES.
+             88 FS-HLOG-AOP                 VALUE 41.
+
+      *  Current-date/time capture for HASHLOG, same idiom AESMPUT
+      *  uses for AESLOG and AESSTAMP uses for AESSTMP.
+       01 AUX-DATA.
+          05 SDATE.
+             10 SYYYY                PIC 9(04).
+             10 SMM                  PIC 9(02).
+             10 SDD                  PIC 9(02).
+          05 STIME.
+             10 SHH                  PIC 9(02).
+             10 SMN                  PIC 9(02).
+             10 SSS                  PIC 9(02).
+             10 SMS                  PIC 9(02).
 
        01 WS-VAR.
       *   Temporal indexes for logical operations
@@ -153,10 +192,7 @@
           
       *   File variables
           05 WS-FL-INDEX          PIC 9(01) VALUE ZEROES.
-          05 WS-FL-ICHAR-I        PIC 9(01) VALUE ZEROES.
-          05 WS-FL-ICHAR-FULL     PIC X(08).
-          05 WS-FL-ICHAR          REDEFINES WS-FL-ICHAR-FULL
-                                  PIC X(01) OCCURS 8.
+          05 WS-FL-REAL-BYTES     PIC 9(02) VALUE ZEROES.
           05 WS-FL-OFFSET         PIC 9(02) VALUE ZEROES.
           05 WS-FL-OFFSET-X       PIC X(08) VALUE SPACES.
           05 WS-FL-OFFSET-B       REDEFINES WS-FL-OFFSET-X
@@ -176,77 +212,111 @@
       *   XOR keys & values
           05 WS-XOR-KEY-1         PIC X(64) VALUE SPACES.
           05 WS-XOR-KEY-1-X       REDEFINES WS-XOR-KEY-1
-                                  OCCURS 64 PIC 9(01).
+                                  OCCURS 16 PIC X(04).
           05 WS-XOR-KEY-2         PIC X(64) VALUE SPACES.
           05 WS-XOR-KEY-2-X       REDEFINES WS-XOR-KEY-2
-                                  OCCURS 64 PIC 9(01).
+                                  OCCURS 16 PIC X(04).
           05 WS-XOR-RESULT        PIC X(64) VALUE SPACES.
           05 WS-XOR-RESULT-X      REDEFINES WS-XOR-RESULT
-                                  OCCURS 64 PIC X(01).
-      
+                                  OCCURS 16 PIC X(04).
+
       *   NOT keys & values
           05 WS-NOT-KEY           PIC X(64) VALUE SPACES.
           05 WS-NOT-KEY-X         REDEFINES WS-NOT-KEY
-                                  OCCURS 64 PIC X(01).
+                                  OCCURS 16 PIC X(04).
           05 WS-NOT-RESULT        PIC X(64) VALUE SPACES.
           05 WS-NOT-RESULT-X      REDEFINES WS-NOT-RESULT
-                                  OCCURS 64 PIC X(01).
-      
+                                  OCCURS 16 PIC X(04).
+
       *   OR keys & values
           05 WS-OR-KEY-1          PIC X(64) VALUE SPACES.
           05 WS-OR-KEY-1-X        REDEFINES WS-OR-KEY-1
-                                  OCCURS 64 PIC 9(01).
+                                  OCCURS 16 PIC X(04).
           05 WS-OR-KEY-2          PIC X(64) VALUE SPACES.
           05 WS-OR-KEY-2-X        REDEFINES WS-OR-KEY-2
-                                  OCCURS 64 PIC 9(01).
-          05 WS-OR-RESULT         PIC X(65) VALUE SPACES.
+                                  OCCURS 16 PIC X(04).
+          05 WS-OR-RESULT         PIC X(64) VALUE SPACES.
           05 WS-OR-RESULT-X       REDEFINES WS-OR-RESULT
-                                  OCCURS 65 PIC X(01).
-      
+                                  OCCURS 16 PIC X(04).
+
       *   AND keys & values
           05 WS-AND-KEY-1         PIC X(64) VALUE SPACES.
           05 WS-AND-KEY-1-X       REDEFINES WS-AND-KEY-1
-                                  OCCURS 64 PIC 9(01).
+                                  OCCURS 16 PIC X(04).
           05 WS-AND-KEY-2         PIC X(64) VALUE SPACES.
           05 WS-AND-KEY-2-X       REDEFINES WS-AND-KEY-2
-                                  OCCURS 64 PIC 9(01).
+                                  OCCURS 16 PIC X(04).
           05 WS-AND-RESULT        PIC X(64) VALUE SPACES.
           05 WS-AND-RESULT-X      REDEFINES WS-AND-RESULT
-                                  OCCURS 64 PIC X(01). 
-          05 WS-AND-RESULT-1      PIC X(64) VALUE SPACES.
-          05 WS-AND-RESULT-2      PIC X(64) VALUE SPACES.
-          05 WS-AND-RESULT-3      PIC X(64) VALUE SPACES.
-          
-      *   SUM keys & values
+                                  OCCURS 16 PIC X(04).
+
+      *   SUM keys & values (64-bit mod-2 addition, nibble at a time)
           05 WS-SUM-KEY-1         PIC X(64) VALUE SPACES.
           05 WS-SUM-KEY-1-X       REDEFINES WS-SUM-KEY-1
-                                  OCCURS 64 PIC 9(01).
+                                  OCCURS 16 PIC X(04).
           05 WS-SUM-KEY-2         PIC X(64) VALUE SPACES.
           05 WS-SUM-KEY-2-X       REDEFINES WS-SUM-KEY-2
-                                  OCCURS 64 PIC 9(01).
+                                  OCCURS 16 PIC X(04).
           05 WS-SUM-RESULT        PIC X(64) VALUE SPACES.
           05 WS-SUM-RESULT-X      REDEFINES WS-SUM-RESULT
-                                  OCCURS 64 PIC X(01). 
-          05 WS-SUM-RESULT-1      PIC X(64) VALUE SPACES.
-          05 WS-SUM-RESULT-2      PIC X(64) VALUE SPACES.
-          05 WS-SUM-RESULT-3      PIC X(64) VALUE SPACES.
-          
-      *   S^l and R^l keys & values
+                                  OCCURS 16 PIC X(04).
+
+      *   S^l and R^l keys & values (unchanged - character shifting,
+      *   not bitwise logic, so left as-is)
           05 WS-SL-KEY            PIC X(64) VALUE SPACES.
           05 WS-SL-KEY-X          REDEFINES WS-SL-KEY
                                   OCCURS 64 PIC X(01).
           05 WS-SL-RESULT         PIC X(64) VALUE SPACES.
           05 WS-SL-RESULT-X       REDEFINES WS-SL-RESULT
                                   OCCURS 64 PIC X(01).
-                                  
-      *   x>>n keys & values
+
+      *   x>>n keys & values (unchanged - character shifting, not
+      *   bitwise logic, so left as-is)
           05 WS-RS-KEY            PIC X(64) VALUE SPACES.
           05 WS-RS-KEY-X          REDEFINES WS-RS-KEY
                                   OCCURS 64 PIC X(01).
           05 WS-RS-RESULT         PIC X(64) VALUE SPACES.
           05 WS-RS-RESULT-X       REDEFINES WS-RS-RESULT
                                   OCCURS 64 PIC X(01).
-          
+
+      *   4-bit nibble lookup tables for AND/OR/XOR/NOT/ADD, built
+      *   once in FILL-TABLES. Replacing the old per-bit IF-THEN
+      *   logic (and, for SUM, a per-bit carry chain) with a single
+      *   table hit per 4-bit group cuts the work for a 64-bit
+      *   operation from 64 conditional tests down to 16 lookups.
+      *   AND/OR/XOR/ADD-SUM/ADD-CARRY are indexed by
+      *   (nibble-1 * 16) + nibble-2 + 1 (1-256); NOT is indexed by
+      *   nibble + 1 (1-16); INC-SUM/INC-CARRY fold a single incoming
+      *   carry bit into a nibble and are indexed by (nibble * 2) +
+      *   carry-in + 1 (1-32).
+          05 WS-NIB-KEY            PIC 9(04) VALUE ZEROES.
+          05 WS-NIB-SAVE           PIC 9(02) VALUE ZEROES.
+          05 WS-NIB-AND            OCCURS 256 PIC X(04).
+          05 WS-NIB-OR             OCCURS 256 PIC X(04).
+          05 WS-NIB-XOR            OCCURS 256 PIC X(04).
+          05 WS-NIB-NOT            OCCURS 16  PIC X(04).
+          05 WS-NIB-ADD-SUM        OCCURS 256 PIC 9(02).
+          05 WS-NIB-ADD-CARRY      OCCURS 256 PIC 9(01).
+          05 WS-NIB-INC-SUM        OCCURS 32  PIC 9(02).
+          05 WS-NIB-INC-CARRY      OCCURS 32  PIC 9(01).
+
+      *   Scratch used only while FILL-TABLES builds the tables above
+          05 WS-NIB-I              PIC 9(02) VALUE ZEROES.
+          05 WS-NIB-J              PIC 9(02) VALUE ZEROES.
+          05 WS-NIB-BIT-1          OCCURS 4 PIC 9(01).
+          05 WS-NIB-BIT-2          OCCURS 4 PIC 9(01).
+          05 WS-NIB-BIT-R          OCCURS 4 PIC 9(01).
+          05 WS-NIB-BIT-STR        PIC X(04).
+          05 WS-NIB-BIT-STR-X      REDEFINES WS-NIB-BIT-STR
+                                  OCCURS 4 PIC X(01).
+          05 WS-NIB-BIDX           PIC 9(01) VALUE ZEROES.
+          05 WS-NIB-SCRATCH        PIC 9(02) VALUE ZEROES.
+          05 WS-NIB-BUILD-1        PIC 9(02) VALUE ZEROES.
+          05 WS-NIB-BUILD-2        PIC 9(02) VALUE ZEROES.
+          05 WS-NIB-CIN            PIC 9(01) VALUE ZEROES.
+          05 WS-NIB-C1             PIC 9(01) VALUE ZEROES.
+          05 WS-NIB-C2             PIC 9(01) VALUE ZEROES.
+
       *   128-bit final padding
           05 WS-PADDING-KEY       PIC X(128) VALUE SPACES.
           05 WS-PADDING-KEY-X     REDEFINES WS-PADDING-KEY
@@ -381,23 +451,19 @@
                  15 WS-KS-BIN-1   PIC X(32).
                  15 WS-KS-BIN-2   PIC X(32).
       
-      *   DEBUGGING
-       01 TEMP-LINK.
-          05 LS-FILE-NAME         PIC X(08) VALUE 'TEST    '.        
-          05 LS-OUTPUT.
-             10 LS-OUT            OCCURS 8.
-                15 LS-OUT-OCC     PIC X(16).
-              
-              
-      *LINKAGE SECTION.
-      *  01 LS-SECTION.
-      *     05 LS-FILE-NAME       PIC X(08).
-      *     05 LS-OUTPUT.
-      *        10 LS-OUT          OCCURS 8.
-      *           15 LS-OUT-OCC   PIC X(64).
-      
-      *PROCEDURE DIVISION USING LS-SECTION.
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+         01 LS-SECTION.
+            05 LS-FILE-NAME       PIC X(08).
+      *     Digest algorithm - defaults to SHA-512 (SPACES) so callers
+      *     written before SHA-384 support existed keep working unchanged.
+            05 LS-ALGORITHM       PIC X(08).
+               88 LS-ALG-SHA512             VALUE 'SHA512  ' SPACES.
+               88 LS-ALG-SHA384             VALUE 'SHA384  '.
+            05 LS-OUTPUT.
+               10 LS-OUT          OCCURS 8.
+                  15 LS-OUT-OCC   PIC X(16).
+
+       PROCEDURE DIVISION USING LS-SECTION.
        MAINLINE.
       *****************************************************************
       *    P A D D I N G   S E C T I O N   I N I                      *
@@ -425,24 +491,12 @@
              PERFORM FILL-TABLES
            END-IF
        
-      *    DEBUGGING
+      *    LS-FILE-NAME names the caller's already-prepared bit-string
+      *    input file (see the HCHAR layout above) - COUNT-BITS/
+      *    MAKE-PADDING read it directly, no demo data written here.
            MOVE LS-FILE-NAME                    TO CNS-FILE-NAME.
-           OPEN OUTPUT R-HASH.
-
-      *         abcde text
-           MOVE '00000000'                      TO HCHAR(1).
-           MOVE '00000000'                      TO HCHAR(2).
-           MOVE '00000000'                      TO HCHAR(3).
-           MOVE '01100001'                      TO HCHAR(4).
-           MOVE '01100010'                      TO HCHAR(5).
-           MOVE '01100011'                      TO HCHAR(6).
-           MOVE '01100100'                      TO HCHAR(7).
-           MOVE '01100101'                      TO HCHAR(8).
-
-           WRITE HASH.
-           CLOSE R-HASH.
 
-      *    To padd the message we need to calculate the length of the 
+      *    To padd the message we need to calculate the length of the
       *    message
       *
            PERFORM COUNT-BITS.
@@ -496,16 +550,99 @@
       *
              MOVE WS-HAUX-OUT                    TO LS-OUT-OCC(WS-CI)
            END-PERFORM.
+
+      *    SHA-384 is SHA-512's same compression run, truncated to the
+      *    concatenation of H(0) through H(5) - blank out the last two
+      *    64-bit words (H(6)/H(7)) so LS-OUTPUT only carries the 384
+      *    real digest bits the caller asked for.
+           IF LS-ALG-SHA384
+             MOVE SPACES                         TO LS-OUT-OCC(7)
+                                                     LS-OUT-OCC(8)
+           END-IF.
            
            DISPLAY 'Result: ' LS-OUTPUT.
            DISPLAY SPACE.
-           
-           STOP RUN.
-         
-		 
+
+      *    Structured audit-trail entry - source file, algorithm,
+      *    timestamp and the resulting digest - appended to HASHLOG
+      *    so every hash this module has ever produced is on record,
+      *    not just whatever scrolled by on SYSOUT.
+           PERFORM WRITE-HASHLOG.
+
+      *    GOBACK, not STOP RUN - as a called subprogram, SHA512 must
+      *    return control to its caller (e.g. AESMAIN) rather than
+      *    terminating the whole run.
+           GOBACK.
+
+
       *****************************************************************
-      *    P A D D I N G   F U N C T I O N S                          *
+       WRITE-HASHLOG.
       *****************************************************************
+      *    Appends one structured entry per digest to HASHLOG - source
+      *    file, algorithm, timestamp, resulting hex digest - mirroring
+      *    how AESMPUT writes structured entries to AESLOG via
+      *    AESFLOG.cpy.
+      *
+           MOVE LS-FILE-NAME                    TO HLOG-SRC-FILE.
+
+           IF LS-ALG-SHA384
+             MOVE 'SHA384  '                    TO HLOG-ALGORITHM
+           ELSE
+             MOVE 'SHA512  '                    TO HLOG-ALGORITHM
+           END-IF.
+
+           ACCEPT SDATE                         FROM DATE YYYYMMDD.
+           ACCEPT STIME                         FROM TIME.
+
+           MOVE SDD                             TO HLOG-DD.
+           MOVE SMM                             TO HLOG-MM.
+           MOVE SYYYY                           TO HLOG-YYYY.
+           MOVE SHH                             TO HLOG-HH.
+           MOVE SMN                             TO HLOG-MN.
+           MOVE SSS                             TO HLOG-SS.
+
+           MOVE '.'                             TO HLOG-TST1
+                                                    HLOG-TST2.
+           MOVE SPACE                           TO HLOG-TST3.
+           MOVE ':'                             TO HLOG-TST4
+                                                    HLOG-TST5.
+
+           MOVE '|'                             TO HLOG-SEP1
+                                                    HLOG-SEP2
+                                                    HLOG-SEP3.
+
+           MOVE LS-OUTPUT                       TO HLOG-DIGEST.
+
+      *    Append to any earlier entries rather than truncating - same
+      *    OPEN EXTEND/fall-back-to-OUTPUT idiom AESMPUT and AESSTAMP
+      *    both use for their own audit trails.
+           OPEN EXTEND R-HLOG.
+
+           IF FS-HLOG-OK OR FS-HLOG-AOP
+             CONTINUE
+           ELSE
+             OPEN OUTPUT R-HLOG
+
+             IF FS-HLOG-OK OR FS-HLOG-AOP
+               CONTINUE
+             ELSE
+               DISPLAY 'ERROR OPENING HASHLOG: ' FS-HLOG
+               GOBACK
+             END-IF
+           END-IF.
+
+           WRITE HLOG-REC.
+
+           IF FS-HLOG-OK
+             CONTINUE
+           ELSE
+             DISPLAY 'ERROR WRITING HASHLOG: ' FS-HLOG
+           END-IF.
+
+           CLOSE R-HLOG.
+
+      *****************************************************************
+      *    P A D D I N G   F U N C T I O N S                          *
       *****************************************************************
        COUNT-BITS.
       *****************************************************************
@@ -584,49 +721,38 @@
        ADD-DATA.
       *****************************************************************
       *    How it works:
-      *      For each HCHAR, search for the first non-zero data.
-      *      If non-zero data is not found, add 64; else add custom.
-      *
-      
-      *    As on any read SW-FILE-ZERO-T can be TRUE, we have to
-      *    manually initialize the vaules before each perform.
-      *
-           MOVE 1                                TO WS-FL-INDEX
-                                                    WS-FL-ICHAR-I
-                                                    
-           PERFORM VARYING WS-FL-INDEX FROM 1 BY 1
-           UNTIL WS-FL-INDEX > 8 OR
-                 SW-FILE-ZERO-T
-      *      Get each 8-bit string from HCHAR
-             MOVE HCHAR(WS-FL-INDEX)             TO WS-FL-ICHAR-FULL
-             
-             PERFORM VARYING WS-FL-ICHAR-I FROM 1 BY 1
-             UNTIL WS-FL-ICHAR-I > 8 OR
-                   SW-FILE-ZERO-T
-      *        Check for non-0 bit
-               IF WS-FL-ICHAR(WS-FL-ICHAR-I) = '1'
-                 SET SW-FILE-ZERO-T              TO TRUE
+      *      Leading all-zero BYTES (HCHAR = '00000000') ahead of the
+      *      real message are not counted - this mirrors MAKE-PADDING,
+      *      which skips those same leading zero bytes when copying
+      *      HASH to the padded working file. Once the first non-zero
+      *      byte is seen (SW-FILE-ZERO-T, sticky for the whole file -
+      *      READ-HASH/COUNT-BITS never resets it mid-file), every
+      *      byte from there on, in this record and every later one,
+      *      is real content and is counted in full - a record is
+      *      never re-scanned bit-by-bit once that point is passed.
+      *
+           MOVE 0                                TO WS-FL-REAL-BYTES.
+
+           IF SW-FILE-ZERO-T
+      *      Already past the leading zero bytes as of an earlier
+      *      record - this whole record is real content.
+             MOVE 8                              TO WS-FL-REAL-BYTES
+           ELSE
+             PERFORM VARYING WS-FL-INDEX FROM 1 BY 1
+             UNTIL WS-FL-INDEX > 8
+               IF SW-FILE-ZERO-T
+                 ADD 1                            TO WS-FL-REAL-BYTES
+               ELSE
+                 IF HCHAR(WS-FL-INDEX) NOT = '00000000'
+                   SET SW-FILE-ZERO-T             TO TRUE
+                   ADD 1                          TO WS-FL-REAL-BYTES
+                 END-IF
                END-IF
              END-PERFORM
-           END-PERFORM.
-           
-           IF SW-FILE-ZERO-F
-      *      All 64-bits were 0
-             MOVE 0                              TO WS-FL-OFFSET
-           ELSE
-      *      The first non-0 digit has been found. We will add
-      *      64 - (WS-FL-INDEX - 1) * 8 + (WS-FL-ICHAR-I - 1)
-      *
-             SUBTRACT 1                        FROM WS-FL-INDEX
-             MOVE 0                              TO WS-FL-ICHAR-I 
-
-             MOVE WS-FL-INDEX                    TO WS-FL-OFFSET
-             SUBTRACT 1                        FROM WS-FL-OFFSET
-             MULTIPLY 8                          BY WS-FL-OFFSET
-             ADD WS-FL-ICHAR-I                   TO WS-FL-OFFSET
-             SUBTRACT 64                       FROM WS-FL-OFFSET
            END-IF.
-           
+
+           COMPUTE WS-FL-OFFSET = WS-FL-REAL-BYTES * 8.
+
            PERFORM COUNT-DATA.
            
       *****************************************************************
@@ -679,6 +805,8 @@
                  MOVE '1'
                    TO WS-PADDING-KEY-X(129 - WS-SUM-INDEX)
                END-IF
+
+               SET  SW-ACC-TRUE                  TO TRUE
              ELSE
                MOVE SW-SUM
                  TO WS-PADDING-KEY-X(129 - WS-SUM-INDEX)
@@ -703,18 +831,18 @@
              
                IF SW-ACC-ON
                  IF SW-SUM = 2
-                   MOVE '0'                    
-                   TO WS-PADDING-KEY-X(WS-SUM-INDEX)
+                   MOVE '0'
+                   TO WS-PADDING-KEY-X(129 - WS-SUM-INDEX)
                  ELSE
-                   MOVE '1'                   
-                   TO WS-PADDING-KEY-X(WS-SUM-INDEX)
+                   MOVE '1'
+                   TO WS-PADDING-KEY-X(129 - WS-SUM-INDEX)
                  END-IF
-      
+
                  SET SW-ACC-TRUE                 TO TRUE
                ELSE
-                 MOVE SW-SUM                       
-                 TO WS-PADDING-KEY-X(WS-SUM-INDEX)
-                 
+                 MOVE SW-SUM
+                 TO WS-PADDING-KEY-X(129 - WS-SUM-INDEX)
+
                  SET SW-ACC-FALSE                TO TRUE
                END-IF
              END-PERFORM
@@ -782,8 +910,6 @@
            DIVIDE 8                             INTO WS-K-VAL
            GIVING WS-K-BLOCKS.
 
-           SUBTRACT 8                           FROM WS-K-BLOCKS.
-
       *    First block is special as it has a '1' on first position
            MOVE '10000000'                        TO WS-P2-B(WS-P2-IDX).
            ADD 1                                  TO WS-P2-IDX.
@@ -810,12 +936,20 @@
              END-IF
            END-PERFORM.
 
-      *    If everything is OK, all the 64-bit buffer will be full,
-      *    As K mod 16 = 0, and we will write a number of bits
-      *    that is congruent with 16
-      *
-           PERFORM WRITE-OUT.
-           
+      *    The loop above already flushes every full group of 8 as it
+      *    fills (see the IF WS-P2-IDX > 8 test inside it); by the time
+      *    it ends, WS-P2-IDX is back to 1 whenever the last of those
+      *    flushes landed exactly on the '1' + zero-fill boundary, with
+      *    nothing left pending in WS-P2-RAW. Only flush again here if
+      *    there truly is a partial group still sitting in the buffer -
+      *    otherwise this would re-write the same group a second time.
+           IF WS-P2-IDX NOT = 1
+             MOVE WS-P2-RAW                      TO OUT
+             MOVE 1                              TO WS-P2-IDX
+
+             PERFORM WRITE-OUT
+           END-IF.
+
       *    Finally, write the 128-bit representation of L
            MOVE WS-PADDING-64(1)                 TO OUT.
            PERFORM WRITE-OUT.
@@ -917,35 +1051,73 @@
 
            PERFORM CLOSE-OUT.
 
+      *    HASHING is the last reader of the X_ padded working file -
+      *    MAKE-PADDING already closed it once after writing it, this
+      *    is the close that follows its final read, so it's the right
+      *    place to remove it from disk (see DELETE-OUT-FILE).
+           PERFORM DELETE-OUT-FILE.
+
 
       *****************************************************************
        INIT-H.
       *****************************************************************
-      *    It will perform the initial value assignation to H values
+      *    It will perform the initial value assignation to H values.
+      *    SHA-384 shares SHA-512's compression function in full - only
+      *    the IV differs (and the final output gets truncated later,
+      *    in MAINLINE's F I N A L   T R A N S L A T I O N section).
       *
-           MOVE '01101010000010011110011001100111' TO WS-HP1(01).
-           MOVE '11110011101111001100100100001000' TO WS-HP2(01).
-           
-           MOVE '10111011011001111010111010000101' TO WS-HP1(02).
-           MOVE '10000100110010101010011100111011' TO WS-HP2(02).
-           
-           MOVE '00111100011011101111001101110010' TO WS-HP1(03).
-           MOVE '11111110100101001111100000101011' TO WS-HP2(03).
-           
-           MOVE '10100101010011111111010100111010' TO WS-HP1(04).
-           MOVE '01011111000111010011011011110001' TO WS-HP2(04).
-           
-           MOVE '01010001000011100101001001111111' TO WS-HP1(05).
-           MOVE '10101101111001101000001011010001' TO WS-HP2(05).
-           
-           MOVE '10011011000001010110100010001100' TO WS-HP1(06).
-           MOVE '00101011001111100110110000011111' TO WS-HP2(06).
-           
-           MOVE '00011111100000111101100110101011' TO WS-HP1(07).
-           MOVE '11111011010000011011110101101011' TO WS-HP2(07).
-           
-           MOVE '01011011111000001100110100011001' TO WS-HP1(08).
-           MOVE '00010011011111100010000101111001' TO WS-HP2(08).
+           IF LS-ALG-SHA384
+      *      SHA-384 initial hash values (FIPS 180-4 5.3.4), stored the
+      *      same way as SHA-512's below - binary, split into two 32-bit
+      *      halves per word.
+             MOVE '11001011101110111001110101011101' TO WS-HP1(01)
+             MOVE '11000001000001011001111011011000' TO WS-HP2(01)
+
+             MOVE '01100010100110100010100100101010' TO WS-HP1(02)
+             MOVE '00110110011111001101010100000111' TO WS-HP2(02)
+
+             MOVE '10010001010110010000000101011010' TO WS-HP1(03)
+             MOVE '00110000011100001101110100010111' TO WS-HP2(03)
+
+             MOVE '00010101001011111110110011011000' TO WS-HP1(04)
+             MOVE '11110111000011100101100100111001' TO WS-HP2(04)
+
+             MOVE '01100111001100110010011001100111' TO WS-HP1(05)
+             MOVE '11111111110000000000101100110001' TO WS-HP2(05)
+
+             MOVE '10001110101101000100101010000111' TO WS-HP1(06)
+             MOVE '01101000010110000001010100010001' TO WS-HP2(06)
+
+             MOVE '11011011000011000010111000001101' TO WS-HP1(07)
+             MOVE '01100100111110011000111110100111' TO WS-HP2(07)
+
+             MOVE '01000111101101010100100000011101' TO WS-HP1(08)
+             MOVE '10111110111110100100111110100100' TO WS-HP2(08)
+           ELSE
+             MOVE '01101010000010011110011001100111' TO WS-HP1(01)
+             MOVE '11110011101111001100100100001000' TO WS-HP2(01)
+
+             MOVE '10111011011001111010111010000101' TO WS-HP1(02)
+             MOVE '10000100110010101010011100111011' TO WS-HP2(02)
+
+             MOVE '00111100011011101111001101110010' TO WS-HP1(03)
+             MOVE '11111110100101001111100000101011' TO WS-HP2(03)
+
+             MOVE '10100101010011111111010100111010' TO WS-HP1(04)
+             MOVE '01011111000111010011011011110001' TO WS-HP2(04)
+
+             MOVE '01010001000011100101001001111111' TO WS-HP1(05)
+             MOVE '10101101111001101000001011010001' TO WS-HP2(05)
+
+             MOVE '10011011000001010110100010001100' TO WS-HP1(06)
+             MOVE '00101011001111100110110000011111' TO WS-HP2(06)
+
+             MOVE '00011111100000111101100110101011' TO WS-HP1(07)
+             MOVE '11111011010000011011110101101011' TO WS-HP2(07)
+
+             MOVE '01011011111000001100110100011001' TO WS-HP1(08)
+             MOVE '00010011011111100010000101111001' TO WS-HP2(08)
+           END-IF.
 
       *****************************************************************
        SCHEDULE.
@@ -1401,15 +1573,29 @@
       *****************************************************************
       *    It will close out file and check for errors
            CLOSE R-OUT.
-           
+
            IF FS-OUT-OK
              CONTINUE
            ELSE
              DISPLAY 'Error opening file ' CNS-FILE-OUT
              DISPLAY 'File status: ' FS-OUT
              STOP RUN
-           END-IF.  
-           
+           END-IF.
+
+      *****************************************************************
+       DELETE-OUT-FILE.
+      *****************************************************************
+      *    CNS-FILE-OUT (the X_ working file) has already been closed
+      *    by this point and served its purpose - remove it so every
+      *    run doesn't leave a stray padded copy of its input on disk.
+           CALL 'CBL_DELETE_FILE' USING CNS-FILE-OUT
+                                RETURNING WS-DELETE-RC.
+
+           IF WS-DELETE-RC NOT = 0
+             DISPLAY 'Warning: could not delete working file '
+                     CNS-FILE-OUT
+           END-IF.
+
       *****************************************************************
       *    C O N V E R S I O N   F U N C T I O N S                    *
       *****************************************************************
@@ -1441,124 +1627,123 @@
                                       (WS-BIN-BYTE(2) * CNS-B3) +
                                       (WS-BIN-BYTE(1) * CNS-B4).
       
-           PERFORM HEXVALUE.           
+           PERFORM HEXVALUE.
+
+      *****************************************************************
+       BIN4-TO-VAL.
+      *****************************************************************
+      *    Same conversion as BIN2HEX (WS-BIN-KEY, a 4-bit group, to
+      *    its 0-15 value in WS-HEX2BIN-INDEX) but without BIN2HEX's
+      *    trailing PERFORM HEXVALUE - the nibble tables need the raw
+      *    0-15 value untouched, not a hex-table lookup.
+      *
+           MOVE WS-BIN-KEY                       TO WS-BIN-BYTE-FULL.
+
+           COMPUTE WS-HEX2BIN-INDEX = (WS-BIN-BYTE(4) * CNS-B1) +
+                                      (WS-BIN-BYTE(3) * CNS-B2) +
+                                      (WS-BIN-BYTE(2) * CNS-B3) +
+                                      (WS-BIN-BYTE(1) * CNS-B4).
 
       *****************************************************************
       *    B I T - L O G I C   F U N C T I O N S                      *
       *****************************************************************
       *****************************************************************
-       XOR.
+       XOR-BLOCK.
       *****************************************************************
       *    How it works:
-      *      For 1 to 64, makes XOR-KEY-1(n) + XOR-KEY-2(n)
-      *      IF result = 1, move 1; else, move 0.
-      *
-      *     x1 | x2 | x1 + x2 | xr |
-      *    ----|----|---------|----|
-      *      0 |  0 |    0    |  0 |
-      *      0 |  1 |    1    |  1 |
-      *      1 |  0 |    1    |  1 |
-      *      1 |  1 |    2    |  0 |
+      *      Bitwise XOR was bypassed by a static nibble table for
+      *      best performance (same idea as AESCORE's Galois-field
+      *      tables): for 1 to 16, WS-XOR-KEY-1(n) and WS-XOR-KEY-2(n)
+      *      (each a 4-bit group) are turned into a 0-15 value with
+      *      BIN2HEX, combined into one 0-255 table key, and looked up
+      *      in WS-NIB-XOR instead of being tested bit by bit.
       *
-           MOVE SPACES                           TO WS-XOR-RESULT.
-      
            PERFORM VARYING WS-XOR-INDEX FROM 1 BY 1
-           UNTIL WS-XOR-INDEX > CNS-XOR-MAX
-             MOVE WS-XOR-KEY-1-X(WS-XOR-INDEX)   TO SW-XOR
-             ADD  WS-XOR-KEY-2-X(WS-XOR-INDEX)   TO SW-XOR
-               
-             IF SW-XOR-TRUE
-               MOVE '1'                       
-               TO WS-XOR-RESULT-X(WS-XOR-INDEX)
-             ELSE
-               MOVE '0'                        
-               TO WS-XOR-RESULT-X(WS-XOR-INDEX)
-             END-IF
+           UNTIL WS-XOR-INDEX > CNS-NIB-MAX
+             MOVE WS-XOR-KEY-1-X(WS-XOR-INDEX)     TO WS-BIN-KEY
+             PERFORM BIN4-TO-VAL
+             MOVE WS-HEX2BIN-INDEX                 TO WS-NIB-SAVE
+
+             MOVE WS-XOR-KEY-2-X(WS-XOR-INDEX)     TO WS-BIN-KEY
+             PERFORM BIN4-TO-VAL
+
+             COMPUTE WS-NIB-KEY =
+               (WS-NIB-SAVE * 16) + WS-HEX2BIN-INDEX + 1
+
+             MOVE WS-NIB-XOR(WS-NIB-KEY)
+             TO WS-XOR-RESULT-X(WS-XOR-INDEX)
            END-PERFORM.
-     
+
       *****************************************************************
        F-NOT.
       *****************************************************************
       *    How it works:
-      *      For 1 to 64, if NOT-KEY(n) = 1 then move 0;
-      *                                          move 1 otherwise.
+      *      Bitwise NOT was bypassed by a static nibble table for
+      *      best performance: for 1 to 16, NOT-KEY(n)'s 4-bit group
+      *      is turned into a 0-15 value with BIN2HEX and looked up in
+      *      WS-NIB-NOT.
       *
-      *    NOTE: It could be done re-using "-KEY" value, but in order
-      *    to maintain "-KEY" and "-RESULT" correlation, I'll use both.
-      *
-           MOVE SPACES                           TO WS-NOT-RESULT.
-      
            PERFORM VARYING WS-NOT-INDEX FROM 1 BY 1
-           UNTIL WS-NOT-INDEX > CNS-NOT-MAX
-             IF WS-NOT-KEY-X(WS-NOT-INDEX) = '0'
-               MOVE '1'                        
-               TO WS-NOT-RESULT-X(WS-NOT-INDEX)
-             ELSE
-               MOVE '0'                        
-               TO WS-NOT-RESULT-X(WS-NOT-INDEX)
-             END-IF
+           UNTIL WS-NOT-INDEX > CNS-NIB-MAX
+             MOVE WS-NOT-KEY-X(WS-NOT-INDEX)       TO WS-BIN-KEY
+             PERFORM BIN4-TO-VAL
+
+             COMPUTE WS-NIB-KEY = WS-HEX2BIN-INDEX + 1
+
+             MOVE WS-NIB-NOT(WS-NIB-KEY)
+             TO WS-NOT-RESULT-X(WS-NOT-INDEX)
            END-PERFORM.
-      
+
       *****************************************************************
        F-AND.
       *****************************************************************
       *    How it works:
-      *      For 1 to 64, makes AND-KEY-1(n) + AND-KEY-2(n)
-      *      If result = 2, move 1; else, move 0.
-      *
-      *     x1 | x2 | x1 + x2 | xr |
-      *    ----|----|---------|----|
-      *      0 |  0 |    0    |  0 |
-      *      0 |  1 |    1    |  0 |
-      *      1 |  0 |    1    |  0 |
-      *      1 |  1 |    2    |  1 |
+      *      Bitwise AND was bypassed by a static nibble table for
+      *      best performance: for 1 to 16, AND-KEY-1(n)/-2(n)'s 4-bit
+      *      groups are turned into 0-15 values with BIN2HEX, combined
+      *      into one 0-255 table key, and looked up in WS-NIB-AND.
       *
-           MOVE SPACES                           TO WS-AND-RESULT.
-      
            PERFORM VARYING WS-AND-INDEX FROM 1 BY 1
-           UNTIL WS-AND-INDEX > CNS-AND-MAX
-             MOVE WS-AND-KEY-1-X(WS-AND-INDEX)   TO SW-AND
-             ADD  WS-AND-KEY-2-X(WS-AND-INDEX)   TO SW-AND
-               
-             IF SW-AND-TRUE
-               MOVE '1'                      
-               TO WS-AND-RESULT-X(WS-AND-INDEX)
-             ELSE
-               MOVE '0'                      
-               TO WS-AND-RESULT-X(WS-AND-INDEX)
-             END-IF
+           UNTIL WS-AND-INDEX > CNS-NIB-MAX
+             MOVE WS-AND-KEY-1-X(WS-AND-INDEX)     TO WS-BIN-KEY
+             PERFORM BIN4-TO-VAL
+             MOVE WS-HEX2BIN-INDEX                 TO WS-NIB-SAVE
+
+             MOVE WS-AND-KEY-2-X(WS-AND-INDEX)     TO WS-BIN-KEY
+             PERFORM BIN4-TO-VAL
+
+             COMPUTE WS-NIB-KEY =
+               (WS-NIB-SAVE * 16) + WS-HEX2BIN-INDEX + 1
+
+             MOVE WS-NIB-AND(WS-NIB-KEY)
+             TO WS-AND-RESULT-X(WS-AND-INDEX)
            END-PERFORM.
 
       *****************************************************************
        F-OR.
       *****************************************************************
       *    How it works:
-      *      For 1 to 64, makes OR-KEY-1(n) + OR-KEY-2(n)
-      *      If result = 1 or 2, move 1; else, move 0.
-      *
-      *     x1 | x2 | x1 + x2 | xr |
-      *    ----|----|---------|----|
-      *      0 |  0 |    0    |  0 |
-      *      0 |  1 |    1    |  1 |
-      *      1 |  0 |    1    |  1 |
-      *      1 |  1 |    2    |  1 |
+      *      Bitwise OR was bypassed by a static nibble table for
+      *      best performance: for 1 to 16, OR-KEY-1(n)/-2(n)'s 4-bit
+      *      groups are turned into 0-15 values with BIN2HEX, combined
+      *      into one 0-255 table key, and looked up in WS-NIB-OR.
       *
-           MOVE SPACES                           TO WS-OR-RESULT.
-      
            PERFORM VARYING WS-OR-INDEX FROM 1 BY 1
-           UNTIL WS-OR-INDEX > CNS-OR-MAX
-             MOVE WS-OR-KEY-1-X(WS-OR-INDEX)     TO SW-OR
-             ADD  WS-OR-KEY-2-X(WS-OR-INDEX)     TO SW-OR
-               
-             IF SW-OR-TRUE
-               MOVE '1'                       
-               TO WS-OR-RESULT-X(WS-OR-INDEX)
-             ELSE
-               MOVE '0'                      
-               TO WS-OR-RESULT-X(WS-OR-INDEX)
-             END-IF
+           UNTIL WS-OR-INDEX > CNS-NIB-MAX
+             MOVE WS-OR-KEY-1-X(WS-OR-INDEX)       TO WS-BIN-KEY
+             PERFORM BIN4-TO-VAL
+             MOVE WS-HEX2BIN-INDEX                 TO WS-NIB-SAVE
+
+             MOVE WS-OR-KEY-2-X(WS-OR-INDEX)       TO WS-BIN-KEY
+             PERFORM BIN4-TO-VAL
+
+             COMPUTE WS-NIB-KEY =
+               (WS-NIB-SAVE * 16) + WS-HEX2BIN-INDEX + 1
+
+             MOVE WS-NIB-OR(WS-NIB-KEY)
+             TO WS-OR-RESULT-X(WS-OR-INDEX)
            END-PERFORM.
-           
+
       *****************************************************************
        F-SUM.
       *****************************************************************
@@ -1570,50 +1755,44 @@
       *
       *      Finally convert z to a word Z, and it will be the result.
       *
-      *    NOTE: The data will be on binary mode. So, wi will make it
-      *        For 1 to 64, makes SUM-KEY-1(n) + SUM-KEY-2(n)
-      *
-      *     xa | x1 | x2 | x1 + x2 | xr | xa |
-      *    ----|----|----|---------|----|----|
-      *      0 |  0 |  0 |    0    |  0 |  0 |
-      *      0 |  0 |  1 |    1    |  1 |  0 |
-      *      0 |  1 |  0 |    1    |  1 |  0 |
-      *      0 |  1 |  1 |    2    |  0 |  1 |
-      *      1 |  0 |  0 |    1    |  1 |  0 |
-      *      1 |  0 |  1 |    2    |  0 |  1 |
-      *      1 |  1 |  0 |    2    |  0 |  1 |
-      *      1 |  1 |  1 |    3    |  1 |  1 |
-      *      
-      *    We don't need to compute the last digit as its mod w.
+      *    The bit-by-bit carry chain was bypassed by static nibble
+      *    tables for best performance: for 16 nibbles (from the
+      *    least- to the most-significant), WS-NIB-ADD-SUM/-CARRY add
+      *    the two key nibbles, then WS-NIB-INC-SUM/-CARRY folds in
+      *    the carry left over from the previous (less significant)
+      *    nibble - same result as the old per-bit carry chain, one
+      *    table hit per 4 bits instead of one IF per bit.
       *
-           SET SW-ACC-FALSE                      TO TRUE
-      
-           PERFORM VARYING WS-SUM-INDEX FROM 64 BY -1
+           MOVE 0                                TO WS-NIB-CIN
+
+           PERFORM VARYING WS-SUM-INDEX FROM 16 BY -1
            UNTIL WS-SUM-INDEX = 0
-             MOVE WS-SUM-KEY-1-X(WS-SUM-INDEX)   TO SW-SUM
-             ADD  WS-SUM-KEY-2-X(WS-SUM-INDEX)   TO SW-SUM
-      
-             IF SW-ACC-TRUE
-               ADD 1                             TO SW-SUM
-               SET SW-ACC-FALSE                  TO TRUE
-             END-IF
-      
-             IF SW-ACC-ON
-               IF SW-SUM = 2
-                 MOVE '0'                    
-                 TO WS-SUM-RESULT-X(WS-SUM-INDEX)
-               ELSE
-                 MOVE '1'                   
-                 TO WS-SUM-RESULT-X(WS-SUM-INDEX)
-               END-IF
-      
-               SET SW-ACC-TRUE                   TO TRUE
-             ELSE
-               MOVE SW-SUM                       
-               TO WS-SUM-RESULT-X(WS-SUM-INDEX)
-               
-               SET SW-ACC-FALSE                  TO TRUE
-             END-IF
+             MOVE WS-SUM-KEY-1-X(WS-SUM-INDEX)   TO WS-BIN-KEY
+             PERFORM BIN4-TO-VAL
+             MOVE WS-HEX2BIN-INDEX               TO WS-NIB-BUILD-1
+
+             MOVE WS-SUM-KEY-2-X(WS-SUM-INDEX)   TO WS-BIN-KEY
+             PERFORM BIN4-TO-VAL
+             MOVE WS-HEX2BIN-INDEX               TO WS-NIB-BUILD-2
+
+             COMPUTE WS-NIB-KEY =
+               (WS-NIB-BUILD-1 * 16) + WS-NIB-BUILD-2 + 1
+
+             MOVE WS-NIB-ADD-SUM(WS-NIB-KEY)     TO WS-NIB-SAVE
+             MOVE WS-NIB-ADD-CARRY(WS-NIB-KEY)   TO WS-NIB-C1
+
+             COMPUTE WS-NIB-KEY =
+               (WS-NIB-SAVE * 2) + WS-NIB-CIN + 1
+
+             MOVE WS-NIB-INC-SUM(WS-NIB-KEY)     TO WS-HEX2BIN-INDEX
+             MOVE WS-NIB-INC-CARRY(WS-NIB-KEY)   TO WS-NIB-C2
+
+             ADD  WS-NIB-C2                      TO WS-NIB-C1
+             MOVE WS-NIB-C1                      TO WS-NIB-CIN
+
+             PERFORM BINVALUE
+             MOVE WS-BIN-KEY
+             TO WS-SUM-RESULT-X(WS-SUM-INDEX)
            END-PERFORM.
 
            
@@ -1716,7 +1895,7 @@
            MOVE WS-R                             TO WS-XOR-KEY-1.
            MOVE WS-AND-RESULT                    TO WS-XOR-KEY-2.
             
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
             
            MOVE WS-XOR-RESULT                    TO WS-R.
             
@@ -1747,7 +1926,7 @@
            MOVE WS-R                             TO WS-XOR-KEY-1.
            MOVE WS-AND-RESULT                    TO WS-XOR-KEY-2.
            
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
            
            MOVE WS-XOR-RESULT                    TO WS-R.
            
@@ -1761,7 +1940,7 @@
            MOVE WS-R                             TO WS-XOR-KEY-1.
            MOVE WS-AND-RESULT                    TO WS-XOR-KEY-2.
            
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
            
            MOVE WS-XOR-RESULT                    TO WS-R.
       
@@ -1797,7 +1976,7 @@
            MOVE WS-R                             TO WS-XOR-KEY-1.
            MOVE WS-SL-RESULT                     TO WS-XOR-KEY-2.
            
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
            
            MOVE WS-XOR-RESULT                    TO WS-R.
       
@@ -1813,7 +1992,7 @@
            MOVE WS-R                             TO WS-XOR-KEY-1.
            MOVE WS-SL-RESULT                     TO WS-XOR-KEY-2.
            
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
            
            MOVE WS-XOR-RESULT                    TO WS-R.
            
@@ -1849,7 +2028,7 @@
            MOVE WS-R                             TO WS-XOR-KEY-1.
            MOVE WS-SL-RESULT                     TO WS-XOR-KEY-2.
            
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
            
            MOVE WS-XOR-RESULT                    TO WS-R.
       
@@ -1865,7 +2044,7 @@
            MOVE WS-R                             TO WS-XOR-KEY-1.
            MOVE WS-SL-RESULT                     TO WS-XOR-KEY-2.
            
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
            
            MOVE WS-XOR-RESULT                    TO WS-R.
       
@@ -1901,7 +2080,7 @@
            MOVE WS-R                             TO WS-XOR-KEY-1.
            MOVE WS-SL-RESULT                     TO WS-XOR-KEY-2.
            
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
            
            MOVE WS-XOR-RESULT                    TO WS-R.
            
@@ -1918,7 +2097,7 @@
            MOVE WS-R                             TO WS-XOR-KEY-1.
            MOVE WS-RS-RESULT                     TO WS-XOR-KEY-2.
            
-           PERFORM XOR
+           PERFORM XOR-BLOCK
            
            MOVE WS-XOR-RESULT                    TO WS-R.
            
@@ -1954,7 +2133,7 @@
            MOVE WS-R                             TO WS-XOR-KEY-1.
            MOVE WS-SL-RESULT                     TO WS-XOR-KEY-2.
            
-           PERFORM XOR.
+           PERFORM XOR-BLOCK.
            
            MOVE WS-XOR-RESULT                    TO WS-R.
            
@@ -1971,7 +2150,7 @@
            MOVE WS-R                             TO WS-XOR-KEY-1.
            MOVE WS-RS-RESULT                     TO WS-XOR-KEY-2.
            
-           PERFORM XOR
+           PERFORM XOR-BLOCK
            
            MOVE WS-XOR-RESULT                    TO WS-R.
       
@@ -2256,3 +2435,97 @@
            
            MOVE '01101100010001000001100110001100' TO WS-KS-BIN-1(80).
            MOVE '01001010010001110101100000010111' TO WS-KS-BIN-2(80).
+
+      *    Fill the AND/OR/XOR/NOT/ADD nibble tables used by
+      *    XOR-BLOCK, F-AND, F-OR, F-NOT and F-SUM. Single bits are
+      *    0/1 numerics, so AND/OR/XOR reduce to plain arithmetic:
+      *    a AND b = a*b, a OR b = a+b-a*b, a XOR b = a+b-(2*a*b).
+           PERFORM VARYING WS-NIB-I FROM 0 BY 1 UNTIL WS-NIB-I > 15
+             MOVE WS-BIN(WS-NIB-I + 1)         TO WS-NIB-BIT-STR
+             PERFORM VARYING WS-NIB-BIDX FROM 1 BY 1
+             UNTIL WS-NIB-BIDX > 4
+               MOVE WS-NIB-BIT-STR-X(WS-NIB-BIDX)
+               TO WS-NIB-BIT-1(WS-NIB-BIDX)
+             END-PERFORM
+
+             PERFORM VARYING WS-NIB-BIDX FROM 1 BY 1
+             UNTIL WS-NIB-BIDX > 4
+               COMPUTE WS-NIB-BIT-R(WS-NIB-BIDX) =
+                 1 - WS-NIB-BIT-1(WS-NIB-BIDX)
+             END-PERFORM
+             MOVE WS-NIB-BIT-R(1)               TO WS-NIB-BIT-STR-X(1)
+             MOVE WS-NIB-BIT-R(2)               TO WS-NIB-BIT-STR-X(2)
+             MOVE WS-NIB-BIT-R(3)               TO WS-NIB-BIT-STR-X(3)
+             MOVE WS-NIB-BIT-R(4)               TO WS-NIB-BIT-STR-X(4)
+             MOVE WS-NIB-BIT-STR
+             TO WS-NIB-NOT(WS-NIB-I + 1)
+
+             PERFORM VARYING WS-NIB-J FROM 0 BY 1 UNTIL WS-NIB-J > 15
+               MOVE WS-BIN(WS-NIB-J + 1)         TO WS-NIB-BIT-STR
+               PERFORM VARYING WS-NIB-BIDX FROM 1 BY 1
+               UNTIL WS-NIB-BIDX > 4
+                 MOVE WS-NIB-BIT-STR-X(WS-NIB-BIDX)
+                 TO WS-NIB-BIT-2(WS-NIB-BIDX)
+               END-PERFORM
+
+               COMPUTE WS-NIB-KEY = (WS-NIB-I * 16) + WS-NIB-J + 1
+
+               PERFORM VARYING WS-NIB-BIDX FROM 1 BY 1
+               UNTIL WS-NIB-BIDX > 4
+                 COMPUTE WS-NIB-BIT-R(WS-NIB-BIDX) =
+                   WS-NIB-BIT-1(WS-NIB-BIDX) * WS-NIB-BIT-2(WS-NIB-BIDX)
+               END-PERFORM
+               MOVE WS-NIB-BIT-R(1)         TO WS-NIB-BIT-STR-X(1)
+               MOVE WS-NIB-BIT-R(2)         TO WS-NIB-BIT-STR-X(2)
+               MOVE WS-NIB-BIT-R(3)         TO WS-NIB-BIT-STR-X(3)
+               MOVE WS-NIB-BIT-R(4)         TO WS-NIB-BIT-STR-X(4)
+               MOVE WS-NIB-BIT-STR          TO WS-NIB-AND(WS-NIB-KEY)
+
+               PERFORM VARYING WS-NIB-BIDX FROM 1 BY 1
+               UNTIL WS-NIB-BIDX > 4
+                 COMPUTE WS-NIB-SCRATCH =
+                   WS-NIB-BIT-1(WS-NIB-BIDX) * WS-NIB-BIT-2(WS-NIB-BIDX)
+                 COMPUTE WS-NIB-BIT-R(WS-NIB-BIDX) =
+                   WS-NIB-BIT-1(WS-NIB-BIDX) + WS-NIB-BIT-2(WS-NIB-BIDX)
+                   - WS-NIB-SCRATCH
+               END-PERFORM
+               MOVE WS-NIB-BIT-R(1)         TO WS-NIB-BIT-STR-X(1)
+               MOVE WS-NIB-BIT-R(2)         TO WS-NIB-BIT-STR-X(2)
+               MOVE WS-NIB-BIT-R(3)         TO WS-NIB-BIT-STR-X(3)
+               MOVE WS-NIB-BIT-R(4)         TO WS-NIB-BIT-STR-X(4)
+               MOVE WS-NIB-BIT-STR          TO WS-NIB-OR(WS-NIB-KEY)
+
+               PERFORM VARYING WS-NIB-BIDX FROM 1 BY 1
+               UNTIL WS-NIB-BIDX > 4
+                 COMPUTE WS-NIB-SCRATCH =
+                   WS-NIB-BIT-1(WS-NIB-BIDX) * WS-NIB-BIT-2(WS-NIB-BIDX)
+                 COMPUTE WS-NIB-SCRATCH = WS-NIB-SCRATCH * 2
+                 COMPUTE WS-NIB-BIT-R(WS-NIB-BIDX) =
+                   WS-NIB-BIT-1(WS-NIB-BIDX) + WS-NIB-BIT-2(WS-NIB-BIDX)
+                   - WS-NIB-SCRATCH
+               END-PERFORM
+               MOVE WS-NIB-BIT-R(1)         TO WS-NIB-BIT-STR-X(1)
+               MOVE WS-NIB-BIT-R(2)         TO WS-NIB-BIT-STR-X(2)
+               MOVE WS-NIB-BIT-R(3)         TO WS-NIB-BIT-STR-X(3)
+               MOVE WS-NIB-BIT-R(4)         TO WS-NIB-BIT-STR-X(4)
+               MOVE WS-NIB-BIT-STR          TO WS-NIB-XOR(WS-NIB-KEY)
+
+               COMPUTE WS-NIB-SCRATCH = WS-NIB-I + WS-NIB-J
+               COMPUTE WS-NIB-ADD-SUM(WS-NIB-KEY) =
+                 FUNCTION MOD(WS-NIB-SCRATCH, 16)
+               COMPUTE WS-NIB-ADD-CARRY(WS-NIB-KEY) =
+                 WS-NIB-SCRATCH / 16
+             END-PERFORM
+           END-PERFORM.
+
+      *    Fill the carry-in table: nibble (0-15) + carry-in (0-1).
+           PERFORM VARYING WS-NIB-I FROM 0 BY 1 UNTIL WS-NIB-I > 15
+             PERFORM VARYING WS-NIB-CIN FROM 0 BY 1 UNTIL WS-NIB-CIN > 1
+               COMPUTE WS-NIB-KEY = (WS-NIB-I * 2) + WS-NIB-CIN + 1
+               COMPUTE WS-NIB-SCRATCH = WS-NIB-I + WS-NIB-CIN
+               COMPUTE WS-NIB-INC-SUM(WS-NIB-KEY) =
+                 FUNCTION MOD(WS-NIB-SCRATCH, 16)
+               COMPUTE WS-NIB-INC-CARRY(WS-NIB-KEY) =
+                 WS-NIB-SCRATCH / 16
+             END-PERFORM
+           END-PERFORM.
